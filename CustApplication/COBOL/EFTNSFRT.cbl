@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EFTNSFRT.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: EFTNSFRT                                       *
+      *  PROGRAM TEXT:  A CASE COLLECTED BY EFT WHOSE DRAFT BOUNCES     *
+      *                 LANDS ON ACTIVE_CODE ' 2' (CASE-NSF PER         *
+      *                 CASECOBQ) WITH NOTHING TO PUT IT BACK INTO      *
+      *                 COLLECTION.  THIS PROGRAM LISTS CASES CURRENTLY *
+      *                 SITTING IN NSF STATUS (WRITTEN TO THE EFTN      *
+      *                 TDQ), AND LETS A CALLER RETRY ONE CASE OR       *
+      *                 EVERY ELIGIBLE CASE BY PUTTING IT BACK INTO     *
+      *                 ACTIVE_CODE 'CM' AND BUMPING NSF_INCR_CHKS_CNT  *
+      *                 SO THE NIGHTLY EFT DRAFT PICKS IT UP AGAIN.     *
+      *                 A CASE THAT HAS ALREADY BOUNCED EN-MAX-RETRIES  *
+      *                 TIMES IS LEFT IN NSF STATUS - IT NEEDS A HUMAN  *
+      *                 TO TAKE THE CASE OFF EFT RATHER THAN KEEP       *
+      *                 RETRYING A DRAFT THAT WILL NOT CLEAR.           *
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                            *
+      *  DATE       BY    DESCRIPTION                                   *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       77  WS-DEFAULT-MAX-RETRIES      PIC 9(1)  VALUE 3.
+
+       01  WS-CASE-NUM                 PIC X(6)  VALUE SPACES.
+       01  WS-NSF-CHECKS-COUNT         PIC 9(1)  VALUE ZERO.
+       01  WS-NSF-INCR-CHKS-CNT        PIC 9(1)  VALUE ZERO.
+       01  WS-EDIT-CHECKS-COUNT        PIC Z     VALUE ZERO.
+       01  WS-EDIT-INCR-COUNT          PIC Z     VALUE ZERO.
+
+       01  WS-CASE-EOF-SW               PIC X     VALUE 'N'.
+           88  CASE-NSF-EOF             VALUE 'Y'.
+
+       01  WS-REPORT-LINE               PIC X(80) VALUE SPACES.
+       01  WS-HEADING-LINE              PIC X(80) VALUE SPACES.
+
+       01  WS-CASE-IDNTITY              PIC X(8)  VALUE SPACES.
+       01  WS-SYNC-TRAN                 PIC X(6)  VALUE 'NSF'.
+       01  WS-SYNC-N                    PIC X(1)  VALUE 'N'.
+
+           COPY CASEMAST.
+           COPY IDTYHIST.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE EFTNSFCUR CURSOR FOR
+               SELECT CASE_NUM, NSF_CHECKS_COUNT, NSF_INCR_CHKS_CNT
+                 FROM CASE_MASTER
+                WHERE ACTIVE_CODE = ' 2'
+                  AND EFT_FLAG = 'Y'
+                ORDER BY CASE_NUM
+           END-EXEC.
+
+           TITLE 'EFTNSFRT --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY EFTNSFRC.
+           TITLE 'EFTNSFRT --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE '00'   TO EN-RETURN-CODE.
+           MOVE ZERO   TO EN-ROWS-FOUND EN-ROWS-AFFECTED.
+
+           IF EN-MAX-RETRIES = ZERO
+               MOVE WS-DEFAULT-MAX-RETRIES TO EN-MAX-RETRIES.
+
+           EVALUATE EN-FUNCTION-CODE
+               WHEN 'L'
+                   PERFORM P200000-LIST-NSF-CASES THRU P200000-EXIT
+               WHEN 'R'
+                   PERFORM P300000-RETRY-ONE-CASE THRU P300000-EXIT
+               WHEN 'B'
+                   PERFORM P400000-RETRY-ALL-ELIGIBLE THRU P400000-EXIT
+               WHEN OTHER
+                   MOVE '01' TO EN-RETURN-CODE
+           END-EVALUATE.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'EFTNSFRT --> LIST CASES CURRENTLY IN NSF STATUS'.
+       P200000-LIST-NSF-CASES SECTION.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'CASE    CHECKS  RETRIES'
+                   DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('EFTN')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+           EXEC SQL
+               OPEN EFTNSFCUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO EN-RETURN-CODE
+               GO TO P200000-EXIT.
+
+           PERFORM P210000-READ-NEXT-NSF-ROW THRU P210000-EXIT
+               UNTIL CASE-NSF-EOF.
+
+           EXEC SQL
+               CLOSE EFTNSFCUR
+           END-EXEC.
+
+       P200000-EXIT.
+           EXIT.
+           TITLE 'EFTNSFRT --> FETCH AND WRITE ONE NSF CASE'.
+       P210000-READ-NEXT-NSF-ROW SECTION.
+
+           EXEC SQL
+               FETCH EFTNSFCUR
+                 INTO :WS-CASE-NUM, :WS-NSF-CHECKS-COUNT,
+                      :WS-NSF-INCR-CHKS-CNT
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-CASE-EOF-SW
+               GO TO P210000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO EN-RETURN-CODE
+               MOVE 'Y'  TO WS-CASE-EOF-SW
+               GO TO P210000-EXIT.
+
+           ADD 1 TO EN-ROWS-FOUND.
+
+           MOVE WS-NSF-CHECKS-COUNT  TO WS-EDIT-CHECKS-COUNT.
+           MOVE WS-NSF-INCR-CHKS-CNT TO WS-EDIT-INCR-COUNT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING WS-CASE-NUM          DELIMITED BY SIZE
+                  '    '               DELIMITED BY SIZE
+                  WS-EDIT-CHECKS-COUNT DELIMITED BY SIZE
+                  '       '            DELIMITED BY SIZE
+                  WS-EDIT-INCR-COUNT   DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('EFTN')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P210000-EXIT.
+           EXIT.
+           TITLE 'EFTNSFRT --> RETRY ONE NSF CASE'.
+       P300000-RETRY-ONE-CASE SECTION.
+
+           EXEC SQL
+               UPDATE CASE_MASTER
+                  SET ACTIVE_CODE = 'CM',
+                      NSF_INCR_CHKS_CNT = NSF_INCR_CHKS_CNT + 1
+                WHERE CASE_NUM = :EN-CASE-NUMBER
+                  AND ACTIVE_CODE = ' 2'
+                  AND EFT_FLAG = 'Y'
+                  AND NSF_CHECKS_COUNT < :EN-MAX-RETRIES
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO EN-RETURN-CODE
+               GO TO P300000-EXIT.
+
+           IF SQLERRD (3) = ZERO
+               PERFORM P350000-CHECK-RETRY-LIMIT THRU P350000-EXIT
+           ELSE
+               MOVE SQLERRD (3) TO EN-ROWS-AFFECTED
+               PERFORM P360000-STAGE-SYNC-HISTORY THRU P360000-EXIT.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'EFTNSFRT --> TELL LIMIT-REACHED APART FROM NOT-FOUND'.
+       P350000-CHECK-RETRY-LIMIT SECTION.
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-NSF-CHECKS-COUNT
+                 FROM CASE_MASTER
+                WHERE CASE_NUM = :EN-CASE-NUMBER
+                  AND ACTIVE_CODE = ' 2'
+                  AND EFT_FLAG = 'Y'
+                  AND NSF_CHECKS_COUNT NOT < :EN-MAX-RETRIES
+           END-EXEC.
+
+           IF SQLCODE = ZERO AND WS-NSF-CHECKS-COUNT > ZERO
+               MOVE '03' TO EN-RETURN-CODE
+           ELSE
+               MOVE '02' TO EN-RETURN-CODE.
+
+       P350000-EXIT.
+           EXIT.
+           TITLE 'EFTNSFRT --> STAGE THE IDENTITY FOR SYNC'.
+       P360000-STAGE-SYNC-HISTORY SECTION.
+
+      *    CASE_MASTER HAS NO MONGODB_SYNC FLAG OF ITS OWN - THE
+      *    DOWNSTREAM SYNC FEED ONLY WATCHES IDNTITY_HISTORY (SEE
+      *    IDSYNC).  STAGE THE CASE'S IDENTITY THE SAME WAY
+      *    NA330B/NA340B STAGE ONE AFTER CHANGING IT.
+           EXEC SQL
+               SELECT CASENAME#IDNTITY
+                 INTO :WS-CASE-IDNTITY
+                 FROM CASE_MASTER
+                WHERE CASE_NUM = :EN-CASE-NUMBER
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO EN-RETURN-CODE
+               GO TO P360000-EXIT.
+
+           EXEC SQL
+               INSERT INTO IDNTITY_HISTORY
+                      (IDNTITY, TRANSACTION, CHANGE_DATE, MONGODB_SYNC)
+               VALUES (:WS-CASE-IDNTITY, :WS-SYNC-TRAN,
+                       CURRENT TIMESTAMP, :WS-SYNC-N)
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO EN-RETURN-CODE.
+
+       P360000-EXIT.
+           EXIT.
+           TITLE 'EFTNSFRT --> RETRY EVERY ELIGIBLE NSF CASE'.
+       P400000-RETRY-ALL-ELIGIBLE SECTION.
+
+      *    THIS UPDATE IS SET-BASED ACROSS EVERY ELIGIBLE CASE IN ONE
+      *    STATEMENT - UNLIKE P300000'S SINGLE-CASE RETRY, THERE IS NO
+      *    HOST VARIABLE TELLING US WHICH INDIVIDUAL CASENAME#IDNTITY
+      *    VALUES WERE TOUCHED, SO NO IDNTITY_HISTORY ROWS CAN BE
+      *    STAGED HERE WITHOUT REWRITING THIS INTO A CURSOR-DRIVEN,
+      *    ROW-AT-A-TIME LOOP.  A CASE RETRIED THIS WAY FALLS OUT OF
+      *    SYNC UNTIL SOME OTHER CHANGE TOUCHES ITS IDENTITY - LOGGED
+      *    HERE RATHER THAN SILENTLY LEFT OUT.
+           EXEC SQL
+               UPDATE CASE_MASTER
+                  SET ACTIVE_CODE = 'CM',
+                      NSF_INCR_CHKS_CNT = NSF_INCR_CHKS_CNT + 1
+                WHERE ACTIVE_CODE = ' 2'
+                  AND EFT_FLAG = 'Y'
+                  AND NSF_CHECKS_COUNT < :EN-MAX-RETRIES
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO EN-RETURN-CODE
+               GO TO P400000-EXIT.
+
+           MOVE SQLERRD (3) TO EN-ROWS-AFFECTED.
+
+       P400000-EXIT.
+           EXIT.
