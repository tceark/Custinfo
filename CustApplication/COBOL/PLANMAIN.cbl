@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PLANMAIN.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: PLANMAIN                                      *
+      *  PROGRAM TEXT:  ONLINE ADD/INQUIRE/UPDATE/DELETE MAINTENANCE   *
+      *                 OF PLANCODE (PLAN_CODE/CARRIER_CODE/           *
+      *                 PRODUCT_CODE/RATE_TABLE/PLAN_DESC), GATED      *
+      *                 BEHIND THE SAME SECCHECK RESOURCE-AUTH MODEL   *
+      *                 USED ELSEWHERE, SO A NEW PLAN CODE FOR A NEW   *
+      *                 PRODUCT NO LONGER REQUIRES A DBA CHANGE        *
+      *                 REQUEST TO RUN SQL DIRECTLY AGAINST TABLE.     *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+
+       01  WS-SECURITY-AREA.
+           COPY SECCOMMC.
+           COPY PLANCODE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           TITLE 'PLANMAIN --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY PLANMNTC.
+           TITLE 'PLANMAIN --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE '00' TO PM-RETURN-CODE.
+
+           PERFORM P050000-CHECK-SECURITY THRU P050000-EXIT.
+
+           IF SEC-RETURN-CODE NOT = 'A'
+               MOVE '03' TO PM-RETURN-CODE
+               GO TO P000000-RETURN.
+
+           EVALUATE PM-FUNCTION-CODE
+               WHEN 'I'
+                   PERFORM P100000-INQUIRE-PLANCODE THRU P100000-EXIT
+               WHEN 'A'
+                   PERFORM P200000-ADD-PLANCODE THRU P200000-EXIT
+               WHEN 'U'
+                   PERFORM P300000-UPDATE-PLANCODE THRU P300000-EXIT
+               WHEN 'D'
+                   PERFORM P400000-DELETE-PLANCODE THRU P400000-EXIT
+               WHEN OTHER
+                   MOVE '01' TO PM-RETURN-CODE
+           END-EVALUATE.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'PLANMAIN --> CHECK SECCHECK AUTHORIZATION'.
+       P050000-CHECK-SECURITY SECTION.
+
+           MOVE 'PLANCODE' TO SEC-RESOURCE-NAME.
+           MOVE 'Y'        TO SEC-CHK-RESOURCE.
+           MOVE SPACE      TO SEC-RETURN-CODE.
+           MOVE PM-FUNCTION-CODE TO SEC-FUNCTION-CODE.
+
+           EXEC CICS LINK
+                     PROGRAM('SECCHECK')
+                     COMMAREA(SECURITY-COMM-AREA)
+                     LENGTH(LENGTH OF SECURITY-COMM-AREA)
+           END-EXEC.
+
+       P050000-EXIT.
+           EXIT.
+           TITLE 'PLANMAIN --> INQUIRE ONE PLAN CODE'.
+       P100000-INQUIRE-PLANCODE SECTION.
+
+           EXEC SQL
+               SELECT CARRIER_CODE, PRODUCT_CODE, RATE_TABLE, PLAN_DESC
+                 INTO :PM-CARRIER-CODE, :PM-PRODUCT-CODE,
+                      :PM-RATE-TABLE, :PM-PLAN-DESC
+                 FROM PLANCODE
+                WHERE PLAN_CODE = :PM-PLAN-CODE
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE '02' TO PM-RETURN-CODE
+               MOVE SPACES TO PM-CARRIER-CODE PM-PRODUCT-CODE
+                              PM-RATE-TABLE   PM-PLAN-DESC
+           END-IF.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'PLANMAIN --> ADD ONE PLAN CODE'.
+       P200000-ADD-PLANCODE SECTION.
+
+           EXEC SQL
+               INSERT INTO PLANCODE
+                   (PLAN_CODE, CARRIER_CODE, PRODUCT_CODE, RATE_TABLE,
+                    PLAN_DESC)
+                   VALUES
+                   (:PM-PLAN-CODE, :PM-CARRIER-CODE, :PM-PRODUCT-CODE,
+                    :PM-RATE-TABLE, :PM-PLAN-DESC)
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '04' TO PM-RETURN-CODE
+           END-IF.
+
+       P200000-EXIT.
+           EXIT.
+           TITLE 'PLANMAIN --> UPDATE ONE PLAN CODE'.
+       P300000-UPDATE-PLANCODE SECTION.
+
+           EXEC SQL
+               UPDATE PLANCODE
+                  SET CARRIER_CODE = :PM-CARRIER-CODE,
+                      PRODUCT_CODE = :PM-PRODUCT-CODE,
+                      RATE_TABLE   = :PM-RATE-TABLE,
+                      PLAN_DESC    = :PM-PLAN-DESC
+                WHERE PLAN_CODE    = :PM-PLAN-CODE
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE '02' TO PM-RETURN-CODE
+           END-IF.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'PLANMAIN --> DELETE ONE PLAN CODE'.
+       P400000-DELETE-PLANCODE SECTION.
+
+           EXEC SQL
+               DELETE FROM PLANCODE
+                WHERE PLAN_CODE = :PM-PLAN-CODE
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE '02' TO PM-RETURN-CODE
+           END-IF.
+
+       P400000-EXIT.
+           EXIT.
