@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SECLIST.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: SECLIST                                        *
+      *  PROGRAM TEXT:  READ-ONLY INQUIRY THAT CALLS SECCHECK'S OWN    *
+      *                 CARRIER/SITE RACF RESOURCE CLASSES FOR THE     *
+      *                 SIGNED-ON USER AND REPORTS WHAT THEY ARE       *
+      *                 CLEARED FOR, SO ACCESS QUESTIONS CAN BE        *
+      *                 ANSWERED WITHOUT A RACF REPORT REQUEST.        *
+      *                                                                *
+      *  NOTE:  EXEC CICS QUERY SECURITY (SECCHECK'S OWN RACF CHECK)   *
+      *         HAS NO USERID OPTION - IT ALWAYS EVALUATES THE         *
+      *         SIGNED-ON USER OF THE CURRENT TASK.  THERE IS NO WAY   *
+      *         FROM THIS LAYER TO LOOK UP SOME OTHER USER'S RACF      *
+      *         AUTHORITY WITHOUT A RACF-SIDE LISTING UTILITY.  SO     *
+      *         SECLIST IS A SELF-SERVICE TOOL - THE PERSON ASKING     *
+      *         "WHAT AM I CLEARED FOR" RUNS IT UNDER THEIR OWN LOGON, *
+      *         THE SAME WAY SECCHECK ITSELF PICKS UP THE USERID.      *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-USERID01                 PIC X(8).
+       01  SECURITY-AREA.
+           COPY SECCOMMC.
+       77  WS-CARR-IDX                 PIC S9(4)          COMP.
+       77  WS-SITE-IDX                 PIC S9(4)          COMP.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       01  WS-REPORT-LINE              PIC X(40)  VALUE SPACES.
+           TITLE 'SECLIST --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY SECLSTC.
+           TITLE 'SECLIST --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE  SECTION.
+      *
+      ***** PICK UP THE SIGNED-ON USERID FOR THE REPORT HEADING
+      *
+           EXEC CICS ASSIGN
+               USERID (WS-USERID01)
+           END-EXEC.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'ACCESS LIST FOR USER ' DELIMITED BY SIZE
+               WS-USERID01 DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('SECL')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+           PERFORM P100000-CHECK-CARRIERS THRU P100000-EXIT.
+           PERFORM P200000-CHECK-SITES THRU P200000-EXIT.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'SECLIST --> CHECK CARRIERS'.
+       P100000-CHECK-CARRIERS SECTION.
+
+           PERFORM P110000-CHECK-ONE-CARRIER THRU P110000-EXIT
+               VARYING WS-CARR-IDX FROM 1 BY 1
+               UNTIL WS-CARR-IDX > SECL-CARRIER-COUNT.
+
+       P100000-EXIT.
+           EXIT.
+
+       P110000-CHECK-ONE-CARRIER.
+      *
+      ***** ASK SECCHECK THE SAME WAY NA330/NA340/TU003 DO FOR A
+      ***** READ/INQUIRE CHECK ON THIS CARRIER
+      *
+           MOVE SPACE              TO SEC-RETURN-CODE.
+           MOVE 'I'                TO SEC-FUNCTION-CODE.
+           MOVE SPACE               TO SEC-CHK-RESOURCE.
+           MOVE 'Y'                TO SEC-CHK-CARRIER.
+           MOVE SPACE               TO SEC-CHK-SITE.
+           MOVE SECL-CARRIER-CODE (WS-CARR-IDX) TO SEC-CARRIER-CODE.
+
+           EXEC CICS LINK
+                     PROGRAM('SECCHECK')
+                     COMMAREA(SECURITY-COMM-AREA)
+                     LENGTH(LENGTH OF SECURITY-COMM-AREA)
+           END-EXEC.
+
+           MOVE SEC-RETURN-CODE TO SECL-CARRIER-RESULT (WS-CARR-IDX).
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'CARRIER ' DELIMITED BY SIZE
+               SECL-CARRIER-CODE (WS-CARR-IDX) DELIMITED BY SIZE
+               '  RESULT ' DELIMITED BY SIZE
+               SEC-RETURN-CODE DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('SECL')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P110000-EXIT.
+           EXIT.
+           TITLE 'SECLIST --> CHECK SITES'.
+       P200000-CHECK-SITES SECTION.
+
+           PERFORM P210000-CHECK-ONE-SITE THRU P210000-EXIT
+               VARYING WS-SITE-IDX FROM 1 BY 1
+               UNTIL WS-SITE-IDX > SECL-SITE-COUNT.
+
+       P200000-EXIT.
+           EXIT.
+
+       P210000-CHECK-ONE-SITE.
+
+           MOVE SPACE              TO SEC-RETURN-CODE.
+           MOVE 'I'                TO SEC-FUNCTION-CODE.
+           MOVE SPACE               TO SEC-CHK-RESOURCE.
+           MOVE SPACE               TO SEC-CHK-CARRIER.
+           MOVE 'Y'                TO SEC-CHK-SITE.
+           MOVE SECL-SITE-CODE (WS-SITE-IDX) TO SEC-SITE-CODE.
+
+           EXEC CICS LINK
+                     PROGRAM('SECCHECK')
+                     COMMAREA(SECURITY-COMM-AREA)
+                     LENGTH(LENGTH OF SECURITY-COMM-AREA)
+           END-EXEC.
+
+           MOVE SEC-RETURN-CODE TO SECL-SITE-RESULT (WS-SITE-IDX).
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'SITE ' DELIMITED BY SIZE
+               SECL-SITE-CODE (WS-SITE-IDX) DELIMITED BY SIZE
+               '  RESULT ' DELIMITED BY SIZE
+               SEC-RETURN-CODE DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('SECL')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P210000-EXIT.
+           EXIT.
