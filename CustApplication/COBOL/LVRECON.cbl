@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LVRECON.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: LVRECON                                        *
+      *  PROGRAM TEXT:  DAILY BATCH-STYLE RECONCILIATION OF EMPLOYEE'S  *
+      *                 LIFE_VOLUME/OPTIONAL_LIFE AGAINST COVERAGE.     *
+      *                 FOR EVERY ACTIVE MEMBER IT CHECKS WHETHER AN    *
+      *                 ACTIVE 'LIFE' COVERAGE ROW EXISTS WHEN          *
+      *                 LIFE_VOLUME IS NON-ZERO (AND VICE VERSA), AND   *
+      *                 THE SAME FOR OPTIONAL_LIFE AGAINST 'LIFEOP'     *
+      *                 COVERAGE, WRITING EACH MISMATCH TO A WORKLIST   *
+      *                 SO DISCREPANCIES ARE CAUGHT HERE INSTEAD OF AT  *
+      *                 CLAIM TIME.  COVERAGE CARRIES NO VOLUME AMOUNT  *
+      *                 OF ITS OWN TO SUM, SO THE TIE CHECK IS WHETHER  *
+      *                 AN ACTIVE ROW IS ON FILE AT ALL.                *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       01  WS-TODAY-DATE                PIC X(10) VALUE SPACES.
+       01  WS-LIFE-COUNT                PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-OPTLIFE-COUNT             PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-EMPLOYEE-EOF-SW           PIC X     VALUE 'N'.
+           88  EMPLOYEE-EOF             VALUE 'Y'.
+       01  WS-WORKLIST-LINE             PIC X(90) VALUE SPACES.
+       01  WS-EDIT-VOLUME                PIC ZZZZZZZZ9 VALUE ZERO.
+       01  WS-REASON-TEXT                PIC X(20) VALUE SPACES.
+
+           COPY EMPLOYEE.
+           COPY COVERAGE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE LVRECONCUR CURSOR FOR
+               SELECT
+                    CASENAME#IDNTITY,
+                    UNIQUE-NUM,
+                    EMP_NUM,
+                    LAST_NAME,
+                    FIRST_NAME,
+                    LIFE_VOLUME,
+                    OPTIONAL_LIFE
+                 FROM EMPLOYEE
+                WHERE ACTIVE_IND = 'Y'
+                ORDER BY CASENAME#IDNTITY, UNIQUE-NUM, EMP_NUM
+           END-EXEC.
+
+           TITLE 'LVRECON --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY LVRECONC.
+           TITLE 'LVRECON --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE ZERO TO LV-FLAGGED-COUNT LV-SCANNED-COUNT.
+
+           PERFORM P100000-GET-TODAY-DATE THRU P100000-EXIT.
+           PERFORM P160000-WRITE-WORKLIST-HEADING THRU P160000-EXIT.
+
+           EXEC SQL
+               OPEN LVRECONCUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO P000000-RETURN.
+
+           PERFORM P300000-READ-NEXT-ROW THRU P300000-EXIT
+               UNTIL EMPLOYEE-EOF.
+
+           EXEC SQL
+               CLOSE LVRECONCUR
+           END-EXEC.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'LVRECON --> GET CURRENT DATE'.
+       P100000-GET-TODAY-DATE SECTION.
+
+           EXEC SQL
+               SELECT CURRENT DATE
+                 INTO :WS-TODAY-DATE
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'LVRECON --> WRITE WORKLIST HEADING'.
+       P160000-WRITE-WORKLIST-HEADING SECTION.
+
+           MOVE SPACES TO WS-WORKLIST-LINE.
+           STRING 'CASE     MEMBER  NAME                VOLUME  REASON'
+                   DELIMITED BY SIZE
+               INTO WS-WORKLIST-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('LVRC')
+                     FROM    (WS-WORKLIST-LINE)
+                     LENGTH  (LENGTH OF WS-WORKLIST-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P160000-EXIT.
+           EXIT.
+           TITLE 'LVRECON --> FETCH AND EVALUATE ONE EMPLOYEE ROW'.
+       P300000-READ-NEXT-ROW SECTION.
+
+           EXEC SQL
+               FETCH LVRECONCUR
+                 INTO :EE1-CASENAME-IDNTY,
+                      :EE1-UNIQUE-NUM,
+                      :EE1-EMP-NUM,
+                      :EE1-LAST-NAME,
+                      :EE1-FIRST-NAME,
+                      :EE1-LIFE-VOLUME,
+                      :EE1-OPTIONAL-LIFE
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-EMPLOYEE-EOF-SW
+               GO TO P300000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-EMPLOYEE-EOF-SW
+               GO TO P300000-EXIT.
+
+           ADD 1 TO LV-SCANNED-COUNT.
+
+           PERFORM P400000-CHECK-LIFE-COVERAGE THRU P400000-EXIT.
+           PERFORM P450000-CHECK-OPTLIFE-COVERAGE THRU P450000-EXIT.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'LVRECON --> CHECK LIFE_VOLUME AGAINST LIFE COVERAGE'.
+       P400000-CHECK-LIFE-COVERAGE SECTION.
+
+           MOVE ZERO TO WS-LIFE-COUNT.
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-LIFE-COUNT
+                 FROM COVERAGE
+                WHERE CASENAME#CIM       = :EE1-CASENAME-IDNTY
+                  AND EMPLOYEE#EMP_NUM   = :EE1-EMP-NUM
+                  AND TYPE               = 'LIFE    '
+                  AND EFF_DATE          <= :WS-TODAY-DATE
+                  AND (TERM_DATE IS NULL OR TERM_DATE > :WS-TODAY-DATE)
+           END-EXEC.
+
+           IF EE1-LIFE-VOLUME > ZERO AND WS-LIFE-COUNT = ZERO
+               MOVE EE1-LIFE-VOLUME TO WS-EDIT-VOLUME
+               MOVE 'VOL/NO LIFE ROW    ' TO WS-REASON-TEXT
+               PERFORM P600000-FORMAT-AND-QUEUE-LINE THRU P600000-EXIT.
+
+           IF EE1-LIFE-VOLUME = ZERO AND WS-LIFE-COUNT > ZERO
+               MOVE EE1-LIFE-VOLUME TO WS-EDIT-VOLUME
+               MOVE 'LIFE ROW/NO VOL     ' TO WS-REASON-TEXT
+               PERFORM P600000-FORMAT-AND-QUEUE-LINE THRU P600000-EXIT.
+
+       P400000-EXIT.
+           EXIT.
+           TITLE 'LVRECON --> CHECK OPT_LIFE AGAINST LIFEOP COVERAGE'.
+       P450000-CHECK-OPTLIFE-COVERAGE SECTION.
+
+           MOVE ZERO TO WS-OPTLIFE-COUNT.
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-OPTLIFE-COUNT
+                 FROM COVERAGE
+                WHERE CASENAME#CIM       = :EE1-CASENAME-IDNTY
+                  AND EMPLOYEE#EMP_NUM   = :EE1-EMP-NUM
+                  AND TYPE               = 'LIFEOP  '
+                  AND EFF_DATE          <= :WS-TODAY-DATE
+                  AND (TERM_DATE IS NULL OR TERM_DATE > :WS-TODAY-DATE)
+           END-EXEC.
+
+           IF EE1-OPTIONAL-LIFE > ZERO AND WS-OPTLIFE-COUNT = ZERO
+               MOVE EE1-OPTIONAL-LIFE TO WS-EDIT-VOLUME
+               MOVE 'OPT VOL/NO LIFEOP   ' TO WS-REASON-TEXT
+               PERFORM P600000-FORMAT-AND-QUEUE-LINE THRU P600000-EXIT.
+
+           IF EE1-OPTIONAL-LIFE = ZERO AND WS-OPTLIFE-COUNT > ZERO
+               MOVE EE1-OPTIONAL-LIFE TO WS-EDIT-VOLUME
+               MOVE 'LIFEOP/NO OPT VOL   ' TO WS-REASON-TEXT
+               PERFORM P600000-FORMAT-AND-QUEUE-LINE THRU P600000-EXIT.
+
+       P450000-EXIT.
+           EXIT.
+           TITLE 'LVRECON --> FORMAT AND QUEUE ONE WORKLIST LINE'.
+       P600000-FORMAT-AND-QUEUE-LINE SECTION.
+
+           ADD 1 TO LV-FLAGGED-COUNT.
+
+           MOVE SPACES TO WS-WORKLIST-LINE.
+           STRING EE1-CASENAME-IDNTY DELIMITED BY SIZE
+                   ' '              DELIMITED BY SIZE
+                   EE1-UNIQUE-NUM   DELIMITED BY SIZE
+                   '  '             DELIMITED BY SIZE
+                   EE1-LAST-NAME    DELIMITED BY SIZE
+                   ', '             DELIMITED BY SIZE
+                   EE1-FIRST-NAME   DELIMITED BY SIZE
+                   ' '              DELIMITED BY SIZE
+                   WS-EDIT-VOLUME   DELIMITED BY SIZE
+                   '  '             DELIMITED BY SIZE
+                   WS-REASON-TEXT   DELIMITED BY SIZE
+               INTO WS-WORKLIST-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('LVRC')
+                     FROM    (WS-WORKLIST-LINE)
+                     LENGTH  (LENGTH OF WS-WORKLIST-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P600000-EXIT.
+           EXIT.
