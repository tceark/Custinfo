@@ -0,0 +1,336 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CATSTAT.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: CATSTAT                                        *
+      *  PROGRAM TEXT:  READ-ONLY REPORT THAT SCANS CATMASTER AND      *
+      *                 BUCKETS EVERY OPEN APPLICATION (NOT DECLINED,  *
+      *                 NOT CLOSED OUT) BY ITS FURTHEST-COMPLETED      *
+      *                 STAGE - RECEIVED, LICENSED, UNDERWRITTEN,      *
+      *                 VERIFIED, CERTIFIED, OR ISSUED - SO THE        *
+      *                 UNDERWRITING BACKLOG CAN BE SEEN A STAGE AT A  *
+      *                 TIME, WITH THE OLDEST AND NEWEST AGE-IN-STAGE  *
+      *                 IN EACH BUCKET, INSTEAD OF CASE BY CASE.       *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       01  WS-TODAY-DATE                PIC X(10) VALUE SPACES.
+       01  WS-STAGE-DATE                PIC X(10) VALUE SPACES.
+       01  WS-AGE-DAYS                  PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-CATMASTER-EOF-SW          PIC X     VALUE 'N'.
+           88  CATMASTER-EOF            VALUE 'Y'.
+       01  WS-STAGE-FOUND-SW            PIC X     VALUE 'N'.
+           88  STAGE-FOUND              VALUE 'Y'.
+       01  WS-STAGE-SUB                 PIC S9(4) COMP VALUE ZERO.
+       01  WS-REPORT-LINE               PIC X(80) VALUE SPACES.
+       01  WS-HEADING-LINE              PIC X(80) VALUE SPACES.
+       01  WS-EDIT-COUNT                PIC ZZZZ9 VALUE ZERO.
+       01  WS-EDIT-OLDEST-AGE           PIC ZZZZ9 VALUE ZERO.
+       01  WS-EDIT-NEWEST-AGE           PIC ZZZZ9 VALUE ZERO.
+
+       01  WS-STAGE-TABLE.
+           05  WS-STAGE-ENTRY OCCURS 7 TIMES INDEXED BY WS-STAGE-IDX.
+               10  WS-STAGE-NAME        PIC X(14).
+               10  WS-STAGE-COUNT       PIC 9(5)  VALUE ZERO.
+               10  WS-STAGE-OLDEST-AGE  PIC 9(5)  VALUE ZERO.
+               10  WS-STAGE-NEWEST-AGE  PIC 9(5)  VALUE 99999.
+
+           COPY CATMASTE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE CATCUR CURSOR FOR
+               SELECT
+                    CAT_IDNTITY_NUMBER,
+                    CAT_FIELD_FORCE,
+                    CAT_CLOSEOUT_DATE,
+                    RECEIVED_DATE,
+                    DECLINED_DATE,
+                    LICENSE_DATE,
+                    UNDER_DATE,
+                    VERIF_DATE,
+                    CERTIF_DATE,
+                    ISSUE_DATE
+                 FROM CATMASTER
+                WHERE CAT_ACTIVE_IND = 'Y'
+                ORDER BY CAT_IDNTITY_NUMBER
+           END-EXEC.
+
+           TITLE 'CATSTAT --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY CATSTATC.
+           TITLE 'CATSTAT --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           PERFORM P100000-GET-TODAY-DATE THRU P100000-EXIT.
+           PERFORM P150000-INIT-STAGE-TABLE THRU P150000-EXIT.
+
+           EXEC SQL
+               OPEN CATCUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO P000000-RETURN.
+
+           PERFORM P300000-READ-NEXT-ROW THRU P300000-EXIT
+               UNTIL CATMASTER-EOF.
+
+           EXEC SQL
+               CLOSE CATCUR
+           END-EXEC.
+
+           PERFORM P600000-WRITE-REPORT THRU P600000-EXIT.
+           PERFORM P700000-RETURN-TOTALS THRU P700000-EXIT.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'CATSTAT --> GET CURRENT DATE'.
+       P100000-GET-TODAY-DATE SECTION.
+
+           EXEC SQL
+               SELECT CURRENT DATE
+                 INTO :WS-TODAY-DATE
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'CATSTAT --> INITIALIZE STAGE BUCKET TABLE'.
+       P150000-INIT-STAGE-TABLE SECTION.
+
+           MOVE 'RECEIVED'      TO WS-STAGE-NAME (1).
+           MOVE 'LICENSED'      TO WS-STAGE-NAME (2).
+           MOVE 'UNDERWRITTEN'  TO WS-STAGE-NAME (3).
+           MOVE 'VERIFIED'      TO WS-STAGE-NAME (4).
+           MOVE 'CERTIFIED'     TO WS-STAGE-NAME (5).
+           MOVE 'ISSUED'        TO WS-STAGE-NAME (6).
+           MOVE 'UNKNOWN STAGE' TO WS-STAGE-NAME (7).
+
+       P150000-EXIT.
+           EXIT.
+           TITLE 'CATSTAT --> FETCH AND BUCKET ONE CATMASTER ROW'.
+       P300000-READ-NEXT-ROW SECTION.
+
+           EXEC SQL
+               FETCH CATCUR
+                 INTO :CAT-IDNTY-NUMBER,
+                      :CAT-FIELD-FORCE,
+                      :CAT-CLOSEOUT-DATE :CAT-CLOSEOUT-DATE-IND,
+                      :RECEIVED-DATE     :RECEIVED-DATE-IND,
+                      :DECLINED-DATE     :DECLINED-DATE-IND,
+                      :LICENSE-DATE      :LICENSE-DATE-IND,
+                      :UNDER-DATE        :UNDER-DATE-IND,
+                      :VERIF-DATE        :VERIF-DATE-IND,
+                      :CERTIF-DATE       :CERTIF-DATE-IND,
+                      :ISSUE-DATE        :ISSUE-DATE-IND
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-CATMASTER-EOF-SW
+               GO TO P300000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-CATMASTER-EOF-SW
+               GO TO P300000-EXIT.
+      *
+      *    DECLINED OR CLOSED-OUT APPLICATIONS ARE NOT STILL "OPEN" -
+      *    THEY ARE DONE, ONE WAY OR THE OTHER, SO THEY DO NOT BELONG
+      *    IN A BACKLOG REPORT.
+      *
+           IF DECLINED-DATE-IND NOT LESS THAN ZERO
+               GO TO P300000-EXIT.
+           IF CAT-CLOSEOUT-DATE-IND NOT LESS THAN ZERO
+               GO TO P300000-EXIT.
+
+           PERFORM P400000-FIND-FURTHEST-STAGE THRU P400000-EXIT.
+           PERFORM P500000-BUCKET-THIS-ROW THRU P500000-EXIT.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'CATSTAT --> FIND THE FURTHEST-COMPLETED STAGE'.
+       P400000-FIND-FURTHEST-STAGE SECTION.
+      *
+      *    WORK BACKWARDS FROM THE LAST STAGE SO THE BUCKET REFLECTS
+      *    HOW FAR THE APPLICATION HAS ACTUALLY PROGRESSED, NOT JUST
+      *    WHERE IT STARTED.
+      *
+           MOVE 'N' TO WS-STAGE-FOUND-SW.
+           MOVE ZERO TO WS-STAGE-SUB.
+
+           IF ISSUE-DATE-IND NOT LESS THAN ZERO
+               MOVE 6 TO WS-STAGE-SUB
+               MOVE ISSUE-DATE TO WS-STAGE-DATE
+               MOVE 'Y' TO WS-STAGE-FOUND-SW
+           END-IF.
+           IF NOT STAGE-FOUND
+               IF CERTIF-DATE-IND NOT LESS THAN ZERO
+                   MOVE 5 TO WS-STAGE-SUB
+                   MOVE CERTIF-DATE TO WS-STAGE-DATE
+                   MOVE 'Y' TO WS-STAGE-FOUND-SW
+               END-IF
+           END-IF.
+           IF NOT STAGE-FOUND
+               IF VERIF-DATE-IND NOT LESS THAN ZERO
+                   MOVE 4 TO WS-STAGE-SUB
+                   MOVE VERIF-DATE TO WS-STAGE-DATE
+                   MOVE 'Y' TO WS-STAGE-FOUND-SW
+               END-IF
+           END-IF.
+           IF NOT STAGE-FOUND
+               IF UNDER-DATE-IND NOT LESS THAN ZERO
+                   MOVE 3 TO WS-STAGE-SUB
+                   MOVE UNDER-DATE TO WS-STAGE-DATE
+                   MOVE 'Y' TO WS-STAGE-FOUND-SW
+               END-IF
+           END-IF.
+           IF NOT STAGE-FOUND
+               IF LICENSE-DATE-IND NOT LESS THAN ZERO
+                   MOVE 2 TO WS-STAGE-SUB
+                   MOVE LICENSE-DATE TO WS-STAGE-DATE
+                   MOVE 'Y' TO WS-STAGE-FOUND-SW
+               END-IF
+           END-IF.
+           IF NOT STAGE-FOUND
+               IF RECEIVED-DATE-IND NOT LESS THAN ZERO
+                   MOVE 1 TO WS-STAGE-SUB
+                   MOVE RECEIVED-DATE TO WS-STAGE-DATE
+                   MOVE 'Y' TO WS-STAGE-FOUND-SW
+               END-IF
+           END-IF.
+           IF NOT STAGE-FOUND
+               MOVE 7 TO WS-STAGE-SUB
+               MOVE SPACES TO WS-STAGE-DATE
+           END-IF.
+
+       P400000-EXIT.
+           EXIT.
+           TITLE 'CATSTAT --> ACCUMULATE THIS ROW INTO ITS BUCKET'.
+       P500000-BUCKET-THIS-ROW SECTION.
+
+           ADD 1 TO WS-STAGE-COUNT (WS-STAGE-SUB).
+
+           IF NOT STAGE-FOUND
+               GO TO P500000-EXIT.
+
+           PERFORM P550000-COMPUTE-AGE THRU P550000-EXIT.
+
+           IF WS-AGE-DAYS > WS-STAGE-OLDEST-AGE (WS-STAGE-SUB)
+               MOVE WS-AGE-DAYS TO WS-STAGE-OLDEST-AGE (WS-STAGE-SUB)
+           END-IF.
+           IF WS-AGE-DAYS < WS-STAGE-NEWEST-AGE (WS-STAGE-SUB)
+               MOVE WS-AGE-DAYS TO WS-STAGE-NEWEST-AGE (WS-STAGE-SUB)
+           END-IF.
+
+       P500000-EXIT.
+           EXIT.
+           TITLE 'CATSTAT --> COMPUTE AGE-IN-STAGE IN DAYS'.
+       P550000-COMPUTE-AGE SECTION.
+
+           EXEC SQL
+               SELECT DAYS(:WS-TODAY-DATE) - DAYS(:WS-STAGE-DATE)
+                 INTO :WS-AGE-DAYS
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE ZERO TO WS-AGE-DAYS.
+
+       P550000-EXIT.
+           EXIT.
+           TITLE 'CATSTAT --> WRITE THE BUCKETED BACKLOG REPORT'.
+       P600000-WRITE-REPORT SECTION.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'STAGE' DELIMITED BY SIZE
+               '          OPEN CNT   OLDEST AGE   NEWEST AGE'
+                   DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('CATS')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+           PERFORM P650000-WRITE-ONE-STAGE-LINE THRU P650000-EXIT
+               VARYING WS-STAGE-IDX FROM 1 BY 1
+               UNTIL WS-STAGE-IDX > 7.
+
+       P600000-EXIT.
+           EXIT.
+           TITLE 'CATSTAT --> FORMAT AND WRITE ONE BUCKET LINE'.
+       P650000-WRITE-ONE-STAGE-LINE SECTION.
+
+           MOVE WS-STAGE-COUNT (WS-STAGE-IDX) TO WS-EDIT-COUNT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           IF WS-STAGE-COUNT (WS-STAGE-IDX) = ZERO
+               STRING WS-STAGE-NAME (WS-STAGE-IDX) DELIMITED BY SIZE
+                   '   ' DELIMITED BY SIZE
+                   WS-EDIT-COUNT DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+           ELSE
+               MOVE WS-STAGE-OLDEST-AGE (WS-STAGE-IDX)
+                   TO WS-EDIT-OLDEST-AGE
+               MOVE WS-STAGE-NEWEST-AGE (WS-STAGE-IDX)
+                   TO WS-EDIT-NEWEST-AGE
+               STRING WS-STAGE-NAME (WS-STAGE-IDX) DELIMITED BY SIZE
+                   '   ' DELIMITED BY SIZE
+                   WS-EDIT-COUNT DELIMITED BY SIZE
+                   '      ' DELIMITED BY SIZE
+                   WS-EDIT-OLDEST-AGE DELIMITED BY SIZE
+                   '      ' DELIMITED BY SIZE
+                   WS-EDIT-NEWEST-AGE DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+           END-IF.
+
+           EXEC CICS WRITEQ TD QUEUE ('CATS')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P650000-EXIT.
+           EXIT.
+           TITLE 'CATSTAT --> RETURN BUCKET TOTALS TO THE CALLER'.
+       P700000-RETURN-TOTALS SECTION.
+
+           MOVE WS-STAGE-COUNT (1) TO CS-RECEIVED-COUNT.
+           MOVE WS-STAGE-COUNT (2) TO CS-LICENSED-COUNT.
+           MOVE WS-STAGE-COUNT (3) TO CS-UNDERWRITTEN-COUNT.
+           MOVE WS-STAGE-COUNT (4) TO CS-VERIFIED-COUNT.
+           MOVE WS-STAGE-COUNT (5) TO CS-CERTIFIED-COUNT.
+           MOVE WS-STAGE-COUNT (6) TO CS-ISSUED-COUNT.
+           MOVE WS-STAGE-COUNT (7) TO CS-UNKNOWN-COUNT.
+
+           COMPUTE CS-TOTAL-OPEN-COUNT =
+                   CS-RECEIVED-COUNT + CS-LICENSED-COUNT +
+                   CS-UNDERWRITTEN-COUNT + CS-VERIFIED-COUNT +
+                   CS-CERTIFIED-COUNT + CS-ISSUED-COUNT +
+                   CS-UNKNOWN-COUNT.
+
+       P700000-EXIT.
+           EXIT.
