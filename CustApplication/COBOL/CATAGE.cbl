@@ -0,0 +1,327 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CATAGE.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: CATAGE                                         *
+      *  PROGRAM TEXT:  DAILY BATCH-STYLE CHECK AGAINST CATMASTER THAT  *
+      *                 FLAGS EVERY OPEN APPLICATION WHOSE CURRENT     *
+      *                 (FURTHEST-COMPLETED) STAGE DATE IS OLDER THAN  *
+      *                 THE CONFIGURABLE THRESHOLD FOR THAT STAGE AND  *
+      *                 CARRIER, AND WRITES THE RESULT TO A WORKLIST   *
+      *                 SO UNDERWRITING CAN CHASE AGED APPLICATIONS    *
+      *                 BEFORE THE BROKER HAS TO CALL ASKING.  STAGE   *
+      *                 THRESHOLDS ARE CONFIGURED AS PROGRAM_RULES     *
+      *                 ROWS (PROGRAM_ID 'CATAGE', RULE = STAGE NAME,  *
+      *                 CARRIER = CAT_FIELD_FORCE, RULE_VALUE = DAYS,  *
+      *                 ZERO-FILLED IN THE FIRST 5 BYTES) SO THEY CAN  *
+      *                 BE TUNED WITHOUT A PROGRAM CHANGE; A STAGE     *
+      *                 WITH NO CONFIGURED ROW USES THE DEFAULT BELOW. *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       77  WS-DEFAULT-THRESHOLD-DAYS   PIC S9(5) COMP-3 VALUE +30.
+       01  WS-TODAY-DATE                PIC X(10) VALUE SPACES.
+       01  WS-STAGE-DATE                PIC X(10) VALUE SPACES.
+       01  WS-AGE-DAYS                  PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-THRESHOLD-DAYS            PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-CATMASTER-EOF-SW          PIC X     VALUE 'N'.
+           88  CATMASTER-EOF            VALUE 'Y'.
+       01  WS-STAGE-FOUND-SW            PIC X     VALUE 'N'.
+           88  STAGE-FOUND              VALUE 'Y'.
+       01  WS-THRESHOLD-FOUND-SW        PIC X     VALUE 'N'.
+           88  THRESHOLD-FOUND          VALUE 'Y'.
+       01  WS-STAGE-SUB                 PIC S9(4) COMP VALUE ZERO.
+       01  WS-STAGE-NAME-CURRENT        PIC X(14) VALUE SPACES.
+       01  WS-WORKLIST-LINE             PIC X(80) VALUE SPACES.
+       01  WS-EDIT-AGE                  PIC ZZZZ9 VALUE ZERO.
+       01  WS-EDIT-THRESHOLD            PIC ZZZZ9 VALUE ZERO.
+
+       01  WS-STAGE-NAME-TABLE.
+           05  WS-STAGE-NAME-ENTRY OCCURS 6 TIMES
+                   INDEXED BY WS-STAGE-NAME-IDX.
+               10  WS-STAGE-NAME-TEXT   PIC X(14).
+
+           COPY CATMASTE.
+           COPY PROGRULE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE CATAGECUR CURSOR FOR
+               SELECT
+                    CAT_IDNTITY_NUMBER,
+                    CAT_FIELD_FORCE,
+                    CAT_CLOSEOUT_DATE,
+                    RECEIVED_DATE,
+                    DECLINED_DATE,
+                    LICENSE_DATE,
+                    UNDER_DATE,
+                    VERIF_DATE,
+                    CERTIF_DATE,
+                    ISSUE_DATE
+                 FROM CATMASTER
+                WHERE CAT_ACTIVE_IND = 'Y'
+                ORDER BY CAT_IDNTITY_NUMBER
+           END-EXEC.
+
+           TITLE 'CATAGE --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY CATAGEC.
+           TITLE 'CATAGE --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE ZERO TO CG-FLAGGED-COUNT CG-APPS-SCANNED-COUNT.
+
+           PERFORM P100000-GET-TODAY-DATE THRU P100000-EXIT.
+           PERFORM P150000-INIT-STAGE-NAMES THRU P150000-EXIT.
+           PERFORM P160000-WRITE-WORKLIST-HEADING THRU P160000-EXIT.
+
+           EXEC SQL
+               OPEN CATAGECUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO P000000-RETURN.
+
+           PERFORM P300000-READ-NEXT-ROW THRU P300000-EXIT
+               UNTIL CATMASTER-EOF.
+
+           EXEC SQL
+               CLOSE CATAGECUR
+           END-EXEC.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'CATAGE --> GET CURRENT DATE'.
+       P100000-GET-TODAY-DATE SECTION.
+
+           EXEC SQL
+               SELECT CURRENT DATE
+                 INTO :WS-TODAY-DATE
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'CATAGE --> INITIALIZE STAGE NAME TABLE'.
+       P150000-INIT-STAGE-NAMES SECTION.
+
+           MOVE 'RECEIVED'      TO WS-STAGE-NAME-TEXT (1).
+           MOVE 'LICENSED'      TO WS-STAGE-NAME-TEXT (2).
+           MOVE 'UNDERWRITTEN'  TO WS-STAGE-NAME-TEXT (3).
+           MOVE 'VERIFIED'      TO WS-STAGE-NAME-TEXT (4).
+           MOVE 'CERTIFIED'     TO WS-STAGE-NAME-TEXT (5).
+           MOVE 'ISSUED'        TO WS-STAGE-NAME-TEXT (6).
+
+       P150000-EXIT.
+           EXIT.
+           TITLE 'CATAGE --> WRITE WORKLIST HEADING'.
+       P160000-WRITE-WORKLIST-HEADING SECTION.
+
+           MOVE SPACES TO WS-WORKLIST-LINE.
+           STRING 'IDNTITY    FF  STAGE          AGE   THRESHOLD'
+                   DELIMITED BY SIZE
+               INTO WS-WORKLIST-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('CAGE')
+                     FROM    (WS-WORKLIST-LINE)
+                     LENGTH  (LENGTH OF WS-WORKLIST-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P160000-EXIT.
+           EXIT.
+           TITLE 'CATAGE --> FETCH AND EVALUATE ONE CATMASTER ROW'.
+       P300000-READ-NEXT-ROW SECTION.
+
+           EXEC SQL
+               FETCH CATAGECUR
+                 INTO :CAT-IDNTY-NUMBER,
+                      :CAT-FIELD-FORCE,
+                      :CAT-CLOSEOUT-DATE :CAT-CLOSEOUT-DATE-IND,
+                      :RECEIVED-DATE     :RECEIVED-DATE-IND,
+                      :DECLINED-DATE     :DECLINED-DATE-IND,
+                      :LICENSE-DATE      :LICENSE-DATE-IND,
+                      :UNDER-DATE        :UNDER-DATE-IND,
+                      :VERIF-DATE        :VERIF-DATE-IND,
+                      :CERTIF-DATE       :CERTIF-DATE-IND,
+                      :ISSUE-DATE        :ISSUE-DATE-IND
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-CATMASTER-EOF-SW
+               GO TO P300000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-CATMASTER-EOF-SW
+               GO TO P300000-EXIT.
+
+           IF DECLINED-DATE-IND NOT LESS THAN ZERO
+               GO TO P300000-EXIT.
+           IF CAT-CLOSEOUT-DATE-IND NOT LESS THAN ZERO
+               GO TO P300000-EXIT.
+
+           ADD 1 TO CG-APPS-SCANNED-COUNT.
+
+           PERFORM P400000-FIND-FURTHEST-STAGE THRU P400000-EXIT.
+
+           IF NOT STAGE-FOUND
+               GO TO P300000-EXIT.
+
+           PERFORM P450000-COMPUTE-AGE THRU P450000-EXIT.
+           PERFORM P470000-GET-THRESHOLD THRU P470000-EXIT.
+
+           IF WS-AGE-DAYS > WS-THRESHOLD-DAYS
+               PERFORM P500000-WRITE-WORKLIST-LINE THRU P500000-EXIT
+           END-IF.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'CATAGE --> FIND THE FURTHEST-COMPLETED STAGE'.
+       P400000-FIND-FURTHEST-STAGE SECTION.
+      *
+      *    THE "CURRENT" STAGE FOR AGING PURPOSES IS THE FURTHEST ONE
+      *    COMPLETED SO FAR - THAT IS THE STAGE THE APPLICATION IS
+      *    WAITING TO MOVE ON FROM.
+      *
+           MOVE 'N' TO WS-STAGE-FOUND-SW.
+           MOVE ZERO TO WS-STAGE-SUB.
+
+           IF ISSUE-DATE-IND NOT LESS THAN ZERO
+               MOVE 6 TO WS-STAGE-SUB
+               MOVE ISSUE-DATE TO WS-STAGE-DATE
+               MOVE 'Y' TO WS-STAGE-FOUND-SW
+           END-IF.
+           IF NOT STAGE-FOUND
+               IF CERTIF-DATE-IND NOT LESS THAN ZERO
+                   MOVE 5 TO WS-STAGE-SUB
+                   MOVE CERTIF-DATE TO WS-STAGE-DATE
+                   MOVE 'Y' TO WS-STAGE-FOUND-SW
+               END-IF
+           END-IF.
+           IF NOT STAGE-FOUND
+               IF VERIF-DATE-IND NOT LESS THAN ZERO
+                   MOVE 4 TO WS-STAGE-SUB
+                   MOVE VERIF-DATE TO WS-STAGE-DATE
+                   MOVE 'Y' TO WS-STAGE-FOUND-SW
+               END-IF
+           END-IF.
+           IF NOT STAGE-FOUND
+               IF UNDER-DATE-IND NOT LESS THAN ZERO
+                   MOVE 3 TO WS-STAGE-SUB
+                   MOVE UNDER-DATE TO WS-STAGE-DATE
+                   MOVE 'Y' TO WS-STAGE-FOUND-SW
+               END-IF
+           END-IF.
+           IF NOT STAGE-FOUND
+               IF LICENSE-DATE-IND NOT LESS THAN ZERO
+                   MOVE 2 TO WS-STAGE-SUB
+                   MOVE LICENSE-DATE TO WS-STAGE-DATE
+                   MOVE 'Y' TO WS-STAGE-FOUND-SW
+               END-IF
+           END-IF.
+           IF NOT STAGE-FOUND
+               IF RECEIVED-DATE-IND NOT LESS THAN ZERO
+                   MOVE 1 TO WS-STAGE-SUB
+                   MOVE RECEIVED-DATE TO WS-STAGE-DATE
+                   MOVE 'Y' TO WS-STAGE-FOUND-SW
+               END-IF
+           END-IF.
+
+           IF STAGE-FOUND
+               MOVE WS-STAGE-NAME-TEXT (WS-STAGE-SUB)
+                   TO WS-STAGE-NAME-CURRENT
+           END-IF.
+
+       P400000-EXIT.
+           EXIT.
+           TITLE 'CATAGE --> COMPUTE AGE-IN-STAGE IN DAYS'.
+       P450000-COMPUTE-AGE SECTION.
+
+           EXEC SQL
+               SELECT DAYS(:WS-TODAY-DATE) - DAYS(:WS-STAGE-DATE)
+                 INTO :WS-AGE-DAYS
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE ZERO TO WS-AGE-DAYS.
+
+       P450000-EXIT.
+           EXIT.
+           TITLE 'CATAGE --> LOOK UP THE STAGE/CARRIER THRESHOLD'.
+       P470000-GET-THRESHOLD SECTION.
+
+           MOVE 'N' TO WS-THRESHOLD-FOUND-SW.
+
+           EXEC SQL
+               SELECT RULE_VALUE
+                 INTO :PR-RULE-VALUE
+                 FROM PROGRAM_RULES
+                WHERE PROGRAM_ID  = 'CATAGE'
+                  AND RULE        = :WS-STAGE-NAME-CURRENT
+                  AND CARRIER     = :CAT-FIELD-FORCE
+                  AND CURRENT_IND = 'Y'
+                FETCH FIRST ROW ONLY
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-THRESHOLD-FOUND-SW
+               MOVE PR-RULE-VALUE (1:5) TO WS-THRESHOLD-DAYS
+           END-IF.
+
+           IF NOT THRESHOLD-FOUND
+               MOVE WS-DEFAULT-THRESHOLD-DAYS TO WS-THRESHOLD-DAYS
+           END-IF.
+
+       P470000-EXIT.
+           EXIT.
+           TITLE 'CATAGE --> WRITE ONE AGED-APPLICATION WORKLIST LINE'.
+       P500000-WRITE-WORKLIST-LINE SECTION.
+
+           ADD 1 TO CG-FLAGGED-COUNT.
+
+           MOVE WS-AGE-DAYS       TO WS-EDIT-AGE.
+           MOVE WS-THRESHOLD-DAYS TO WS-EDIT-THRESHOLD.
+
+           MOVE SPACES TO WS-WORKLIST-LINE.
+           STRING CAT-IDNTY-NUMBER DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               CAT-FIELD-FORCE DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-STAGE-NAME-CURRENT DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-EDIT-AGE DELIMITED BY SIZE
+               '   ' DELIMITED BY SIZE
+               WS-EDIT-THRESHOLD DELIMITED BY SIZE
+               INTO WS-WORKLIST-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('CAGE')
+                     FROM    (WS-WORKLIST-LINE)
+                     LENGTH  (LENGTH OF WS-WORKLIST-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P500000-EXIT.
+           EXIT.
