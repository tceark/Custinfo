@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BILLAGE.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: BILLAGE                                        *
+      *  PROGRAM TEXT:  READ-ONLY DASHBOARD THAT SCANS THE REQUEST      *
+      *                 TABLE (BRR-REQUEST-RECORDX ROWS WRITTEN BY      *
+      *                 RQ09999 AND OTHER BILL-REQUEST SOURCES) AND     *
+      *                 BUCKETS EVERY ROW BY REQUEST_TYPE/PROCESS_      *
+      *                 STATUS, SO BILLING OPERATIONS CAN SEE THE       *
+      *                 BACKLOG AND AGE OF PENDING BILL REQUESTS        *
+      *                 WITHOUT A DBA RUNNING AN AD HOC QUERY.  THE     *
+      *                 BUCKET-BY-BUCKET BREAKDOWN (COUNT AND OLDEST    *
+      *                 AGE IN DAYS) IS WRITTEN TO THE BRAG TDQ; THE    *
+      *                 CALLER GETS BACK THE TOTALS ON THE COMMAREA.    *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       77  WS-MAX-BUCKETS               PIC S9(4) COMP VALUE +50.
+       01  WS-TODAY-DATE                PIC X(10) VALUE SPACES.
+       01  WS-REQUEST-DATE               PIC X(10) VALUE SPACES.
+       01  WS-AGE-DAYS                  PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-REQUEST-EOF-SW            PIC X     VALUE 'N'.
+           88  REQUEST-EOF              VALUE 'Y'.
+       01  WS-BUCKET-FOUND-SW           PIC X     VALUE 'N'.
+           88  BUCKET-FOUND             VALUE 'Y'.
+       01  WS-BUCKET-SUB                PIC S9(4) COMP VALUE ZERO.
+       01  WS-REPORT-LINE               PIC X(80) VALUE SPACES.
+       01  WS-HEADING-LINE              PIC X(80) VALUE SPACES.
+       01  WS-EDIT-COUNT                PIC ZZZZ9 VALUE ZERO.
+       01  WS-EDIT-OLDEST-AGE           PIC ZZZZ9 VALUE ZERO.
+
+       01  WS-BUCKET-TABLE.
+           05  WS-BUCKET-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-BUCKET-IDX.
+               10  WS-BUCKET-TYPE       PIC X(2)  VALUE SPACES.
+               10  WS-BUCKET-STATUS     PIC X(1)  VALUE SPACES.
+               10  WS-BUCKET-COUNT      PIC 9(5)  VALUE ZERO.
+               10  WS-BUCKET-OLDEST-AGE PIC 9(5)  VALUE ZERO.
+
+           COPY REQUEST.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE REQAGECUR CURSOR FOR
+               SELECT
+                    REQUEST_TYPE,
+                    PROCESS_STATUS,
+                    REQUEST_TIMESTAMP
+                 FROM REQUEST
+                ORDER BY REQUEST_TYPE, PROCESS_STATUS
+           END-EXEC.
+
+           TITLE 'BILLAGE --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY BILLAGEC.
+           TITLE 'BILLAGE --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE ZERO TO BA-TOTAL-REQUEST-COUNT
+                        BA-BUCKET-COUNT
+                        BA-OLDEST-AGE-DAYS.
+           MOVE ZERO TO WS-BUCKET-SUB.
+
+           PERFORM P100000-GET-TODAY-DATE THRU P100000-EXIT.
+           PERFORM P160000-WRITE-REPORT-HEADING THRU P160000-EXIT.
+
+           EXEC SQL
+               OPEN REQAGECUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO P000000-RETURN.
+
+           PERFORM P300000-READ-NEXT-ROW THRU P300000-EXIT
+               UNTIL REQUEST-EOF.
+
+           EXEC SQL
+               CLOSE REQAGECUR
+           END-EXEC.
+
+           MOVE WS-BUCKET-SUB TO BA-BUCKET-COUNT.
+
+           PERFORM P600000-WRITE-BUCKET-LINE THRU P600000-EXIT
+               VARYING WS-BUCKET-IDX FROM 1 BY 1
+               UNTIL WS-BUCKET-IDX > WS-BUCKET-SUB.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'BILLAGE --> GET CURRENT DATE'.
+       P100000-GET-TODAY-DATE SECTION.
+
+           EXEC SQL
+               SELECT CURRENT DATE
+                 INTO :WS-TODAY-DATE
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'BILLAGE --> WRITE REPORT HEADING'.
+       P160000-WRITE-REPORT-HEADING SECTION.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'TYPE ST          OPEN CNT   OLDEST AGE'
+                   DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('BRAG')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P160000-EXIT.
+           EXIT.
+           TITLE 'BILLAGE --> FETCH AND BUCKET ONE REQUEST ROW'.
+       P300000-READ-NEXT-ROW SECTION.
+
+           EXEC SQL
+               FETCH REQAGECUR
+                 INTO :RQST-REQUEST-TYPE,
+                      :RQST-PROCESS-STATUS,
+                      :RQST-REQUEST-TIMESTAMP
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-REQUEST-EOF-SW
+               GO TO P300000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-REQUEST-EOF-SW
+               GO TO P300000-EXIT.
+
+           ADD 1 TO BA-TOTAL-REQUEST-COUNT.
+
+           MOVE RQST-REQUEST-TIMESTAMP (1:10) TO WS-REQUEST-DATE.
+           PERFORM P350000-COMPUTE-AGE THRU P350000-EXIT.
+
+           IF WS-AGE-DAYS > BA-OLDEST-AGE-DAYS
+               MOVE WS-AGE-DAYS TO BA-OLDEST-AGE-DAYS
+           END-IF.
+
+           PERFORM P400000-FIND-OR-ADD-BUCKET THRU P400000-EXIT.
+           PERFORM P500000-BUCKET-THIS-ROW THRU P500000-EXIT.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'BILLAGE --> COMPUTE AGE-IN-DAYS OF ONE REQUEST'.
+       P350000-COMPUTE-AGE SECTION.
+
+           EXEC SQL
+               SELECT DAYS(:WS-TODAY-DATE) - DAYS(:WS-REQUEST-DATE)
+                 INTO :WS-AGE-DAYS
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE ZERO TO WS-AGE-DAYS.
+
+       P350000-EXIT.
+           EXIT.
+           TITLE 'BILLAGE --> FIND THIS TYPE/STATUS BUCKET, OR ADD IT'.
+       P400000-FIND-OR-ADD-BUCKET SECTION.
+
+           MOVE 'N' TO WS-BUCKET-FOUND-SW.
+           SET WS-BUCKET-IDX TO 1.
+
+           PERFORM P410000-TEST-ONE-BUCKET THRU P410000-EXIT
+               VARYING WS-BUCKET-IDX FROM 1 BY 1
+               UNTIL WS-BUCKET-IDX > WS-BUCKET-SUB
+                  OR BUCKET-FOUND.
+
+           IF BUCKET-FOUND
+               SUBTRACT 1 FROM WS-BUCKET-IDX
+               GO TO P400000-EXIT.
+
+           IF WS-BUCKET-SUB NOT < WS-MAX-BUCKETS
+               GO TO P400000-EXIT.
+
+           ADD 1 TO WS-BUCKET-SUB.
+           SET WS-BUCKET-IDX TO WS-BUCKET-SUB.
+           MOVE RQST-REQUEST-TYPE   TO WS-BUCKET-TYPE (WS-BUCKET-IDX).
+           MOVE RQST-PROCESS-STATUS TO WS-BUCKET-STATUS (WS-BUCKET-IDX).
+           MOVE ZERO TO WS-BUCKET-COUNT (WS-BUCKET-IDX)
+                        WS-BUCKET-OLDEST-AGE (WS-BUCKET-IDX).
+
+       P400000-EXIT.
+           EXIT.
+           TITLE 'BILLAGE --> TEST A SINGLE BUCKET TABLE ENTRY'.
+       P410000-TEST-ONE-BUCKET SECTION.
+
+           IF WS-BUCKET-TYPE (WS-BUCKET-IDX) = RQST-REQUEST-TYPE
+              AND WS-BUCKET-STATUS (WS-BUCKET-IDX) = RQST-PROCESS-STATUS
+               MOVE 'Y' TO WS-BUCKET-FOUND-SW
+           END-IF.
+
+       P410000-EXIT.
+           EXIT.
+           TITLE 'BILLAGE --> ACCUMULATE THIS ROW INTO ITS BUCKET'.
+       P500000-BUCKET-THIS-ROW SECTION.
+
+           ADD 1 TO WS-BUCKET-COUNT (WS-BUCKET-IDX).
+
+           IF WS-AGE-DAYS > WS-BUCKET-OLDEST-AGE (WS-BUCKET-IDX)
+               MOVE WS-AGE-DAYS TO WS-BUCKET-OLDEST-AGE (WS-BUCKET-IDX)
+           END-IF.
+
+       P500000-EXIT.
+           EXIT.
+           TITLE 'BILLAGE --> WRITE ONE BUCKET BREAKDOWN LINE'.
+       P600000-WRITE-BUCKET-LINE SECTION.
+
+           MOVE WS-BUCKET-COUNT (WS-BUCKET-IDX) TO WS-EDIT-COUNT.
+           MOVE WS-BUCKET-OLDEST-AGE (WS-BUCKET-IDX)
+               TO WS-EDIT-OLDEST-AGE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING WS-BUCKET-TYPE (WS-BUCKET-IDX) DELIMITED BY SIZE
+               '   ' DELIMITED BY SIZE
+               WS-BUCKET-STATUS (WS-BUCKET-IDX) DELIMITED BY SIZE
+               '    ' DELIMITED BY SIZE
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               '      ' DELIMITED BY SIZE
+               WS-EDIT-OLDEST-AGE DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('BRAG')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P600000-EXIT.
+           EXIT.
