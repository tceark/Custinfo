@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CASESITE.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: CASESITE                                       *
+      *  PROGRAM TEXT:  READ-ONLY DASHBOARD THAT SCANS CASE_MASTER AND  *
+      *                 BUCKETS EVERY CASE BY ADMIN_SITE_CODE, THE      *
+      *                 MARKET/REGION CODE CASE_MASTER ACTUALLY CARRIES *
+      *                 ON DB2.  (CASECOBQ'S OLDER CASE-MKT-CODE LIVES  *
+      *                 ONLY ON THE VSAM-STYLE CASE-REC LAYOUT AND HAS  *
+      *                 NO SQL-QUERYABLE COUNTERPART, SO ADMIN_SITE_    *
+      *                 CODE STANDS IN AS THE MARKET/REGION KEY.)  THE  *
+      *                 SITE-BY-SITE BREAKDOWN (COUNT AND OLDEST AGE    *
+      *                 IN DAYS SINCE LAST CHANGE) IS WRITTEN TO THE    *
+      *                 CAST TDQ; THE CALLER GETS BACK THE TOTALS ON    *
+      *                 THE COMMAREA.                                   *
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                            *
+      *  DATE       BY    DESCRIPTION                                   *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       77  WS-MAX-SITES                PIC S9(4) COMP VALUE +50.
+
+       01  WS-TODAY-DATE                PIC X(10) VALUE SPACES.
+       01  WS-CHANGE-DATE-10            PIC X(10) VALUE SPACES.
+       01  WS-AGE-DAYS                  PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-CASE-EOF-SW               PIC X     VALUE 'N'.
+           88  CASE-SITE-EOF            VALUE 'Y'.
+       01  WS-SITE-FOUND-SW             PIC X     VALUE 'N'.
+           88  SITE-FOUND                VALUE 'Y'.
+       01  WS-SITE-SUB                  PIC S9(4) COMP VALUE ZERO.
+       01  WS-REPORT-LINE               PIC X(80) VALUE SPACES.
+       01  WS-HEADING-LINE              PIC X(80) VALUE SPACES.
+       01  WS-EDIT-COUNT                PIC ZZZZ9 VALUE ZERO.
+       01  WS-EDIT-OLDEST-AGE           PIC ZZZZ9 VALUE ZERO.
+
+       01  WS-SITE-TABLE.
+           05  WS-SITE-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-SITE-IDX.
+               10  WS-SITE-CODE         PIC X(2)  VALUE SPACES.
+               10  WS-SITE-COUNT        PIC 9(5)  VALUE ZERO.
+               10  WS-SITE-OLDEST-AGE   PIC 9(5)  VALUE ZERO.
+
+           COPY CASEMAST.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE CASESITCUR CURSOR FOR
+               SELECT
+                    ADMIN_SITE_CODE,
+                    CHANGE_DATE
+                 FROM CASE_MASTER
+                ORDER BY ADMIN_SITE_CODE
+           END-EXEC.
+
+           TITLE 'CASESITE --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY CASESITC.
+           TITLE 'CASESITE --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE ZERO TO CST-TOTAL-CASE-COUNT
+                        CST-SITE-COUNT
+                        CST-OLDEST-AGE-DAYS.
+           MOVE ZERO TO WS-SITE-SUB.
+
+           PERFORM P100000-GET-TODAY-DATE THRU P100000-EXIT.
+           PERFORM P160000-WRITE-REPORT-HEADING THRU P160000-EXIT.
+
+           EXEC SQL
+               OPEN CASESITCUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO P000000-RETURN.
+
+           PERFORM P300000-READ-NEXT-ROW THRU P300000-EXIT
+               UNTIL CASE-SITE-EOF.
+
+           EXEC SQL
+               CLOSE CASESITCUR
+           END-EXEC.
+
+           MOVE WS-SITE-SUB TO CST-SITE-COUNT.
+
+           PERFORM P600000-WRITE-SITE-LINE THRU P600000-EXIT
+               VARYING WS-SITE-IDX FROM 1 BY 1
+               UNTIL WS-SITE-IDX > WS-SITE-SUB.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'CASESITE --> GET CURRENT DATE'.
+       P100000-GET-TODAY-DATE SECTION.
+
+           EXEC SQL
+               SELECT CURRENT DATE
+                 INTO :WS-TODAY-DATE
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'CASESITE --> WRITE REPORT HEADING'.
+       P160000-WRITE-REPORT-HEADING SECTION.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'SITE          OPEN CNT   OLDEST AGE'
+                   DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('CAST')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P160000-EXIT.
+           EXIT.
+           TITLE 'CASESITE --> FETCH AND BUCKET ONE CASE ROW'.
+       P300000-READ-NEXT-ROW SECTION.
+
+           EXEC SQL
+               FETCH CASESITCUR
+                 INTO :CASE-ADMIN-SITE-CODE,
+                      :CASE-CHANGE-DATE
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-CASE-EOF-SW
+               GO TO P300000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-CASE-EOF-SW
+               GO TO P300000-EXIT.
+
+           ADD 1 TO CST-TOTAL-CASE-COUNT.
+
+           MOVE CASE-CHANGE-DATE (1:10) TO WS-CHANGE-DATE-10.
+           PERFORM P350000-COMPUTE-AGE THRU P350000-EXIT.
+
+           IF WS-AGE-DAYS > CST-OLDEST-AGE-DAYS
+               MOVE WS-AGE-DAYS TO CST-OLDEST-AGE-DAYS
+           END-IF.
+
+           PERFORM P400000-FIND-OR-ADD-SITE THRU P400000-EXIT.
+           PERFORM P500000-BUCKET-THIS-ROW THRU P500000-EXIT.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'CASESITE --> COMPUTE AGE-IN-DAYS SINCE LAST CHANGE'.
+       P350000-COMPUTE-AGE SECTION.
+
+           EXEC SQL
+               SELECT DAYS(:WS-TODAY-DATE) - DAYS(:WS-CHANGE-DATE-10)
+                 INTO :WS-AGE-DAYS
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE ZERO TO WS-AGE-DAYS.
+
+       P350000-EXIT.
+           EXIT.
+           TITLE 'CASESITE --> FIND THIS SITE BUCKET, OR ADD IT'.
+       P400000-FIND-OR-ADD-SITE SECTION.
+
+           MOVE 'N' TO WS-SITE-FOUND-SW.
+           SET WS-SITE-IDX TO 1.
+
+           PERFORM P410000-TEST-ONE-SITE THRU P410000-EXIT
+               VARYING WS-SITE-IDX FROM 1 BY 1
+               UNTIL WS-SITE-IDX > WS-SITE-SUB
+                  OR SITE-FOUND.
+
+           IF SITE-FOUND
+               SUBTRACT 1 FROM WS-SITE-IDX
+               GO TO P400000-EXIT.
+
+           IF WS-SITE-SUB NOT < WS-MAX-SITES
+               GO TO P400000-EXIT.
+
+           ADD 1 TO WS-SITE-SUB.
+           SET WS-SITE-IDX TO WS-SITE-SUB.
+           MOVE CASE-ADMIN-SITE-CODE TO WS-SITE-CODE (WS-SITE-IDX).
+           MOVE ZERO TO WS-SITE-COUNT (WS-SITE-IDX)
+                        WS-SITE-OLDEST-AGE (WS-SITE-IDX).
+
+       P400000-EXIT.
+           EXIT.
+           TITLE 'CASESITE --> TEST A SINGLE SITE TABLE ENTRY'.
+       P410000-TEST-ONE-SITE SECTION.
+
+           IF WS-SITE-CODE (WS-SITE-IDX) = CASE-ADMIN-SITE-CODE
+               MOVE 'Y' TO WS-SITE-FOUND-SW
+           END-IF.
+
+       P410000-EXIT.
+           EXIT.
+           TITLE 'CASESITE --> ACCUMULATE THIS ROW INTO ITS SITE'.
+       P500000-BUCKET-THIS-ROW SECTION.
+
+           ADD 1 TO WS-SITE-COUNT (WS-SITE-IDX).
+
+           IF WS-AGE-DAYS > WS-SITE-OLDEST-AGE (WS-SITE-IDX)
+               MOVE WS-AGE-DAYS TO WS-SITE-OLDEST-AGE (WS-SITE-IDX)
+           END-IF.
+
+       P500000-EXIT.
+           EXIT.
+           TITLE 'CASESITE --> WRITE ONE SITE BREAKDOWN LINE'.
+       P600000-WRITE-SITE-LINE SECTION.
+
+           MOVE WS-SITE-COUNT (WS-SITE-IDX) TO WS-EDIT-COUNT.
+           MOVE WS-SITE-OLDEST-AGE (WS-SITE-IDX)
+               TO WS-EDIT-OLDEST-AGE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING WS-SITE-CODE (WS-SITE-IDX) DELIMITED BY SIZE
+                  '            '            DELIMITED BY SIZE
+                  WS-EDIT-COUNT              DELIMITED BY SIZE
+                  '      '                  DELIMITED BY SIZE
+                  WS-EDIT-OLDEST-AGE         DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('CAST')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P600000-EXIT.
+           EXIT.
