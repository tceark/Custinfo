@@ -0,0 +1,305 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CNTRDRFT.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: CNTRDRFT                                       *
+      *  PROGRAM TEXT:  FOR A GIVEN CASE, WALKS EVERY COVERAGE ROW      *
+      *                 THAT CARRIES AN EMPLOYER_CNTR_AMT/RATE AND      *
+      *                 COMPARES IT TO THE MOST RECENT SNAPSHOT ON      *
+      *                 EMPLOYER_CNTR_HISTORY.  WHEN THE CURRENT VALUE   *
+      *                 HAS MOVED SINCE THAT SNAPSHOT, A NEW HISTORY     *
+      *                 ROW IS WRITTEN AND, IF THE MOVE EXCEEDS THE      *
+      *                 TOLERANCE, THE ROW IS ALSO WRITTEN TO THE        *
+      *                 WORKLIST SO BILLING CAN BE ALERTED BEFORE A      *
+      *                 DISPUTE SURFACES.  EMPLOYER_CNTR_HISTORY IS      *
+      *                 MAINTAINED BY THIS PROGRAM - COVERAGE ITSELF     *
+      *                 HAS NO VERSIONING OF ITS OWN.                    *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       77  WS-DEFAULT-AMT-TOLER        PIC 9(3)V99 COMP-3 VALUE 5.00.
+       77  WS-DEFAULT-RATE-TOLER       PIC 9V9(4)  COMP-3 VALUE 0.0025.
+       01  WS-TODAY-DATE                PIC X(10) VALUE SPACES.
+       01  WS-AMT-TOLERANCE             PIC 9(3)V99 VALUE ZERO.
+       01  WS-RATE-TOLERANCE            PIC 9V9(4)  VALUE ZERO.
+       01  WS-COVERAGE-EOF-SW           PIC X     VALUE 'N'.
+           88  COVERAGE-EOF             VALUE 'Y'.
+       01  WS-PRIOR-FOUND-SW            PIC X     VALUE 'N'.
+           88  PRIOR-SNAPSHOT-FOUND     VALUE 'Y'.
+       01  WS-MOVED-SW                  PIC X     VALUE 'N'.
+           88  VALUES-MOVED             VALUE 'Y'.
+       01  WS-EXCEEDED-SW               PIC X     VALUE 'N'.
+           88  TOLERANCE-EXCEEDED       VALUE 'Y'.
+       01  WS-PRIOR-AMT                 PIC S9(5)V99 COMP-3 VALUE ZERO.
+       01  WS-PRIOR-RATE                PIC S9(1)V9(4) COMP-3 VALUE 0.
+       01  WS-AMT-MOVE                  PIC S9(5)V99 COMP-3 VALUE ZERO.
+       01  WS-RATE-MOVE                 PIC S9(1)V9(4) COMP-3 VALUE 0.
+       01  WS-WORKLIST-LINE             PIC X(80) VALUE SPACES.
+       01  WS-EDIT-PLAN                 PIC X(2)  VALUE SPACES.
+       01  WS-EDIT-EMP-NUM               PIC ZZZZ9 VALUE ZERO.
+       01  WS-EDIT-PRIOR-AMT            PIC ZZZ9.99 VALUE ZERO.
+       01  WS-EDIT-CURR-AMT             PIC ZZZ9.99 VALUE ZERO.
+       01  WS-EDIT-PRIOR-RATE           PIC Z.9999  VALUE ZERO.
+       01  WS-EDIT-CURR-RATE            PIC Z.9999  VALUE ZERO.
+
+           COPY COVERAGE.
+           COPY CNTRHIST.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE CNTRDRFTCUR CURSOR FOR
+               SELECT
+                    CASENAME#CIM,
+                    EMPLOYEE#EMP_NUM,
+                    TYPE,
+                    PLAN_CODE,
+                    EMPLOYER_CNTR_AMT,
+                    EMPLOYER_CNTR_RATE
+                 FROM COVERAGE
+                WHERE CASENAME#CIM = :CD-CASE-IDNTITY
+                  AND (EMPLOYER_CNTR_AMT > 0 OR EMPLOYER_CNTR_RATE > 0)
+                ORDER BY EMPLOYEE#EMP_NUM, TYPE, PLAN_CODE
+           END-EXEC.
+
+           TITLE 'CNTRDRFT --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY CNTRDRFC.
+           TITLE 'CNTRDRFT --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE ZERO TO CD-FLAGGED-COUNT CD-SCANNED-COUNT.
+
+           MOVE CD-AMT-TOLERANCE TO WS-AMT-TOLERANCE.
+           IF WS-AMT-TOLERANCE = ZERO
+               MOVE WS-DEFAULT-AMT-TOLER TO WS-AMT-TOLERANCE.
+
+           MOVE CD-RATE-TOLERANCE TO WS-RATE-TOLERANCE.
+           IF WS-RATE-TOLERANCE = ZERO
+               MOVE WS-DEFAULT-RATE-TOLER TO WS-RATE-TOLERANCE.
+
+           PERFORM P100000-GET-TODAY-DATE THRU P100000-EXIT.
+           PERFORM P160000-WRITE-WORKLIST-HEADING THRU P160000-EXIT.
+
+           EXEC SQL
+               OPEN CNTRDRFTCUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO P000000-RETURN.
+
+           PERFORM P300000-READ-NEXT-ROW THRU P300000-EXIT
+               UNTIL COVERAGE-EOF.
+
+           EXEC SQL
+               CLOSE CNTRDRFTCUR
+           END-EXEC.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'CNTRDRFT --> GET CURRENT DATE'.
+       P100000-GET-TODAY-DATE SECTION.
+
+           EXEC SQL
+               SELECT CURRENT DATE
+                 INTO :WS-TODAY-DATE
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'CNTRDRFT --> WRITE WORKLIST HEADING'.
+       P160000-WRITE-WORKLIST-HEADING SECTION.
+
+           MOVE SPACES TO WS-WORKLIST-LINE.
+           STRING 'CASE     MEMBER  TYPE     PLAN  PRIOR->CURR AMT/RATE'
+                   DELIMITED BY SIZE
+               INTO WS-WORKLIST-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('CNTD')
+                     FROM    (WS-WORKLIST-LINE)
+                     LENGTH  (LENGTH OF WS-WORKLIST-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P160000-EXIT.
+           EXIT.
+           TITLE 'CNTRDRFT --> FETCH AND EVALUATE ONE COVERAGE ROW'.
+       P300000-READ-NEXT-ROW SECTION.
+
+           EXEC SQL
+               FETCH CNTRDRFTCUR
+                 INTO :COV-CASENAME-IDNTY,
+                      :COV-EMPLOYEE-EMP-NUM,
+                      :COV-TYPE,
+                      :COV-PLAN-CODE,
+                      :COV-EMPLOYER-CNTR-AMT,
+                      :COV-EMPLOYER-CNTR-RATE
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-COVERAGE-EOF-SW
+               GO TO P300000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-COVERAGE-EOF-SW
+               GO TO P300000-EXIT.
+
+           ADD 1 TO CD-SCANNED-COUNT.
+
+           PERFORM P400000-GET-PRIOR-SNAPSHOT THRU P400000-EXIT.
+
+           IF PRIOR-SNAPSHOT-FOUND
+               PERFORM P450000-COMPARE-TO-PRIOR THRU P450000-EXIT
+           ELSE
+               PERFORM P500000-INSERT-SNAPSHOT THRU P500000-EXIT
+           END-IF.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'CNTRDRFT --> GET MOST RECENT SNAPSHOT ON FILE'.
+       P400000-GET-PRIOR-SNAPSHOT SECTION.
+
+           MOVE 'N' TO WS-PRIOR-FOUND-SW.
+           MOVE ZERO TO WS-PRIOR-AMT WS-PRIOR-RATE.
+
+           EXEC SQL
+               SELECT EMPLOYER_CNTR_AMT, EMPLOYER_CNTR_RATE
+                 INTO :WS-PRIOR-AMT, :WS-PRIOR-RATE
+                 FROM EMPLOYER_CNTR_HISTORY
+                WHERE CASENAME#CIM     = :COV-CASENAME-IDNTY
+                  AND EMPLOYEE#EMP_NUM = :COV-EMPLOYEE-EMP-NUM
+                  AND TYPE             = :COV-TYPE
+                  AND PLAN_CODE        = :COV-PLAN-CODE
+                  AND SNAP_DATE        =
+                      (SELECT MAX(SNAP_DATE)
+                         FROM EMPLOYER_CNTR_HISTORY
+                        WHERE CASENAME#CIM     = :COV-CASENAME-IDNTY
+                          AND EMPLOYEE#EMP_NUM = :COV-EMPLOYEE-EMP-NUM
+                          AND TYPE             = :COV-TYPE
+                          AND PLAN_CODE        = :COV-PLAN-CODE)
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-PRIOR-FOUND-SW.
+
+       P400000-EXIT.
+           EXIT.
+           TITLE 'CNTRDRFT --> COMPARE CURRENT VALUES TO PRIOR'.
+       P450000-COMPARE-TO-PRIOR SECTION.
+
+           MOVE 'N' TO WS-MOVED-SW.
+           MOVE 'N' TO WS-EXCEEDED-SW.
+           MOVE ZERO TO WS-AMT-MOVE WS-RATE-MOVE.
+
+           IF COV-EMPLOYER-CNTR-AMT NOT = WS-PRIOR-AMT
+               MOVE 'Y' TO WS-MOVED-SW
+               COMPUTE WS-AMT-MOVE =
+                   COV-EMPLOYER-CNTR-AMT - WS-PRIOR-AMT
+               IF WS-AMT-MOVE < ZERO
+                   COMPUTE WS-AMT-MOVE = ZERO - WS-AMT-MOVE
+               END-IF
+               IF WS-AMT-MOVE > WS-AMT-TOLERANCE
+                   MOVE 'Y' TO WS-EXCEEDED-SW
+               END-IF
+           END-IF.
+
+           IF COV-EMPLOYER-CNTR-RATE NOT = WS-PRIOR-RATE
+               MOVE 'Y' TO WS-MOVED-SW
+               COMPUTE WS-RATE-MOVE =
+                   COV-EMPLOYER-CNTR-RATE - WS-PRIOR-RATE
+               IF WS-RATE-MOVE < ZERO
+                   COMPUTE WS-RATE-MOVE = ZERO - WS-RATE-MOVE
+               END-IF
+               IF WS-RATE-MOVE > WS-RATE-TOLERANCE
+                   MOVE 'Y' TO WS-EXCEEDED-SW
+               END-IF
+           END-IF.
+
+           IF VALUES-MOVED
+               PERFORM P500000-INSERT-SNAPSHOT THRU P500000-EXIT
+               IF TOLERANCE-EXCEEDED
+                   PERFORM P600000-FORMAT-AND-QUEUE-LINE
+                       THRU P600000-EXIT
+               END-IF
+           END-IF.
+
+       P450000-EXIT.
+           EXIT.
+           TITLE 'CNTRDRFT --> INSERT A NEW SNAPSHOT ROW'.
+       P500000-INSERT-SNAPSHOT SECTION.
+
+           EXEC SQL
+               INSERT INTO EMPLOYER_CNTR_HISTORY
+                   (CASENAME#CIM, EMPLOYEE#EMP_NUM, TYPE, PLAN_CODE,
+                    SNAP_DATE, EMPLOYER_CNTR_AMT, EMPLOYER_CNTR_RATE)
+                   VALUES
+                   (:COV-CASENAME-IDNTY, :COV-EMPLOYEE-EMP-NUM,
+                    :COV-TYPE, :COV-PLAN-CODE, :WS-TODAY-DATE,
+                    :COV-EMPLOYER-CNTR-AMT, :COV-EMPLOYER-CNTR-RATE)
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO P500000-EXIT.
+
+       P500000-EXIT.
+           EXIT.
+           TITLE 'CNTRDRFT --> FORMAT AND QUEUE ONE WORKLIST LINE'.
+       P600000-FORMAT-AND-QUEUE-LINE SECTION.
+
+           ADD 1 TO CD-FLAGGED-COUNT.
+
+           MOVE COV-PLAN-CODE       TO WS-EDIT-PLAN.
+           MOVE COV-EMPLOYEE-EMP-NUM TO WS-EDIT-EMP-NUM.
+           MOVE WS-PRIOR-AMT        TO WS-EDIT-PRIOR-AMT.
+           MOVE COV-EMPLOYER-CNTR-AMT  TO WS-EDIT-CURR-AMT.
+           MOVE WS-PRIOR-RATE       TO WS-EDIT-PRIOR-RATE.
+           MOVE COV-EMPLOYER-CNTR-RATE TO WS-EDIT-CURR-RATE.
+
+           MOVE SPACES TO WS-WORKLIST-LINE.
+           STRING COV-CASENAME-IDNTY   DELIMITED BY SIZE
+                   ' '                 DELIMITED BY SIZE
+                   WS-EDIT-EMP-NUM     DELIMITED BY SIZE
+                   '  '                DELIMITED BY SIZE
+                   COV-TYPE            DELIMITED BY SIZE
+                   ' '                 DELIMITED BY SIZE
+                   WS-EDIT-PLAN        DELIMITED BY SIZE
+                   '  '                DELIMITED BY SIZE
+                   WS-EDIT-PRIOR-AMT   DELIMITED BY SIZE
+                   '->'                DELIMITED BY SIZE
+                   WS-EDIT-CURR-AMT    DELIMITED BY SIZE
+                   ' / '               DELIMITED BY SIZE
+                   WS-EDIT-PRIOR-RATE  DELIMITED BY SIZE
+                   '->'                DELIMITED BY SIZE
+                   WS-EDIT-CURR-RATE   DELIMITED BY SIZE
+               INTO WS-WORKLIST-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('CNTD')
+                     FROM    (WS-WORKLIST-LINE)
+                     LENGTH  (LENGTH OF WS-WORKLIST-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P600000-EXIT.
+           EXIT.
