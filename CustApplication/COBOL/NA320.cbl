@@ -176,6 +176,9 @@ cobolu*    COPY IOAREA.
 cobolu     COPY IOAREA2K.
 
 R03749     COPY EDITCOMM.
+           COPY CASEXTR.
+       01  AH-COMM-AREA.
+           COPY AUDHISTC.
        01  WS-WORK-AREA.
 Y2KIMR*
 Y2KIMR* IMRGLOBAL CHANGE DATE ROUTINE W/S REFERENCES BEGIN
@@ -346,7 +349,8 @@ COBOLU     05  WS-APPLID                    PIC X(08).
                10  WC-TODAYS-YY             PIC XX.
            05  WS-FINALST-REAS-CODE.
                10  WS-FINALST-BYTE1         PIC X.
-               10  FILLER                   PIC XX.
+               10  WS-FINALST-BYTE2         PIC X.
+               10  WS-FINALST-BYTE3         PIC X.
            05  WS-CIM-NUMBER                PIC X(8).
            05  WS-EDIT-SW                   PIC X.
            05  WS-DUPLICATE-SW              PIC X.
@@ -862,6 +866,12 @@ R01181*              OR DFHPF6
            ELSE
            IF  EIBAID = DFHPF3
                GO TO 0100-RETURN-TO-BROWSE
+           ELSE
+           IF  EIBAID = DFHPF9
+               GO TO 0245-EXTRACT-CASE-RECORD
+           ELSE
+           IF  EIBAID = DFHPF10
+               GO TO 0246-EXTRACT-AUDIT-HISTORY
            ELSE
                GO TO 0360-WRONG-KEY-HIT.
 
@@ -1402,6 +1412,8 @@ R11386     IF WS-FINALST-BYTE1 = '9'
 R11386        MOVE NA-COMM-ZIP        TO WS-SCZ-ZIP
 R11386        PERFORM 1300-STATE-COUNTY-ZIP THRU 1300-EXIT
 R11386     END-IF
+
+           PERFORM 1310-SLIDE-FINALST-FIELD-MSGS THRU 1310-EXIT.
 R01213     IF WS-FINALST-BYTE1 NOT = '9'
 R01213        IF (NA-COMM-ADDRESS-1 = COM-ADDRESS1 AND
 R01213           NA-COMM-ADDRESS-2 = COM-ADDRESS2)
@@ -1517,6 +1529,10 @@ R02539                      :POSTAL-CODE :IND-POSTAL-CODE
 890989             WHEN OTHER
 890989                 CONTINUE
 890989         END-EVALUATE.
+
+           IF WS-FINALST-BYTE1 NOT = '9' AND
+              (WS-FINALST-BYTE2 = '9' OR WS-FINALST-BYTE3 = '9')
+               PERFORM 1320-NOTICE-FINALST-AUTOAPPLY THRU 1320-EXIT.
 R11386****************************************************
 R11386* START OF COUNTY CODE UPDATE FROM STATE_COUNTY_ZIP*
 R11386****************************************************
@@ -1548,6 +1564,50 @@ R11386      EXIT.
 R11386**************************************************
 R11386* END OF COUNTY CODE UPDATE FROM STATE_COUNTY_ZIP*
 R11386**************************************************
+
+      *---------------------------------------------------------------*
+      *    WS-FINALST-BYTE2/BYTE3 CARRY THE CASS CITY/STATE AND       *
+      *    ZIP+4 EDIT RESULTS SEPARATELY FROM BYTE1'S STREET EDIT,    *
+      *    SO AN UNVERIFIED ADDRESS CAN BE TRACED TO THE ACTUAL       *
+      *    FIELD THAT FAILED INSTEAD OF ONE GENERIC MESSAGE.          *
+      *---------------------------------------------------------------*
+       1310-SLIDE-FINALST-FIELD-MSGS.
+
+           IF WS-FINALST-BYTE1 = '9'
+               MOVE 'NA162'  TO WS-HOLD-MESSAGE
+               PERFORM 0170-SLIDE-ERROR-MESSAGES.
+
+           IF WS-FINALST-BYTE2 = '9'
+               MOVE 'NA163'  TO WS-HOLD-MESSAGE
+               PERFORM 0170-SLIDE-ERROR-MESSAGES.
+
+           IF WS-FINALST-BYTE3 = '9'
+               MOVE 'NA164'  TO WS-HOLD-MESSAGE
+               PERFORM 0170-SLIDE-ERROR-MESSAGES.
+
+       1310-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      *    BYTE1 VERIFIED THE STREET, SO FINALST'S CITY/STATE/ZIP+4   *
+      *    RESULT IS HIGH ENOUGH CONFIDENCE TO APPLY WITHOUT MAKING   *
+      *    THE OPERATOR RE-KEY IT - BUT WHEN BYTE2/BYTE3 STILL SHOW   *
+      *    A FIELD CASS HAD TO CORRECT, LET THE OPERATOR KNOW WHAT    *
+      *    GOT AUTO-APPLIED INSTEAD OF CHANGING THE SCREEN IN SILENCE.*
+      *---------------------------------------------------------------*
+       1320-NOTICE-FINALST-AUTOAPPLY.
+
+           IF WS-FINALST-BYTE2 = '9'
+               MOVE 'NA171'  TO WS-HOLD-MESSAGE
+               PERFORM 0170-SLIDE-ERROR-MESSAGES.
+
+           IF WS-FINALST-BYTE3 = '9'
+               MOVE 'NA172'  TO WS-HOLD-MESSAGE
+               PERFORM 0170-SLIDE-ERROR-MESSAGES.
+
+       1320-EXIT.
+           EXIT.
+
        0160-NUMERIC-CHECK.
 
            IF WS-NUMERIC-CHECK-BYTE (ACTION-SUB) NUMERIC
@@ -1716,6 +1776,83 @@ R03179     END-IF.
 
 
 
+      *---------------------------------------------------------------*
+      *    WRITE THE CASE_MASTER DETAIL CURRENTLY DISPLAYED ON THIS   *
+      *    INQUIRY (HELD IN WSQ-AGNTNAME ACROSS THE PSEUDO-CONVERSA-  *
+      *    TION) TO THE NAEX EXTRACT TDQ SO IT CAN BE PICKED UP AS A  *
+      *    SEQUENTIAL FILE INSTEAD OF BEING RE-KEYED BY HAND.         *
+      *---------------------------------------------------------------*
+       0245-EXTRACT-CASE-RECORD.
+
+           MOVE LOW-VALUES TO NA320M1I.
+           EXEC CICS RECEIVE MAP    ('NA320M1')
+                             RESP   (WS-CICS-RESP)
+                             END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL) AND
+                WS-CICS-RESP NOT = DFHRESP(MAPFAIL)
+                GO TO 9999-CICS-ERROR.
+
+           INITIALIZE WS-EXTRACT-RECORD.
+           MOVE WSQ-CIM         TO WSX-CIM.
+           MOVE WSQ-LAST-NAME   TO WSX-LAST-NAME.
+           MOVE WSQ-FIRST-NAME  TO WSX-FIRST-NAME.
+           MOVE WSQ-COMPANY-NAME TO WSX-COMPANY-NAME.
+           MOVE WSQ-ADDRESS1    TO WSX-ADDRESS1.
+           MOVE WSQ-CITY        TO WSX-CITY.
+           MOVE WSQ-STATE       TO WSX-STATE.
+           MOVE WSQ-ZIP         TO WSX-ZIP.
+           MOVE WSQ-ZIP-PLUS4   TO WSX-ZIP-PLUS4.
+           MOVE COMM-CUST-TYPE  TO WSX-CUST-TYPE.
+           MOVE WSQ-RECORD-STATUS TO WSX-RECORD-STATUS.
+
+           EXEC CICS WRITEQ TD QUEUE ('NAEX')
+                             FROM    (WS-EXTRACT-RECORD)
+                             LENGTH  (LENGTH OF WS-EXTRACT-RECORD)
+                             RESP    (WS-CICS-RESP)
+                             END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               GO TO 9999-CICS-ERROR.
+
+           MOVE 'NA321' TO WS-MESSAGE-NUMBER1.
+           GO TO 0190-SEND-NA320M1-FIRST-TIME.
+
+      *---------------------------------------------------------------*
+      *    LIST THE AUDIT_COMM CHANGE HISTORY FOR THE IDENTITY        *
+      *    CURRENTLY DISPLAYED ON THIS INQUIRY (PF10) SO THE "WHO     *
+      *    CHANGED THIS AND WHEN" QUESTION CAN BE ANSWERED WITHOUT A   *
+      *    SPECIAL REQUEST TO THE DBA TEAM.  THE BREAKDOWN IS WRITTEN  *
+      *    TO THE AUDH TDQ BY AUDHIST; THIS SCREEN JUST REPORTS HOW    *
+      *    MANY ENTRIES IT FOUND.                                     *
+      *---------------------------------------------------------------*
+       0246-EXTRACT-AUDIT-HISTORY.
+
+           MOVE LOW-VALUES TO NA320M1I.
+           EXEC CICS RECEIVE MAP    ('NA320M1')
+                             RESP   (WS-CICS-RESP)
+                             END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL) AND
+                WS-CICS-RESP NOT = DFHRESP(MAPFAIL)
+                GO TO 9999-CICS-ERROR.
+
+           MOVE SPACES          TO AH-COMM-AREA.
+           MOVE WSQ-CIM         TO AH-IDNTITY-NUMBER.
+
+           EXEC CICS LINK
+               PROGRAM  ('AUDHIST')
+               COMMAREA (AH-COMM-AREA)
+               LENGTH   (LENGTH OF AH-COMM-AREA)
+               RESP     (WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               GO TO 9999-CICS-ERROR.
+
+           MOVE 'NA322' TO WS-MESSAGE-NUMBER1.
+           GO TO 0190-SEND-NA320M1-FIRST-TIME.
+
        0250-PROCESS-DB2-REQUESTS.
 
            DISPLAY 'WS-CIM-NUMBER'         WS-CIM-NUMBER.
