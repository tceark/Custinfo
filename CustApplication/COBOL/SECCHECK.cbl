@@ -24,6 +24,11 @@
        77  LV-UPDATE-RESULT            PIC S9(8)                 BINARY.00000730
        77  LV-CONTROL-RESULT           PIC S9(8)                 BINARY.00000740
        77  LV-ALTER-RESULT             PIC S9(8)                 BINARY.00000750
+       77  WS-CICS-RESP                PIC S9(8)                 COMP.
+       77  WS-SEC-TIME-FIELD           PIC S9(8)                 COMP.
+       77  WS-SEC-LOG-DATE             PIC 9(6).
+       77  WS-SEC-LOG-TIME             PIC 9(6).
+       01  WS-SEC-LOG-LINE             PIC X(100)  VALUE SPACES.
            TITLE 'SECCHECK --> LINKAGE SECTION'.                        00000760
        LINKAGE SECTION.                                                 00000770
        01  DFHCOMMAREA.                                                 00000780
@@ -32,6 +37,14 @@
        PROCEDURE DIVISION.                                              00000810
        P000000-MAINLINE  SECTION.                                       00000820
       *                                                                 00000830
+      ***** PICK UP APPLID/USERID FIRST SO P900000-LOG-DENIAL HAS THEM  *
+      ***** AVAILABLE EVEN FOR A BAD FUNCTION CODE BELOW.               *
+      *                                                                 00001010
+           EXEC CICS ASSIGN                                             00001020
+               APPLID (LC-APPLID)                                       00001030
+               USERID (WS-USERID01)
+           END-EXEC.                                                    00001040
+      *                                                                 00000830
       ***** VALIDATE FUNCTION CODE                                      00000840
       *                                                                 00000850
            EVALUATE TRUE                                                00000860
@@ -45,15 +58,12 @@
                    CONTINUE                                             00000940
                WHEN OTHER                                               00000950
                    MOVE 'G' TO SEC-RETURN-CODE                          00000960
+                   PERFORM P900000-LOG-DENIAL THRU P900000-EXIT
                    GO TO P000000-RETURN                                 00000970
            END-EVALUATE.                                                00000980
       *                                                                 00000990
       ***** SET CLASS NAME                                              00001000
       *                                                                 00001010
-           EXEC CICS ASSIGN                                             00001020
-               APPLID (LC-APPLID)                                       00001030
-               USERID (WS-USERID01)
-           END-EXEC.                                                    00001040
       *    IF  LC-APPLID IS EQUAL TO 'CICSHADT' OR                      00001050
       *                              'CICSMG1T' OR                      00001060
       *                              'CICSMG2T' OR                      00001070
@@ -176,9 +186,11 @@
                                                                         00002160
        P100000-RETURNB.                                                 00002170
            MOVE 'B' TO SEC-RETURN-CODE.                                 00002180
+           PERFORM P900000-LOG-DENIAL THRU P900000-EXIT.
            GO TO P100000-EXIT.                                          00002190
        P100000-RETURNE.                                                 00002200
            MOVE 'E' TO SEC-RETURN-CODE.                                 00002210
+           PERFORM P900000-LOG-DENIAL THRU P900000-EXIT.
            GO TO P100000-EXIT.                                          00002220
                                                                         00002230
        P100000-EXIT.                                                    00002240
@@ -309,9 +321,11 @@
                                                                         00003490
        P200000-RETURNC.                                                 00003500
            MOVE 'C' TO SEC-RETURN-CODE.                                 00003510
+           PERFORM P900000-LOG-DENIAL THRU P900000-EXIT.
            GO TO P200000-EXIT.                                          00003520
        P200000-RETURNE.                                                 00003530
            MOVE 'E' TO SEC-RETURN-CODE.                                 00003540
+           PERFORM P900000-LOG-DENIAL THRU P900000-EXIT.
            GO TO P200000-EXIT.                                          00003550
                                                                         00003560
        P200000-EXIT.                                                    00003570
@@ -442,9 +456,11 @@
                                                                         00004820
        P300000-RETURND.                                                 00004830
            MOVE 'D' TO SEC-RETURN-CODE.                                 00004840
+           PERFORM P900000-LOG-DENIAL THRU P900000-EXIT.
            GO TO P300000-EXIT.                                          00004850
        P300000-RETURNE.                                                 00004860
            MOVE 'E' TO SEC-RETURN-CODE.                                 00004870
+           PERFORM P900000-LOG-DENIAL THRU P900000-EXIT.
            GO TO P300000-EXIT.                                          00004880
                                                                         00004890
        P300000-EXIT.                                                    00004900
@@ -453,6 +469,58 @@
        P400000-CHECK-OTHER SECTION.                                     00004930
                                                                         00004940
            MOVE 'F' TO SEC-RETURN-CODE.                                 00004950
+           PERFORM P900000-LOG-DENIAL THRU P900000-EXIT.
                                                                         00004960
        P400000-EXIT.                                                    00004970
            EXIT.                                                        00004980
+           TITLE 'SECCHECK --> LOG DENIAL'.
+      *---------------------------------------------------------------*
+      *    P900000-LOG-DENIAL WRITES ONE LINE PER DENIAL (EVERY SEC-  *
+      *    RETURN-CODE OTHER THAN 'A') TO THE SECV TDQ - FUNCTION      *
+      *    CODE, RESOURCE/CARRIER/SITE, THE RETURN CODE ITSELF,        *
+      *    USERID, APPLID, AND A DATE/TIME STAMP - SO A PATTERN OF     *
+      *    DENIALS AGAINST ONE ACCOUNT SHOWS UP WITHOUT WAITING FOR A  *
+      *    COMPLAINT.                                                 *
+      *---------------------------------------------------------------*
+       P900000-LOG-DENIAL SECTION.
+
+           EXEC CICS ASKTIME ABSTIME (WS-SEC-TIME-FIELD)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME ABSTIME (WS-SEC-TIME-FIELD)
+                                YYMMDD  (WS-SEC-LOG-DATE)
+                                TIME    (WS-SEC-LOG-TIME)
+           END-EXEC.
+
+           MOVE SPACES TO WS-SEC-LOG-LINE.
+           STRING 'FUNC=' DELIMITED BY SIZE
+               SEC-FUNCTION-CODE DELIMITED BY SIZE
+               ' RESOURCE=' DELIMITED BY SIZE
+               SEC-RESOURCE-NAME DELIMITED BY SIZE
+               ' CARR=' DELIMITED BY SIZE
+               SEC-CARRIER-CODE DELIMITED BY SIZE
+               ' SITE=' DELIMITED BY SIZE
+               SEC-SITE-CODE DELIMITED BY SIZE
+               ' RC=' DELIMITED BY SIZE
+               SEC-RETURN-CODE DELIMITED BY SIZE
+               ' USER=' DELIMITED BY SIZE
+               WS-USERID01 DELIMITED BY SIZE
+               ' APPLID=' DELIMITED BY SIZE
+               LC-APPLID DELIMITED BY SIZE
+               ' DATE=' DELIMITED BY SIZE
+               WS-SEC-LOG-DATE DELIMITED BY SIZE
+               ' TIME=' DELIMITED BY SIZE
+               WS-SEC-LOG-TIME DELIMITED BY SIZE
+               INTO WS-SEC-LOG-LINE
+               ON OVERFLOW
+                   CONTINUE
+               NOT ON OVERFLOW
+                   EXEC CICS WRITEQ TD QUEUE ('SECV')
+                             FROM    (WS-SEC-LOG-LINE)
+                             LENGTH  (LENGTH OF WS-SEC-LOG-LINE)
+                             RESP    (WS-CICS-RESP)
+                   END-EXEC
+           END-STRING.
+
+       P900000-EXIT.
+           EXIT.
