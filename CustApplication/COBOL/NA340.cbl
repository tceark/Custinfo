@@ -366,6 +366,9 @@ Y2KIMR     COPY DTEPARM2.                                               00036500
 Y2KIMR*                                                                 00036600
 Y2KIMR* IMRGLOBAL CHANGE DATE ROUTINE W/S REFERENCES END                00036700
 Y2KIMR*                                                                 00036800
+       01  WS-MRG-COMM-AREA.
+           COPY CASEMRGC.
+
        01  AUDIT-COMM-AREA.                                             00036900
            COPY AUDCOMM.                                                00037000
        01  IO-COMM-AREA.                                                00037100
@@ -543,7 +546,8 @@ COBOLU     05  WS-APPLID                    PIC X(08).                  00050900
                10  WC-TODAYS-YY             PIC XX.                     00054300
            05  WS-FINALST-REAS-CODE.                                    00054400
                10  WS-FINALST-BYTE1         PIC X.                      00054500
-               10  FILLER                   PIC XX.                     00054600
+               10  WS-FINALST-BYTE2         PIC X.
+               10  WS-FINALST-BYTE3         PIC X.
            05  WS-CIM-NUMBER                PIC X(8).                   00054700
            05  WS-EDIT-SW                   PIC X.                      00054800
            05  WS-DUPLICATE-SW              PIC X.                      00054900
@@ -644,6 +648,15 @@ GRB        COPY CASECOBQ.                                               00063300
        01  WS-SCZ-ZIP-C         REDEFINES                               00064400
            WS-SCZ-ZIP                       PIC X(5).                   00064500
                                                                         00064600
+      *---------------------------------------------------------------*
+      *    WORKING STORAGE FOR THE CASE-LEVEL PENDING-CHANGE QUEUE -  *
+      *    SEE 0221-QUEUE-PENDING-CHANGE AND 0222-APPLY-PENDING-      *
+      *    CHANGES.  WS-PCQ-TODAY-DATE IS COMPARED AGAINST THE        *
+      *    OPERATOR-KEYED EFFECTIVE-DATE TO DECIDE WHETHER A CHANGE   *
+      *    POSTS TO CASENAME NOW OR GETS HELD FOR LATER.              *
+      *---------------------------------------------------------------*
+       01  WS-PCQ-TODAY-DATE                PIC X(10)  VALUE SPACES.
+                                                                        00064600
        01  WSQ-COMMAREA.                                                00064700
            02  WSQ-COMM-FIELDS.                                         00064800
                05  WSQ-CICS-COMMAREA-LENGTH PIC S9(4) COMP VALUE +600.  00064900
@@ -799,6 +812,15 @@ R02539         05 COM-POSTAL-CODE           PIC X(09).                  00079800
 R02539         05 COM-COUNTRY-CODE          PIC X(03).                  00079900
 R04023         05 COM-CARRIER-CODE          PIC XX.                     00080000
 R04023         05 COM-PREV-CARRIER          PIC XX.                     00080100
+      *---------------------------------------------------------------*
+      *    THE CHANGE_DATE TIMESTAMP THAT WAS ON THE ROW WHEN IT WAS  *
+      *    FIRST BROUGHT UP ON THIS SCREEN - CARRIED THROUGH TO       *
+      *    NA340B SO IT CAN TELL WHETHER SOMEONE ELSE POSTED A        *
+      *    CHANGE TO THE SAME ROW WHILE THIS SCREEN WAS UP.  CAPTURED  *
+      *    IN 0250-PROCESS-DB2-REQUESTS - SEE NA340B'S 0215-CHECK-    *
+      *    CONCURRENT-UPDATE.                                        *
+      *---------------------------------------------------------------*
+           05 COM-ORIG-CHANGE-DATE      PIC X(26).
                                                                         00080200
 11735A*    COPY BROKRV01.                                               00080300
 11735A*    COPY BROKER.                                                 00080400
@@ -817,6 +839,7 @@ R8285A     COPY COVEDITS.                                               00081600
                                                                         00081700
 R08986     COPY RULEWS1.                                                00081800
            COPY STATECON.                                               00081900
+           COPY CASEPCQ.
 R08986                                                                  00082000
            EXEC SQL                                                     00082100
               INCLUDE SQLCA                                             00082200
@@ -1239,6 +1262,9 @@ R01181*              OR DFHPF6                                          00126700
            ELSE                                                         00127500
            IF  EIBAID = DFHPF3                                          00127600
                GO TO 0100-RETURN-TO-BROWSE                              00127700
+           ELSE
+           IF  EIBAID = DFHPF4
+               GO TO 0395-PROCESS-CASE-MERGE-REQUEST
            ELSE                                                         00127800
                GO TO 0360-WRONG-KEY-HIT.                                00127900
                                                                         00128000
@@ -2047,8 +2073,56 @@ R02539            COM-ZIP NOT EQUAL '00100'                             00206900
                    MOVE ATTRB-UNPROT-BRT-PEN TO MAP-ZIPA                00208500
                    MOVE ATTRB-UNPROT-BRT-PEN TO MAP-ZIP-PLUS4A          00208600
                    MOVE 'NA037'  TO WS-HOLD-MESSAGE                     00208700
-                   PERFORM 0170-SLIDE-ERROR-MESSAGES.                   00208800
+                   PERFORM 0170-SLIDE-ERROR-MESSAGES                    00208800
+                   PERFORM 0172-SLIDE-FINALST-FIELD-MSGS THRU
+                           0172-EXIT.
+
+      *---------------------------------------------------------------*
+      *    WS-FINALST-BYTE2/BYTE3 CARRY THE CASS CITY/STATE AND       *
+      *    ZIP+4 EDIT RESULTS SEPARATELY FROM BYTE1'S STREET EDIT,    *
+      *    SO AN UNVERIFIED ADDRESS CAN BE TRACED TO THE ACTUAL       *
+      *    FIELD THAT FAILED INSTEAD OF ONE GENERIC MESSAGE.          *
+      *---------------------------------------------------------------*
+       0172-SLIDE-FINALST-FIELD-MSGS.
+
+           IF WS-FINALST-BYTE1 = '9'
+               MOVE 'NA162'  TO WS-HOLD-MESSAGE
+               PERFORM 0170-SLIDE-ERROR-MESSAGES.
+
+           IF WS-FINALST-BYTE2 = '9'
+               MOVE ATTRB-UNPROT-BRT-PEN TO MAP-CITYA
+               MOVE ATTRB-UNPROT-BRT-PEN TO MAP-STATEA
+               MOVE 'NA163'  TO WS-HOLD-MESSAGE
+               PERFORM 0170-SLIDE-ERROR-MESSAGES.
+
+           IF WS-FINALST-BYTE3 = '9'
+               MOVE ATTRB-UNPROT-BRT-PEN TO MAP-ZIPA
+               MOVE ATTRB-UNPROT-BRT-PEN TO MAP-ZIP-PLUS4A
+               MOVE 'NA164'  TO WS-HOLD-MESSAGE
+               PERFORM 0170-SLIDE-ERROR-MESSAGES.
+
+       0172-EXIT.
+           EXIT.
                                                                         00208900
+      *---------------------------------------------------------------*
+      *    BYTE1 VERIFIED THE STREET, SO FINALST'S CITY/STATE/ZIP+4   *
+      *    RESULT IS HIGH ENOUGH CONFIDENCE TO APPLY WITHOUT MAKING   *
+      *    THE OPERATOR RE-KEY IT - BUT WHEN BYTE2/BYTE3 STILL SHOW   *
+      *    A FIELD CASS HAD TO CORRECT, LET THE OPERATOR KNOW WHAT    *
+      *    GOT AUTO-APPLIED INSTEAD OF CHANGING THE SCREEN IN SILENCE.*
+      *---------------------------------------------------------------*
+       0173-NOTICE-FINALST-AUTOAPPLY.
+
+           IF WS-FINALST-BYTE2 = '9'
+               MOVE 'NA171'  TO WS-HOLD-MESSAGE
+               PERFORM 0170-SLIDE-ERROR-MESSAGES.
+
+           IF WS-FINALST-BYTE3 = '9'
+               MOVE 'NA172'  TO WS-HOLD-MESSAGE
+               PERFORM 0170-SLIDE-ERROR-MESSAGES.
+
+       0173-EXIT.
+           EXIT.
       *---------------------------------------------------------------* 00209000
       * EDIT ADDRESS FIELDS FOR SPACES                                * 00209100
       *---------------------------------------------------------------* 00209200
@@ -2970,6 +3044,10 @@ R01213**** NO TRUNCATION                                                00300700
 R01213               MOVE NA-COMM-ADDRESS-1 TO COM-ADDRESS1             00300800
 R01213               MOVE NA-COMM-ADDRESS-2 TO COM-ADDRESS2.            00300900
                                                                         00301000
+           IF WS-FINALST-BYTE1 NOT = '9' AND
+              (WS-FINALST-BYTE2 = '9' OR WS-FINALST-BYTE3 = '9')
+               PERFORM 0173-NOTICE-FINALST-AUTOAPPLY THRU 0173-EXIT.
+
            IF WS-FINALST-BYTE1 NOT = '9'                                00301100
 R01213*        MOVE NA-COMM-ADDRESS-1 TO COM-ADDRESS1                   00301200
 R01213*        MOVE NA-COMM-ADDRESS-2 TO COM-ADDRESS2                   00301300
@@ -3689,6 +3767,33 @@ R9031A     END-IF.                                                      00371600
            MOVE DCLAGNTNAME TO AC-PREV-RECORD.                          00372700
            PERFORM 0230-MOVE-COMMAREA-TO-TABLE.                         00372800
                                                                         00372900
+      *---------------------------------------------------------------*
+      *    IF THE OPERATOR KEYED A FUTURE EFFECTIVE-DATE, HOLD THIS   *
+      *    CHANGE IN THE PENDING-CHANGE QUEUE INSTEAD OF POSTING IT   *
+      *    TO CASENAME NOW - 0222-APPLY-PENDING-CHANGES (PERFORMED    *
+      *    OUT OF 0250-PROCESS-DB2-REQUESTS) POSTS IT AUTOMATICALLY   *
+      *    THE NEXT TIME THE CASE IS BROUGHT UP ON OR AFTER THAT      *
+      *    DATE INSTEAD OF MAKING THE OPERATOR COME BACK AND KEY IT   *
+      *    AGAIN.                                                    *
+      *---------------------------------------------------------------*
+           EXEC SQL
+               SELECT CURRENT DATE
+                 INTO :WS-PCQ-TODAY-DATE
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO 0420-DB2-ERROR.
+
+           IF EFFECTIVE-DATE > WS-PCQ-TODAY-DATE
+               PERFORM 0221-QUEUE-PENDING-CHANGE THRU 0221-EXIT
+               EXEC SQL
+                   CLOSE UPDT-CASE-CUR
+               END-EXEC
+               MOVE 'NA168'      TO WS-HOLD-MESSAGE
+               PERFORM 0170-SLIDE-ERROR-MESSAGES
+               GO TO 0220-EXIT.
+
            EXEC SQL                                                     00373000
 900837*       UPDATE CASENV03                                           00373100
 R00700        UPDATE CASENAME                                           00373200
@@ -3851,6 +3956,153 @@ MANJU *    IF COM-DISP-IND = 'N'                                        00388600
        0220-EXIT.                                                       00388900
            EXIT.                                                        00389000
                                                                         00389100
+      *---------------------------------------------------------------*
+      *    0221-QUEUE-PENDING-CHANGE WRITES THE OPERATOR'S CHANGE TO  *
+      *    CASE_PEND_CHG INSTEAD OF CASENAME WHEN EFFECTIVE-DATE IS   *
+      *    STILL IN THE FUTURE.  CHANGE-IMAGE IS THE WHOLE DCLAGNTNAME*
+      *    RECORD AS 0230-MOVE-COMMAREA-TO-TABLE LEFT IT, SO 0222-    *
+      *    APPLY-PENDING-CHANGES CAN REPLAY IT LATER WITHOUT HAVING   *
+      *    TO REMEMBER WHICH FIELDS WERE ACTUALLY CHANGED.            *
+      *---------------------------------------------------------------*
+       0221-QUEUE-PENDING-CHANGE.
+
+           MOVE SPACES            TO CPQ-CASE-PEND-CHG-ROW.
+           MOVE IDNTITY            TO CPQ-IDNTITY.
+           MOVE EFFECTIVE-DATE     TO CPQ-EFFECTIVE-DATE.
+           MOVE WS-PCQ-TODAY-DATE  TO CPQ-QUEUED-DATE.
+           MOVE CHANGE-LOGON       TO CPQ-QUEUED-LOGON.
+           MOVE 'P'                TO CPQ-STATUS.
+           MOVE DCLAGNTNAME        TO CPQ-CHANGE-IMAGE.
+
+           EXEC SQL
+               INSERT INTO CASE_PEND_CHG
+                   (IDNTITY, EFFECTIVE_DATE, QUEUED_DATE,
+                    QUEUED_LOGON, STATUS, CHANGE_IMAGE)
+                   VALUES
+                   (:CPQ-IDNTITY, :CPQ-EFFECTIVE-DATE, :CPQ-QUEUED-DATE,
+                    :CPQ-QUEUED-LOGON, :CPQ-STATUS, :CPQ-CHANGE-IMAGE)
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO 0420-DB2-ERROR.
+
+       0221-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      *    0222-APPLY-PENDING-CHANGES IS PERFORMED OUT OF 0250-       *
+      *    PROCESS-DB2-REQUESTS EVERY TIME A CASE IS BROUGHT UP.  IF  *
+      *    CASE_PEND_CHG HAS A PENDING ROW FOR THIS CASE WHOSE        *
+      *    EFFECTIVE_DATE HAS ARRIVED, THE SAVED CHANGE-IMAGE IS      *
+      *    MOVED BACK INTO DCLAGNTNAME AND POSTED TO CASENAME RIGHT   *
+      *    HERE, BEFORE THE CASE IS DISPLAYED, SO THE CHANGE APPLIES  *
+      *    ITSELF WITHOUT THE OPERATOR HAVING TO COME BACK AND KEY IT *
+      *    AGAIN ON THE EFFECTIVE DATE.                               *
+      *---------------------------------------------------------------*
+       0222-APPLY-PENDING-CHANGES.
+
+           EXEC SQL
+               SELECT CURRENT DATE
+                 INTO :WS-PCQ-TODAY-DATE
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO 0420-DB2-ERROR.
+
+           MOVE SPACES  TO CPQ-CASE-PEND-CHG-ROW.
+           MOVE IDNTITY TO CPQ-IDNTITY.
+
+           EXEC SQL
+               SELECT EFFECTIVE_DATE, QUEUED_DATE, QUEUED_LOGON,
+                      STATUS, CHANGE_IMAGE
+                 INTO :CPQ-EFFECTIVE-DATE, :CPQ-QUEUED-DATE,
+                      :CPQ-QUEUED-LOGON, :CPQ-STATUS, :CPQ-CHANGE-IMAGE
+                 FROM CASE_PEND_CHG
+                WHERE IDNTITY = :CPQ-IDNTITY
+                  AND STATUS = 'P'
+                  AND EFFECTIVE_DATE <= :WS-PCQ-TODAY-DATE
+                FETCH FIRST ROW ONLY
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE CPQ-CHANGE-IMAGE TO DCLAGNTNAME
+
+                 EXEC SQL
+                     UPDATE CASE_PEND_CHG
+                        SET STATUS = 'A'
+                      WHERE IDNTITY       = :CPQ-IDNTITY
+                        AND EFFECTIVE_DATE = :CPQ-EFFECTIVE-DATE
+                 END-EXEC
+
+                 IF SQLCODE NOT = ZERO
+                     GO TO 0420-DB2-ERROR.
+
+                 EXEC SQL
+                     UPDATE CASENAME
+                        SET FIRST_NAME = :FIRST-NAME,
+                            MIDDLE_NAME = :MIDDLE-NAME,
+                            LAST_NAME = :LAST-NAME,
+                            PREFIX = :PREFIX, SUFFIX1 = :SUFFIX1,
+                            SUFFIX2 = :SUFFIX2, COMPANY_IND = :COMPANY-IND,
+                            COMPANY_IN_ADDRESS = :COMPANY-IN-ADDRESS,
+                            COMPANY_NAME = :COMPANY-NAME,
+                            DISPLAY_NAME = :DISPLAY-NAME,
+                            NICKNAME = :NICKNAME, ADDRESS1 = :ADDRESS1,
+                            ADDRESS2 = :ADDRESS2, CITY = :CITY,
+                            STATE = :STATE, ZIP=:ZIP,
+                            ZIP_PLUS4 = :ZIP-PLUS4,
+                            COUNTY_CODE = :COUNTY-CODE,
+                            AREA_CODE = :AREA-CODE, PHONE = :PHONE,
+                            PHONE_EXTENSION = :PHONE-EXTENSION,
+                            SSN = :SSN-NUM,
+                            SEX = :SEX,
+                            BIRTH_DATE = :BIRTH-DATE:IND-BIRTH-DATE,
+                            FINALST_REAS_CODE = :FINALST-REAS-CODE,
+                            FINALST_OVRD_IND = :FINALST-OVRD-IND,
+                            DUP_ADDR_OVRD_IND = :DUP-ADDR-OVRD-IND,
+                            EFFECTIVE_DATE = :EFFECTIVE-DATE:IND-EFFECTIVE-DATE,
+                            CHANGE_DATE = CURRENT TIMESTAMP,
+                            CHANGE_LOGON = :CHANGE-LOGON,
+                            ENTITY_TYPE = :ENTITY-TYPE,
+                            RECORD_STATUS = :RECORD-STATUS,
+                            ALT_ADDRESS_IND = :ALT-ADDRESS-IND,
+                            FUTURE_ADDRESS_IND = :FUTURE-ADDRESS-IND,
+                            RECORD_ORIGIN = :RECORD-ORIGIN,
+                            COMBINED_STATUS = :COMBINED-STATUS,
+                            SITE_CODE = :SITE-CODE,
+                            NAME_KEY1 = :NAME-KEY1,
+                            NAME_KEY2 = :NAME-KEY2,
+                            NAME_KEY3 = :NAME-KEY3,
+                            ADDRESS_KEY1 = :ADDRESS-KEY1,
+                            ASSOCIATION1 = :ASSOCIATION1,
+                            ASSOCIATION2 = :ASSOCIATION2,
+                            ASSOCIATION3 = :ASSOCIATION3,
+                            FAX_AREA_CODE = :FAX-AREA-CODE,
+                            FAX_PHONE = :FAX-PHONE,
+                            ORIGINAL_STATE = :ORIGINAL-STATE,
+                            EMAIL     = :EMAIL1,
+                            COUNTRY_CODE = :COUNTRY-CODE,
+                            POSTAL_CODE = :POSTAL-CODE
+                      WHERE IDNTITY = :IDNTITY
+                 END-EXEC
+
+                 IF SQLCODE NOT = ZERO
+                     GO TO 0420-DB2-ERROR
+                 ELSE
+                     MOVE 'NA169' TO WS-MESSAGE-NUMBER1
+                     PERFORM 0380-BUMP-ERROR-MESSAGES
+
+              WHEN 100
+                 CONTINUE
+              WHEN OTHER
+                 GO TO 0420-DB2-ERROR
+           END-EVALUATE.
+
+       0222-EXIT.
+           EXIT.
+
       *---------------------------------------------------------------* 00389200
       * THIS CODE WAS ADDED TO FORM A BRIDGE BETWEEN THE CASENAME     * 00389300
       * TABLE AND THE VSAM CASE-MASTER FILE FOR THE PURPOSE OF        * 00389400
@@ -4292,6 +4544,19 @@ R02539         MOVE SPACES TO COUNTRY-CODE.                             00432400
            IF CASE-FETCH-SW = 'Y'                                       00433000
                EXEC SQL CLOSE CASECUR END-EXEC.                         00433100
                                                                         00433200
+           IF CASE-FETCH-SW = 'Y'
+               PERFORM 0222-APPLY-PENDING-CHANGES THRU 0222-EXIT.
+
+      *---------------------------------------------------------------*
+      *    REMEMBER THE CHANGE_DATE THIS SCREEN WAS BUILT FROM SO     *
+      *    NA340B CAN TELL, RIGHT BEFORE IT POSTS THE UPDATE, WHETHER *
+      *    SOMEONE ELSE CHANGED THE SAME ROW WHILE THIS SCREEN WAS    *
+      *    UP.  CAPTURED AFTER 0222-APPLY-PENDING-CHANGES SO A QUEUED *
+      *    CHANGE THAT JUST POSTED ITSELF IS ALREADY REFLECTED.       *
+      *---------------------------------------------------------------*
+           IF CASE-FETCH-SW = 'Y'
+               MOVE CHANGE-DATE TO COM-ORIG-CHANGE-DATE.
+
       *    IF  COMM-CUST-TYPE = 'CA'                                    00433300
       *        PERFORM  0255-LOCK-IOMOD.                                00433400
                                                                         00433500
@@ -5664,6 +5929,67 @@ MANJU *    EXEC CICS SEND MAP  ('SYSBUSY')                              00567300
                VARYING ACTION-SUB FROM 1 BY 1                           00570200
                    UNTIL ACTION-SUB > 4.                                00570300
                                                                         00570400
+      *---------------------------------------------------------------*
+      *    0395-PROCESS-CASE-MERGE-REQUEST IS THE GUIDED "MERGE       *
+      *    DUPLICATE CASE" ACTION, PF4 ON NA340M1.  IT LINKS OUT TO   *
+      *    CASEMRG THE SAME WAY 0320-PROCESS-TUTORIAL-REQUEST LINKS   *
+      *    OUT TO TU003.  NA340 TRACKS THE CASE ON DISPLAY BY ITS     *
+      *    IDENTITY (COM-CIM), NOT BY CASE_NUM, SO THE SURVIVING      *
+      *    CASE'S CASE_NUM IS LOOKED UP HERE; THE DUPLICATE CASE'S    *
+      *    CASE_NUM IS WHATEVER THE OPERATOR KEYED INTO THE COMMAND   *
+      *    LINE'S CUSTOMER-INFO FIELD BEFORE PRESSING PF4.             *
+      *---------------------------------------------------------------*
+       0395-PROCESS-CASE-MERGE-REQUEST.
+
+           IF COMM-CUSTOMER-INFO = SPACES OR LOW-VALUES
+               MOVE 'NA175'  TO WS-MESSAGE-NUMBER1
+               GO TO 0200-SEND-NA340M1-MAP.
+
+           MOVE SPACES          TO CASEX-CASE-NUM.
+           EXEC SQL
+               SELECT CASE_NUM
+                 INTO :CASEX-CASE-NUM
+                 FROM CASE_MASTER
+                WHERE CASENAME#IDNTITY = :COM-CIM
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'NA177'  TO WS-MESSAGE-NUMBER1
+               GO TO 0200-SEND-NA340M1-MAP.
+
+           MOVE COMM-CUSTOMER-INFO (1:6) TO MRG-DUPLICATE-CASE.
+           MOVE CASEX-CASE-NUM           TO MRG-SURVIVING-CASE.
+
+           EXEC CICS ASSIGN OPID(OPER-ID)
+                            RESP   (WS-CICS-RESP)
+                            END-EXEC.
+
+           MOVE OPER-ID TO MRG-INITIALS.
+
+           EXEC CICS LINK PROGRAM  ('CASEMRG')
+                      COMMAREA (MRG-MERGE-COMM-AREA)
+                      LENGTH   (LENGTH OF MRG-MERGE-COMM-AREA)
+                      END-EXEC.
+
+           EVALUATE MRG-RETURN-CODE
+               WHEN '00'
+                   MOVE 'NA174'  TO WS-MESSAGE-NUMBER1
+               WHEN '01'
+                   MOVE 'NA175'  TO WS-MESSAGE-NUMBER1
+               WHEN '02'
+                   MOVE 'NA176'  TO WS-MESSAGE-NUMBER1
+               WHEN '03'
+                   MOVE 'NA177'  TO WS-MESSAGE-NUMBER1
+               WHEN '04'
+                   MOVE 'NA178'  TO WS-MESSAGE-NUMBER1
+               WHEN '05'
+                   MOVE 'NA181'  TO WS-MESSAGE-NUMBER1
+               WHEN OTHER
+                   MOVE 'NA179'  TO WS-MESSAGE-NUMBER1
+           END-EVALUATE.
+
+           GO TO 0200-SEND-NA340M1-MAP.
+
        0390-CHECK-ERROR-MESSAGES.                                       00570500
            DISPLAY '0390-CHECK-ERROR-MESSAGES PARA'                     00570600
            IF COMM-MSG-ID (ACTION-SUB) NOT = SPACES AND                 00570700
