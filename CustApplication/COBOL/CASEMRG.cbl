@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CASEMRG.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: CASEMRG                                        *
+      *  PROGRAM TEXT:  NA340's GUIDED "MERGE DUPLICATE CASE" ACTION.   *
+      *                 REASSIGNS EVERY EMPLOYEE AND COVERAGE ROW       *
+      *                 CARRIED UNDER THE DUPLICATE CASE'S CIM          *
+      *                 IDENTITY (CASENAME#IDNTITY) OVER TO THE         *
+      *                 SURVIVING CASE'S IDENTITY, WRITES AN            *
+      *                 AUDIT_COMM ENTRY RECORDING THE MERGE, AND       *
+      *                 CLOSES THE DUPLICATE CASE OUT SO IT DROPS OFF   *
+      *                 THE ACTIVE ROLLS.  THE DUPLICATE CASE MUST BE   *
+      *                 MARKED ACTIVE_CODE ' D' (CASECOBQ'S CASE-       *
+      *                 DUPLICATE) BEFORE THIS WILL TOUCH IT - THAT'S   *
+      *                 WHAT KEEPS THIS FROM BEING USED TO MERGE TWO    *
+      *                 CASES THAT AREN'T ACTUALLY THE SAME GROUP.      *
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                            *
+      *  DATE       BY    DESCRIPTION                                   *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+
+       01  WS-DUP-CASENAME-IDNTY        PIC X(8)  VALUE SPACES.
+       01  WS-SURV-CASENAME-IDNTY       PIC X(8)  VALUE SPACES.
+       01  WS-DUP-ACTIVE-CODE           PIC X(2)  VALUE SPACES.
+       01  WS-EMP-NUM-COLLISIONS        PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-AUDIT-TIMESTAMP           PIC X(26) VALUE SPACES.
+       01  WS-SYNC-TRAN                 PIC X(6)  VALUE 'MERGE'.
+       01  WS-SYNC-N                    PIC X(1)  VALUE 'N'.
+
+           COPY CASEMAST.
+           COPY IDTYHIST.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           TITLE 'CASEMRG --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY CASEMRGC.
+           TITLE 'CASEMRG --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE '00'  TO MRG-RETURN-CODE.
+           MOVE ZERO  TO MRG-EMP-ROWS-MOVED MRG-COV-ROWS-MOVED.
+
+           IF MRG-DUPLICATE-CASE = MRG-SURVIVING-CASE
+               MOVE '04' TO MRG-RETURN-CODE
+               GO TO P000000-RETURN.
+
+           PERFORM P100000-GET-DUPLICATE-CASE THRU P100000-EXIT.
+
+           IF MRG-RETURN-CODE NOT = '00'
+               GO TO P000000-RETURN.
+
+           PERFORM P150000-GET-SURVIVING-CASE THRU P150000-EXIT.
+
+           IF MRG-RETURN-CODE NOT = '00'
+               GO TO P000000-RETURN.
+
+           PERFORM P175000-CHECK-EMP-NUM-COLLISION THRU P175000-EXIT.
+
+           IF MRG-RETURN-CODE NOT = '00'
+               GO TO P000000-RETURN.
+
+           PERFORM P200000-MOVE-EMPLOYEE-ROWS THRU P200000-EXIT.
+
+           IF MRG-RETURN-CODE NOT = '00'
+               EXEC CICS SYNCPOINT ROLLBACK
+               END-EXEC
+               GO TO P000000-RETURN.
+
+           PERFORM P300000-MOVE-COVERAGE-ROWS THRU P300000-EXIT.
+
+           IF MRG-RETURN-CODE NOT = '00'
+               EXEC CICS SYNCPOINT ROLLBACK
+               END-EXEC
+               GO TO P000000-RETURN.
+
+           PERFORM P400000-WRITE-AUDIT-ENTRY  THRU P400000-EXIT.
+
+           IF MRG-RETURN-CODE NOT = '00'
+               EXEC CICS SYNCPOINT ROLLBACK
+               END-EXEC
+               GO TO P000000-RETURN.
+
+           PERFORM P500000-CLOSE-DUPLICATE-CASE THRU P500000-EXIT.
+
+           IF MRG-RETURN-CODE NOT = '00'
+               EXEC CICS SYNCPOINT ROLLBACK
+               END-EXEC
+               GO TO P000000-RETURN.
+
+           PERFORM P600000-STAGE-SYNC-HISTORY THRU P600000-EXIT.
+
+           IF MRG-RETURN-CODE NOT = '00'
+               EXEC CICS SYNCPOINT ROLLBACK
+               END-EXEC
+               GO TO P000000-RETURN.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'CASEMRG --> LOOK UP AND VALIDATE THE DUPLICATE CASE'.
+       P100000-GET-DUPLICATE-CASE SECTION.
+
+           EXEC SQL
+               SELECT CASENAME#IDNTITY, ACTIVE_CODE
+                 INTO :WS-DUP-CASENAME-IDNTY, :WS-DUP-ACTIVE-CODE
+                 FROM CASE_MASTER
+                WHERE CASE_NUM = :MRG-DUPLICATE-CASE
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE '01' TO MRG-RETURN-CODE
+               GO TO P100000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO MRG-RETURN-CODE
+               GO TO P100000-EXIT.
+
+      *    ACTIVE_CODE ' D' IS CASECOBQ'S CASE-DUPLICATE - ONLY A CASE
+      *    SO MARKED MAY BE MERGED AWAY BY THIS GUIDED ACTION.
+           IF WS-DUP-ACTIVE-CODE NOT = ' D'
+               MOVE '02' TO MRG-RETURN-CODE.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'CASEMRG --> LOOK UP THE SURVIVING CASE'.
+       P150000-GET-SURVIVING-CASE SECTION.
+
+           EXEC SQL
+               SELECT CASENAME#IDNTITY
+                 INTO :WS-SURV-CASENAME-IDNTY
+                 FROM CASE_MASTER
+                WHERE CASE_NUM = :MRG-SURVIVING-CASE
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE '03' TO MRG-RETURN-CODE
+               GO TO P150000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO MRG-RETURN-CODE.
+
+       P150000-EXIT.
+           EXIT.
+           TITLE 'CASEMRG --> CHECK FOR EMP_NUM COLLISIONS'.
+       P175000-CHECK-EMP-NUM-COLLISION SECTION.
+
+      *    EMPLOYEE AND COVERAGE ARE KEYED BY (CASENAME#IDNTITY,
+      *    EMP_NUM) - TWO INDEPENDENTLY-ADMINISTERED CASES WILL OFTEN
+      *    HAVE NUMBERED THEIR OWN EMPLOYEE ROSTERS STARTING FROM 1,
+      *    SO REASSIGNING THE DUPLICATE CASE'S ROWS ONTO THE SURVIVOR'S
+      *    IDENTITY WITHOUT CHECKING FOR THIS WOULD COLLIDE TWO
+      *    UNRELATED EMPLOYEES ONTO THE SAME KEY.  REJECT THE MERGE
+      *    RATHER THAN RENUMBER - THE OPERATOR IS IN A BETTER POSITION
+      *    TO DECIDE HOW THE OVERLAPPING EMPLOYEES SHOULD BE RENUMBERED
+      *    THAN THIS GUIDED ACTION IS.
+           MOVE ZERO TO WS-EMP-NUM-COLLISIONS.
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-EMP-NUM-COLLISIONS
+                 FROM EMPLOYEE DUP, EMPLOYEE SURV
+                WHERE DUP.CASENAME#IDNTITY  = :WS-DUP-CASENAME-IDNTY
+                  AND SURV.CASENAME#IDNTITY = :WS-SURV-CASENAME-IDNTY
+                  AND DUP.EMP_NUM           = SURV.EMP_NUM
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO MRG-RETURN-CODE
+               GO TO P175000-EXIT.
+
+           IF WS-EMP-NUM-COLLISIONS > ZERO
+               MOVE '05' TO MRG-RETURN-CODE.
+
+       P175000-EXIT.
+           EXIT.
+           TITLE 'CASEMRG --> REASSIGN EMPLOYEE ROWS TO THE SURVIVOR'.
+       P200000-MOVE-EMPLOYEE-ROWS SECTION.
+
+           EXEC SQL
+               UPDATE EMPLOYEE
+                  SET CASENAME#IDNTITY = :WS-SURV-CASENAME-IDNTY
+                WHERE CASENAME#IDNTITY = :WS-DUP-CASENAME-IDNTY
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO AND SQLCODE NOT = +100
+               MOVE '96' TO MRG-RETURN-CODE
+               GO TO P200000-EXIT.
+
+           MOVE SQLERRD (3) TO MRG-EMP-ROWS-MOVED.
+
+       P200000-EXIT.
+           EXIT.
+           TITLE 'CASEMRG --> REASSIGN COVERAGE ROWS TO THE SURVIVOR'.
+       P300000-MOVE-COVERAGE-ROWS SECTION.
+
+           EXEC SQL
+               UPDATE COVERAGE
+                  SET CASENAME#CIM = :WS-SURV-CASENAME-IDNTY
+                WHERE CASENAME#CIM = :WS-DUP-CASENAME-IDNTY
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO AND SQLCODE NOT = +100
+               MOVE '96' TO MRG-RETURN-CODE
+               GO TO P300000-EXIT.
+
+           MOVE SQLERRD (3) TO MRG-COV-ROWS-MOVED.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'CASEMRG --> RECORD THE MERGE ON AUDIT_COMM'.
+       P400000-WRITE-AUDIT-ENTRY SECTION.
+
+           EXEC SQL
+               SELECT CURRENT TIMESTAMP
+                 INTO :WS-AUDIT-TIMESTAMP
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+      *    AUDIT_COMM HAS NO DEDICATED "CASE MERGE" AUDIT-CODE, SO A
+      *    NEW ONE IS ADDED HERE RATHER THAN OVERLOADING AN EXISTING
+      *    CASE-AUDIT CODE.  UNIQUENUM CARRIES THE SURVIVING CASE; THE
+      *    IDNTITY-NAME FIELD (UNUSED BY THIS AUDIT-CODE) CARRIES THE
+      *    RETIRED DUPLICATE CASE SO BOTH SIDES OF THE MERGE ARE ON
+      *    ONE AUDIT ROW.
+           EXEC SQL
+               INSERT INTO AUDIT_COMM
+                      (AUDIT_TIMESTAMP, INITIALS, AUDIT_CODE,
+                       UNIQUENUM, IDNTITY_NAME)
+               VALUES (:WS-AUDIT-TIMESTAMP, :MRG-INITIALS, 'CG',
+                       :MRG-SURVIVING-CASE, :MRG-DUPLICATE-CASE)
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO MRG-RETURN-CODE.
+
+       P400000-EXIT.
+           EXIT.
+           TITLE 'CASEMRG --> CLOSE THE DUPLICATE CASE OUT'.
+       P500000-CLOSE-DUPLICATE-CASE SECTION.
+
+      *    '05' IS ONE OF THE CASE-OTHER-TERMINATED VALUES CASECOBQ
+      *    ALREADY DEFINES - THE DUPLICATE CASE IS DONE, NOT JUST
+      *    RELABELED, SO IT DROPS OFF THE ACTIVE ROLLS LIKE ANY OTHER
+      *    TERMINATED CASE.
+           EXEC SQL
+               UPDATE CASE_MASTER
+                  SET ACTIVE_CODE = '05'
+                WHERE CASE_NUM = :MRG-DUPLICATE-CASE
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO MRG-RETURN-CODE.
+
+       P500000-EXIT.
+           EXIT.
+           TITLE 'CASEMRG --> STAGE BOTH IDENTITIES FOR SYNC'.
+       P600000-STAGE-SYNC-HISTORY SECTION.
+
+      *    CASE_MASTER AND EMPLOYEE HAVE NO MONGODB_SYNC FLAG OF THEIR
+      *    OWN - THE DOWNSTREAM SYNC FEED ONLY WATCHES IDNTITY_HISTORY
+      *    (SEE IDSYNC).  BOTH SIDES OF THE MERGE CHANGED - THE
+      *    SURVIVOR GAINED EMPLOYEE/COVERAGE ROWS AND THE DUPLICATE
+      *    LOST THEM AND WAS CLOSED - SO BOTH IDENTITIES ARE STAGED
+      *    HERE THE SAME WAY NA330B/NA340B STAGE AN IDNTITY ROW AFTER
+      *    CHANGING IT.
+           EXEC SQL
+               INSERT INTO IDNTITY_HISTORY
+                      (IDNTITY, TRANSACTION, CHANGE_DATE, MONGODB_SYNC)
+               VALUES (:WS-SURV-CASENAME-IDNTY, :WS-SYNC-TRAN,
+                       CURRENT TIMESTAMP, :WS-SYNC-N)
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO MRG-RETURN-CODE
+               GO TO P600000-EXIT.
+
+           EXEC SQL
+               INSERT INTO IDNTITY_HISTORY
+                      (IDNTITY, TRANSACTION, CHANGE_DATE, MONGODB_SYNC)
+               VALUES (:WS-DUP-CASENAME-IDNTY, :WS-SYNC-TRAN,
+                       CURRENT TIMESTAMP, :WS-SYNC-N)
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO MRG-RETURN-CODE.
+
+       P600000-EXIT.
+           EXIT.
