@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCZBULK.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: SCZBULK                                         *
+      *  PROGRAM TEXT:  BULK REFRESH/RECONCILIATION OF STATE_COUNTY_ZIP. *
+      *                 A CALLER STAGES EACH CHANGED STATE/COUNTY/ZIP/   *
+      *                 CITY ROW ONE AT A TIME (FUNCTION 'S') INTO A     *
+      *                 TS QUEUE KEYED BY BATCH ID, THEN REVIEWS EVERY   *
+      *                 STAGED ROW AGAINST THE CURRENT TABLE CONTENTS    *
+      *                 (FUNCTION 'D') BEFORE ANY ROW IS COMMITTED.      *
+      *                 ONLY WHEN A ROW IS ACCEPTED IS IT APPLIED        *
+      *                 (FUNCTION 'A'), STAMPING REVISED_DATE AND        *
+      *                 LOGIN_ID SO THE AUDIT TRAIL SHOWS WHO RAN THE    *
+      *                 REFRESH AND WHEN.  FUNCTION 'P' DISCARDS A       *
+      *                 BATCH ONCE IT IS COMPLETE OR ABANDONED.          *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       77  WS-ZERO-LENGTH               PIC S9(4) VALUE +0   COMP.
+       77  WS-TS-ITEM                   PIC S9(4) VALUE +1   COMP.
+
+       01  WS-TS-QUEUE-NAME.
+           05  WS-TS-QUEUE-PREFIX       PIC X(4) VALUE 'SCZB'.
+           05  WS-TS-QUEUE-BATCH        PIC X(4).
+
+           COPY STATECON.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           TITLE 'SCZBULK --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY SCZBULKC.
+           TITLE 'SCZBULK --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE '00' TO SB-RETURN-CODE.
+           MOVE SB-BATCH-ID(1:4) TO WS-TS-QUEUE-BATCH.
+
+           EVALUATE SB-FUNCTION-CODE
+               WHEN 'S'
+                   PERFORM P100000-STAGE-ROW THRU P100000-EXIT
+               WHEN 'D'
+                   PERFORM P200000-DIFF-ROW THRU P200000-EXIT
+               WHEN 'A'
+                   PERFORM P300000-APPLY-ROW THRU P300000-EXIT
+               WHEN 'P'
+                   PERFORM P400000-PURGE-BATCH THRU P400000-EXIT
+               WHEN OTHER
+                   MOVE '01' TO SB-RETURN-CODE
+           END-EVALUATE.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'SCZBULK --> STAGE ONE CHANGE ROW'.
+       P100000-STAGE-ROW SECTION.
+
+           EXEC CICS WRITEQ TS
+                     QUEUE  (WS-TS-QUEUE-NAME)
+                     FROM   (SB-STAGED-ROW)
+                     LENGTH (LENGTH OF SB-STAGED-ROW)
+                     ITEM   (SB-ITEM-NUMBER)
+                     RESP   (WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '02' TO SB-RETURN-CODE.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'SCZBULK --> DIFF A STAGED ROW AGAINST CURRENT ROW'.
+       P200000-DIFF-ROW SECTION.
+
+           EXEC CICS READQ TS
+                     QUEUE  (WS-TS-QUEUE-NAME)
+                     INTO   (SB-STAGED-ROW)
+                     LENGTH (LENGTH OF SB-STAGED-ROW)
+                     ITEM   (SB-ITEM-NUMBER)
+                     RESP   (WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '02' TO SB-RETURN-CODE
+               GO TO P200000-EXIT.
+
+           PERFORM P500000-LOOK-UP-CURRENT-ROW THRU P500000-EXIT.
+
+           IF SB-ROW-FOUND-IND = 'Y'
+               IF SB-CUR-COUNTY    = SB-COUNTY
+                  AND SB-CUR-CITY-NAME = SB-CITY-NAME
+                   MOVE 'N' TO SB-ROW-CHANGED-IND
+               ELSE
+                   MOVE 'Y' TO SB-ROW-CHANGED-IND
+           ELSE
+               MOVE 'Y' TO SB-ROW-CHANGED-IND.
+
+       P200000-EXIT.
+           EXIT.
+           TITLE 'SCZBULK --> APPLY ONE STAGED ROW'.
+       P300000-APPLY-ROW SECTION.
+
+           EXEC CICS READQ TS
+                     QUEUE  (WS-TS-QUEUE-NAME)
+                     INTO   (SB-STAGED-ROW)
+                     LENGTH (LENGTH OF SB-STAGED-ROW)
+                     ITEM   (SB-ITEM-NUMBER)
+                     RESP   (WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '02' TO SB-RETURN-CODE
+               GO TO P300000-EXIT.
+
+           PERFORM P500000-LOOK-UP-CURRENT-ROW THRU P500000-EXIT.
+
+           IF SB-ROW-FOUND-IND = 'Y'
+               PERFORM P600000-UPDATE-CURRENT-ROW THRU P600000-EXIT
+           ELSE
+               PERFORM P700000-INSERT-CURRENT-ROW THRU P700000-EXIT.
+
+           EXEC CICS DELETEQ TS
+                     QUEUE  (WS-TS-QUEUE-NAME)
+                     RESP   (WS-CICS-RESP)
+           END-EXEC.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'SCZBULK --> PURGE A COMPLETED OR ABANDONED BATCH'.
+       P400000-PURGE-BATCH SECTION.
+
+           EXEC CICS DELETEQ TS
+                     QUEUE  (WS-TS-QUEUE-NAME)
+                     RESP   (WS-CICS-RESP)
+           END-EXEC.
+
+       P400000-EXIT.
+           EXIT.
+           TITLE 'SCZBULK --> LOOK UP THE CURRENT STATE/COUNTY/ZIP ROW'.
+       P500000-LOOK-UP-CURRENT-ROW SECTION.
+
+           MOVE SPACES TO SB-CURRENT-ROW.
+           MOVE 'N' TO SB-ROW-FOUND-IND.
+
+           EXEC SQL
+               SELECT COUNTY, CITY_NAME
+                 INTO :SB-CUR-COUNTY, :SB-CUR-CITY-NAME
+                 FROM STATE_COUNTY_ZIP
+                WHERE STATE_CD      = :SB-STATE-CD
+                  AND COUNTY_NUMBER = :SB-COUNTY-NUMBER
+                  AND ZIP_CODE      = :SB-ZIP-CODE
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO SB-ROW-FOUND-IND.
+
+       P500000-EXIT.
+           EXIT.
+           TITLE 'SCZBULK --> UPDATE THE CURRENT ROW, STAMP THE AUDIT'.
+       P600000-UPDATE-CURRENT-ROW SECTION.
+
+           EXEC SQL
+               UPDATE STATE_COUNTY_ZIP
+                  SET COUNTY       = :SB-COUNTY,
+                      CITY_NAME    = :SB-CITY-NAME,
+                      LOGIN_ID     = :SB-LOGON-ID,
+                      REVISED_DATE = CURRENT TIMESTAMP
+                WHERE STATE_CD      = :SB-STATE-CD
+                  AND COUNTY_NUMBER = :SB-COUNTY-NUMBER
+                  AND ZIP_CODE      = :SB-ZIP-CODE
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO SB-RETURN-CODE.
+
+       P600000-EXIT.
+           EXIT.
+           TITLE 'SCZBULK --> ADD A NEW STATE/COUNTY/ZIP ROW'.
+       P700000-INSERT-CURRENT-ROW SECTION.
+
+           EXEC SQL
+               INSERT INTO STATE_COUNTY_ZIP
+                   (STATE_CD, STATE_NUMBER, COUNTY_NUMBER, ZIP_CODE,
+                    COUNTY, CITY_NAME, ADDRESS_TYPE, AREA_CODE,
+                    LOGIN_ID, REVISED_DATE)
+                   VALUES
+                   (:SB-STATE-CD, :SB-STATE-NUMBER, :SB-COUNTY-NUMBER,
+                    :SB-ZIP-CODE, :SB-COUNTY, :SB-CITY-NAME,
+                    :SB-ADDRESS-TYPE, :SB-AREA-CODE, :SB-LOGON-ID,
+                    CURRENT TIMESTAMP)
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO SB-RETURN-CODE.
+
+       P700000-EXIT.
+           EXIT.
