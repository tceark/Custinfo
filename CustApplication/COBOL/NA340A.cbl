@@ -1459,6 +1459,7 @@ R02539            MOVE MAP-POSTAL-CDI TO COM-POSTAL-CODE.               00176501
                IF WS-UPD-SQLCODE = 100                                  00303001
                  PERFORM 0380-BUMP-ERROR-MESSAGES                       00303301
                ELSE                                                     00303401
+                 MOVE WS-UPD-SQL-ERROR-MSG TO WS-C9999-ERROR-MESSAGE
                  GO TO 0420-DB2-ERROR                                   00303501
                END-IF                                                   00303601
               ELSE                                                      00303801
@@ -2368,7 +2369,8 @@ COBOLU         MOVE SPACES TO COM-DISPLAY-NAME                          00519601
            DISPLAY 'SQLCODE 0420-DB2-ERROR:' SQLCODE                    00575801
            MOVE SQLCODE TO WS-DB2I-MESSAGE.                             00575901
            MOVE WS-DB2I-MESSAGE TO WS-C9999-ERROR-CODE.                 00576001
-           MOVE "DB2 SQL ERROR" TO WS-C9999-ERROR-MESSAGE.              00576101
+           IF WS-C9999-ERROR-MESSAGE = SPACES
+               MOVE "DB2 SQL ERROR" TO WS-C9999-ERROR-MESSAGE.          00576101
            MOVE WS-ERROR-FIELDS TO MAP-ERROR-MSGO (1).                  00576201
            IF COMM-SYSTEM-CODE = SPACES OR LOW-VALUES                   00576301
                MOVE ALL '_' TO MAP-SYSTEM-CDO                           00576401
