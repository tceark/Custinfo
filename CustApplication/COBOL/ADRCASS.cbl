@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ADRCASS.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: ADRCASS                                        *
+      *  PROGRAM TEXT:  BACKLOG CASS ADDRESS CHECK.  SCANS EVERY        *
+      *                 AGNTNAME AND CASENAME ADDRESS (THE SAME        *
+      *                 ADDRESS BOOK NA320/NA330/NA340 CHECK AT DATA    *
+      *                 ENTRY TIME) THROUGH THE NA205/FINALIST CASS     *
+      *                 INTERFACE AND WRITES EVERY ADDRESS THAT FAILS   *
+      *                 STANDARDIZATION TODAY TO THE ADRX TDQ, SO THE   *
+      *                 BACKLOG OF ADDRESSES THAT WERE LOADED BEFORE    *
+      *                 THE ONLINE CHECK EXISTED (OR CAME IN THROUGH A  *
+      *                 BATCH CONVERSION) CAN BE CLEANED UP INSTEAD OF  *
+      *                 ONLY CATCHING NEW ADDRESSES AS THEY ARE KEYED.  *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       01  WS-AGENT-EOF-SW             PIC X     VALUE 'N'.
+           88  AGENT-EOF               VALUE 'Y'.
+       01  WS-CASE-EOF-SW              PIC X     VALUE 'N'.
+           88  CASE-EOF                VALUE 'Y'.
+       01  WS-REPORT-LINE              PIC X(80) VALUE SPACES.
+       01  WS-HEADING-LINE             PIC X(80) VALUE SPACES.
+       01  WS-SOURCE-TAG               PIC X(4)  VALUE SPACES.
+
+       01  WS-FINALST-REAS-CODE.
+           05  WS-FINALST-BYTE1         PIC X.
+           05  WS-FINALST-BYTE2         PIC X.
+           05  WS-FINALST-BYTE3         PIC X.
+
+           COPY AGNTNV05.
+
+           COPY CASNVW3.
+
+       01  WS-NAME-ADDRESS-DETAIL.
+           COPY NA200C02.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE ADRAGNTCUR CURSOR FOR
+               SELECT
+                    IDNTITY,
+                    ADDRESS1,
+                    ADDRESS2,
+                    CITY,
+                    STATE,
+                    ZIP,
+                    ZIP_PLUS4,
+                    FINALST_REAS_CODE,
+                    FINALST_OVRD_IND,
+                    RECORD_STATUS
+                 FROM AGNTNAME
+                ORDER BY IDNTITY
+           END-EXEC.
+
+           EXEC SQL DECLARE ADRCASECUR CURSOR FOR
+               SELECT
+                    IDNTITY,
+                    ADDRESS1,
+                    ADDRESS2,
+                    CITY,
+                    STATE,
+                    ZIP,
+                    ZIP_PLUS4,
+                    FINALST_REAS_CODE,
+                    FINALST_OVRD_IND,
+                    RECORD_STATUS
+                 FROM CASENAME
+                ORDER BY IDNTITY
+           END-EXEC.
+
+           TITLE 'ADRCASS --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY ADRCASSC.
+           TITLE 'ADRCASS --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE ZERO TO AR-AGENT-SCANNED-COUNT AR-AGENT-FAILED-COUNT
+                         AR-CASE-SCANNED-COUNT AR-CASE-FAILED-COUNT.
+
+           PERFORM P160000-WRITE-REPORT-HEADING THRU P160000-EXIT.
+
+           EXEC SQL
+               OPEN ADRAGNTCUR
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               PERFORM P300000-CHECK-NEXT-AGENT THRU P300000-EXIT
+                   UNTIL AGENT-EOF
+               EXEC SQL
+                   CLOSE ADRAGNTCUR
+               END-EXEC
+           END-IF.
+
+           EXEC SQL
+               OPEN ADRCASECUR
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               PERFORM P400000-CHECK-NEXT-CASE THRU P400000-EXIT
+                   UNTIL CASE-EOF
+               EXEC SQL
+                   CLOSE ADRCASECUR
+               END-EXEC
+           END-IF.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'ADRCASS --> WRITE REPORT HEADING'.
+       P160000-WRITE-REPORT-HEADING SECTION.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'SRCE IDNTITY REASON OVRD ADDRESS' DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('ADRX')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P160000-EXIT.
+           EXIT.
+           TITLE 'ADRCASS --> FETCH AND CHECK ONE AGNTNAME ROW'.
+       P300000-CHECK-NEXT-AGENT SECTION.
+
+           EXEC SQL
+               FETCH ADRAGNTCUR
+                 INTO :IDNTITY, :ADDRESS1, :ADDRESS2, :CITY, :STATE,
+                      :ZIP, :ZIP-PLUS4, :FINALST-REAS-CODE,
+                      :FINALST-OVRD-IND, :RECORD-STATUS
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-AGENT-EOF-SW
+               GO TO P300000-EXIT.
+
+           ADD 1 TO AR-AGENT-SCANNED-COUNT.
+
+           PERFORM P500000-RUN-FINALIST-CHECK THRU P500000-EXIT.
+
+           IF WS-FINALST-BYTE1 = '9' OR WS-FINALST-BYTE2 = '9'
+                                     OR WS-FINALST-BYTE3 = '9'
+               MOVE 'AGNT' TO WS-SOURCE-TAG
+               ADD 1 TO AR-AGENT-FAILED-COUNT
+               PERFORM P600000-WRITE-EXCEPTION-LINE THRU P600000-EXIT.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'ADRCASS --> FETCH AND CHECK ONE CASENAME ROW'.
+       P400000-CHECK-NEXT-CASE SECTION.
+
+           EXEC SQL
+               FETCH ADRCASECUR
+                 INTO :IDNTITY, :ADDRESS1, :ADDRESS2, :CITY, :STATE,
+                      :ZIP, :ZIP-PLUS4, :FINALST-REAS-CODE,
+                      :FINALST-OVRD-IND, :RECORD-STATUS
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-CASE-EOF-SW
+               GO TO P400000-EXIT.
+
+           ADD 1 TO AR-CASE-SCANNED-COUNT.
+
+           PERFORM P500000-RUN-FINALIST-CHECK THRU P500000-EXIT.
+
+           IF WS-FINALST-BYTE1 = '9' OR WS-FINALST-BYTE2 = '9'
+                                     OR WS-FINALST-BYTE3 = '9'
+               MOVE 'CASE' TO WS-SOURCE-TAG
+               ADD 1 TO AR-CASE-FAILED-COUNT
+               PERFORM P600000-WRITE-EXCEPTION-LINE THRU P600000-EXIT.
+
+       P400000-EXIT.
+           EXIT.
+           TITLE 'ADRCASS --> LINK TO NA205/FINALIST FOR ONE ADDRESS'.
+       P500000-RUN-FINALIST-CHECK SECTION.
+
+           MOVE SPACES TO WS-NAME-ADDRESS-DETAIL.
+           MOVE ADDRESS1            TO NA-COMM-ADDRESS-1.
+           MOVE ADDRESS2            TO NA-COMM-ADDRESS-2.
+           MOVE CITY                TO NA-COMM-CITY.
+           MOVE STATE               TO NA-COMM-STATE.
+           MOVE ZIP                 TO NA-COMM-ZIP.
+           MOVE ZIP-PLUS4           TO NA-COMM-ZIP-PLUS4.
+
+           EXEC CICS LINK
+               PROGRAM  ('NA205')
+               COMMAREA (WS-NAME-ADDRESS-DETAIL)
+               LENGTH   (LENGTH OF WS-NAME-ADDRESS-DETAIL)
+               RESP     (WS-CICS-RESP)
+           END-EXEC.
+
+           MOVE NA-COMM-FINALIST-REASON TO WS-FINALST-REAS-CODE.
+
+       P500000-EXIT.
+           EXIT.
+           TITLE 'ADRCASS --> WRITE ONE EXCEPTION DETAIL LINE'.
+       P600000-WRITE-EXCEPTION-LINE SECTION.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING WS-SOURCE-TAG      DELIMITED BY SIZE
+               ' '                DELIMITED BY SIZE
+               IDNTITY            DELIMITED BY SIZE
+               ' '                DELIMITED BY SIZE
+               WS-FINALST-REAS-CODE DELIMITED BY SIZE
+               '  '               DELIMITED BY SIZE
+               FINALST-OVRD-IND   DELIMITED BY SIZE
+               '   '              DELIMITED BY SIZE
+               ADDRESS1           DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('ADRX')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P600000-EXIT.
+           EXIT.
