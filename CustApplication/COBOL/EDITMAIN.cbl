@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EDITMAIN.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: EDITMAIN                                        *
+      *  PROGRAM TEXT:  ONLINE ADD/INQUIRE/UPDATE/DELETE MAINTENANCE     *
+      *                 OF EDITCODE (EDIT_CD/EDIT_DESC), GATED BEHIND    *
+      *                 THE SAME SECCHECK RESOURCE-AUTHORIZATION MODEL   *
+      *                 USED ELSEWHERE, SO A NEW EDIT CODE NO LONGER     *
+      *                 REQUIRES A DBA CHANGE REQUEST TO RUN SQL         *
+      *                 DIRECTLY AGAINST THE TABLE.                      *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+
+       01  WS-SECURITY-AREA.
+           COPY SECCOMMC.
+           COPY EDITCODE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           TITLE 'EDITMAIN --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY EDITMNTC.
+           TITLE 'EDITMAIN --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE '00' TO ED-RETURN-CODE.
+
+           PERFORM P050000-CHECK-SECURITY THRU P050000-EXIT.
+
+           IF SEC-RETURN-CODE NOT = 'A'
+               MOVE '03' TO ED-RETURN-CODE
+               GO TO P000000-RETURN.
+
+           EVALUATE ED-FUNCTION-CODE
+               WHEN 'I'
+                   PERFORM P100000-INQUIRE-EDITCODE THRU P100000-EXIT
+               WHEN 'A'
+                   PERFORM P200000-ADD-EDITCODE THRU P200000-EXIT
+               WHEN 'U'
+                   PERFORM P300000-UPDATE-EDITCODE THRU P300000-EXIT
+               WHEN 'D'
+                   PERFORM P400000-DELETE-EDITCODE THRU P400000-EXIT
+               WHEN OTHER
+                   MOVE '01' TO ED-RETURN-CODE
+           END-EVALUATE.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'EDITMAIN --> CHECK SECCHECK AUTHORIZATION'.
+       P050000-CHECK-SECURITY SECTION.
+
+           MOVE 'EDITCODE' TO SEC-RESOURCE-NAME.
+           MOVE 'Y'        TO SEC-CHK-RESOURCE.
+           MOVE SPACE      TO SEC-RETURN-CODE.
+           MOVE ED-FUNCTION-CODE TO SEC-FUNCTION-CODE.
+
+           EXEC CICS LINK
+                     PROGRAM('SECCHECK')
+                     COMMAREA(SECURITY-COMM-AREA)
+                     LENGTH(LENGTH OF SECURITY-COMM-AREA)
+           END-EXEC.
+
+       P050000-EXIT.
+           EXIT.
+           TITLE 'EDITMAIN --> INQUIRE ONE EDIT CODE'.
+       P100000-INQUIRE-EDITCODE SECTION.
+
+           EXEC SQL
+               SELECT EDIT_DESC
+                 INTO :ED-EDIT-DESC
+                 FROM EDITCODE
+                WHERE EDIT_CD = :ED-EDIT-CD
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE '02' TO ED-RETURN-CODE
+               MOVE SPACES TO ED-EDIT-DESC
+           END-IF.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'EDITMAIN --> ADD ONE EDIT CODE'.
+       P200000-ADD-EDITCODE SECTION.
+
+           EXEC SQL
+               INSERT INTO EDITCODE
+                   (EDIT_CD, EDIT_DESC)
+                   VALUES
+                   (:ED-EDIT-CD, :ED-EDIT-DESC)
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '04' TO ED-RETURN-CODE
+           END-IF.
+
+       P200000-EXIT.
+           EXIT.
+           TITLE 'EDITMAIN --> UPDATE ONE EDIT CODE'.
+       P300000-UPDATE-EDITCODE SECTION.
+
+           EXEC SQL
+               UPDATE EDITCODE
+                  SET EDIT_DESC = :ED-EDIT-DESC
+                WHERE EDIT_CD   = :ED-EDIT-CD
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE '02' TO ED-RETURN-CODE
+           END-IF.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'EDITMAIN --> DELETE ONE EDIT CODE'.
+       P400000-DELETE-EDITCODE SECTION.
+
+           EXEC SQL
+               DELETE FROM EDITCODE
+                WHERE EDIT_CD = :ED-EDIT-CD
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE '02' TO ED-RETURN-CODE
+           END-IF.
+
+       P400000-EXIT.
+           EXIT.
