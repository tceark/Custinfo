@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CASEFAML.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: CASEFAML                                       *
+      *  PROGRAM TEXT:  CASE FAMILY TREE INQUIRY.  GIVEN EITHER AN      *
+      *                 INDIVIDUAL CASE NUMBER OR A LIST-BILL CIM,      *
+      *                 REPORTS EVERY CASE_MASTER ROW THAT SHARES THE   *
+      *                 SAME LIST_BILL_CIM, PLUS ANY REQUEST TABLE      *
+      *                 ROWS RQ09999 HAS EXPLODED FOR THAT CIM THAT     *
+      *                 THE BATCH BILL RUN HASN'T PICKED UP YET.        *
+      *                 CALLABLE FROM NA320 THE SAME WAY NA320 LINKS    *
+      *                 TO ITS OTHER BACK-END INQUIRY MODULES.          *
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                            *
+      *  DATE       BY    DESCRIPTION                                   *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+
+       01  WS-CASE-LIST-BILL-CIM       PIC X(8)  VALUE SPACES.
+       01  WS-FAMILY-EOF-SW            PIC X     VALUE 'N'.
+           88  FAMILY-EOF              VALUE 'Y'.
+       01  WS-REQUEST-EOF-SW           PIC X     VALUE 'N'.
+           88  REQUEST-ROWS-EOF        VALUE 'Y'.
+
+       01  WS-FAM-CASE-NUM             PIC X(6)  VALUE SPACES.
+       01  WS-FAM-ACTIVE-CODE          PIC X(2)  VALUE SPACES.
+       01  WS-FAM-HOW-BILLED           PIC X(2)  VALUE SPACES.
+
+       01  WS-RQST-CASE-NUM            PIC X(6)  VALUE SPACES.
+       01  WS-RQST-REQUEST-TYPE        PIC X(2)  VALUE SPACES.
+       01  WS-RQST-BILL-PERIOD-1       PIC X(10) VALUE SPACES.
+
+       01  WS-REPORT-LINE              PIC X(80) VALUE SPACES.
+       01  WS-HEADING-LINE             PIC X(80) VALUE SPACES.
+
+           COPY CASEMAST.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE FAMCUR CURSOR FOR
+               SELECT CASE_NUM, ACTIVE_CODE, HOW_BILLED
+                 FROM CASE_MASTER
+                WHERE LIST_BILL_CIM = :WS-CASE-LIST-BILL-CIM
+                ORDER BY CASE_NUM
+           END-EXEC.
+
+           EXEC SQL DECLARE RQSTCUR CURSOR FOR
+               SELECT CASE_NUMBER, REQUEST_TYPE, BILL_PERIOD_1
+                 FROM REQUEST
+                WHERE LIST_BILL_CIM = :WS-CASE-LIST-BILL-CIM
+                  AND PROCESS_STATUS = 'N'
+                ORDER BY CASE_NUMBER
+           END-EXEC.
+
+           TITLE 'CASEFAML --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY CASEFAMC.
+           TITLE 'CASEFAML --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE '00' TO CF-RETURN-CODE.
+           MOVE ZERO TO CF-FAMILY-COUNT CF-REQUEST-COUNT.
+
+           IF CF-CASE-NUMBER = SPACES AND CF-LIST-BILL-CIM = SPACES
+               MOVE '01' TO CF-RETURN-CODE
+               GO TO P000000-RETURN.
+
+           IF CF-CASE-NUMBER NOT = SPACES
+               PERFORM P100000-RESOLVE-CIM THRU P100000-EXIT
+           ELSE
+               MOVE CF-LIST-BILL-CIM TO WS-CASE-LIST-BILL-CIM.
+
+           IF CF-RETURN-CODE NOT = '00'
+               GO TO P000000-RETURN.
+
+           MOVE WS-CASE-LIST-BILL-CIM TO CF-LIST-BILL-CIM.
+
+           PERFORM P200000-LIST-FAMILY-CASES THRU P200000-EXIT.
+
+           IF CF-RETURN-CODE NOT = '00'
+               GO TO P000000-RETURN.
+
+           PERFORM P300000-LIST-PENDING-REQUESTS THRU P300000-EXIT.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'CASEFAML --> RESOLVE A CASE TO ITS LIST-BILL CIM'.
+       P100000-RESOLVE-CIM SECTION.
+
+           EXEC SQL
+               SELECT LIST_BILL_CIM
+                 INTO :WS-CASE-LIST-BILL-CIM
+                 FROM CASE_MASTER
+                WHERE CASE_NUM = :CF-CASE-NUMBER
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE '02' TO CF-RETURN-CODE
+               GO TO P100000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO CF-RETURN-CODE
+               GO TO P100000-EXIT.
+
+           IF WS-CASE-LIST-BILL-CIM = SPACES
+               MOVE '03' TO CF-RETURN-CODE.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'CASEFAML --> LIST THE CASE_MASTER FAMILY'.
+       P200000-LIST-FAMILY-CASES SECTION.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'CIM '              DELIMITED BY SIZE
+                  WS-CASE-LIST-BILL-CIM DELIMITED BY SIZE
+                  ' FAMILY CASES (CASE# ACTV HOWBILL)'
+                                       DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('CFAM')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+           MOVE 'N' TO WS-FAMILY-EOF-SW.
+
+           EXEC SQL
+               OPEN FAMCUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO CF-RETURN-CODE
+               GO TO P200000-EXIT.
+
+           PERFORM P210000-READ-NEXT-FAMILY-CASE THRU P210000-EXIT
+               UNTIL FAMILY-EOF.
+
+           EXEC SQL
+               CLOSE FAMCUR
+           END-EXEC.
+
+       P200000-EXIT.
+           EXIT.
+           TITLE 'CASEFAML --> FETCH ONE FAMILY CASE'.
+       P210000-READ-NEXT-FAMILY-CASE SECTION.
+
+           EXEC SQL
+               FETCH FAMCUR
+                INTO :WS-FAM-CASE-NUM, :WS-FAM-ACTIVE-CODE,
+                     :WS-FAM-HOW-BILLED
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-FAMILY-EOF-SW
+               GO TO P210000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO CF-RETURN-CODE
+               MOVE 'Y'  TO WS-FAMILY-EOF-SW
+               GO TO P210000-EXIT.
+
+           ADD 1 TO CF-FAMILY-COUNT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING WS-FAM-CASE-NUM      DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-FAM-ACTIVE-CODE   DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-FAM-HOW-BILLED    DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('CFAM')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P210000-EXIT.
+           EXIT.
+           TITLE 'CASEFAML --> LIST PENDING REQUEST ROWS FOR THE CIM'.
+       P300000-LIST-PENDING-REQUESTS SECTION.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'CIM '              DELIMITED BY SIZE
+                  WS-CASE-LIST-BILL-CIM DELIMITED BY SIZE
+                  ' PENDING REQUEST ROWS (CASE# TYPE PERIOD)'
+                                       DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('CFAM')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+           MOVE 'N' TO WS-REQUEST-EOF-SW.
+
+           EXEC SQL
+               OPEN RQSTCUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO CF-RETURN-CODE
+               GO TO P300000-EXIT.
+
+           PERFORM P310000-READ-NEXT-REQUEST-ROW THRU P310000-EXIT
+               UNTIL REQUEST-ROWS-EOF.
+
+           EXEC SQL
+               CLOSE RQSTCUR
+           END-EXEC.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'CASEFAML --> FETCH ONE PENDING REQUEST ROW'.
+       P310000-READ-NEXT-REQUEST-ROW SECTION.
+
+           EXEC SQL
+               FETCH RQSTCUR
+                INTO :WS-RQST-CASE-NUM, :WS-RQST-REQUEST-TYPE,
+                     :WS-RQST-BILL-PERIOD-1
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-REQUEST-EOF-SW
+               GO TO P310000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO CF-RETURN-CODE
+               MOVE 'Y'  TO WS-REQUEST-EOF-SW
+               GO TO P310000-EXIT.
+
+           ADD 1 TO CF-REQUEST-COUNT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING WS-RQST-CASE-NUM      DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  WS-RQST-REQUEST-TYPE  DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  WS-RQST-BILL-PERIOD-1 DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('CFAM')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P310000-EXIT.
+           EXIT.
