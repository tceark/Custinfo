@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EFTPRENT.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: EFTPRENT                                       *
+      *  PROGRAM TEXT:  SUBMIT/CONFIRM EDIT THAT NA330/NA340 LINK TO    *
+      *                 WHENEVER AN AGENT'S EFT BANKING FIELDS ARE      *
+      *                 ADDED OR CHANGED.  ON SUBMIT IT VALIDATES THE   *
+      *                 ROUTING NUMBER (NUMERIC, 9 DIGITS, VALID ABA    *
+      *                 CHECKSUM) AND, IF GOOD, SETS AGNTNAME.          *
+      *                 EFT_STATUS TO 'P' PENDING THE PRE-NOTE RESULT.  *
+      *                 A BAD ROUTING NUMBER IS REJECTED AT ENTRY AND   *
+      *                 NO PRE-NOTE IS EVER SENT.  ON CONFIRM IT MOVES  *
+      *                 EFT_STATUS FROM 'P' TO 'V' (VERIFIED) OR 'R'    *
+      *                 (REJECTED) BASED ON THE RESULT THE EFT          *
+      *                 PROCESSOR RETURNED.  NO AGENT IS EVER PAID BY   *
+      *                 EFT UNTIL EFT_STATUS = 'V'.                     *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       01  WS-AGENT-FOUND-SW            PIC X     VALUE 'N'.
+           88  AGENT-FOUND              VALUE 'Y'.
+
+       01  WS-ROUTING-EDIT-AREA.
+           10  WS-ROUTING-NUM           PIC 9(9)  VALUE ZERO.
+           10  WS-ROUTING-NUM-R REDEFINES WS-ROUTING-NUM.
+               15  WS-ROUTING-DIGIT     PIC 9      OCCURS 9 TIMES.
+           10  WS-CHECKSUM-TOTAL        PIC 9(5)  VALUE ZERO.
+           10  WS-CHECKSUM-QUOT         PIC 9(4)  VALUE ZERO.
+           10  WS-CHECKSUM-REM          PIC 9(1)  VALUE ZERO.
+
+           COPY AGNTNV05.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           TITLE 'EFTPRENT --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY EFTPNTC.
+           TITLE 'EFTPRENT --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE SPACE TO EP-EFT-STATUS.
+           MOVE '00' TO EP-REASON-CODE.
+
+           IF EP-FUNCTION-CODE = 'S'
+               PERFORM P100000-SUBMIT-PRENOTE THRU P100000-EXIT
+           ELSE
+               PERFORM P200000-CONFIRM-PRENOTE THRU P200000-EXIT.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'EFTPRENT --> SUBMIT A NEW PRE-NOTE'.
+       P100000-SUBMIT-PRENOTE SECTION.
+
+           PERFORM P300000-GET-AGENT-ROW THRU P300000-EXIT.
+
+           IF NOT AGENT-FOUND
+               MOVE '01' TO EP-REASON-CODE
+               GO TO P100000-EXIT.
+
+           PERFORM P400000-EDIT-ROUTING-NUMBER THRU P400000-EXIT.
+
+           IF EP-REASON-CODE NOT = '00'
+               MOVE 'R' TO EFT-STATUS
+           ELSE
+               MOVE 'P' TO EFT-STATUS.
+
+           PERFORM P150000-UPDATE-STATUS THRU P150000-EXIT.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'EFTPRENT --> UPDATE THE AGENT EFT STATUS'.
+       P150000-UPDATE-STATUS SECTION.
+
+           MOVE EFT-STATUS TO EP-EFT-STATUS.
+
+           EXEC SQL
+               UPDATE AGNTNAME
+                  SET EFT_STATUS = :EFT-STATUS
+                WHERE IDNTITY = :EP-IDNTITY
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO EP-REASON-CODE.
+
+       P150000-EXIT.
+           EXIT.
+           TITLE 'EFTPRENT --> CONFIRM A PENDING PRE-NOTE'.
+       P200000-CONFIRM-PRENOTE SECTION.
+
+           PERFORM P300000-GET-AGENT-ROW THRU P300000-EXIT.
+
+           IF NOT AGENT-FOUND
+               MOVE '01' TO EP-REASON-CODE
+               GO TO P200000-EXIT.
+
+           IF EFT-STATUS NOT = 'P'
+               MOVE '04' TO EP-REASON-CODE
+               MOVE EFT-STATUS TO EP-EFT-STATUS
+               GO TO P200000-EXIT.
+
+           IF EP-CONFIRM-RESULT-IND = 'Y'
+               MOVE 'V' TO EFT-STATUS
+           ELSE
+               MOVE 'R' TO EFT-STATUS.
+
+           PERFORM P150000-UPDATE-STATUS THRU P150000-EXIT.
+
+       P200000-EXIT.
+           EXIT.
+           TITLE 'EFTPRENT --> LOOK UP THE AGENT ROW'.
+       P300000-GET-AGENT-ROW SECTION.
+
+           MOVE 'N' TO WS-AGENT-FOUND-SW.
+
+           EXEC SQL
+               SELECT EFT_STATUS
+                 INTO :EFT-STATUS
+                 FROM AGNTNAME
+                WHERE IDNTITY = :EP-IDNTITY
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-AGENT-FOUND-SW.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'EFTPRENT --> EDIT THE ROUTING NUMBER'.
+       P400000-EDIT-ROUTING-NUMBER SECTION.
+
+           MOVE '00' TO EP-REASON-CODE.
+
+           IF EP-TRANSIT-NUM NOT NUMERIC
+               MOVE '03' TO EP-REASON-CODE
+               GO TO P400000-EXIT.
+
+           MOVE EP-TRANSIT-NUM TO WS-ROUTING-NUM.
+
+           COMPUTE WS-CHECKSUM-TOTAL =
+                   (3 * (WS-ROUTING-DIGIT (1) + WS-ROUTING-DIGIT (4)
+                                              + WS-ROUTING-DIGIT (7)))
+                 + (7 * (WS-ROUTING-DIGIT (2) + WS-ROUTING-DIGIT (5)
+                                              + WS-ROUTING-DIGIT (8)))
+                 + (1 * (WS-ROUTING-DIGIT (3) + WS-ROUTING-DIGIT (6)
+                                              + WS-ROUTING-DIGIT (9))).
+
+           DIVIDE WS-CHECKSUM-TOTAL BY 10
+               GIVING WS-CHECKSUM-QUOT
+               REMAINDER WS-CHECKSUM-REM.
+
+           IF WS-CHECKSUM-REM NOT = ZERO
+               MOVE '02' TO EP-REASON-CODE.
+
+       P400000-EXIT.
+           EXIT.
