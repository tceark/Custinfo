@@ -53,11 +53,13 @@
            COPY CICSWS.                                                 00000910
            COPY TURBINC.                                                00000920
            COPY TURBDATA.                                               00000930
+           COPY SECCOMMC.
            EJECT                                                        00000940
        01  WS-WORK-AREA.                                                00000950
            05  WS-GASET                     PIC S9(9) COMP.             00000960
            05  WS-GALENGTH                  PIC S9(4) COMP.             00000970
            05  WS-CICS-RESP                 PIC S9(4) COMP.             00000980
+           05  WS-CANDIDATE-ACTION-CD       PIC X       VALUE SPACE.
            05  WS-TS-QUEUE-NAME.                                        00000990
                10  WS-TS-QUEUE-TRANID       PIC X(4).                   00001000
                10  WS-TS-QUEUE-TERMID       PIC X(4).                   00001010
@@ -899,21 +901,52 @@ MANJU *    MOVE 0 TO SQLCODE                                            00007820
                 ADD 1 TO ACTION-SUB                                     00010110
                 GO TO 0220-EXIT.                                        00010120
                                                                         00010130
-           MOVE 'A'                  TO MAP-CODEO (ACTION-SUB).         00010140
-           MOVE 'Name/Address Addition' TO MAP-DESCO (ACTION-SUB).      00010150
-                                                                        00010160
-           ADD 1 TO ACTION-SUB.                                         00010170
-                                                                        00010180
-           MOVE 'U'                  TO MAP-CODEO (ACTION-SUB).         00010140
-           MOVE 'Name/Address Update' TO MAP-DESCO (ACTION-SUB).        00010150
+           MOVE 'A' TO WS-CANDIDATE-ACTION-CD.
+           PERFORM 0225-SEC-ALLOWS-ACTION THRU 0225-EXIT.
+           IF SEC-RETURN-CODE = 'A'
+               MOVE 'A'                  TO MAP-CODEO (ACTION-SUB)
+               MOVE 'Name/Address Addition' TO MAP-DESCO (ACTION-SUB)
+               ADD 1 TO ACTION-SUB.
 
-           ADD 1 TO ACTION-SUB.                                         00010170
-                                                                        00010180
-           MOVE 'I'                  TO MAP-CODEO (ACTION-SUB).         00010140
-           MOVE 'Name/Address Inquire' TO MAP-DESCO (ACTION-SUB).       00010150
+           MOVE 'U' TO WS-CANDIDATE-ACTION-CD.
+           PERFORM 0225-SEC-ALLOWS-ACTION THRU 0225-EXIT.
+           IF SEC-RETURN-CODE = 'A'
+               MOVE 'U'                  TO MAP-CODEO (ACTION-SUB)
+               MOVE 'Name/Address Update' TO MAP-DESCO (ACTION-SUB)
+               ADD 1 TO ACTION-SUB.
+
+           MOVE 'I' TO WS-CANDIDATE-ACTION-CD.
+           PERFORM 0225-SEC-ALLOWS-ACTION THRU 0225-EXIT.
+           IF SEC-RETURN-CODE = 'A'
+               MOVE 'I'                  TO MAP-CODEO (ACTION-SUB)
+               MOVE 'Name/Address Inquire' TO MAP-DESCO (ACTION-SUB)
+               ADD 1 TO ACTION-SUB.
                                                                         00010190
        0220-EXIT.                                                       00010200
            EXIT.                                                        00010210
+
+      *---------------------------------------------------------------*
+      *    PRE-SCREEN A CANDIDATE ACTION CODE (WS-CANDIDATE-ACTION-CD) *
+      *    AGAINST THE SAME SEC-FUNCTION-CODE CHECK SECCHECK'S        *
+      *    P100000-CHECK-RESOURCE APPLIES, SO THE MENU ONLY LISTS     *
+      *    CODES THIS LOGON IS AUTHORIZED TO USE.                     *
+      *---------------------------------------------------------------*
+       0225-SEC-ALLOWS-ACTION.
+           MOVE COMM-SYSTEM-CODE          TO SEC-RESOURCE-NAME.
+           MOVE 'Y'                       TO SEC-CHK-RESOURCE.
+           MOVE SPACE                     TO SEC-CHK-CARRIER
+                                              SEC-CHK-SITE.
+           MOVE WS-CANDIDATE-ACTION-CD    TO SEC-FUNCTION-CODE.
+           MOVE SPACE                     TO SEC-RETURN-CODE.
+
+           EXEC CICS LINK
+                     PROGRAM  ('SECCHECK')
+                     COMMAREA (SECURITY-COMM-AREA)
+                     LENGTH   (LENGTH OF SECURITY-COMM-AREA)
+           END-EXEC.
+
+       0225-EXIT.
+           EXIT.
                                                                         00010220
       *0300-VERIFY-ECI-ACTION-CODE.                                     00010230
       *                                                                 00010240
