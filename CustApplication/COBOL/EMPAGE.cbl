@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EMPAGE.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: EMPAGE                                         *
+      *  PROGRAM TEXT:  DAILY BATCH-STYLE CHECK AGAINST EMPLOYEE THAT   *
+      *                 FLAGS EVERY ACTIVE MEMBER WHOSE NEXT BIRTHDAY   *
+      *                 WILL TURN THEM 60, 65, 70 OR 75 WITHIN THE      *
+      *                 LOOKAHEAD WINDOW, AND WRITES THE RESULT TO A    *
+      *                 WORKLIST, GROUPED BY CASE, SO BENEFITS          *
+      *                 COORDINATION CAN REACH OUT ABOUT MEDICARE       *
+      *                 COORDINATION BEFORE THE BIRTHDAY INSTEAD OF     *
+      *                 AFTER.  THE LOOKAHEAD WINDOW IS PASSED IN ON    *
+      *                 THE COMMAREA; ZERO MEANS USE THE DEFAULT BELOW. *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       77  WS-DEFAULT-LOOKAHEAD-DAYS   PIC S9(5) COMP-3 VALUE +60.
+       01  WS-TODAY-DATE                PIC X(10) VALUE SPACES.
+       01  WS-TODAY-YEAR                PIC X(4)  VALUE SPACES.
+       01  WS-CANDIDATE-YEAR            PIC X(4)  VALUE SPACES.
+       01  WS-CANDIDATE-YEAR-NUM        PIC 9(4)  VALUE ZERO.
+       01  WS-DOB-MMDD                  PIC X(5)  VALUE SPACES.
+       01  WS-DOB-YEAR-NUM              PIC 9(4)  VALUE ZERO.
+       01  WS-CANDIDATE-BDAY            PIC X(10) VALUE SPACES.
+       01  WS-DAYS-TO-BDAY              PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-AGE-AT-BDAY                PIC S9(3) COMP-3 VALUE ZERO.
+       01  WS-LOOKAHEAD-DAYS            PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-EMPLOYEE-EOF-SW           PIC X     VALUE 'N'.
+           88  EMPLOYEE-EOF             VALUE 'Y'.
+       01  WS-MILESTONE-SW              PIC X     VALUE 'N'.
+           88  MILESTONE-BIRTHDAY       VALUE 'Y'.
+       01  WS-WORKLIST-LINE             PIC X(80) VALUE SPACES.
+       01  WS-EDIT-AGE                  PIC ZZ9   VALUE ZERO.
+       01  WS-EDIT-DAYS                 PIC ZZZ9  VALUE ZERO.
+
+           COPY EMPLOYEE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE EMPAGECUR CURSOR FOR
+               SELECT
+                    CASENAME#IDNTITY,
+                    UNIQUE-NUM,
+                    EMP_NUM,
+                    LAST_NAME,
+                    FIRST_NAME,
+                    DATE_OF_BIRTH
+                 FROM EMPLOYEE
+                WHERE ACTIVE_IND = 'Y'
+                ORDER BY CASENAME#IDNTITY, UNIQUE-NUM, EMP_NUM
+           END-EXEC.
+
+           TITLE 'EMPAGE --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY EMPAGEC.
+           TITLE 'EMPAGE --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE ZERO TO EA-FLAGGED-COUNT EA-SCANNED-COUNT.
+
+           MOVE EA-LOOKAHEAD-DAYS TO WS-LOOKAHEAD-DAYS.
+           IF WS-LOOKAHEAD-DAYS = ZERO
+               MOVE WS-DEFAULT-LOOKAHEAD-DAYS TO WS-LOOKAHEAD-DAYS.
+
+           PERFORM P100000-GET-TODAY-DATE THRU P100000-EXIT.
+           PERFORM P160000-WRITE-WORKLIST-HEADING THRU P160000-EXIT.
+
+           EXEC SQL
+               OPEN EMPAGECUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO P000000-RETURN.
+
+           PERFORM P300000-READ-NEXT-ROW THRU P300000-EXIT
+               UNTIL EMPLOYEE-EOF.
+
+           EXEC SQL
+               CLOSE EMPAGECUR
+           END-EXEC.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'EMPAGE --> GET CURRENT DATE'.
+       P100000-GET-TODAY-DATE SECTION.
+
+           EXEC SQL
+               SELECT CURRENT DATE
+                 INTO :WS-TODAY-DATE
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'EMPAGE --> WRITE WORKLIST HEADING'.
+       P160000-WRITE-WORKLIST-HEADING SECTION.
+
+           MOVE SPACES TO WS-WORKLIST-LINE.
+           STRING 'CASE     MEMBER  NAME                     AGE  DAYS'
+                   DELIMITED BY SIZE
+               INTO WS-WORKLIST-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('EAGE')
+                     FROM    (WS-WORKLIST-LINE)
+                     LENGTH  (LENGTH OF WS-WORKLIST-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P160000-EXIT.
+           EXIT.
+           TITLE 'EMPAGE --> FETCH AND EVALUATE ONE EMPLOYEE ROW'.
+       P300000-READ-NEXT-ROW SECTION.
+
+           EXEC SQL
+               FETCH EMPAGECUR
+                 INTO :EE1-CASENAME-IDNTY,
+                      :EE1-UNIQUE-NUM,
+                      :EE1-EMP-NUM,
+                      :EE1-LAST-NAME,
+                      :EE1-FIRST-NAME,
+                      :EE1-DATE-OF-BIRTH
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-EMPLOYEE-EOF-SW
+               GO TO P300000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-EMPLOYEE-EOF-SW
+               GO TO P300000-EXIT.
+
+           ADD 1 TO EA-SCANNED-COUNT.
+
+           PERFORM P400000-FIND-NEXT-BIRTHDAY THRU P400000-EXIT.
+
+           IF MILESTONE-BIRTHDAY
+               IF WS-DAYS-TO-BDAY NOT GREATER THAN WS-LOOKAHEAD-DAYS
+                   PERFORM P500000-WRITE-WORKLIST-LINE THRU P500000-EXIT
+               END-IF
+           END-IF.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'EMPAGE --> FIND THE NEXT BIRTHDAY AND AGE IT TURNS'.
+       P400000-FIND-NEXT-BIRTHDAY SECTION.
+      *
+      *    THE NEXT BIRTHDAY IS THIS YEAR'S IF IT HASN'T HAPPENED YET,
+      *    OTHERWISE IT'S NEXT YEAR'S.  ONLY AGES 60/65/70/75 MATTER
+      *    TO THIS REPORT, SINCE THOSE ARE THE ONES EMPLOYEE TRACKS
+      *    WITH ITS OWN AGE_60/65/70/75 FLAGS.
+      *
+           MOVE 'N' TO WS-MILESTONE-SW.
+
+           MOVE WS-TODAY-DATE (1:4)      TO WS-TODAY-YEAR.
+           MOVE EE1-DATE-OF-BIRTH (6:5)  TO WS-DOB-MMDD.
+           MOVE EE1-DATE-OF-BIRTH (1:4)  TO WS-DOB-YEAR-NUM.
+
+           MOVE WS-TODAY-YEAR TO WS-CANDIDATE-YEAR.
+
+           STRING WS-CANDIDATE-YEAR DELIMITED BY SIZE
+                   '-' DELIMITED BY SIZE
+                   WS-DOB-MMDD DELIMITED BY SIZE
+               INTO WS-CANDIDATE-BDAY
+           END-STRING.
+
+           EXEC SQL
+               SELECT DAYS(:WS-CANDIDATE-BDAY) - DAYS(:WS-TODAY-DATE)
+                 INTO :WS-DAYS-TO-BDAY
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF WS-DAYS-TO-BDAY < ZERO
+               MOVE WS-TODAY-YEAR TO WS-CANDIDATE-YEAR-NUM
+               ADD 1 TO WS-CANDIDATE-YEAR-NUM
+               MOVE WS-CANDIDATE-YEAR-NUM TO WS-CANDIDATE-YEAR
+
+               STRING WS-CANDIDATE-YEAR DELIMITED BY SIZE
+                       '-' DELIMITED BY SIZE
+                       WS-DOB-MMDD DELIMITED BY SIZE
+                   INTO WS-CANDIDATE-BDAY
+               END-STRING
+
+               EXEC SQL
+                   SELECT DAYS(:WS-CANDIDATE-BDAY) - DAYS(:WS-TODAY-DATE)
+                     INTO :WS-DAYS-TO-BDAY
+                     FROM SYSIBM.SYSDUMMY1
+               END-EXEC
+           END-IF.
+
+           MOVE WS-CANDIDATE-YEAR TO WS-CANDIDATE-YEAR-NUM.
+           SUBTRACT WS-DOB-YEAR-NUM FROM WS-CANDIDATE-YEAR-NUM
+               GIVING WS-AGE-AT-BDAY.
+
+           IF WS-AGE-AT-BDAY = 60 OR 65 OR 70 OR 75
+               MOVE 'Y' TO WS-MILESTONE-SW.
+
+       P400000-EXIT.
+           EXIT.
+           TITLE 'EMPAGE --> WRITE ONE UPCOMING-MILESTONE WORKLIST LINE'.
+       P500000-WRITE-WORKLIST-LINE SECTION.
+
+           ADD 1 TO EA-FLAGGED-COUNT.
+
+           MOVE WS-AGE-AT-BDAY  TO WS-EDIT-AGE.
+           MOVE WS-DAYS-TO-BDAY TO WS-EDIT-DAYS.
+
+           MOVE SPACES TO WS-WORKLIST-LINE.
+           STRING EE1-CASENAME-IDNTY DELIMITED BY SIZE
+                   ' '              DELIMITED BY SIZE
+                   EE1-UNIQUE-NUM   DELIMITED BY SIZE
+                   '  '             DELIMITED BY SIZE
+                   EE1-LAST-NAME    DELIMITED BY SIZE
+                   ', '             DELIMITED BY SIZE
+                   EE1-FIRST-NAME   DELIMITED BY SIZE
+                   ' '              DELIMITED BY SIZE
+                   WS-EDIT-AGE      DELIMITED BY SIZE
+                   '  '             DELIMITED BY SIZE
+                   WS-EDIT-DAYS     DELIMITED BY SIZE
+               INTO WS-WORKLIST-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('EAGE')
+                     FROM    (WS-WORKLIST-LINE)
+                     LENGTH  (LENGTH OF WS-WORKLIST-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P500000-EXIT.
+           EXIT.
