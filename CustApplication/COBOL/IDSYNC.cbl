@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    IDSYNC.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: IDSYNC                                          *
+      *  PROGRAM TEXT:  NA330B/NA340B STAMP A MONGODB_SYNC FLAG ON      *
+      *                 EVERY IDNTITY_HISTORY ROW THEY INSERT, BUT      *
+      *                 NOTHING EVER LOOKS FOR ROWS WHERE THAT FLAG     *
+      *                 NEVER MOVED PAST 'NOT YET SYNCED' BECAUSE THE   *
+      *                 DOWNSTREAM CONSUMER WAS DOWN.  THIS PROGRAM     *
+      *                 LISTS IDNTITY_HISTORY ROWS STILL SHOWING 'N'    *
+      *                 OLDER THAN A CALLER-SUPPLIED AGE THRESHOLD      *
+      *                 (WRITTEN TO THE IDSY TDQ), AND LETS A CALLER    *
+      *                 FLAG ONE ROW OR EVERY AGED ROW FOR RE-DELIVERY  *
+      *                 BY MOVING MONGODB_SYNC TO 'R' - A DISTINCT      *
+      *                 VALUE FROM THE ORIGINAL 'N' SO A ROW THAT WAS   *
+      *                 MANUALLY REQUEUED CAN STILL BE TOLD APART FROM  *
+      *                 ONE THE DOWNSTREAM JOB NEVER PICKED UP AT ALL.  *
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                            *
+      *  DATE       BY    DESCRIPTION                                   *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       77  WS-DEFAULT-THRESHOLD-DAYS   PIC S9(3) COMP-3 VALUE +1.
+
+       01  WS-TODAY-DATE                PIC X(10) VALUE SPACES.
+       01  WS-CHANGE-DATE-10            PIC X(10) VALUE SPACES.
+       01  WS-AGE-DAYS                  PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-EDIT-AGE                  PIC ZZZ9  VALUE ZERO.
+
+       01  WS-HIST-IDNTITY              PIC X(8)  VALUE SPACES.
+       01  WS-HIST-TRANSACTION          PIC X(6)  VALUE SPACES.
+       01  WS-HIST-CHANGE-DATE          PIC X(26) VALUE SPACES.
+       01  WS-HIST-SYNC                 PIC X(1)  VALUE SPACES.
+
+       01  WS-HIST-EOF-SW               PIC X     VALUE 'N'.
+           88  HIST-EOF                 VALUE 'Y'.
+
+       01  WS-REPORT-LINE               PIC X(80) VALUE SPACES.
+       01  WS-HEADING-LINE              PIC X(80) VALUE SPACES.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE IDSYNCUR CURSOR FOR
+               SELECT IDNTITY, TRANSACTION, CHANGE_DATE, MONGODB_SYNC
+                 FROM IDNTITY_HISTORY
+                WHERE MONGODB_SYNC = 'N'
+                ORDER BY CHANGE_DATE
+           END-EXEC.
+
+           TITLE 'IDSYNC --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY IDSYNCC.
+           TITLE 'IDSYNC --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE '00'   TO IS-RETURN-CODE.
+           MOVE ZERO   TO IS-ROWS-FOUND IS-ROWS-AFFECTED.
+
+           IF IS-AGE-THRESHOLD-DAYS = ZERO
+               MOVE WS-DEFAULT-THRESHOLD-DAYS TO IS-AGE-THRESHOLD-DAYS.
+
+           PERFORM P100000-GET-TODAY-DATE THRU P100000-EXIT.
+
+           EVALUATE IS-FUNCTION-CODE
+               WHEN 'L'
+                   PERFORM P200000-LIST-AGED-ROWS THRU P200000-EXIT
+               WHEN 'R'
+                   PERFORM P300000-REQUEUE-ONE-ROW THRU P300000-EXIT
+               WHEN 'B'
+                   PERFORM P400000-REQUEUE-ALL-AGED THRU P400000-EXIT
+               WHEN OTHER
+                   MOVE '01' TO IS-RETURN-CODE
+           END-EVALUATE.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'IDSYNC --> GET CURRENT DATE'.
+       P100000-GET-TODAY-DATE SECTION.
+
+           EXEC SQL
+               SELECT CURRENT DATE
+                 INTO :WS-TODAY-DATE
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'IDSYNC --> LIST ROWS AGED PAST THE THRESHOLD'.
+       P200000-LIST-AGED-ROWS SECTION.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'IDNTITY  TRAN   CHANGE_DATE             SYNC  AGE'
+                   DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('IDSY')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+           EXEC SQL
+               OPEN IDSYNCUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO IS-RETURN-CODE
+               GO TO P200000-EXIT.
+
+           PERFORM P210000-READ-NEXT-HIST-ROW THRU P210000-EXIT
+               UNTIL HIST-EOF.
+
+           EXEC SQL
+               CLOSE IDSYNCUR
+           END-EXEC.
+
+       P200000-EXIT.
+           EXIT.
+           TITLE 'IDSYNC --> FETCH/AGE-FILTER/WRITE ONE HISTORY ROW'.
+       P210000-READ-NEXT-HIST-ROW SECTION.
+
+           EXEC SQL
+               FETCH IDSYNCUR
+                 INTO :WS-HIST-IDNTITY, :WS-HIST-TRANSACTION,
+                      :WS-HIST-CHANGE-DATE, :WS-HIST-SYNC
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-HIST-EOF-SW
+               GO TO P210000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO IS-RETURN-CODE
+               MOVE 'Y'  TO WS-HIST-EOF-SW
+               GO TO P210000-EXIT.
+
+           MOVE WS-HIST-CHANGE-DATE (1:10) TO WS-CHANGE-DATE-10.
+           PERFORM P220000-COMPUTE-AGE THRU P220000-EXIT.
+
+           IF WS-AGE-DAYS >= IS-AGE-THRESHOLD-DAYS
+               ADD 1 TO IS-ROWS-FOUND
+               PERFORM P230000-WRITE-HIST-LINE THRU P230000-EXIT.
+
+       P210000-EXIT.
+           EXIT.
+           TITLE 'IDSYNC --> COMPUTE AGE-IN-DAYS OF ONE HISTORY ROW'.
+       P220000-COMPUTE-AGE SECTION.
+
+           EXEC SQL
+               SELECT DAYS(:WS-TODAY-DATE) - DAYS(:WS-CHANGE-DATE-10)
+                 INTO :WS-AGE-DAYS
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE ZERO TO WS-AGE-DAYS.
+
+       P220000-EXIT.
+           EXIT.
+           TITLE 'IDSYNC --> WRITE ONE AGED ROW TO THE TDQ'.
+       P230000-WRITE-HIST-LINE SECTION.
+
+           MOVE WS-AGE-DAYS TO WS-EDIT-AGE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING WS-HIST-IDNTITY      DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-HIST-TRANSACTION  DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-HIST-CHANGE-DATE  DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-HIST-SYNC         DELIMITED BY SIZE
+                  '    '               DELIMITED BY SIZE
+                  WS-EDIT-AGE          DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('IDSY')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P230000-EXIT.
+           EXIT.
+           TITLE 'IDSYNC --> FLAG ONE STUCK ROW FOR RE-DELIVERY'.
+       P300000-REQUEUE-ONE-ROW SECTION.
+
+           EXEC SQL
+               UPDATE IDNTITY_HISTORY
+                  SET MONGODB_SYNC = 'R'
+                WHERE IDNTITY     = :IS-IDNTITY
+                  AND CHANGE_DATE = :IS-CHANGE-DATE
+                  AND MONGODB_SYNC = 'N'
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO IS-RETURN-CODE
+               GO TO P300000-EXIT.
+
+           IF SQLERRD (3) = ZERO
+               MOVE '02' TO IS-RETURN-CODE
+           ELSE
+               MOVE SQLERRD (3) TO IS-ROWS-AFFECTED.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'IDSYNC --> FLAG EVERY AGED ROW FOR RE-DELIVERY'.
+       P400000-REQUEUE-ALL-AGED SECTION.
+
+           EXEC SQL
+               UPDATE IDNTITY_HISTORY
+                  SET MONGODB_SYNC = 'R'
+                WHERE MONGODB_SYNC = 'N'
+                  AND DAYS(:WS-TODAY-DATE) - DAYS(CHANGE_DATE)
+                        >= :IS-AGE-THRESHOLD-DAYS
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO IS-RETURN-CODE
+               GO TO P400000-EXIT.
+
+           MOVE SQLERRD (3) TO IS-ROWS-AFFECTED.
+
+       P400000-EXIT.
+           EXIT.
