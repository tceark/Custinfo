@@ -271,11 +271,30 @@ MANJU5     05  WS-DB2I-MESSAGE              PIC ZZZZ9.
                10  WC-TODAYS-YY             PIC XX.                     00004180
            05  WS-FINALST-REAS-CODE.                                    00004190
                10  WS-FINALST-BYTE1         PIC X.                      00004200
-               10  FILLER                   PIC XX.                     00004210
+               10  WS-FINALST-BYTE2         PIC X.
+               10  WS-FINALST-BYTE3         PIC X.
            05  WS-IDNTITY-NUM                PIC X(8).                  00004220
            05  WS-APPLID                    PIC X(8).                   00004230
            05  WS-EDIT-SW                   PIC X.                      00004240
            05  WS-DUPLICATE-SW              PIC X.                      00004250
+      *---------------------------------------------------------------*
+      *    WORKING STORAGE FOR THE EMPLOYER SOUNDEX-STYLE DUPLICATE   *
+      *    CHECK IN 0215-CHECK-DUPLICATE-EMPLOYER.  THE KEYS BUILT    *
+      *    HERE ARE ALSO WHAT GETS STORED IN CASENAME.NAME_KEY1 AND   *
+      *    CASENAME.ADDRESS_KEY1 ON THE ADD, REPLACING THE SPACES     *
+      *    THOSE COLUMNS WERE PREVIOUSLY ALWAYS LOADED WITH.          *
+      *---------------------------------------------------------------*
+           05  WS-DUP-EMPLR-SW              PIC X      VALUE 'N'.
+               88  DUP-EMPLR-FOUND                     VALUE 'Y'.
+           05  WS-DUP-CASE-NUM              PIC X(8)   VALUE SPACES.
+           05  WS-SNDX-KEY-SOURCE           PIC X(30)  VALUE SPACES.
+           05  WS-SNDX-KEY-RESULT           PIC X(8)   VALUE SPACES.
+           05  WS-SNDX-LAST-CODE            PIC X      VALUE SPACE.
+           05  WS-SNDX-THIS-CODE            PIC X      VALUE SPACE.
+           05  WS-SNDX-SUB                  PIC S9(4)  COMP VALUE ZERO.
+           05  WS-SNDX-OUT-SUB              PIC S9(4)  COMP VALUE ZERO.
+           05  WS-NAME-SNDX-KEY             PIC X(8)   VALUE SPACES.
+           05  WS-ADDR-SNDX-KEY             PIC X(8)   VALUE SPACES.
            05  OPER-ID                      PIC X(3).                   00004260
            05  WS-NUMERIC-CHECK.                                        00004270
                10 WS-NUMERIC-CHECK-BYTE OCCURS 20 TIMES                 00004280
@@ -584,6 +603,8 @@ MANJU5     05  WS-DB2I-MESSAGE              PIC ZZZZ9.
            COPY NA200C02.                                               00007220
        01  SECURITY-AREA.                                               00007230
            COPY SECCOMMC.                                               00007240
+       01  IDBLOCK-AREA.
+           COPY IDBLKC.
            COPY SYSBUSY.                                                00007250
            COPY EI100C01.                                               00007260
            COPY NA330M1.                                                00007270
@@ -1112,7 +1133,13 @@ MANJU      IF COMM-NEXT-FUNCTION = '01'                                 00009750
                DISPLAY 'FINALST_OVRD_IND3'
                   MOVE MAP-ADDR-OVRIDEI TO COM-FINALST-OVRD-IND.        00012220
                                                                         00012230
-           MOVE 'N'  TO COM-DUP-ADDR-OVRD-IND.                          00012240
+      *---------------------------------------------------------------*
+      *    THE SAME ADDRESS-OVERRIDE PF KEY THAT CLEARS A FINALST     *
+      *    EDIT ALSO CLEARS THE DUPLICATE-EMPLOYER WARNING BELOW -    *
+      *    THERE IS NO SEPARATE OVERRIDE FIELD ON THIS MAP, AND BOTH  *
+      *    ARE THE SAME QUESTION TO THE OPERATOR: "ADD IT ANYWAY?"    *
+      *---------------------------------------------------------------*
+           MOVE COM-FINALST-OVRD-IND TO COM-DUP-ADDR-OVRD-IND.
                                                                         00012250
            IF MAP-AREA-CODEF = HEX80                                    00012260
                MOVE SPACES TO COM-AREA-CODE                             00012270
@@ -1504,9 +1531,62 @@ MANJU      MOVE ZERO TO WT-C2006-RETURN
                    MOVE DFHBMBRY TO MAP-ZIPA                            00016050
                    MOVE DFHBMBRY TO MAP-ZIP-PLUS4A                      00016060
                    MOVE 'NA037'  TO WS-HOLD-MESSAGE                     00016070
-                   PERFORM 0160-SLIDE-ERROR-MESSAGES.                   00016080
+                   PERFORM 0160-SLIDE-ERROR-MESSAGES                    00016080
+                   PERFORM 0142-SLIDE-FINALST-FIELD-MSGS THRU
+                           0142-EXIT.
+
+           GO TO 0144-EXIT.
+
+      *---------------------------------------------------------------*
+      *    WS-FINALST-BYTE2/BYTE3 CARRY THE CASS CITY/STATE AND       *
+      *    ZIP+4 EDIT RESULTS SEPARATELY FROM BYTE1'S STREET EDIT,    *
+      *    SO AN UNVERIFIED ADDRESS CAN BE TRACED TO THE ACTUAL       *
+      *    FIELD THAT FAILED INSTEAD OF ONE GENERIC MESSAGE.          *
+      *---------------------------------------------------------------*
+       0142-SLIDE-FINALST-FIELD-MSGS.
+
+           IF WS-FINALST-BYTE1 = '9'
+               MOVE 'NA162'  TO WS-HOLD-MESSAGE
+               PERFORM 0160-SLIDE-ERROR-MESSAGES.
+
+           IF WS-FINALST-BYTE2 = '9'
+               MOVE DFHBMBRY TO MAP-CITYA
+               MOVE DFHBMBRY TO MAP-STATEA
+               MOVE 'NA163'  TO WS-HOLD-MESSAGE
+               PERFORM 0160-SLIDE-ERROR-MESSAGES.
+
+           IF WS-FINALST-BYTE3 = '9'
+               MOVE DFHBMBRY TO MAP-ZIPA
+               MOVE DFHBMBRY TO MAP-ZIP-PLUS4A
+               MOVE 'NA164'  TO WS-HOLD-MESSAGE
+               PERFORM 0160-SLIDE-ERROR-MESSAGES.
+
+       0142-EXIT.
+           EXIT.
                                                                         00016090
+      *---------------------------------------------------------------*
+      *    BYTE1 VERIFIED THE STREET, SO FINALST'S CITY/STATE/ZIP+4   *
+      *    RESULT IS HIGH ENOUGH CONFIDENCE TO APPLY WITHOUT MAKING   *
+      *    THE OPERATOR RE-KEY IT - BUT WHEN BYTE2/BYTE3 STILL SHOW   *
+      *    A FIELD CASS HAD TO CORRECT, LET THE OPERATOR KNOW WHAT    *
+      *    GOT AUTO-APPLIED INSTEAD OF CHANGING THE SCREEN IN SILENCE.*
+      *---------------------------------------------------------------*
+       0143-NOTICE-FINALST-AUTOAPPLY.
+
+           IF WS-FINALST-BYTE2 = '9'
+               MOVE 'NA171'  TO WS-HOLD-MESSAGE
+               PERFORM 0160-SLIDE-ERROR-MESSAGES.
+
+           IF WS-FINALST-BYTE3 = '9'
+               MOVE 'NA172'  TO WS-HOLD-MESSAGE
+               PERFORM 0160-SLIDE-ERROR-MESSAGES.
+
+       0143-EXIT.
+           EXIT.
                                                                         00016100
+       0144-EXIT.
+           EXIT.
+
       *---------------------------------------------------------------* 00016110
       * EDIT ADDRESS FIELDS FOR SPACES                                * 00016120
       *---------------------------------------------------------------* 00016130
@@ -2184,6 +2264,10 @@ MANJU          MOVE ZERO TO  WT-C0043-RETURN
                MOVE NA-COMM-ZIP-PLUS4 TO COM-ZIP-PLUS4                  00022700
                MOVE NA-COMM-COUNTY-CODE TO COM-COUNTY-CODE.             00022710
 
+           IF WS-FINALST-BYTE1 NOT = '9' AND
+              (WS-FINALST-BYTE2 = '9' OR WS-FINALST-BYTE3 = '9')
+               PERFORM 0143-NOTICE-FINALST-AUTOAPPLY THRU 0143-EXIT.
+
       ****************************************************
       * START OF COUNTY CODE UPDATE FROM STATE_COUNTY_ZIP*
       ****************************************************
@@ -2392,32 +2476,21 @@ MANJU          MOVE ZERO TO  WT-C0043-RETURN
            DISPLAY '0200-ADD-AGNTNAME-ROW'
                                                                         00024490
            IF NOT (COMM-SYSTEM-CODE = 'NA' AND COMM-ACTION-CODE = 'RP') 00024500
-               MOVE ZEROS TO WS-TABLE-RETRY-CNT                         00024510
-               EXEC SQL                                                 00024520
-                   LOCK TABLE NEXT_IDNTITY IN EXCLUSIVE MODE            00024530
-               END-EXEC                                                 00024540
-               IF SQLCODE = (-904 OR -911 OR -913) AND                  00024550
-                   WS-TABLE-RETRY-CNT < 10                              00024560
-                  ADD 1 TO WS-TABLE-RETRY-CNT                           00024570
-                  GO TO 0200-ADD-AGNTNAME-ROW                           00024580
-               END-IF                                                   00024590
-               DISPLAY 'SQLCODE' SQLCODE
-               IF SQLCODE NOT = ZERO                                    00024600
+               MOVE EIBTRMID            TO IB-ALLOC-KEY
+               MOVE 'C'                 TO IB-FUNCTION-CODE
+               EXEC CICS LINK
+                         PROGRAM('IDBLOCK')
+                         COMMAREA(IB-BLOCK-COMM-AREA)
+                         LENGTH(LENGTH OF IB-BLOCK-COMM-AREA)
+               END-EXEC
+               IF IB-RETURN-CODE NOT = '00'
                   MOVE 'DB007'       TO WS-MESSAGE-NUMBER1              00024610
                   MOVE DFHBMASB TO MAP-CIMA                             00024620
-                  MOVE SQLCODE TO WS-DISPLAY-SQLCODE-N                  00024630
                   EXEC CICS SYNCPOINT ROLLBACK                          00024640
                                 END-EXEC                                00024650
                   GO TO 0190-SEND-NA330M1-MAP                           00024660
-               END-IF                                                   00024670
-               EXEC SQL                                                 00024680
-                   SELECT NEXT_IDNTITY_NUM                              00024690
-                     INTO :HOLD-NEXT-ID-R                               00024700
-                   FROM NEXT_IDNTITY                                    00024710
-               END-EXEC                                                 00024720
-               DISPLAY 'SQLCODE' SQLCODE
-               ADD 1 TO HOLD-NEXT-ID                                    00024730
-               MOVE HOLD-NEXT-ID-R    TO WS-IDNTITY-NUM                 00024740
+               END-IF
+               MOVE IB-ASSIGNED-ID      TO WS-IDNTITY-NUM               00024740
            ELSE                                                         00024750
                MOVE MAP-CIMI           TO WS-IDNTITY-NUM                00024760
                                           WS-OFF-PRODUCERID             00024770
@@ -2631,17 +2704,6 @@ MANJU          MOVE ZERO TO  WT-C0043-RETURN
               GO TO 0410-DB2-ERROR                                      00026840
            ELSE                                                         00026850
               MOVE 'NA153'           TO WS-MESSAGE-NUMBER1.             00026860
-                                                                        00026870
-           IF NOT (COMM-SYSTEM-CODE = 'NA' AND COMM-ACTION-CODE = 'RP') 00026880
-               EXEC SQL                                                 00026890
-                   UPDATE NEXT_IDNTITY                                  00026900
-                      SET NEXT_IDNTITY_NUM = :HOLD-NEXT-ID-R            00026910
-               END-EXEC                                                 00026920
-               IF SQLCODE NOT = 0                                       00026930
-                 EXEC CICS SYNCPOINT ROLLBACK                           00026940
-                                  END-EXEC                              00026950
-                 GO TO 0410-DB2-ERROR                                   00026960
-           END-IF.                                                      00026970
                                                                         00026980
       *---------------------------------------------------------------* 00026990
       *   WRITE AUDIT RECORD TO REFLECT THAT A CHANGE HAS TAKEN PLACE * 00027000
@@ -2699,29 +2761,21 @@ MANJU *    IF COM-ENTITY-TYPE = 'BR'                                    00027560
                                                                         00027600
        0210-ADD-CASENAME-ROW.                                           00027610
                                                                         00027620
-           EXEC SQL                                                     00027630
-               LOCK TABLE NEXT_IDNTITY IN EXCLUSIVE MODE                00027640
-           END-EXEC.                                                    00027650
-           IF SQLCODE = (-904 OR -911 OR -913) AND                      00027660
-               WS-TABLE-RETRY-CNT < 10                                  00027670
-              ADD 1 TO WS-TABLE-RETRY-CNT                               00027680
-              GO TO 0210-ADD-CASENAME-ROW                               00027690
-           END-IF.                                                      00027700
-           IF SQLCODE NOT = ZERO                                        00027710
+           MOVE EIBTRMID            TO IB-ALLOC-KEY
+           MOVE 'C'                 TO IB-FUNCTION-CODE
+           EXEC CICS LINK
+                     PROGRAM('IDBLOCK')
+                     COMMAREA(IB-BLOCK-COMM-AREA)
+                     LENGTH(LENGTH OF IB-BLOCK-COMM-AREA)
+           END-EXEC.
+           IF IB-RETURN-CODE NOT = '00'                                 00027710
               MOVE 'DB008'       TO WS-MESSAGE-NUMBER1                  00027720
-              MOVE SQLCODE TO WS-DISPLAY-SQLCODE-N                      00027730
               MOVE DFHBMASB TO MAP-CIMA                                 00027740
               EXEC CICS SYNCPOINT ROLLBACK                              00027750
                             END-EXEC                                    00027760
               GO TO 0190-SEND-NA330M1-MAP                               00027770
            END-IF.                                                      00027780
-           EXEC SQL                                                     00027790
-               SELECT NEXT_IDNTITY_NUM                                  00027800
-                 INTO :HOLD-NEXT-ID-R                                   00027810
-               FROM NEXT_IDNTITY                                        00027820
-           END-EXEC.                                                    00027830
-           ADD 1 TO HOLD-NEXT-ID.                                       00027840
-           MOVE HOLD-NEXT-ID-R    TO WS-IDNTITY-NUM.                    00027850
+           MOVE IB-ASSIGNED-ID    TO WS-IDNTITY-NUM.                    00027850
                                                                         00027860
            EXEC SQL                                                     00027870
                OPEN CASECUR                                             00027880
@@ -2821,6 +2875,14 @@ MANJU *    IF COM-ENTITY-TYPE = 'BR'                                    00027560
            IF COM-ENTITY-TYPE = 'LD'                                    00028820
                MOVE 'A'           TO RECORD-STATUS.                     00028830
                                                                         00028840
+      *---------------------------------------------------------------*
+      *    AM/CA/LB ARE THE CASE-TYPE ENTITIES WHOSE COMPANY_NAME/    *
+      *    ADDRESS1 REPRESENT AN EMPLOYER - RUN THE SOUNDEX-STYLE     *
+      *    DUPLICATE CHECK FOR THOSE BEFORE THE ADD IS COMMITTED.     *
+      *---------------------------------------------------------------*
+           IF COM-ENTITY-TYPE = 'AM' OR 'CA' OR 'LB'
+               PERFORM 0215-CHECK-DUPLICATE-EMPLOYER THRU 0215-EXIT.
+
       *---------------------------------------------------------------* 00028850
       *                                                               * 00028860
       *    WHEN EXECUTING THE ADD FUNCTION CHANGE THE ENTITY TYPE     * 00028870
@@ -2869,8 +2931,8 @@ MANJU *    IF COM-ENTITY-TYPE = 'BR'                                    00027560
              :ASSOCIATION1, :ASSOCIATION2, :ASSOCIATION3,               00029280
              :FAX-AREA-CODE, :FAX-PHONE, :EMAIL1, :PASS-WORD,           00029290
              :COUNTRY-CODE, :POSTAL-CODE,                               00029300
-             :WS-SPACES-2, :WS-SPACES-5, :WS-SPACES-4,
-             :WS-SPACES-1)
+             :WS-NAME-SNDX-KEY, :WS-SPACES-5, :WS-SPACES-4,
+             :WS-ADDR-SNDX-KEY)
       *      :FAX-AREA-CODE, :FAX-PHONE, :PASS-WORD)                    00029310
       *      :FAX-AREA-CODE, :FAX-PHONE)                                00029320
            END-EXEC.                                                    00029330
@@ -2882,13 +2944,6 @@ MANJU *    IF COM-ENTITY-TYPE = 'BR'                                    00027560
            ELSE                                                         00029390
               MOVE 'NA153'           TO WS-MESSAGE-NUMBER1.             00029400
                                                                         00029410
-           EXEC SQL                                                     00029420
-               UPDATE NEXT_IDNTITY                                      00029430
-                  SET NEXT_IDNTITY_NUM = :HOLD-NEXT-ID-R                00029440
-           END-EXEC.                                                    00029450
-           IF SQLCODE NOT = 0                                           00029460
-                 GO TO 0410-DB2-ERROR.                                  00029470
-                                                                        00029480
            EXEC SQL                                                     00029490
                CLOSE CASECUR                                            00029500
            END-EXEC.                                                    00029510
@@ -2904,6 +2959,152 @@ MANJU *    IF COM-ENTITY-TYPE = 'BR'                                    00027560
                                                                         00029690
            PERFORM  0230-RETURN-TO-UPDATE.                              00029700
                                                                         00029710
+      *---------------------------------------------------------------*
+      *    0215-CHECK-DUPLICATE-EMPLOYER BUILDS AN 8-BYTE SOUNDEX-     *
+      *    STYLE KEY OFF COMPANY-NAME AND ANOTHER OFF ADDRESS1 (SEE    *
+      *    0216-BUILD-SOUNDEX-KEY), THEN LOOKS FOR ANOTHER CASENAME    *
+      *    ROW ALREADY CARRYING THE SAME PAIR OF KEYS.  A HIT DOES     *
+      *    NOT STOP THE ADD BY ITSELF - IT REDISPLAYS THE SCREEN WITH  *
+      *    NA166 AND THE MATCHING CASE NUMBER IN MAP-CIMO SO THE       *
+      *    OPERATOR CAN CONFIRM THE EMPLOYER IS REALLY NEW.  THE SAME  *
+      *    ADDRESS-OVERRIDE PF KEY USED FOR A FINALST FAILURE CLEARS   *
+      *    THIS WARNING ON THE RESUBMIT.  THE KEYS THEMSELVES ARE      *
+      *    SAVED ON THE INSERT BELOW SO LATER ADDS CAN BE COMPARED     *
+      *    AGAINST THIS ONE.                                          *
+      *---------------------------------------------------------------*
+       0215-CHECK-DUPLICATE-EMPLOYER.
+
+           MOVE COMPANY-NAME  TO WS-SNDX-KEY-SOURCE.
+           PERFORM 0216-BUILD-SOUNDEX-KEY THRU 0216-EXIT.
+           MOVE WS-SNDX-KEY-RESULT TO WS-NAME-SNDX-KEY.
+
+           MOVE ADDRESS1      TO WS-SNDX-KEY-SOURCE.
+           PERFORM 0216-BUILD-SOUNDEX-KEY THRU 0216-EXIT.
+           MOVE WS-SNDX-KEY-RESULT TO WS-ADDR-SNDX-KEY.
+
+           MOVE 'N' TO WS-DUP-EMPLR-SW.
+           MOVE SPACES TO WS-DUP-CASE-NUM.
+
+           IF COM-FINALST-OVRD-IND NOT = 'Y' AND
+              WS-NAME-SNDX-KEY NOT = SPACES AND
+              WS-ADDR-SNDX-KEY NOT = SPACES
+
+               EXEC SQL
+                  SELECT IDNTITY
+                    INTO :WS-DUP-CASE-NUM
+                    FROM CASENAME
+                   WHERE NAME_KEY1    = :WS-NAME-SNDX-KEY
+                     AND ADDRESS_KEY1 = :WS-ADDR-SNDX-KEY
+                     AND IDNTITY NOT  = :WS-IDNTITY-NUM
+                     AND RECORD_STATUS NOT = 'D'
+                   FETCH FIRST ROW ONLY
+               END-EXEC
+
+               EVALUATE SQLCODE
+                  WHEN 0
+                     MOVE 'Y' TO WS-DUP-EMPLR-SW
+                  WHEN 100
+                     CONTINUE
+                  WHEN OTHER
+                     GO TO 0410-DB2-ERROR
+               END-EVALUATE.
+
+           IF DUP-EMPLR-FOUND
+               MOVE 'Y'          TO WS-EDIT-SW
+               MOVE DFHBMBRY     TO MAP-ADDRESS1A
+               MOVE WS-DUP-CASE-NUM TO MAP-CIMO
+               MOVE 'NA166'       TO WS-HOLD-MESSAGE
+               PERFORM 0160-SLIDE-ERROR-MESSAGES
+               EXEC CICS SYNCPOINT ROLLBACK
+                            END-EXEC
+               EXEC SQL
+                  CLOSE CASECUR
+               END-EXEC
+               GO TO 0190-SEND-NA330M1-MAP.
+
+       0215-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      *    0216-BUILD-SOUNDEX-KEY - CLASSIC SOUNDEX CODING BUT KEPT TO *
+      *    8 BYTES INSTEAD OF 4 SO DISTINCT EMPLOYER NAMES DO NOT      *
+      *    COLLAPSE TOGETHER AS OFTEN.  FIRST LETTER IS KEPT AS-IS;    *
+      *    REMAINING LETTERS ARE MAPPED TO A CONSONANT-GROUP DIGIT,    *
+      *    VOWELS/H/W/Y ARE SKIPPED, AND A DIGIT IS NOT REPEATED WHEN  *
+      *    IT MATCHES THE CODE JUST WRITTEN.  WORKS OFF WS-SNDX-KEY-   *
+      *    SOURCE AND RETURNS WS-SNDX-KEY-RESULT.                     *
+      *---------------------------------------------------------------*
+       0216-BUILD-SOUNDEX-KEY.
+
+           MOVE SPACES TO WS-SNDX-KEY-RESULT.
+           MOVE SPACE  TO WS-SNDX-LAST-CODE.
+           MOVE ZERO   TO WS-SNDX-OUT-SUB.
+
+           IF WS-SNDX-KEY-SOURCE NOT = SPACES
+               MOVE WS-SNDX-KEY-SOURCE (1:1) TO WS-SNDX-KEY-RESULT (1:1)
+               MOVE 1 TO WS-SNDX-OUT-SUB
+
+               MOVE WS-SNDX-KEY-SOURCE (1:1) TO WS-SNDX-THIS-CODE
+               PERFORM 0218-SOUNDEX-CODE-GROUP THRU 0218-EXIT
+               MOVE WS-SNDX-THIS-CODE TO WS-SNDX-LAST-CODE
+
+               PERFORM 0217-SOUNDEX-ONE-CHAR THRU 0217-EXIT
+                       VARYING WS-SNDX-SUB FROM 2 BY 1
+                       UNTIL WS-SNDX-SUB > 30 OR
+                             WS-SNDX-OUT-SUB > 8.
+
+       0216-EXIT.
+           EXIT.
+
+       0217-SOUNDEX-ONE-CHAR.
+
+           MOVE WS-SNDX-KEY-SOURCE (WS-SNDX-SUB:1) TO WS-SNDX-THIS-CODE.
+
+           PERFORM 0218-SOUNDEX-CODE-GROUP THRU 0218-EXIT.
+
+           IF WS-SNDX-THIS-CODE NOT = SPACE AND
+              WS-SNDX-THIS-CODE NOT = WS-SNDX-LAST-CODE
+               ADD 1 TO WS-SNDX-OUT-SUB
+               MOVE WS-SNDX-THIS-CODE
+                    TO WS-SNDX-KEY-RESULT (WS-SNDX-OUT-SUB:1).
+
+           MOVE WS-SNDX-THIS-CODE TO WS-SNDX-LAST-CODE.
+
+       0217-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      *    0218-SOUNDEX-CODE-GROUP - MAPS THE CHARACTER IN            *
+      *    WS-SNDX-THIS-CODE TO ITS SOUNDEX CONSONANT-GROUP DIGIT IN  *
+      *    PLACE (VOWELS/H/W/Y/ANYTHING ELSE BECOME SPACE).  SHARED   *
+      *    BY 0216 TO SEED WS-SNDX-LAST-CODE WITH THE FIRST LETTER'S  *
+      *    OWN GROUP AND BY 0217 FOR EVERY LETTER AFTER IT, SO A      *
+      *    SECOND LETTER IN THE FIRST LETTER'S GROUP (E.G. THE 'F' IN *
+      *    "PFIZER") COLLAPSES AWAY JUST LIKE CLASSIC SOUNDEX.        *
+      *---------------------------------------------------------------*
+       0218-SOUNDEX-CODE-GROUP.
+
+           EVALUATE WS-SNDX-THIS-CODE
+              WHEN 'B' WHEN 'F' WHEN 'P' WHEN 'V'
+                 MOVE '1' TO WS-SNDX-THIS-CODE
+              WHEN 'C' WHEN 'G' WHEN 'J' WHEN 'K' WHEN 'Q'
+              WHEN 'S' WHEN 'X' WHEN 'Z'
+                 MOVE '2' TO WS-SNDX-THIS-CODE
+              WHEN 'D' WHEN 'T'
+                 MOVE '3' TO WS-SNDX-THIS-CODE
+              WHEN 'L'
+                 MOVE '4' TO WS-SNDX-THIS-CODE
+              WHEN 'M' WHEN 'N'
+                 MOVE '5' TO WS-SNDX-THIS-CODE
+              WHEN 'R'
+                 MOVE '6' TO WS-SNDX-THIS-CODE
+              WHEN OTHER
+                 MOVE SPACE TO WS-SNDX-THIS-CODE
+           END-EVALUATE.
+
+       0218-EXIT.
+           EXIT.
+
        0220-MOVE-COMMAREA-TO-TABLE.                                     00029720
                                                                         00029730
            MOVE COM-LAST-NAME          TO LAST-NAME.                    00029740
