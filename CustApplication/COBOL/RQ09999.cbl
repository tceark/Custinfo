@@ -126,6 +126,9 @@ Y2KIMR*                                                                 00002020
        01  WS-MISC.                                                     00002230
            05  WS-DEP-COUNT             PIC S9(5) COMP-3 VALUE 0.       00002240
            05  WS-LIST-BILL-COUNT       PIC S9(5) COMP-3 VALUE 0.       00002250
+           05  WS-EXPECTED-CASE-COUNT   PIC S9(5) COMP-3 VALUE 0.
+           05  WS-CHECKPOINT-CTR        COMP     PIC S9(4) VALUE 0.
+           05  WS-CHECKPOINT-INTERVAL   COMP     PIC S9(4) VALUE +25.
            05  WS-GASET                 COMP     PIC S9(9).             00002260
            05  WS-GALENGTH              COMP     PIC S9(4).             00002270
            05  WS-BIN-ONE               COMP     PIC S9(4) VALUE +1.    00002280
@@ -234,6 +237,18 @@ Y2KIMR*                                                                 00002410
        01  TCTUAL                      PIC S9(4) COMP.                  00003310
            88  INVALID-TCTUAL                          VALUE 0 THRU 135.00003320
                                                                         00003330
+      *---------------------------------------------------------------*
+      *    FIELDS FOR 0585-CHECK-ONLINE-COLLISION - SEE THE BANNER ON  *
+      *    THAT PARAGRAPH.                                             *
+      *---------------------------------------------------------------*
+       01  WS-TODAY-DATE                PIC X(10) VALUE SPACES.
+       01  WS-CASE-CHANGE-DATE          PIC X(26) VALUE SPACES.
+       01  WS-CASE-CHANGE-DATE-10       PIC X(10) VALUE SPACES.
+       01  WS-CASE-AGE-DAYS             PIC S9(8) COMP-3 VALUE ZERO.
+       01  WS-CASE-HELD-SW              PIC X     VALUE 'N'.
+           88  CASE-ON-HOLD             VALUE 'Y'.
+       01  WS-HOLD-NOTICE-LINE          PIC X(60) VALUE SPACES.
+                                                                        00003330
        01  BILLING-REQUEST-RECORDX.                                     00003340
 R00946     COPY BILLREQ.                                                00003350
                                                                         00003360
@@ -242,8 +257,11 @@ R00946     COPY BILLREQ.                                                00003350
            COPY REQUEST.                                                00003390
            COPY CASEXV06.                                               00003400
                                                                         00003410
+      *    WITH HOLD SO THE MID-EXPLOSION CHECKPOINT SYNCPOINT IN
+      *    0580-EXPLODE-LIST DOESN'T CLOSE THIS CURSOR OUT FROM UNDER
+      *    THE LOOP THAT'S STILL FETCHING FROM IT.
            EXEC SQL                                                     00003420
-                DECLARE LIST-CUR CURSOR FOR                             00003430
+                DECLARE LIST-CUR CURSOR WITH HOLD FOR                   00003430
                 SELECT CASE_NUM                                         00003440
                 FROM CASEXV06                                           00003450
                 WHERE LIST_BILL_CIM = :WS-HOLD-LIST-CIM                 00003460
@@ -270,6 +288,45 @@ R00946     COPY BILLREQ.                                                00003350
                                                                         00003670
            MOVE COMM-AREA TO BILLING-REQUEST-RECORDX.                   00003680
                                                                         00003690
+      *---------------------------------------------------------------*
+      *    A CALLER THAT ALREADY SAW WHY A REQUEST WAS REJECTED        *
+      *    (BRR-ERROR-CODE ON THE RETURNED COMMAREA), FIXED THE        *
+      *    OFFENDING BRR FIELD, AND WANTS TO RESUBMIT THE SAME         *
+      *    REQUEST SETS BRR-ERROR-CODE TO 'RESUB' BEFORE RE-LINKING    *
+      *    INSTEAD OF BUILDING A BRAND NEW BILLING-REQUEST-RECORDX     *
+      *    FROM SCRATCH.  RUN IT THROUGH THE SAME VALIDATION/INSERT    *
+      *    LOGIC A NEW REQUEST WOULD GET.                              *
+      *---------------------------------------------------------------*
+           IF BRR-ERROR-CODE = 'RESUB'                                  00003691
+               MOVE SPACES TO BRR-ERROR-CODE                            00003692
+               PERFORM 2000-POPULATE-REQUEST-RECORD THRU 2000-EXIT      00003693
+               GO TO 0020-RETURN.                                       00003694
+                                                                        00003695
+      *---------------------------------------------------------------*
+      *    A CALLER THAT WANTS TO SEE WHICH CASES A LIST-BILL REQUEST  *
+      *    WOULD EXPLODE OUT TO BEFORE IT GETS COMMITTED TO THE        *
+      *    REQUEST TABLE SETS BRR-ERROR-CODE TO 'PREVW' BEFORE LINKING.*
+      *    THE LIST IS WALKED READ-ONLY AND WRITTEN TO THE LBPV TDQ    *
+      *    FOR REVIEW - NOTHING IS INSERTED.                          *
+      *---------------------------------------------------------------*
+           IF BRR-ERROR-CODE = 'PREVW'                                  00003696
+               MOVE SPACES TO BRR-ERROR-CODE                            00003697
+               PERFORM 0550-PREVIEW-LIST-BILL THRU 0550-EXIT            00003698
+               GO TO 0020-RETURN.                                       00003699
+                                                                        00003695
+      *---------------------------------------------------------------*
+      *    A CALLER THAT WANTS TO PULL BACK A REQUEST BEFORE BILLING   *
+      *    PICKS IT UP SETS BRR-ERROR-CODE TO 'CANCL' BEFORE LINKING,  *
+      *    WITH BRR-CASE-NUMBER, BRR-REQUEST-TYPE, BRR-EMPLOYEE-NUMBER,*
+      *    BRR-DEPENDENT-NUMBER AND BRR-BILL-PERIOD-1 IDENTIFYING THE  *
+      *    ROW.  ONLY A ROW WHOSE PROCESS_STATUS IS STILL 'N' (NOT YET *
+      *    PICKED UP BY THE BATCH BILL RUN) CAN BE CANCELLED.          *
+      *---------------------------------------------------------------*
+           IF BRR-ERROR-CODE = 'CANCL'                                 00003699A
+               MOVE SPACES TO BRR-ERROR-CODE                            00003699B
+               PERFORM 0590-CANCEL-PENDING-REQUEST THRU 0590-EXIT       00003699C
+               GO TO 0020-RETURN.                                       00003699D
+                                                                        00003699E
 991112     GO TO 0020-RETURN.                                           00003700
                                                                         00003710
        1000-MAINLINE SECTION.                                           00003720
@@ -490,6 +547,68 @@ R03179     IF  (BRR-HOW-BILLED = '05' OR '07' OR '08' OR '09' OR 'E5')  00005570
        2000-EXIT.                                                       00005870
            EXIT.                                                        00005880
                                                                         00005890
+      *---------------------------------------------------------------*
+      *    0550-PREVIEW-LIST-BILL READ-ONLY COUNTERPART TO 0575-LIST-  *
+      *    BILL/0580-EXPLODE-LIST.  OPENS THE SAME LIST-CUR CURSOR,    *
+      *    WRITES EACH CASE NUMBER IT WOULD HAVE EXPLODED OUT TO THE   *
+      *    LBPV TDQ, AND CLOSES IT AGAIN WITHOUT TOUCHING THE REQUEST  *
+      *    TABLE.                                                     *
+      *---------------------------------------------------------------*
+       0550-PREVIEW-LIST-BILL.
+
+           PERFORM 0570-GET-LIST-BILL THRU 0570-EXIT.
+
+           EXEC SQL OPEN LIST-CUR END-EXEC.
+           IF SQLCODE = 0
+               NEXT SENTENCE
+           ELSE
+               MOVE 'DB002' TO BRR-ERROR-CODE
+               GO TO 0020-RETURN.
+
+           PERFORM 0560-PREVIEW-EXPLODE-LIST THRU 0560-EXIT
+               UNTIL LIST-SQLCODE NOT = 0.
+
+           EXEC SQL CLOSE LIST-CUR END-EXEC.
+           IF SQLCODE = 0
+               NEXT SENTENCE
+           ELSE
+               MOVE 'DB002' TO BRR-ERROR-CODE
+               GO TO 0020-RETURN.
+
+       0550-EXIT.
+           EXIT.
+
+       0560-PREVIEW-EXPLODE-LIST.
+
+           EXEC SQL
+                FETCH LIST-CUR
+                INTO :WS-HOLD-CASE
+           END-EXEC.
+
+           MOVE SQLCODE TO LIST-SQLCODE.
+
+           EVALUATE TRUE
+               WHEN LIST-SQLCODE = 0
+                    CONTINUE
+               WHEN LIST-SQLCODE = +100
+                    GO TO 0560-EXIT
+               WHEN OTHER
+                    MOVE 'DB002' TO BRR-ERROR-CODE
+                    GO TO 0020-RETURN
+           END-EVALUATE.
+
+           IF WS-HOLD-CASE = BRR-CASE-NUMBER
+               GO TO 0560-EXIT.
+
+           EXEC CICS WRITEQ TD QUEUE ('LBPV')
+                             FROM    (WS-HOLD-CASE)
+                             LENGTH  (LENGTH OF WS-HOLD-CASE)
+                             RESP    (WS-CICS-RESP)
+                             END-EXEC.
+
+       0560-EXIT.
+           EXIT.
+
        0570-GET-LIST-BILL.                                              00005900
                                                                         00005910
            EXEC SQL                                                     00005920
@@ -515,7 +634,7 @@ R03179     IF  (BRR-HOW-BILLED = '05' OR '07' OR '08' OR '09' OR 'E5')  00005570
 **********BILL ARE ALREADY ON THE REQUEST TABLE.  IF SO, DON'T NEED TO  00006120
 **********PUT THEM THERE AGAIN.                                         00006130
                                                                         00006140
-           INITIALIZE WS-LIST-BILL-COUNT.                               00006150
+           INITIALIZE WS-LIST-BILL-COUNT WS-EXPECTED-CASE-COUNT.        00006150
                                                                         00006160
            EXEC SQL                                                     00006170
              SELECT COUNT(*)                                            00006180
@@ -527,16 +646,43 @@ R03179     IF  (BRR-HOW-BILLED = '05' OR '07' OR '08' OR '09' OR 'E5')  00005570
                 AND BILL_PERIOD_1 = :WS-COMPARE-DB2-DATE                00006240
            END-EXEC.                                                    00006250
                                                                         00006260
-           IF SQLCODE = 0                                               00006270
-               IF WS-LIST-BILL-COUNT > 1                                00006280
-                   GO TO 0575-EXIT                                      00006290
-               ELSE                                                     00006300
-                   NEXT SENTENCE                                        00006310
-               END-IF                                                   00006320
-           ELSE                                                         00006330
+           IF SQLCODE NOT = 0                                           00006270
+               MOVE 'DB002' TO BRR-ERROR-CODE                           00006340
+               GO TO 0020-RETURN                                        00006350
+           END-IF.                                                      00006360
+
+      *---------------------------------------------------------------*
+      *    AN EXPLODE THAT GOT AS FAR AS INSERTING SOME, BUT NOT ALL,  *
+      *    OF A LIST-BILL'S CASES (CICS TASK TIMEOUT, ABEND, ETC.) IS  *
+      *    NOT THE SAME THING AS A FULLY-EXPLODED LIST-BILL - COUNTING *
+      *    "MORE THAN ONE ROW ALREADY THERE" AS "DONE" WOULD STRAND    *
+      *    THAT EXPLOSION HALF-FINISHED FOREVER.  COMPARE WHAT'S       *
+      *    ALREADY ON THE REQUEST TABLE AGAINST HOW MANY CASES THIS    *
+      *    LIST-BILL ACTUALLY OWNS (THE SAME SELECTION LIST-CUR USES)  *
+      *    TO TELL "FULLY EXPLODED" APART FROM "PARTIALLY EXPLODED".   *
+      *    A CALLER THAT RESUBMITS (BRR-ERROR-CODE = 'RESUB') A CASE   *
+      *    WHOSE EXPLOSION DID NOT FINISH PICKS BACK UP HERE AND       *
+      *    FINISHES IT - 0580-EXPLODE-LIST ONLY INSERTS A CASE THAT    *
+      *    ISN'T ALREADY ON THE REQUEST TABLE, SO RE-RUNNING THE LOOP  *
+      *    OVER CASES THAT ALREADY CHECKPOINTED IS HARMLESS.           *
+      *---------------------------------------------------------------*
+
+           EXEC SQL                                                     00006170
+             SELECT COUNT(*)                                            00006180
+               INTO :WS-EXPECTED-CASE-COUNT                             00006190
+               FROM CASEXV06                                            00006200
+              WHERE LIST_BILL_CIM = :WS-HOLD-LIST-CIM                   00006210
+                AND NOT ELIGIBLE_DATE > :WS-DATE1                       00006220
+                AND ACTIVE_CODE = 'CM'                                  00006230
+           END-EXEC.                                                    00006250
+
+           IF SQLCODE NOT = 0                                           00006270
                MOVE 'DB002' TO BRR-ERROR-CODE                           00006340
                GO TO 0020-RETURN                                        00006350
            END-IF.                                                      00006360
+
+           IF WS-LIST-BILL-COUNT NOT < WS-EXPECTED-CASE-COUNT
+               GO TO 0575-EXIT.
                                                                         00006370
 R03179*    IF (BRR-HOW-BILLED = '05' OR '07' OR '08' OR '09')           00006380
 R03179     IF (BRR-HOW-BILLED = '05' OR '07' OR '08' OR '09' OR 'E5')   00006390
@@ -544,6 +690,16 @@ R03179     IF (BRR-HOW-BILLED = '05' OR '07' OR '08' OR '09' OR 'E5')   00006390
            ELSE                                                         00006410
                GO TO 0575-EXIT.                                         00006420
                                                                         00006430
+           EXEC SQL
+               SELECT CURRENT DATE
+                 INTO :WS-TODAY-DATE
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE 'DB002' TO BRR-ERROR-CODE
+               GO TO 0020-RETURN.
+
            EXEC SQL OPEN LIST-CUR END-EXEC.                             00006440
            IF SQLCODE = 0                                               00006450
                NEXT SENTENCE                                            00006460
@@ -551,6 +707,8 @@ R03179     IF (BRR-HOW-BILLED = '05' OR '07' OR '08' OR '09' OR 'E5')   00006390
                MOVE 'DB002' TO BRR-ERROR-CODE                           00006480
                GO TO 0020-RETURN.                                       00006490
                                                                         00006500
+           MOVE ZERO TO WS-CHECKPOINT-CTR.
+
            PERFORM 0580-EXPLODE-LIST THRU 0580-EXIT                     00006510
                UNTIL LIST-SQLCODE NOT = 0.                              00006520
                                                                         00006530
@@ -592,7 +750,33 @@ R03179     IF (BRR-HOW-BILLED = '05' OR '07' OR '08' OR '09' OR 'E5')   00006390
            MOVE WS-HOLD-CASE    TO RQST-CASE-NUMBER.                    00006890
            MOVE '1'             TO RQST-CHECK-DIGIT.                    00006900
                                                                         00006910
-                                                                        00006920
+           PERFORM 0585-CHECK-ONLINE-COLLISION THRU 0585-EXIT.
+
+           IF CASE-ON-HOLD
+               GO TO 0580-EXIT.
+
+      *---------------------------------------------------------------*
+      *    THIS CASE MAY ALREADY HAVE CHECKPOINTED ON AN EARLIER PASS  *
+      *    THROUGH THIS LOOP THAT DIDN'T MAKE IT ALL THE WAY THROUGH   *
+      *    THE LIST - SKIP IT INSTEAD OF INSERTING A DUPLICATE ROW.    *
+      *---------------------------------------------------------------*
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-LIST-BILL-COUNT
+                 FROM REQUEST
+                WHERE CASE_NUMBER   = :RQST-CASE-NUMBER
+                  AND REQUEST_TYPE  = :RQST-REQUEST-TYPE
+                  AND BILL_PERIOD_1 = :WS-COMPARE-DB2-DATE
+                  AND PROCESS_STATUS = 'N'
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE 'DB002' TO BRR-ERROR-CODE
+               GO TO 0020-RETURN.
+
+           IF WS-LIST-BILL-COUNT > 0
+               GO TO 0580-EXIT.
+
            EXEC SQL                                                     00006930
                INSERT                                                   00006940
                INTO REQUEST                                             00006950
@@ -606,10 +790,133 @@ R03179     IF (BRR-HOW-BILLED = '05' OR '07' OR '08' OR '09' OR 'E5')   00006390
                     MOVE 'DB002' TO BRR-ERROR-CODE                      00007030
                     GO TO 0020-RETURN                                   00007040
            END-EVALUATE.                                                00007050
+
+      *---------------------------------------------------------------*
+      *    CHECKPOINT:  COMMIT WHAT'S BEEN EXPLODED SO FAR EVERY       *
+      *    WS-CHECKPOINT-INTERVAL CASES SO A LIST-BILL WITH A LOT OF   *
+      *    CASES DOESN'T SIT IN ONE GIANT UNIT OF WORK THAT AN ABEND   *
+      *    OR TASK TIMEOUT WOULD ROLL BACK IN ITS ENTIRETY.            *
+      *---------------------------------------------------------------*
+           ADD 1 TO WS-CHECKPOINT-CTR.
+           IF WS-CHECKPOINT-CTR NOT < WS-CHECKPOINT-INTERVAL
+               EXEC CICS
+                   SYNCPOINT
+               END-EXEC
+               MOVE ZERO TO WS-CHECKPOINT-CTR
+           END-IF.
                                                                         00007060
        0580-EXIT.                                                       00007070
            EXIT.                                                        00007080
                                                                         00007090
+      *---------------------------------------------------------------*
+      *    0585-CHECK-ONLINE-COLLISION GUARDS AGAINST THE SAME KIND OF *
+      *    STALE-READ COLLISION NA340B'S 0215-CHECK-CONCURRENT-UPDATE  *
+      *    GUARDS AGAINST ON THE ONLINE SIDE, APPLIED HERE TO THE      *
+      *    BATCH SIDE.  CICS PSEUDO-CONVERSATIONAL DESIGN DOESN'T HOLD *
+      *    A LOCK ON A CASE BETWEEN SCREENS, SO THERE IS NO "NA330/    *
+      *    NA340 IS CURRENTLY EDITING THIS CASE" FLAG TO TEST HERE.    *
+      *    WHAT CAN BE TESTED IS WHETHER CASE_MASTER.CHANGE_DATE FALLS *
+      *    ON TODAY'S DATE - I.E. SOMEONE, ONLINE OR OTHERWISE, HAS    *
+      *    ALREADY TOUCHED THIS ROW SINCE THE BUSINESS DAY STARTED.    *
+      *    WHEN THAT'S TRUE THIS CASE IS HELD OUT OF THIS EXPLOSION    *
+      *    RUN INSTEAD OF RISKING A BILL REQUEST BUILT AGAINST A ROW   *
+      *    THAT MAY STILL BE MID-EDIT - A NOTICE GOES TO THE BHLD TDQ  *
+      *    AND THE NEXT BILL RUN PICKS THE CASE BACK UP ONCE TODAY'S   *
+      *    EDITS HAVE SETTLED.  A CASE NOT FOUND ON CASE_MASTER FALLS  *
+      *    THROUGH UNHELD - THAT'S A DATA PROBLEM FOR SOME OTHER CHECK *
+      *    TO CATCH, NOT THIS ONE.                                    *
+      *---------------------------------------------------------------*
+       0585-CHECK-ONLINE-COLLISION.
+
+           MOVE 'N' TO WS-CASE-HELD-SW.
+
+           EXEC SQL
+               SELECT CHANGE_DATE
+                 INTO :WS-CASE-CHANGE-DATE
+                 FROM CASE_MASTER
+                WHERE CASE_NUM = :WS-HOLD-CASE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               GO TO 0585-EXIT.
+
+           MOVE WS-CASE-CHANGE-DATE (1:10) TO WS-CASE-CHANGE-DATE-10.
+
+           EXEC SQL
+               SELECT DAYS(:WS-TODAY-DATE)
+                      - DAYS(:WS-CASE-CHANGE-DATE-10)
+                 INTO :WS-CASE-AGE-DAYS
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               GO TO 0585-EXIT.
+
+           IF WS-CASE-AGE-DAYS = 0
+               MOVE 'Y' TO WS-CASE-HELD-SW
+               PERFORM 0586-WRITE-HOLD-NOTICE THRU 0586-EXIT
+           END-IF.
+
+       0585-EXIT.
+           EXIT.
+                                                                        00007090
+      *---------------------------------------------------------------*
+      *    0586-WRITE-HOLD-NOTICE WRITES ONE LINE TO THE BHLD TDQ FOR  *
+      *    EACH CASE 0585-CHECK-ONLINE-COLLISION HELD OUT OF THIS RUN. *
+      *---------------------------------------------------------------*
+       0586-WRITE-HOLD-NOTICE.
+
+           MOVE SPACES TO WS-HOLD-NOTICE-LINE.
+           STRING WS-HOLD-CASE DELIMITED BY SIZE
+                  ' HELD - CHANGED TODAY, NOT EXPLODED THIS RUN'
+                                    DELIMITED BY SIZE
+               INTO WS-HOLD-NOTICE-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('BHLD')
+                     FROM    (WS-HOLD-NOTICE-LINE)
+                     LENGTH  (LENGTH OF WS-HOLD-NOTICE-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       0586-EXIT.
+           EXIT.
+                                                                        00007090
+      *---------------------------------------------------------------*
+      *    0590-CANCEL-PENDING-REQUEST DELETES A SINGLE REQUEST ROW    *
+      *    IDENTIFIED BY CASE/EMPLOYEE/DEPENDENT/REQUEST TYPE/BILL     *
+      *    PERIOD, BUT ONLY WHILE IT IS STILL PROCESS_STATUS 'N' - A   *
+      *    ROW THE BATCH BILL RUN HAS ALREADY PICKED UP IS NOT TOUCHED.*
+      *---------------------------------------------------------------*
+       0590-CANCEL-PENDING-REQUEST.
+
+           MOVE BRR-CASE-NUMBER     TO RQST-CASE-NUMBER.
+           MOVE BRR-REQUEST-TYPE    TO RQST-REQUEST-TYPE.
+           MOVE BRR-EMPLOYEE-NUMBER TO RQST-EMPLOYEE-NUMBER.
+           MOVE BRR-DEPENDENT-NUMBER TO RQST-DEPENDENT-NUMBER.
+
+           EXEC SQL
+               DELETE FROM REQUEST
+                WHERE CASE_NUMBER     = :RQST-CASE-NUMBER
+                  AND REQUEST_TYPE    = :RQST-REQUEST-TYPE
+                  AND EMPLOYEE_NUMBER = :RQST-EMPLOYEE-NUMBER
+                  AND DEPENDENT_NUMBER = :RQST-DEPENDENT-NUMBER
+                  AND BILL_PERIOD_1   = :BRR-BILL-PERIOD-1
+                  AND PROCESS_STATUS  = 'N'
+           END-EXEC.
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    MOVE 'BL056' TO BRR-ERROR-CODE
+               WHEN SQLCODE = +100
+                    MOVE 'BL057' TO BRR-ERROR-CODE
+               WHEN OTHER
+                    MOVE 'DB002' TO BRR-ERROR-CODE
+           END-EVALUATE.
+
+       0590-EXIT.
+           EXIT.
+                                                                        00007090
        0600-CHECK-REQUEST-TABLE    SECTION.                             00007100
                                                                         00007110
            MOVE 'N' TO WS-OK-TO-INSERT-SW.                              00007120
