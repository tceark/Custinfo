@@ -864,6 +864,7 @@ MB1   *        MOVE '50000035' TO WS-CIM-NUMBER
            MOVE LS-TABLE-DATA TO DCLAGNTNAME.
            MOVE LS-POSTAL-CODE TO POSTAL-CODE.
            MOVE LS-COUNTRY-CODE TO COUNTRY-CODE.
+
               IF WS-SQL-ERROR = 'Y'
                  MOVE WS-SQLCODE   TO SQLCODE
                  GO TO  0420-DB2-ERROR
