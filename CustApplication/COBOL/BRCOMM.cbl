@@ -0,0 +1,318 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BRCOMM.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: BRCOMM                                         *
+      *  PROGRAM TEXT:  READ-ONLY INQUIRY THAT, GIVEN A BROKER-ID,      *
+      *                 LOOKS UP THE BROKER'S COMMISSION PERCENTAGES    *
+      *                 (GA_COMM_PERCENTAGE, VESTING_PERCENT/          *
+      *                 VESTING_END_DATE, RECOUP_PERCENT) AND MATCHES   *
+      *                 THEM AGAINST EVERY CASE_MASTER ROW WHOSE        *
+      *                 AGENT_REP_ID TIES BACK TO THE BROKER'S          *
+      *                 AGENCY_NUM, PRODUCING A COMMISSION STATEMENT    *
+      *                 OF GROSS, VESTING-ADJUSTED, AND RECOUP-         *
+      *                 ADJUSTED AMOUNTS PER CASE AND IN TOTAL.         *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       01  WS-BROKER-FOUND-SW           PIC X     VALUE 'N'.
+           88  BROKER-FOUND             VALUE 'Y'.
+       01  WS-CASE-EOF-SW                PIC X     VALUE 'N'.
+           88  CASE-EOF                 VALUE 'Y'.
+       01  WS-TODAY-DATE                 PIC X(10) VALUE SPACES.
+       01  WS-VESTING-PCT                PIC S9(3)V9(1) COMP-3.
+       01  WS-FULLY-VESTED-SW             PIC X     VALUE 'N'.
+           88  FULLY-VESTED              VALUE 'Y'.
+       01  WS-GROSS-COMM                 PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-VESTED-COMM                PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-NET-COMM                   PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-REPORT-LINE                PIC X(80) VALUE SPACES.
+       01  WS-HEADING-LINE               PIC X(80) VALUE SPACES.
+       01  WS-EDIT-PREMIUM                PIC ZZZZZZZ9.99 VALUE ZERO.
+       01  WS-EDIT-GROSS-COMM             PIC ZZZZZZZ9.99 VALUE ZERO.
+       01  WS-EDIT-VESTED-COMM            PIC ZZZZZZZ9.99 VALUE ZERO.
+       01  WS-EDIT-NET-COMM               PIC ZZZZZZZ9.99 VALUE ZERO.
+
+           COPY BROKER.
+           COPY CASEMAST.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE CASECCUR CURSOR FOR
+               SELECT
+                    CASENAME#IDNTITY,
+                    CASE_NUM,
+                    CYCLE_PREMIUM
+                 FROM CASE_MASTER
+                WHERE AGENT_REP_ID = :AGENCY-NUM
+                ORDER BY CASENAME#IDNTITY
+           END-EXEC.
+
+           TITLE 'BRCOMM --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY BRCOMMC.
+           TITLE 'BRCOMM --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE 'N' TO BC-NOT-FOUND-IND.
+           MOVE ZERO TO BC-CASE-COUNT.
+           MOVE ZERO TO BC-TOTAL-GROSS-PREMIUM.
+           MOVE ZERO TO BC-TOTAL-GROSS-COMM.
+           MOVE ZERO TO BC-TOTAL-VESTED-COMM.
+           MOVE ZERO TO BC-TOTAL-NET-COMM.
+
+           PERFORM P100000-GET-TODAY-DATE THRU P100000-EXIT.
+           PERFORM P200000-GET-BROKER-ROW THRU P200000-EXIT.
+
+           IF NOT BROKER-FOUND
+               MOVE 'Y' TO BC-NOT-FOUND-IND
+               GO TO P000000-RETURN.
+
+           PERFORM P250000-WRITE-STATEMENT-HEADING THRU P250000-EXIT.
+
+           EXEC SQL
+               OPEN CASECCUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO P000000-RETURN.
+
+           PERFORM P300000-READ-NEXT-CASE THRU P300000-EXIT
+               UNTIL CASE-EOF.
+
+           EXEC SQL
+               CLOSE CASECCUR
+           END-EXEC.
+
+           PERFORM P700000-WRITE-STATEMENT-TOTALS THRU P700000-EXIT.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'BRCOMM --> GET CURRENT DATE'.
+       P100000-GET-TODAY-DATE SECTION.
+
+           EXEC SQL
+               SELECT CURRENT DATE
+                 INTO :WS-TODAY-DATE
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'BRCOMM --> LOOK UP THE BROKER ROW'.
+       P200000-GET-BROKER-ROW SECTION.
+
+           MOVE 'N' TO WS-BROKER-FOUND-SW.
+
+           EXEC SQL
+               SELECT
+                    AGENCY_NUM,
+                    VESTING_PERCENT,
+                    VESTING_END_DATE,
+                    RECOUP_PERCENT,
+                    GA_COMM_PERCENTAGE
+                 INTO
+                    :AGENCY-NUM,
+                    :VESTING-PERCENT  :IND-VESTING-PERCENT,
+                    :VESTING-END-DATE :IND-VESTING-END-DATE,
+                    :RECOUP-PERCENT   :IND-RECOUP-PERCENT,
+                    :GA-COMM-PERCENTAGE
+                 FROM BROKER
+                WHERE BROKER_ID = :BC-BROKER-ID
+                FETCH FIRST ROW ONLY
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-BROKER-FOUND-SW.
+
+       P200000-EXIT.
+           EXIT.
+           TITLE 'BRCOMM --> WRITE THE STATEMENT HEADING'.
+       P250000-WRITE-STATEMENT-HEADING SECTION.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'BROKER ' DELIMITED BY SIZE
+               BC-BROKER-ID DELIMITED BY SIZE
+               ' COMMISSION STATEMENT' DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('BRCM')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'CASE ID   NUM     PREMIUM     GROSS COMM'
+                   DELIMITED BY SIZE
+               '   VESTED COMM      NET COMM' DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('BRCM')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P250000-EXIT.
+           EXIT.
+           TITLE 'BRCOMM --> FETCH AND STATE ONE CASE ROW'.
+       P300000-READ-NEXT-CASE SECTION.
+
+           EXEC SQL
+               FETCH CASECCUR
+                 INTO :CASE-CASENAME-IDNTY,
+                      :CASE-UNIQUE-NUM,
+                      :CASE-CYCLE-PREMIUM
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-CASE-EOF-SW
+               GO TO P300000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-CASE-EOF-SW
+               GO TO P300000-EXIT.
+
+           ADD 1 TO BC-CASE-COUNT.
+           ADD CASE-CYCLE-PREMIUM TO BC-TOTAL-GROSS-PREMIUM.
+
+           PERFORM P450000-COMPUTE-COMMISSIONS THRU P450000-EXIT.
+           PERFORM P500000-WRITE-CASE-LINE THRU P500000-EXIT.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'BRCOMM --> COMPUTE GROSS/VESTED/NET COMMISSION'.
+       P450000-COMPUTE-COMMISSIONS SECTION.
+      *
+      *    GROSS COMMISSION IS THE BROKER'S STANDARD PERCENTAGE OF
+      *    THE CASE'S CYCLE PREMIUM.  IF THE BROKER IS STILL INSIDE
+      *    A VESTING PERIOD (VESTING_END_DATE NOT YET REACHED), ONLY
+      *    THE VESTED PERCENTAGE OF THAT COMMISSION HAS ACTUALLY
+      *    VESTED; ONCE THE VESTING PERIOD IS OVER - OR THERE IS NO
+      *    VESTING SCHEDULE ON THE BROKER AT ALL - THE BROKER IS
+      *    FULLY VESTED.  RECOUP_PERCENT IS THEN APPLIED AGAINST THE
+      *    VESTED AMOUNT TO ARRIVE AT THE NET COMMISSION.
+      *
+           COMPUTE WS-GROSS-COMM ROUNDED =
+                   CASE-CYCLE-PREMIUM * GA-COMM-PERCENTAGE / 100.
+
+           MOVE 'N' TO WS-FULLY-VESTED-SW.
+
+           IF IND-VESTING-PERCENT < ZERO
+               MOVE 'Y' TO WS-FULLY-VESTED-SW
+           END-IF.
+           IF NOT FULLY-VESTED
+               IF IND-VESTING-END-DATE < ZERO
+                   MOVE 'Y' TO WS-FULLY-VESTED-SW
+               END-IF
+           END-IF.
+           IF NOT FULLY-VESTED
+               IF VESTING-END-DATE NOT > WS-TODAY-DATE
+                   MOVE 'Y' TO WS-FULLY-VESTED-SW
+               END-IF
+           END-IF.
+
+           IF FULLY-VESTED
+               MOVE WS-GROSS-COMM TO WS-VESTED-COMM
+           ELSE
+               MOVE VESTING-PERCENT TO WS-VESTING-PCT
+               COMPUTE WS-VESTED-COMM ROUNDED =
+                       WS-GROSS-COMM * WS-VESTING-PCT / 100
+           END-IF.
+
+           IF IND-RECOUP-PERCENT < ZERO
+               MOVE WS-VESTED-COMM TO WS-NET-COMM
+           ELSE
+               COMPUTE WS-NET-COMM ROUNDED =
+                       WS-VESTED-COMM -
+                       (WS-VESTED-COMM * RECOUP-PERCENT / 100)
+           END-IF.
+
+           ADD WS-GROSS-COMM  TO BC-TOTAL-GROSS-COMM.
+           ADD WS-VESTED-COMM TO BC-TOTAL-VESTED-COMM.
+           ADD WS-NET-COMM    TO BC-TOTAL-NET-COMM.
+
+       P450000-EXIT.
+           EXIT.
+           TITLE 'BRCOMM --> WRITE ONE CASE STATEMENT LINE'.
+       P500000-WRITE-CASE-LINE SECTION.
+
+           MOVE CASE-CYCLE-PREMIUM TO WS-EDIT-PREMIUM.
+           MOVE WS-GROSS-COMM      TO WS-EDIT-GROSS-COMM.
+           MOVE WS-VESTED-COMM     TO WS-EDIT-VESTED-COMM.
+           MOVE WS-NET-COMM        TO WS-EDIT-NET-COMM.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING CASE-CASENAME-IDNTY DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               CASE-UNIQUE-NUM DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-EDIT-PREMIUM DELIMITED BY SIZE
+               '   ' DELIMITED BY SIZE
+               WS-EDIT-GROSS-COMM DELIMITED BY SIZE
+               '   ' DELIMITED BY SIZE
+               WS-EDIT-VESTED-COMM DELIMITED BY SIZE
+               '   ' DELIMITED BY SIZE
+               WS-EDIT-NET-COMM DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('BRCM')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P500000-EXIT.
+           EXIT.
+           TITLE 'BRCOMM --> WRITE THE STATEMENT TOTALS LINE'.
+       P700000-WRITE-STATEMENT-TOTALS SECTION.
+
+           MOVE BC-TOTAL-GROSS-PREMIUM TO WS-EDIT-PREMIUM.
+           MOVE BC-TOTAL-GROSS-COMM    TO WS-EDIT-GROSS-COMM.
+           MOVE BC-TOTAL-VESTED-COMM   TO WS-EDIT-VESTED-COMM.
+           MOVE BC-TOTAL-NET-COMM      TO WS-EDIT-NET-COMM.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'TOTALS            ' DELIMITED BY SIZE
+               WS-EDIT-PREMIUM DELIMITED BY SIZE
+               '   ' DELIMITED BY SIZE
+               WS-EDIT-GROSS-COMM DELIMITED BY SIZE
+               '   ' DELIMITED BY SIZE
+               WS-EDIT-VESTED-COMM DELIMITED BY SIZE
+               '   ' DELIMITED BY SIZE
+               WS-EDIT-NET-COMM DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('BRCM')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P700000-EXIT.
+           EXIT.
