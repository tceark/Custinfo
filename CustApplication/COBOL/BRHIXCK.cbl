@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BRHIXCK.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: BRHIXCK                                        *
+      *  PROGRAM TEXT:  READ-ONLY EDIT THAT NA330/NA340 LINK TO BEFORE  *
+      *                 COMPLETING A BROKER-TO-CASE LINK.  GIVEN A     *
+      *                 BROKER-ID AND A CASE KEY, IT DETERMINES        *
+      *                 WHETHER THE CASE IS EXCHANGE BUSINESS (A NON-  *
+      *                 BLANK CASE_MASTER.EXCHANGE_SUBSCRIBER_ID) AND, *
+      *                 IF SO, HOLDS THE LINK UNLESS THE BROKER'S      *
+      *                 HIX_AGENT_NUMBER AND AGENT_FFM_ID ARE BOTH ON  *
+      *                 FILE, SO A MISSING EXCHANGE ID IS CAUGHT AT    *
+      *                 ENTRY INSTEAD OF AT FFM SUBMISSION TIME.       *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       01  WS-BROKER-FOUND-SW           PIC X     VALUE 'N'.
+           88  BROKER-FOUND             VALUE 'Y'.
+       01  WS-CASE-FOUND-SW             PIC X     VALUE 'N'.
+           88  CASE-FOUND               VALUE 'Y'.
+
+           COPY BROKER.
+           COPY CASEMAST.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           TITLE 'BRHIXCK --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY BRHIXCKC.
+           TITLE 'BRHIXCK --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE 'N' TO HC-EXCHANGE-CASE-IND.
+           MOVE 'Y' TO HC-LINK-ALLOWED-IND.
+           MOVE '00' TO HC-REASON-CODE.
+
+           PERFORM P100000-GET-CASE-ROW THRU P100000-EXIT.
+
+           IF NOT CASE-FOUND
+               MOVE 'N' TO HC-LINK-ALLOWED-IND
+               MOVE '02' TO HC-REASON-CODE
+               GO TO P000000-RETURN.
+
+           IF CASE-EX-SUBSCRIBER-ID-LEN = ZERO
+               GO TO P000000-RETURN.
+
+           MOVE 'Y' TO HC-EXCHANGE-CASE-IND.
+
+           PERFORM P200000-GET-BROKER-ROW THRU P200000-EXIT.
+
+           IF NOT BROKER-FOUND
+               MOVE 'N' TO HC-LINK-ALLOWED-IND
+               MOVE '01' TO HC-REASON-CODE
+               GO TO P000000-RETURN.
+
+           PERFORM P400000-EDIT-EXCHANGE-FIELDS THRU P400000-EXIT.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'BRHIXCK --> LOOK UP THE CASE ROW'.
+       P100000-GET-CASE-ROW SECTION.
+
+           MOVE 'N' TO WS-CASE-FOUND-SW.
+
+           EXEC SQL
+               SELECT EXCHANGE_SUBSCRIBER_ID
+                 INTO :CASE-EXCHANGE-SUBSCRIBER-ID
+                 FROM CASE_MASTER
+                WHERE CASENAME#IDNTITY = :HC-CASENAME-IDNTY
+                  AND CASE_NUM         = :HC-CASE-UNIQUE-NUM
+                FETCH FIRST ROW ONLY
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-CASE-FOUND-SW.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'BRHIXCK --> LOOK UP THE BROKER ROW'.
+       P200000-GET-BROKER-ROW SECTION.
+
+           MOVE 'N' TO WS-BROKER-FOUND-SW.
+
+           EXEC SQL
+               SELECT HIX_AGENT_NUMBER,
+                      AGENT_FFM_ID
+                 INTO :HIX-AGENT-NUMBER,
+                      :AGENT-FFM-ID
+                 FROM BROKER
+                WHERE BROKER_ID = :HC-BROKER-ID
+                FETCH FIRST ROW ONLY
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-BROKER-FOUND-SW.
+
+       P200000-EXIT.
+           EXIT.
+           TITLE 'BRHIXCK --> EDIT THE EXCHANGE-REQUIRED FIELDS'.
+       P400000-EDIT-EXCHANGE-FIELDS SECTION.
+
+           IF HIX-AGENT-NUMBER-LEN = ZERO
+               IF AGENT-FFM-ID-LEN = ZERO
+                   MOVE 'N' TO HC-LINK-ALLOWED-IND
+                   MOVE '05' TO HC-REASON-CODE
+                   GO TO P400000-EXIT
+               END-IF
+           END-IF.
+
+           IF HIX-AGENT-NUMBER-LEN = ZERO
+               MOVE 'N' TO HC-LINK-ALLOWED-IND
+               MOVE '03' TO HC-REASON-CODE
+               GO TO P400000-EXIT.
+
+           IF AGENT-FFM-ID-LEN = ZERO
+               MOVE 'N' TO HC-LINK-ALLOWED-IND
+               MOVE '04' TO HC-REASON-CODE.
+
+       P400000-EXIT.
+           EXIT.
