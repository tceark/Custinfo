@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CASETERM.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: CASETERM                                       *
+      *  PROGRAM TEXT:  READ-ONLY REPORT THAT SCANS CASE_MASTER AND    *
+      *                 BUCKETS EVERY CASE WHOSE ACTIVE_CODE IS NOT    *
+      *                 'CM' (STILL ACTIVE) BY TERMINATION REASON,     *
+      *                 REUSING THE SAME CASE-ACTIVE-CODE 88-LEVEL     *
+      *                 GROUPS CASECOBQ ALREADY DEFINES FOR NA320/     *
+      *                 NA330/NA340/RQ09999, SO THE REASON CATEGORIES  *
+      *                 MATCH WHAT THOSE SCREENS ALREADY CALL THEM.    *
+      *                 OLDEST AND NEWEST AGE-SINCE-CHANGE IN EACH     *
+      *                 BUCKET IS SHOWN THE SAME WAY CATSTAT SHOWS     *
+      *                 AGE-IN-STAGE FOR THE UNDERWRITING BACKLOG.     *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       01  WS-TODAY-DATE                PIC X(10) VALUE SPACES.
+       01  WS-CHANGE-DATE-10            PIC X(10) VALUE SPACES.
+       01  WS-AGE-DAYS                  PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-CASE-EOF-SW                PIC X     VALUE 'N'.
+           88  CASE-TERM-EOF             VALUE 'Y'.
+       01  WS-REASON-SUB                PIC S9(4) COMP VALUE ZERO.
+       01  WS-REPORT-LINE               PIC X(80) VALUE SPACES.
+       01  WS-HEADING-LINE              PIC X(80) VALUE SPACES.
+       01  WS-EDIT-COUNT                PIC ZZZZ9 VALUE ZERO.
+       01  WS-EDIT-OLDEST-AGE           PIC ZZZZ9 VALUE ZERO.
+       01  WS-EDIT-NEWEST-AGE           PIC ZZZZ9 VALUE ZERO.
+
+       01  WS-REASON-TABLE.
+           05  WS-REASON-ENTRY OCCURS 10 TIMES INDEXED BY WS-REASON-IDX.
+               10  WS-REASON-NAME        PIC X(16).
+               10  WS-REASON-COUNT       PIC 9(5)  VALUE ZERO.
+               10  WS-REASON-OLDEST-AGE  PIC 9(5)  VALUE ZERO.
+               10  WS-REASON-NEWEST-AGE  PIC 9(5)  VALUE 99999.
+
+           COPY CASEMAST.
+           COPY CASECOBQ.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE CASETRMCUR CURSOR FOR
+               SELECT ACTIVE_CODE, CHANGE_DATE
+                 FROM CASE_MASTER
+                WHERE ACTIVE_CODE NOT = 'CM'
+           END-EXEC.
+
+           TITLE 'CASETERM --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY CASETERC.
+           TITLE 'CASETERM --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           PERFORM P100000-GET-TODAY-DATE THRU P100000-EXIT.
+           PERFORM P150000-INIT-REASON-TABLE THRU P150000-EXIT.
+
+           EXEC SQL
+               OPEN CASETRMCUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO P000000-RETURN.
+
+           PERFORM P300000-READ-NEXT-ROW THRU P300000-EXIT
+               UNTIL CASE-TERM-EOF.
+
+           EXEC SQL
+               CLOSE CASETRMCUR
+           END-EXEC.
+
+           PERFORM P600000-WRITE-REPORT THRU P600000-EXIT.
+           PERFORM P700000-RETURN-TOTALS THRU P700000-EXIT.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'CASETERM --> GET CURRENT DATE'.
+       P100000-GET-TODAY-DATE SECTION.
+
+           EXEC SQL
+               SELECT CURRENT DATE
+                 INTO :WS-TODAY-DATE
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'CASETERM --> INITIALIZE REASON BUCKET TABLE'.
+       P150000-INIT-REASON-TABLE SECTION.
+
+           MOVE 'BELOW MIN EMPS' TO WS-REASON-NAME (1).
+           MOVE 'NSF'            TO WS-REASON-NAME (2).
+           MOVE 'CANCELED-REQ'   TO WS-REASON-NAME (3).
+           MOVE 'NONPAY MIDMO'   TO WS-REASON-NAME (4).
+           MOVE 'OTHER TERM'     TO WS-REASON-NAME (5).
+           MOVE 'CHANGED CARR'   TO WS-REASON-NAME (6).
+           MOVE 'PSI TERM'       TO WS-REASON-NAME (7).
+           MOVE 'CALC NONPAY'    TO WS-REASON-NAME (8).
+           MOVE 'NEVER INFORCE'  TO WS-REASON-NAME (9).
+           MOVE 'OTHER STATUS'   TO WS-REASON-NAME (10).
+
+       P150000-EXIT.
+           EXIT.
+           TITLE 'CASETERM --> FETCH AND BUCKET ONE CASE_MASTER ROW'.
+       P300000-READ-NEXT-ROW SECTION.
+
+           EXEC SQL
+               FETCH CASETRMCUR
+                 INTO :CASE-ACTIVE-CODE, :CASE-CHANGE-DATE
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-CASE-EOF-SW
+               GO TO P300000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-CASE-EOF-SW
+               GO TO P300000-EXIT.
+
+           PERFORM P400000-FIND-TERM-REASON THRU P400000-EXIT.
+           PERFORM P500000-BUCKET-THIS-ROW THRU P500000-EXIT.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'CASETERM --> CLASSIFY THE TERMINATION REASON'.
+       P400000-FIND-TERM-REASON SECTION.
+
+           EVALUATE TRUE
+               WHEN CASE-BELOW-MINIMUM-EMPS
+                   MOVE 1 TO WS-REASON-SUB
+               WHEN CASE-NSF
+                   MOVE 2 TO WS-REASON-SUB
+               WHEN CASE-CANCELED-BY-REQUEST
+                   MOVE 3 TO WS-REASON-SUB
+               WHEN CASE-NONPAY-MIDMONTH
+                   MOVE 4 TO WS-REASON-SUB
+               WHEN CASE-OTHER-TERMINATED
+                   MOVE 5 TO WS-REASON-SUB
+               WHEN CASE-CHANGED-CARRIER
+                   MOVE 6 TO WS-REASON-SUB
+               WHEN CASE-PSI-TERMINATED
+                   MOVE 7 TO WS-REASON-SUB
+               WHEN CASE-CALCULATED-NONPAY
+                   MOVE 8 TO WS-REASON-SUB
+               WHEN CASE-NEVER-INFORCE
+                   MOVE 9 TO WS-REASON-SUB
+               WHEN OTHER
+                   MOVE 10 TO WS-REASON-SUB
+           END-EVALUATE.
+
+       P400000-EXIT.
+           EXIT.
+           TITLE 'CASETERM --> ACCUMULATE THIS ROW INTO ITS BUCKET'.
+       P500000-BUCKET-THIS-ROW SECTION.
+
+           ADD 1 TO WS-REASON-COUNT (WS-REASON-SUB).
+
+           MOVE CASE-CHANGE-DATE (1:10) TO WS-CHANGE-DATE-10.
+           PERFORM P550000-COMPUTE-AGE THRU P550000-EXIT.
+
+           IF WS-AGE-DAYS > WS-REASON-OLDEST-AGE (WS-REASON-SUB)
+               MOVE WS-AGE-DAYS TO WS-REASON-OLDEST-AGE (WS-REASON-SUB)
+           END-IF.
+           IF WS-AGE-DAYS < WS-REASON-NEWEST-AGE (WS-REASON-SUB)
+               MOVE WS-AGE-DAYS TO WS-REASON-NEWEST-AGE (WS-REASON-SUB)
+           END-IF.
+
+       P500000-EXIT.
+           EXIT.
+           TITLE 'CASETERM --> COMPUTE AGE-SINCE-CHANGE IN DAYS'.
+       P550000-COMPUTE-AGE SECTION.
+
+           EXEC SQL
+               SELECT DAYS(:WS-TODAY-DATE) - DAYS(:WS-CHANGE-DATE-10)
+                 INTO :WS-AGE-DAYS
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE ZERO TO WS-AGE-DAYS.
+
+       P550000-EXIT.
+           EXIT.
+           TITLE 'CASETERM --> WRITE THE BUCKETED REASON REPORT'.
+       P600000-WRITE-REPORT SECTION.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'REASON' DELIMITED BY SIZE
+               '          CNT   OLDEST AGE   NEWEST AGE'
+                   DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('CTRM')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+           PERFORM P650000-WRITE-ONE-REASON-LINE THRU P650000-EXIT
+               VARYING WS-REASON-IDX FROM 1 BY 1
+               UNTIL WS-REASON-IDX > 10.
+
+       P600000-EXIT.
+           EXIT.
+           TITLE 'CASETERM --> FORMAT AND WRITE ONE BUCKET LINE'.
+       P650000-WRITE-ONE-REASON-LINE SECTION.
+
+           MOVE WS-REASON-COUNT (WS-REASON-IDX) TO WS-EDIT-COUNT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           IF WS-REASON-COUNT (WS-REASON-IDX) = ZERO
+               STRING WS-REASON-NAME (WS-REASON-IDX) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   WS-EDIT-COUNT DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+           ELSE
+               MOVE WS-REASON-OLDEST-AGE (WS-REASON-IDX)
+                   TO WS-EDIT-OLDEST-AGE
+               MOVE WS-REASON-NEWEST-AGE (WS-REASON-IDX)
+                   TO WS-EDIT-NEWEST-AGE
+               STRING WS-REASON-NAME (WS-REASON-IDX) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   WS-EDIT-COUNT DELIMITED BY SIZE
+                   '      ' DELIMITED BY SIZE
+                   WS-EDIT-OLDEST-AGE DELIMITED BY SIZE
+                   '      ' DELIMITED BY SIZE
+                   WS-EDIT-NEWEST-AGE DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+           END-IF.
+
+           EXEC CICS WRITEQ TD QUEUE ('CTRM')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P650000-EXIT.
+           EXIT.
+           TITLE 'CASETERM --> RETURN BUCKET TOTALS TO THE CALLER'.
+       P700000-RETURN-TOTALS SECTION.
+
+           MOVE WS-REASON-COUNT (1)  TO CT-BELOW-MIN-EMPS-COUNT.
+           MOVE WS-REASON-COUNT (2)  TO CT-NSF-COUNT.
+           MOVE WS-REASON-COUNT (3)  TO CT-CANCELED-REQ-COUNT.
+           MOVE WS-REASON-COUNT (4)  TO CT-NONPAY-MIDMO-COUNT.
+           MOVE WS-REASON-COUNT (5)  TO CT-OTHER-TERM-COUNT.
+           MOVE WS-REASON-COUNT (6)  TO CT-CHANGED-CARR-COUNT.
+           MOVE WS-REASON-COUNT (7)  TO CT-PSI-TERM-COUNT.
+           MOVE WS-REASON-COUNT (8)  TO CT-CALC-NONPAY-COUNT.
+           MOVE WS-REASON-COUNT (9)  TO CT-NEVER-INFORCE-COUNT.
+           MOVE WS-REASON-COUNT (10) TO CT-OTHER-STATUS-COUNT.
+
+           COMPUTE CT-TOTAL-NON-ACTIVE =
+                   CT-BELOW-MIN-EMPS-COUNT + CT-NSF-COUNT +
+                   CT-CANCELED-REQ-COUNT + CT-NONPAY-MIDMO-COUNT +
+                   CT-OTHER-TERM-COUNT + CT-CHANGED-CARR-COUNT +
+                   CT-PSI-TERM-COUNT + CT-CALC-NONPAY-COUNT +
+                   CT-NEVER-INFORCE-COUNT + CT-OTHER-STATUS-COUNT.
+
+       P700000-EXIT.
+           EXIT.
