@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CASERNWL.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: CASERNWL                                       *
+      *  PROGRAM TEXT:  RENEWAL-REVIEW INQUIRY.  GIVEN A CASE NUMBER,   *
+      *                 RETURNS CASE_MASTER'S CURRENT CARRIER/RATE/     *
+      *                 PRODUCT VALUES ALONGSIDE THE SAME VALUES AS     *
+      *                 OF THE CASE'S LAST RECORDED CHANGE, SO A        *
+      *                 REVIEWER DOESN'T HAVE TO PULL OLD AUDCOMM       *
+      *                 ENTRIES AND DIFF THEM BY HAND.  THE "AS OF      *
+      *                 LAST CHANGE" SIDE COMES FROM THE BEFORE-IMAGE    *
+      *                 (AC-PREV-RECORD) ON THE MOST RECENT AUDIT_COMM   *
+      *                 CASE-AUDIT ROW FOR THIS CASE - THAT BEFORE-      *
+      *                 IMAGE IS A FLAT COPY OF THE OLD CASE-REC         *
+      *                 LAYOUT (CASECOBQ), SO IT'S READ BACK OUT USING   *
+      *                 THAT SAME LAYOUT RATHER THAN CASEMAST'S.         *
+      *                 ONLY THE FIELDS THAT SHARE AN IDENTICAL PIC      *
+      *                 CLAUSE IN BOTH LAYOUTS (CARRIER, PRODUCT LINE,   *
+      *                 PRODUCT NUMBER, LAPSE RULE) ARE FLAGGED          *
+      *                 CHANGED/UNCHANGED.  THE DATE FIELDS ARE          *
+      *                 RETURNED FOR DISPLAY ONLY, SINCE THE OLD         *
+      *                 LAYOUT'S PACKED DATES DON'T COMPARE BYTE-FOR-    *
+      *                 BYTE AGAINST CASE_MASTER'S ISO DATES.            *
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                            *
+      *  DATE       BY    DESCRIPTION                                   *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+
+       01  WS-CASE-AUDIT-CODES.
+           05  FILLER                  PIC X(2) VALUE 'CA'.
+           05  FILLER                  PIC X(2) VALUE 'CP'.
+           05  FILLER                  PIC X(2) VALUE 'CB'.
+           05  FILLER                  PIC X(2) VALUE 'CX'.
+           05  FILLER                  PIC X(2) VALUE 'XX'.
+           05  FILLER                  PIC X(2) VALUE 'CY'.
+           05  FILLER                  PIC X(2) VALUE 'C1'.
+           05  FILLER                  PIC X(2) VALUE 'LX'.
+           05  FILLER                  PIC X(2) VALUE 'LG'.
+
+      *    THE PRIOR CASE-AUDIT BEFORE-IMAGE IS READ BACK OUT AS THE
+      *    OLD VSAM-ERA CASE-REC LAYOUT.  COPYING CASECOBQ HERE GIVES
+      *    NAMED ACCESS TO EVERY FIELD IT CARRIES.
+       01  WS-PRIOR-CASE-IMAGE.
+           COPY CASECOBQ.
+
+           COPY CASEMAST.
+           COPY AUDCOMM.
+           COPY AUDITHST.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           TITLE 'CASERNWL --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY CASERNWC.
+           TITLE 'CASERNWL --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE '00' TO RNW-RETURN-CODE.
+           MOVE 'N'  TO RNW-PRIOR-AVAIL-SW.
+
+           PERFORM P100000-GET-CURRENT-CASE THRU P100000-EXIT.
+
+           IF RNW-RETURN-CODE NOT = '00'
+               GO TO P000000-RETURN.
+
+           PERFORM P200000-GET-PRIOR-AUDIT-ROW THRU P200000-EXIT.
+
+           IF RNW-PRIOR-AVAILABLE
+               PERFORM P300000-COMPARE-VALUES THRU P300000-EXIT.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'CASERNWL --> LOOK UP THE CASE''S CURRENT VALUES'.
+       P100000-GET-CURRENT-CASE SECTION.
+
+           EXEC SQL
+               SELECT CARRIER_CODE, CO_CARRIER, RATE_AREA, RATE_LEVEL,
+                      PREV_CARRIER, INCEPTION_DATE, ELIGIBLE_DATE,
+                      PREV_INCEPTION, TERM_DATE, PRODUCT_LINE,
+                      PRODUCT_NUMBER, LAPSE_RULE
+                 INTO :RNW-CURR-CARRIER-CODE, :RNW-CURR-CO-CARRIER,
+                      :RNW-CURR-RATE-AREA, :RNW-CURR-RATE-LEVEL,
+                      :RNW-CURR-PREV-CARRIER,
+                      :RNW-CURR-INCEPTION-DATE, :RNW-CURR-ELIGIBLE-DATE,
+                      :RNW-CURR-PREV-INCEPTION, :RNW-CURR-TERM-DATE,
+                      :RNW-CURR-PRODUCT-LINE, :RNW-CURR-PRODUCT-NUMBER,
+                      :RNW-CURR-LAPSE-RULE
+                 FROM CASE_MASTER
+                WHERE CASE_NUM = :RNW-CASE-NUMBER
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE '01' TO RNW-RETURN-CODE
+               GO TO P100000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO RNW-RETURN-CODE.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'CASERNWL --> FIND THE LAST RECORDED CHANGE'.
+       P200000-GET-PRIOR-AUDIT-ROW SECTION.
+
+           EXEC SQL
+               SELECT MAX(AUDIT_TIMESTAMP)
+                 INTO :RNW-PRIOR-AUDIT-TMSTMP
+                 FROM AUDIT_COMM
+                WHERE UNIQUENUM = :RNW-CASE-NUMBER
+                  AND AUDIT_CODE IN ('CA', 'CP', 'CB', 'CX', 'XX',
+                                      'CY', 'C1', 'LX', 'LG')
+           END-EXEC.
+
+           IF SQLCODE = +100
+               GO TO P200000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO RNW-RETURN-CODE
+               GO TO P200000-EXIT.
+
+           IF RNW-PRIOR-AUDIT-TMSTMP = SPACES
+               GO TO P200000-EXIT.
+
+           EXEC SQL
+               SELECT AC_PREV_RECORD
+                 INTO :AC-PREV-RECORD
+                 FROM AUDIT_COMM
+                WHERE UNIQUENUM = :RNW-CASE-NUMBER
+                  AND AUDIT_CODE IN ('CA', 'CP', 'CB', 'CX', 'XX',
+                                      'CY', 'C1', 'LX', 'LG')
+                  AND AUDIT_TIMESTAMP = :RNW-PRIOR-AUDIT-TMSTMP
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO RNW-RETURN-CODE
+               GO TO P200000-EXIT.
+
+           MOVE 'Y' TO RNW-PRIOR-AVAIL-SW.
+
+      *    AC-PREV-RECORD IS THE FLAT OLD CASE-REC IMAGE - UNLOAD THE
+      *    FIELDS THIS INQUIRY CARES ABOUT OUT OF IT.
+           MOVE AC-PREV-RECORD (1:766) TO WS-PRIOR-CASE-IMAGE.
+
+           MOVE CASE-PREV-CARRIER   OF CASE-REC TO RNW-PRIOR-PREV-CARRIER.
+           MOVE CASE-INCEPTION-DATE OF CASE-REC TO RNW-PRIOR-INCEPTION-DATE.
+           MOVE CASE-ELIGIBLE-DATE  OF CASE-REC TO RNW-PRIOR-ELIGIBLE-DATE.
+           MOVE CASE-TERM-DATE      OF CASE-REC TO RNW-PRIOR-TERM-DATE.
+           MOVE CASE-PREV-INCEPTION OF CASE-REC TO RNW-PRIOR-PREV-INCEPTION.
+           MOVE CASE-PRODUCT-LINE   OF CASE-REC TO RNW-PRIOR-PRODUCT-LINE.
+           MOVE CASE-PRODUCT-NUMBER OF CASE-REC TO RNW-PRIOR-PRODUCT-NUMBER.
+           MOVE CASE-LAPSE-RULE     OF CASE-REC TO RNW-PRIOR-LAPSE-RULE.
+
+       P200000-EXIT.
+           EXIT.
+           TITLE 'CASERNWL --> FLAG WHAT CHANGED SINCE THEN'.
+       P300000-COMPARE-VALUES SECTION.
+
+           IF RNW-CURR-PREV-CARRIER NOT = RNW-PRIOR-PREV-CARRIER
+               MOVE 'Y' TO RNW-CARRIER-CHANGED-SW.
+
+           IF RNW-CURR-PRODUCT-LINE NOT = RNW-PRIOR-PRODUCT-LINE
+               MOVE 'Y' TO RNW-PRODLINE-CHANGED-SW.
+
+           IF RNW-CURR-PRODUCT-NUMBER NOT = RNW-PRIOR-PRODUCT-NUMBER
+               MOVE 'Y' TO RNW-PRODNUM-CHANGED-SW.
+
+           IF RNW-CURR-LAPSE-RULE NOT = RNW-PRIOR-LAPSE-RULE
+               MOVE 'Y' TO RNW-LAPSE-RULE-CHANGED-SW.
+
+       P300000-EXIT.
+           EXIT.
