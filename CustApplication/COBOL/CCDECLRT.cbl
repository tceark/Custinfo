@@ -0,0 +1,313 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CCDECLRT.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: CCDECLRT                                       *
+      *  PROGRAM TEXT:  CREDIT-CARD DECLINE-HANDLING WORKFLOW,          *
+      *                 MODELED ON EFTNSFRT'S EFT NSF-RETRY WORKFLOW.   *
+      *                 A DECLINED CARD CHARGE IS LOGGED TO AUDIT_COMM  *
+      *                 (NO COUNTER FIELD EXISTS ON CASE_MASTER THE     *
+      *                 WAY NSF_CHECKS_COUNT DOES FOR EFT).  ONCE A     *
+      *                 CASE'S DECLINE COUNT REACHES THE CONFIGURED     *
+      *                 LIMIT THE CASE IS PUT ON HOLD UNDER             *
+      *                 ACTIVE_CODE ' 2' - THE SAME CASE-NSF STATUS AN  *
+      *                 EFT DRAFT THAT BOUNCES TOO MANY TIMES ENDS UP   *
+      *                 IN - SO A CARD-DECLINE CASE FOLLOWS THE SAME    *
+      *                 TERMINATION PATH RATHER THAN A SEPARATE ONE.    *
+      *                 A SUBSEQUENT SUCCESSFUL COLLECTION CLEARS THE   *
+      *                 HOLD BACK TO ACTIVE_CODE 'CM'.                  *
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                            *
+      *  DATE       BY    DESCRIPTION                                   *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       77  WS-DEFAULT-MAX-DECLINES     PIC 9(1)  VALUE 3.
+
+       01  WS-CASE-HOW-BILLED          PIC X(2)  VALUE SPACES.
+       01  WS-CASE-ACTIVE-CODE         PIC X(2)  VALUE SPACES.
+       01  WS-CASE-IDNTITY             PIC X(8)  VALUE SPACES.
+       01  WS-AUDIT-TIMESTAMP          PIC X(26) VALUE SPACES.
+       01  WS-CASE-EOF-SW              PIC X     VALUE 'N'.
+           88  CASE-HELD-EOF           VALUE 'Y'.
+
+       01  WS-HELD-CASE-NUM            PIC X(6)  VALUE SPACES.
+       01  WS-REPORT-LINE              PIC X(80) VALUE SPACES.
+       01  WS-HEADING-LINE             PIC X(80) VALUE SPACES.
+       01  WS-EDIT-COUNT               PIC ZZZZ9 VALUE ZERO.
+       01  WS-SYNC-TRAN                PIC X(6)  VALUE SPACES.
+       01  WS-SYNC-N                   PIC X(1)  VALUE 'N'.
+
+           COPY CASEMAST.
+           COPY IDTYHIST.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE CCHOLDCUR CURSOR FOR
+               SELECT CASE_NUM
+                 FROM CASE_MASTER
+                WHERE ACTIVE_CODE = ' 2'
+                  AND HOW_BILLED IN ('04', '06')
+                ORDER BY CASE_NUM
+           END-EXEC.
+
+           TITLE 'CCDECLRT --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY CCDECLRC.
+           TITLE 'CCDECLRT --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE '00' TO CD-RETURN-CODE.
+           MOVE ZERO TO CD-DECLINE-COUNT CD-ROWS-FOUND.
+           MOVE 'N'  TO CD-ESCALATED-SW.
+
+           IF CD-MAX-DECLINES = ZERO
+               MOVE WS-DEFAULT-MAX-DECLINES TO CD-MAX-DECLINES.
+
+           EVALUATE CD-FUNCTION-CODE
+               WHEN 'L'
+                   PERFORM P200000-LIST-HELD-CASES THRU P200000-EXIT
+               WHEN 'D'
+                   PERFORM P300000-RECORD-DECLINE THRU P300000-EXIT
+               WHEN 'C'
+                   PERFORM P400000-CLEAR-CASE THRU P400000-EXIT
+               WHEN OTHER
+                   MOVE '01' TO CD-RETURN-CODE
+           END-EVALUATE.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'CCDECLRT --> LIST CASES CURRENTLY ON HOLD'.
+       P200000-LIST-HELD-CASES SECTION.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'CASE#  ON HOLD FOR CREDIT-CARD DECLINES'
+                   DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('CCDC')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+           MOVE 'N' TO WS-CASE-EOF-SW.
+
+           EXEC SQL
+               OPEN CCHOLDCUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO CD-RETURN-CODE
+               GO TO P200000-EXIT.
+
+           PERFORM P210000-READ-NEXT-HELD-CASE THRU P210000-EXIT
+               UNTIL CASE-HELD-EOF.
+
+           EXEC SQL
+               CLOSE CCHOLDCUR
+           END-EXEC.
+
+       P200000-EXIT.
+           EXIT.
+           TITLE 'CCDECLRT --> FETCH ONE HELD CASE'.
+       P210000-READ-NEXT-HELD-CASE SECTION.
+
+           EXEC SQL
+               FETCH CCHOLDCUR
+                 INTO :WS-HELD-CASE-NUM
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-CASE-EOF-SW
+               GO TO P210000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO CD-RETURN-CODE
+               MOVE 'Y'  TO WS-CASE-EOF-SW
+               GO TO P210000-EXIT.
+
+           ADD 1 TO CD-ROWS-FOUND.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING WS-HELD-CASE-NUM     DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('CCDC')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P210000-EXIT.
+           EXIT.
+           TITLE 'CCDECLRT --> RECORD ONE DECLINED CHARGE'.
+       P300000-RECORD-DECLINE SECTION.
+
+           PERFORM P350000-VALIDATE-CARD-CASE THRU P350000-EXIT.
+
+           IF CD-RETURN-CODE NOT = '00'
+               GO TO P300000-EXIT.
+
+           EXEC SQL
+               SELECT CURRENT TIMESTAMP
+                 INTO :WS-AUDIT-TIMESTAMP
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           EXEC SQL
+               INSERT INTO AUDIT_COMM
+                      (AUDIT_TIMESTAMP, INITIALS, AUDIT_CODE, UNIQUENUM)
+               VALUES (:WS-AUDIT-TIMESTAMP, :CD-INITIALS, 'CK',
+                       :CD-CASE-NUMBER)
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO CD-RETURN-CODE
+               GO TO P300000-EXIT.
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :CD-DECLINE-COUNT
+                 FROM AUDIT_COMM
+                WHERE UNIQUENUM = :CD-CASE-NUMBER
+                  AND AUDIT_CODE = 'CK'
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO CD-RETURN-CODE
+               GO TO P300000-EXIT.
+
+           IF CD-DECLINE-COUNT NOT < CD-MAX-DECLINES
+               PERFORM P370000-PUT-CASE-ON-HOLD THRU P370000-EXIT.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'CCDECLRT --> CHECK THE CASE IS CREDIT-CARD BILLED'.
+       P350000-VALIDATE-CARD-CASE SECTION.
+
+           EXEC SQL
+               SELECT HOW_BILLED, CASENAME#IDNTITY
+                 INTO :WS-CASE-HOW-BILLED, :WS-CASE-IDNTITY
+                 FROM CASE_MASTER
+                WHERE CASE_NUM = :CD-CASE-NUMBER
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE '02' TO CD-RETURN-CODE
+               GO TO P350000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO CD-RETURN-CODE
+               GO TO P350000-EXIT.
+
+           IF WS-CASE-HOW-BILLED NOT = '04' AND
+              WS-CASE-HOW-BILLED NOT = '06'
+               MOVE '03' TO CD-RETURN-CODE.
+
+       P350000-EXIT.
+           EXIT.
+           TITLE 'CCDECLRT --> PUT A CASE ON HOLD TOO MANY DECLINES'.
+       P370000-PUT-CASE-ON-HOLD SECTION.
+
+      *    ACTIVE_CODE ' 2' IS CASECOBQ'S CASE-NSF - THE SAME HOLD
+      *    STATUS EFTNSFRT LEAVES AN EFT CASE IN ONCE IT EXHAUSTS ITS
+      *    OWN RETRY LIMIT.
+           EXEC SQL
+               UPDATE CASE_MASTER
+                  SET ACTIVE_CODE = ' 2'
+                WHERE CASE_NUM = :CD-CASE-NUMBER
+                  AND ACTIVE_CODE = 'CM'
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO AND SQLCODE NOT = +100
+               MOVE '96' TO CD-RETURN-CODE
+               GO TO P370000-EXIT.
+
+           MOVE 'Y' TO CD-ESCALATED-SW.
+
+           MOVE 'HOLD'   TO WS-SYNC-TRAN.
+           PERFORM P380000-STAGE-SYNC-HISTORY THRU P380000-EXIT.
+
+       P370000-EXIT.
+           EXIT.
+           TITLE 'CCDECLRT --> STAGE THE IDENTITY FOR SYNC'.
+       P380000-STAGE-SYNC-HISTORY SECTION.
+
+      *    CASE_MASTER HAS NO MONGODB_SYNC FLAG OF ITS OWN - THE
+      *    DOWNSTREAM SYNC FEED ONLY WATCHES IDNTITY_HISTORY (SEE
+      *    IDSYNC).  STAGE THE CASE'S IDENTITY THE SAME WAY
+      *    NA330B/NA340B STAGE ONE AFTER CHANGING IT.
+           EXEC SQL
+               INSERT INTO IDNTITY_HISTORY
+                      (IDNTITY, TRANSACTION, CHANGE_DATE, MONGODB_SYNC)
+               VALUES (:WS-CASE-IDNTITY, :WS-SYNC-TRAN,
+                       CURRENT TIMESTAMP, :WS-SYNC-N)
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO CD-RETURN-CODE.
+
+       P380000-EXIT.
+           EXIT.
+           TITLE 'CCDECLRT --> CLEAR A CASE AFTER COLLECTION SUCCEEDS'.
+       P400000-CLEAR-CASE SECTION.
+
+           PERFORM P350000-VALIDATE-CARD-CASE THRU P350000-EXIT.
+
+           IF CD-RETURN-CODE NOT = '00'
+               GO TO P400000-EXIT.
+
+           EXEC SQL
+               SELECT ACTIVE_CODE
+                 INTO :WS-CASE-ACTIVE-CODE
+                 FROM CASE_MASTER
+                WHERE CASE_NUM = :CD-CASE-NUMBER
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO CD-RETURN-CODE
+               GO TO P400000-EXIT.
+
+           IF WS-CASE-ACTIVE-CODE NOT = ' 2'
+               MOVE '04' TO CD-RETURN-CODE
+               GO TO P400000-EXIT.
+
+           EXEC SQL
+               UPDATE CASE_MASTER
+                  SET ACTIVE_CODE = 'CM'
+                WHERE CASE_NUM = :CD-CASE-NUMBER
+                  AND ACTIVE_CODE = ' 2'
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO AND SQLCODE NOT = +100
+               MOVE '96' TO CD-RETURN-CODE
+               GO TO P400000-EXIT.
+
+           MOVE 'CLEAR'  TO WS-SYNC-TRAN.
+           PERFORM P380000-STAGE-SYNC-HISTORY THRU P380000-EXIT.
+
+       P400000-EXIT.
+           EXIT.
