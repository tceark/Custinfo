@@ -61,6 +61,7 @@
            05  WS-SPACES-2                  PIC X(2)   VALUE SPACES.    00003510
            05  WS-SPACES-4                  PIC X(4)   VALUE SPACES.    00003510
            05  WS-SPACES-5                  PIC X(5)   VALUE SPACES.    00003510
+           05  WS-SCZ-STATE-NUMBER          PIC X(2)   VALUE SPACES.
                                                                         00005480
       *    COPY AGNTNCW3.                                               00006080
            COPY AGNTNV05.                                               00006090
@@ -69,6 +70,7 @@
            COPY NEXTCIM.                                                00006120
            COPY IDTYHIST.                                               00006120
            COPY IDTYINFO.                                               00006120
+           COPY STATECON.
                                                                         00006130
            EXEC SQL                                                     00006140
               INCLUDE SQLCA                                             00006150
@@ -650,6 +652,7 @@ MANJU        (COM-COMPANY-NAME NOT = SPACES)                            00017710
               MOVE 'DB007'       TO WS-MESSAGE-NUMBER1
               MOVE 'MAP-CIM'     TO WS-ERR-FIELD1
               MOVE SQLCODE       TO WS-SQLCODE
+              PERFORM 600-XLATE-SQLCODE THRU 600-EXIT
               GO TO 300-EXIT
            END-IF
            EXEC SQL
@@ -663,6 +666,7 @@ MANJU        (COM-COMPANY-NAME NOT = SPACES)                            00017710
               MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1
               MOVE SPACES        TO WS-ERR-FIELD1
               MOVE SQLCODE       TO WS-SQLCODE
+              PERFORM 600-XLATE-SQLCODE THRU 600-EXIT
               GO TO 300-EXIT
            END-IF
            ADD 1 TO HOLD-NEXT-ID
@@ -745,6 +749,7 @@ MANJU        (COM-COMPANY-NAME NOT = SPACES)                            00017710
               MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1                  00024610
               MOVE SPACES        TO WS-ERR-FIELD1
               MOVE SQLCODE       TO WS-SQLCODE                          00024630
+              PERFORM 600-XLATE-SQLCODE THRU 600-EXIT
               GO TO 300-EXIT                                            00026840
            ELSE                                                         00026850
               MOVE 'NA153'           TO WS-MESSAGE-NUMBER1.             00026860
@@ -762,6 +767,7 @@ MANJU        (COM-COMPANY-NAME NOT = SPACES)                            00017710
                  MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1               00024610
                  MOVE SPACES        TO WS-ERR-FIELD1
                  MOVE SQLCODE       TO WS-SQLCODE                       00024630
+                 PERFORM 600-XLATE-SQLCODE THRU 600-EXIT
                  GO TO 300-EXIT                                         00026840
                END-IF
            END-IF
@@ -789,6 +795,7 @@ MANJU        (COM-COMPANY-NAME NOT = SPACES)                            00017710
               MOVE 'IDNTITY TABLE LOCK ERROR' TO WS-SQL-ERROR-MSG
               MOVE 'MAP-CIM'     TO WS-ERR-FIELD1                       00024620
               MOVE SQLCODE       TO WS-SQLCODE                          00024630
+              PERFORM 600-XLATE-SQLCODE THRU 600-EXIT
               MOVE 'DB008'       TO WS-MESSAGE-NUMBER1                  00027720
               GO TO 400-EXIT
            END-IF.                                                      00027780
@@ -803,6 +810,7 @@ MANJU        (COM-COMPANY-NAME NOT = SPACES)                            00017710
               MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1
               MOVE SPACES        TO WS-ERR-FIELD1
               MOVE SQLCODE       TO WS-SQLCODE
+              PERFORM 600-XLATE-SQLCODE THRU 600-EXIT
               GO TO 400-EXIT
            END-IF
            ADD 1 TO HOLD-NEXT-ID.                                       00027840
@@ -898,6 +906,7 @@ MANJU        (COM-COMPANY-NAME NOT = SPACES)                            00017710
                  MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1
                  MOVE SPACES        TO WS-ERR-FIELD1
                  MOVE SQLCODE       TO WS-SQLCODE
+                 PERFORM 600-XLATE-SQLCODE THRU 600-EXIT
                  GO TO 400-EXIT
            ELSE                                                         00029390
               MOVE 'NA153'           TO WS-MESSAGE-NUMBER1.             00029400
@@ -915,6 +924,7 @@ MANJU        (COM-COMPANY-NAME NOT = SPACES)                            00017710
                 MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1
                 MOVE SPACES        TO WS-ERR-FIELD1
                 MOVE SQLCODE       TO WS-SQLCODE
+                PERFORM 600-XLATE-SQLCODE THRU 600-EXIT
                 GO TO 400-EXIT
               END-IF
            END-IF.
@@ -930,6 +940,10 @@ MANJU        (COM-COMPANY-NAME NOT = SPACES)                            00017710
            DISPLAY '425-ADD-IDNTITY-INFO'.
            DISPLAY 'EFFECTIVE DATE:' EFFECTIVE-DATE.
                                                                         00027620
+           PERFORM 430-VALIDATE-STATE-ZIP THRU 430-EXIT.
+           IF WS-SQL-ERROR = 'Y'
+              GO TO 425-EXIT.
+
            EXEC SQL                                                     00028950
               INSERT INTO  IDNTITY_INFO                                 00028960
                 (IDNTITY,                                               00028970
@@ -959,11 +973,57 @@ MANJU        (COM-COMPANY-NAME NOT = SPACES)                            00017710
                  MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1
                  MOVE SPACES        TO WS-ERR-FIELD1
                  MOVE SQLCODE       TO WS-SQLCODE
+                 PERFORM 600-XLATE-SQLCODE THRU 600-EXIT
            END-IF.                                                      00029410
                                                                         00029480
        425-EXIT.                                                        00029720
            EXIT.
 
+      *---------------------------------------------------------------*
+      *    430-VALIDATE-STATE-ZIP CHECKS THE STATE/ZIP PAIR ABOUT TO   *
+      *    GO INTO IDNTITY_INFO AGAINST STATE_COUNTY_ZIP (STATECON)    *
+      *    INSTEAD OF LETTING A MISMATCH RIDE UNTIL THE ADDRESS-       *
+      *    STANDARDIZATION BATCH JOB CATCHES IT.  SPACES/ZEROS ARE     *
+      *    LEFT ALONE - THOSE ARE EDITED ELSEWHERE - THIS IS ONLY      *
+      *    LOOKING FOR A STATE AND ZIP THAT DISAGREE WITH EACH OTHER.  *
+      *---------------------------------------------------------------*
+       430-VALIDATE-STATE-ZIP.
+
+           IF STATE NOT = SPACES AND
+              ZIP   NOT = SPACES AND ZIP NOT = ZEROS
+
+              EXEC SQL
+                 SELECT STATE_NUMBER
+                   INTO :WS-SCZ-STATE-NUMBER
+                   FROM STATE_COUNTY_ZIP
+                  WHERE STATE_CD = :STATE
+                    AND ZIP_CODE = :ZIP
+                  FETCH FIRST ROW ONLY
+              END-EXEC
+
+              EVALUATE SQLCODE
+                 WHEN 0
+                    CONTINUE
+                 WHEN 100
+                    MOVE 'Y'           TO WS-SQL-ERROR
+                    MOVE 'STATE/ZIP DOES NOT MATCH STATE_COUNTY_ZIP'
+                                        TO WS-SQL-ERROR-MSG
+                    MOVE 'NA167'       TO WS-MESSAGE-NUMBER1
+                    MOVE 'MAP-ZIP'     TO WS-ERR-FIELD1
+                    MOVE ZERO          TO WS-SQLCODE
+                 WHEN OTHER
+                    MOVE 'Y'           TO WS-SQL-ERROR
+                    MOVE 'STATE_COUNTY_ZIP SELECT ERROR'
+                                        TO WS-SQL-ERROR-MSG
+                    MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1
+                    MOVE SPACES        TO WS-ERR-FIELD1
+                    MOVE SQLCODE       TO WS-SQLCODE
+                    PERFORM 600-XLATE-SQLCODE THRU 600-EXIT
+              END-EVALUATE.
+
+       430-EXIT.
+           EXIT.
+
        450-ADD-IDNTITY-HISTORY.                                         00027610
 
            DISPLAY '450-ADD-IDNTITY-HISTORY'.
@@ -980,6 +1040,7 @@ MANJU        (COM-COMPANY-NAME NOT = SPACES)                            00017710
                  MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1
                  MOVE SPACES        TO WS-ERR-FIELD1
                  MOVE SQLCODE       TO WS-SQLCODE
+                 PERFORM 600-XLATE-SQLCODE THRU 600-EXIT
            END-IF.                                                      00029410
                                                                         00029480
        450-EXIT.                                                        00029720
@@ -1049,3 +1110,42 @@ MANJU        (COM-COMPANY-NAME NOT = SPACES)                            00017710
                                                                         00030670
        500-EXIT.
            EXIT.
+
+      *---------------------------------------------------------------*
+      *    600-XLATE-SQLCODE TRANSLATES A HANDFUL OF WELL-KNOWN DB2    *
+      *    SQLCODES INTO PLAIN-ENGLISH CASE/IDENTITY TERMS SO A        *
+      *    REJECTED ADD DOESN'T ALWAYS HAVE TO TURN INTO A CALL TO     *
+      *    THE DBA TEAM.  PERFORMED RIGHT AFTER WS-SQLCODE IS          *
+      *    CAPTURED - ANY SQLCODE NOT LISTED HERE LEAVES THE GENERIC   *
+      *    WS-SQL-ERROR-MSG THE CALLER ALREADY SET ALONE.              *
+      *---------------------------------------------------------------*
+       600-XLATE-SQLCODE.
+
+           EVALUATE WS-SQLCODE
+              WHEN -803
+                 MOVE 'THIS CIM/CASE NUMBER ALREADY EXISTS ON FILE'
+                                      TO WS-SQL-ERROR-MSG
+              WHEN -530
+                 MOVE 'VALUE DOES NOT MATCH A RELATED TABLE ENTRY'
+                                      TO WS-SQL-ERROR-MSG
+              WHEN -407
+                 MOVE 'A REQUIRED FIELD WAS LEFT BLANK'
+                                      TO WS-SQL-ERROR-MSG
+              WHEN -904
+                 MOVE 'REQUIRED DB2 TABLE UNAVAILABLE - RETRY LATER'
+                                      TO WS-SQL-ERROR-MSG
+              WHEN -911
+                 MOVE 'RECORD LOCKED BY ANOTHER USER - PLEASE RETRY'
+                                      TO WS-SQL-ERROR-MSG
+              WHEN -913
+                 MOVE 'RECORD LOCKED BY ANOTHER USER - PLEASE RETRY'
+                                      TO WS-SQL-ERROR-MSG
+              WHEN -204
+                 MOVE 'DATABASE TABLE NOT AVAILABLE - CALL HELP DESK'
+                                      TO WS-SQL-ERROR-MSG
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       600-EXIT.
+           EXIT.
