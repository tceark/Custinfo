@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SECSTALE.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: SECSTALE                                       *
+      *  PROGRAM TEXT:  STALE CROSS-CARRIER/SITE ACCESS AUDIT.  SCANS   *
+      *                 CASE_MASTER FOR CASES WHOSE OWNING_CARRIER NO   *
+      *                 LONGER MATCHES PREV_CARRIER - I.E. THE CASE     *
+      *                 HAS MOVED TO A DIFFERENT CARRIER - AND, FOR     *
+      *                 EACH ONE, COMPARES THE SITE CODE AS OF THE      *
+      *                 MOST RECENT AUDIT_COMM CASE-AUDIT ROW AGAINST   *
+      *                 THE CASE'S CURRENT ADMIN_SITE_CODE TO SEE       *
+      *                 WHETHER THE SITE HAS ALSO MOVED.  SECCHECK'S    *
+      *                 P200000-CHECK-CARR AND P300000-CHECK-SITE       *
+      *                 GRANT ACCESS AGAINST RACF RESOURCES CARR.CARR.  *
+      *                 CARRIER AND SITE.SITE.SITE, BUT EXEC CICS QUERY *
+      *                 SECURITY ONLY EVER EVALUATES THE SIGNED-ON      *
+      *                 USER OF THE CURRENT TASK - THERE IS NO RACF     *
+      *                 CALL THAT LISTS EVERY USER ID HOLDING A GIVEN   *
+      *                 RESOURCE, AND NO CARRIER/SITE USER-PROFILE      *
+      *                 TABLE IN THIS SCHEMA EITHER.  SO THIS REPORT    *
+      *                 LISTS THE STALE RESOURCE IDS THEMSELVES - THE   *
+      *                 OLD CARR.CARR/SITE.SITE A CASE NO LONGER        *
+      *                 BELONGS UNDER - PLUS WHO AND WHEN MADE THE      *
+      *                 CHANGE, AS CANDIDATES FOR A SECURITY            *
+      *                 ADMINISTRATOR TO PULL AGAINST RACF AND REVIEW,  *
+      *                 RATHER THAN CLAIMING TO LIST USER IDS ITSELF.   *
+      *                 DETAIL GOES TO THE STAL TDQ.                    *
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                            *
+      *  DATE       BY    DESCRIPTION                                   *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+
+       01  WS-STALE-EOF-SW              PIC X     VALUE 'N'.
+           88  STALE-CASE-EOF           VALUE 'Y'.
+       01  WS-AUDIT-AVAIL-SW            PIC X     VALUE 'N'.
+           88  AUDIT-ROW-AVAILABLE      VALUE 'Y'.
+       01  WS-SITE-ALSO-STALE-SW        PIC X     VALUE 'N'.
+           88  SITE-ALSO-STALE          VALUE 'Y'.
+
+       01  WS-CASE-NUM                  PIC X(6)  VALUE SPACES.
+       01  WS-OWNING-CARRIER            PIC X(2)  VALUE SPACES.
+       01  WS-PREV-CARRIER              PIC X(2)  VALUE SPACES.
+       01  WS-ADMIN-SITE-CODE           PIC X(2)  VALUE SPACES.
+
+       01  WS-AUDIT-TMSTMP              PIC X(26) VALUE SPACES.
+
+       01  WS-REPORT-LINE               PIC X(80) VALUE SPACES.
+       01  WS-HEADING-LINE              PIC X(80) VALUE SPACES.
+
+           COPY CASEMAST.
+           COPY AUDCOMM.
+           COPY AUDITHST.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE STALECUR CURSOR FOR
+               SELECT CASE_NUM, OWNING_CARRIER, PREV_CARRIER,
+                      ADMIN_SITE_CODE
+                 FROM CASE_MASTER
+                WHERE OWNING_CARRIER NOT = PREV_CARRIER
+                ORDER BY CASE_NUM
+           END-EXEC.
+
+           TITLE 'SECSTALE --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY SECSTALC.
+           TITLE 'SECSTALE --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE '00'  TO SA-RETURN-CODE.
+           MOVE ZERO  TO SA-CASE-COUNT.
+
+           PERFORM P100000-WRITE-REPORT-HEADING THRU P100000-EXIT.
+
+           EXEC SQL
+               OPEN STALECUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO SA-RETURN-CODE
+               GO TO P000000-RETURN.
+
+           MOVE 'N' TO WS-STALE-EOF-SW.
+
+           PERFORM P200000-READ-NEXT-STALE-CASE THRU P200000-EXIT
+               UNTIL STALE-CASE-EOF.
+
+           EXEC SQL
+               CLOSE STALECUR
+           END-EXEC.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'SECSTALE --> WRITE REPORT HEADING'.
+       P100000-WRITE-REPORT-HEADING SECTION.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'CASE#  OLD-CARR NEW-CARR  SITE-STALE  BY   AS OF'
+                   DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('STAL')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'SECSTALE --> FETCH ONE CARRIER-CHANGED CASE'.
+       P200000-READ-NEXT-STALE-CASE SECTION.
+
+           EXEC SQL
+               FETCH STALECUR
+                INTO :WS-CASE-NUM, :WS-OWNING-CARRIER,
+                     :WS-PREV-CARRIER, :WS-ADMIN-SITE-CODE
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-STALE-EOF-SW
+               GO TO P200000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO SA-RETURN-CODE
+               MOVE 'Y'  TO WS-STALE-EOF-SW
+               GO TO P200000-EXIT.
+
+           ADD 1 TO SA-CASE-COUNT.
+
+           PERFORM P300000-GET-LAST-AUDIT-ROW THRU P300000-EXIT.
+           PERFORM P400000-WRITE-DETAIL-LINE THRU P400000-EXIT.
+
+       P200000-EXIT.
+           EXIT.
+           TITLE 'SECSTALE --> FIND THE LAST RECORDED CASE-AUDIT ROW'.
+       P300000-GET-LAST-AUDIT-ROW SECTION.
+
+           MOVE 'N' TO WS-AUDIT-AVAIL-SW.
+           MOVE 'N' TO WS-SITE-ALSO-STALE-SW.
+           MOVE SPACES TO WS-AUDIT-TMSTMP INITIALS AC-SITE-CODE.
+
+           EXEC SQL
+               SELECT MAX(AUDIT_TIMESTAMP)
+                 INTO :WS-AUDIT-TMSTMP
+                 FROM AUDIT_COMM
+                WHERE UNIQUENUM = :WS-CASE-NUM
+                  AND AUDIT_CODE IN ('CA', 'CP', 'CB', 'CX', 'XX',
+                                      'CY', 'C1', 'LX', 'LG')
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO P300000-EXIT.
+
+           IF WS-AUDIT-TMSTMP = SPACES
+               GO TO P300000-EXIT.
+
+           EXEC SQL
+               SELECT INITIALS, AC_SITE_CODE
+                 INTO :INITIALS, :AC-SITE-CODE
+                 FROM AUDIT_COMM
+                WHERE UNIQUENUM = :WS-CASE-NUM
+                  AND AUDIT_CODE IN ('CA', 'CP', 'CB', 'CX', 'XX',
+                                      'CY', 'C1', 'LX', 'LG')
+                  AND AUDIT_TIMESTAMP = :WS-AUDIT-TMSTMP
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO P300000-EXIT.
+
+           MOVE 'Y' TO WS-AUDIT-AVAIL-SW.
+
+           IF AC-SITE-CODE NOT = SPACES AND
+              AC-SITE-CODE NOT = WS-ADMIN-SITE-CODE
+               MOVE 'Y' TO WS-SITE-ALSO-STALE-SW.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'SECSTALE --> WRITE ONE DETAIL LINE TO STAL'.
+       P400000-WRITE-DETAIL-LINE SECTION.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+
+           IF AUDIT-ROW-AVAILABLE
+               STRING WS-CASE-NUM        DELIMITED BY SIZE
+                      ' '                DELIMITED BY SIZE
+                      WS-PREV-CARRIER    DELIMITED BY SIZE
+                      '       '          DELIMITED BY SIZE
+                      WS-OWNING-CARRIER  DELIMITED BY SIZE
+                      '        '         DELIMITED BY SIZE
+                      AC-SITE-CODE       DELIMITED BY SIZE
+                      '          '       DELIMITED BY SIZE
+                      INITIALS           DELIMITED BY SIZE
+                      ' '                DELIMITED BY SIZE
+                      WS-AUDIT-TMSTMP    DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+           ELSE
+               STRING WS-CASE-NUM        DELIMITED BY SIZE
+                      ' '                DELIMITED BY SIZE
+                      WS-PREV-CARRIER    DELIMITED BY SIZE
+                      '       '          DELIMITED BY SIZE
+                      WS-OWNING-CARRIER  DELIMITED BY SIZE
+                      '   (NO AUDIT_COMM HISTORY ON FILE)'
+                                         DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('STAL')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+           IF SITE-ALSO-STALE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING '       SITE ALSO CHANGED - AS OF LAST CHANGE '
+                          DELIMITED BY SIZE
+                      AC-SITE-CODE     DELIMITED BY SIZE
+                      ', NOW '         DELIMITED BY SIZE
+                      WS-ADMIN-SITE-CODE DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+               EXEC CICS WRITEQ TD QUEUE ('STAL')
+                         FROM    (WS-REPORT-LINE)
+                         LENGTH  (LENGTH OF WS-REPORT-LINE)
+                         RESP    (WS-CICS-RESP)
+               END-EXEC
+           END-IF.
+
+       P400000-EXIT.
+           EXIT.
