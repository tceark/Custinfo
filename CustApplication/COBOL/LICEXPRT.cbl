@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LICEXPRT.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: LICEXPRT                                       *
+      *  PROGRAM TEXT:  READ-ONLY LOOKAHEAD REPORT THAT SCANS           *
+      *                 AGNTNAME FOR CERTIFIED AGENTS (CERTIFIED_IND    *
+      *                 = 'Y') AND, FOR EACH, LOOKS UP THE TIMESTAMP    *
+      *                 OF ITS MOST RECENT AUDIT_COMM LICENSE-AUDIT     *
+      *                 ENTRY (AUDIT_CODE ' L'/'LC' - AUDCOMM'S OWN     *
+      *                 LICENSE-AUDIT GROUPING).  AN AGENT IS FLAGGED   *
+      *                 WHEN THAT ENTRY IS OLD ENOUGH THAT THE NEXT     *
+      *                 RE-AUDIT IS DUE WITHIN THE LOOKAHEAD WINDOW,    *
+      *                 OR WHEN THERE'S NO LICENSE-AUDIT ENTRY AT ALL   *
+      *                 (TREATED AS ALREADY DUE).  FLAGGED AGENTS ARE   *
+      *                 LISTED BY STATE AND AFFILIATION CODE ON THE     *
+      *                 LICX TDQ SO COMPLIANCE CAN FOLLOW UP BEFORE A   *
+      *                 LAPSE BLOCKS A SALE.                            *
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                            *
+      *  DATE       BY    DESCRIPTION                                   *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       77  WS-DEFAULT-LOOKAHEAD        PIC 9(3)  VALUE 60.
+       77  WS-DEFAULT-RENEWAL-CYCLE    PIC 9(4)  VALUE 730.
+
+       01  WS-TODAY-DATE                PIC X(10) VALUE SPACES.
+       01  WS-LAST-AUDIT-DATE-10         PIC X(10) VALUE SPACES.
+       01  WS-LAST-AUDIT-TIMESTAMP       PIC X(26) VALUE SPACES.
+       01  WS-DAYS-SINCE-AUDIT           PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-DAYS-UNTIL-DUE             PIC S9(5) COMP-3 VALUE ZERO.
+       01  WS-NEVER-AUDITED-SW           PIC X     VALUE 'N'.
+           88  NEVER-AUDITED             VALUE 'Y'.
+       01  WS-AGENT-EOF-SW               PIC X     VALUE 'N'.
+           88  AGENT-EOF                 VALUE 'Y'.
+
+       01  WS-EDIT-DAYS-SINCE            PIC ZZZZ9 VALUE ZERO.
+       01  WS-EDIT-DAYS-UNTIL            PIC ZZZZ9 VALUE ZERO.
+       01  WS-DAYS-UNTIL-LABEL           PIC X(5)  VALUE SPACES.
+
+       01  WS-REPORT-LINE                PIC X(80) VALUE SPACES.
+       01  WS-HEADING-LINE               PIC X(80) VALUE SPACES.
+
+           COPY AGNTNV05.
+           COPY AUDCOMM.
+           COPY AUDITHST.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE LICAGTCUR CURSOR FOR
+               SELECT IDNTITY, STATE, PRIMRY-AFFL-CODE,
+                      IND-PRIMRY-AFFL-CODE
+                 FROM AGNTNAME
+                WHERE CERTIFIED_IND = 'Y'
+                ORDER BY IDNTITY
+           END-EXEC.
+
+           TITLE 'LICEXPRT --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY LICEXPC.
+           TITLE 'LICEXPRT --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE '00' TO LE-RETURN-CODE.
+           MOVE ZERO TO LE-AGENT-COUNT LE-DUE-SOON-COUNT
+                        LE-NEVER-AUDITED-COUNT.
+
+           IF LE-LOOKAHEAD-DAYS = ZERO
+               MOVE WS-DEFAULT-LOOKAHEAD TO LE-LOOKAHEAD-DAYS.
+           IF LE-RENEWAL-CYCLE-DAYS = ZERO
+               MOVE WS-DEFAULT-RENEWAL-CYCLE TO LE-RENEWAL-CYCLE-DAYS.
+
+           PERFORM P100000-GET-TODAY-DATE THRU P100000-EXIT.
+           PERFORM P160000-WRITE-REPORT-HEADING THRU P160000-EXIT.
+
+           EXEC SQL
+               OPEN LICAGTCUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO LE-RETURN-CODE
+               GO TO P000000-RETURN.
+
+           PERFORM P300000-READ-NEXT-AGENT THRU P300000-EXIT
+               UNTIL AGENT-EOF.
+
+           EXEC SQL
+               CLOSE LICAGTCUR
+           END-EXEC.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'LICEXPRT --> GET CURRENT DATE'.
+       P100000-GET-TODAY-DATE SECTION.
+
+           EXEC SQL
+               SELECT CURRENT DATE
+                 INTO :WS-TODAY-DATE
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'LICEXPRT --> WRITE REPORT HEADING'.
+       P160000-WRITE-REPORT-HEADING SECTION.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'AGENT     ST AF  SINCE AUDIT  DUE IN'
+                   DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('LICX')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P160000-EXIT.
+           EXIT.
+           TITLE 'LICEXPRT --> FETCH ONE CERTIFIED AGENT'.
+       P300000-READ-NEXT-AGENT SECTION.
+
+           EXEC SQL
+               FETCH LICAGTCUR
+                 INTO :IDNTITY, :STATE,
+                      :PRIMRY-AFFL-CODE :IND-PRIMRY-AFFL-CODE
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-AGENT-EOF-SW
+               GO TO P300000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO LE-RETURN-CODE
+               MOVE 'Y'  TO WS-AGENT-EOF-SW
+               GO TO P300000-EXIT.
+
+           IF IND-PRIMRY-AFFL-CODE < ZERO
+               MOVE SPACES TO PRIMRY-AFFL-CODE.
+
+           ADD 1 TO LE-AGENT-COUNT.
+
+           PERFORM P350000-GET-LAST-LICENSE-AUDIT THRU P350000-EXIT.
+           PERFORM P400000-EVALUATE-DUE-DATE THRU P400000-EXIT.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'LICEXPRT --> FIND THE MOST RECENT LICENSE-AUDIT ROW'.
+       P350000-GET-LAST-LICENSE-AUDIT SECTION.
+
+           MOVE 'N' TO WS-NEVER-AUDITED-SW.
+
+           EXEC SQL
+               SELECT MAX(AUDIT_TIMESTAMP)
+                 INTO :WS-LAST-AUDIT-TIMESTAMP
+                 FROM AUDIT_COMM
+                WHERE AC_ID_NUMBER = :IDNTITY
+                  AND AUDIT_CODE IN (' L', 'LC')
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-NEVER-AUDITED-SW
+               GO TO P350000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO LE-RETURN-CODE
+               MOVE 'Y'  TO WS-NEVER-AUDITED-SW
+               GO TO P350000-EXIT.
+
+           IF WS-LAST-AUDIT-TIMESTAMP = SPACES
+               MOVE 'Y' TO WS-NEVER-AUDITED-SW.
+
+       P350000-EXIT.
+           EXIT.
+           TITLE 'LICEXPRT --> WORK OUT WHETHER THIS AGENT IS DUE SOON'.
+       P400000-EVALUATE-DUE-DATE SECTION.
+
+           IF NEVER-AUDITED
+               ADD 1 TO LE-NEVER-AUDITED-COUNT
+               MOVE ZERO TO WS-DAYS-SINCE-AUDIT
+               MOVE 'NEVER' TO WS-DAYS-UNTIL-LABEL
+               ADD 1 TO LE-DUE-SOON-COUNT
+               PERFORM P600000-WRITE-AGENT-LINE THRU P600000-EXIT
+               GO TO P400000-EXIT.
+
+           MOVE WS-LAST-AUDIT-TIMESTAMP (1:10) TO WS-LAST-AUDIT-DATE-10.
+
+           EXEC SQL
+               SELECT DAYS(:WS-TODAY-DATE) - DAYS(:WS-LAST-AUDIT-DATE-10)
+                 INTO :WS-DAYS-SINCE-AUDIT
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE ZERO TO WS-DAYS-SINCE-AUDIT.
+
+           COMPUTE WS-DAYS-UNTIL-DUE =
+               LE-RENEWAL-CYCLE-DAYS - WS-DAYS-SINCE-AUDIT.
+
+           IF WS-DAYS-UNTIL-DUE NOT > LE-LOOKAHEAD-DAYS
+               ADD 1 TO LE-DUE-SOON-COUNT
+               MOVE WS-DAYS-UNTIL-DUE TO WS-EDIT-DAYS-UNTIL
+               MOVE WS-EDIT-DAYS-UNTIL TO WS-DAYS-UNTIL-LABEL
+               PERFORM P600000-WRITE-AGENT-LINE THRU P600000-EXIT.
+
+       P400000-EXIT.
+           EXIT.
+           TITLE 'LICEXPRT --> WRITE ONE FLAGGED AGENT LINE'.
+       P600000-WRITE-AGENT-LINE SECTION.
+
+           MOVE WS-DAYS-SINCE-AUDIT TO WS-EDIT-DAYS-SINCE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING IDNTITY              DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  STATE                DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  PRIMRY-AFFL-CODE     DELIMITED BY SIZE
+                  '  '                 DELIMITED BY SIZE
+                  WS-EDIT-DAYS-SINCE   DELIMITED BY SIZE
+                  '       '            DELIMITED BY SIZE
+                  WS-DAYS-UNTIL-LABEL  DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('LICX')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P600000-EXIT.
+           EXIT.
