@@ -128,6 +128,19 @@
            05  WS-RECORD-SWITCH               PIC X VALUE 'N'.          00002070
            05  WS-FIELD-DESC1                 PIC X(4) VALUE SPACE.     00002080
            05  WS-TYPE                        PIC X(2) VALUE SPACE.     00002090
+       01  WS-PROG-RULE-FIELDS.
+           05  WS-RULE-FOUND-SW            PIC X     VALUE 'N'.
+               88  RULE-VALUE-FOUND        VALUE 'Y'.
+           05  WS-RULE-TERM-IND            PIC S9(4) COMP VALUE ZERO.
+           05  WS-RULE-DISPLAY-LINE        PIC X(80) VALUE SPACES.
+           05  WS-RULE-RELEASE-IND         PIC S9(4) COMP VALUE ZERO.
+           05  WS-RULE-RECENT-SW           PIC X     VALUE 'N'.
+               88  RULE-CHANGED-RECENTLY   VALUE 'Y'.
+           05  WS-RULE-DAYS-AGO            PIC S9(8) COMP VALUE ZERO.
+           05  WS-RECENT-WINDOW-DAYS       PIC S9(5) COMP-3 VALUE ZERO.
+           05  WS-DEFAULT-RECENT-DAYS      PIC S9(5) COMP-3 VALUE +30.
+           05  WS-RULE-CHANGE-LINE         PIC X(80) VALUE SPACES.
+           COPY PROGRULE.
            COPY SECCOMMC.                                               00002100
           EJECT                                                         00002110
            COPY TU001M1.                                                00002120
@@ -207,6 +220,10 @@
                10  LS-BUFF-CHAR  PIC X OCCURS 0 TO 4096 TIMES           00002860
                              DEPENDING ON LS-BUFFLEN.                   00002870
                                                                         00002880
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
        LINKAGE SECTION.                                                 00002890
        01  DFHCOMMAREA.                                                 00002900
            05  COMM-CHAR  PIC X  OCCURS 0 TO 4096 TIMES                 00002910
@@ -912,9 +929,147 @@ R03022         MOVE 1 TO WS-SUB3                                        00006120
                       MAP-SCREEN-DESCO (WS-SUB) NOT EQUAL LOW-VALUES).  00010450
            ADD 2 TO WS-SUB.                                             00010460
                                                                         00010470
+      *---------------------------------------------------------------*
+      *    SOME FIELDS' VALID VALUES OR BEHAVIOR ARE ACTUALLY DRIVEN   *
+      *    BY A PROGRAM_RULES ROW RATHER THAN FIXED DOCUMENTATION -    *
+      *    THE FIELD DESCRIPTOR RECORD CARRIES THE RULE NAME IN        *
+      *    TUTOR-FD-SCHEMA-NAME FOR THOSE FIELDS.  WHEN IT IS PRESENT, *
+      *    LOOK UP THE ROW CURRENTLY IN EFFECT FOR THIS CASE'S         *
+      *    CARRIER AND DROP IT ON THE NEXT FREE HELP LINE SO THE       *
+      *    OPERATOR SEES WHAT IS ACTUALLY CONFIGURED, NOT JUST THE     *
+      *    GENERIC TEXT.                                               *
+      *---------------------------------------------------------------*
+           IF TUTOR-FD-SCHEMA-NAME NOT EQUAL SPACE AND
+              TUTOR-FD-SCHEMA-NAME NOT EQUAL LOW-VALUES
+               PERFORM 0415-GET-PROGRAM-RULE THRU 0415-EXIT
+           END-IF.
+           IF RULE-VALUE-FOUND
+               MOVE WS-RULE-DISPLAY-LINE TO MAP-SCREEN-DESCO (WS-SUB)
+               ADD 1 TO WS-SUB
+               PERFORM 0416-CHECK-RECENT-CHANGE THRU 0416-EXIT
+           END-IF.
+           IF RULE-CHANGED-RECENTLY
+               MOVE WS-RULE-CHANGE-LINE TO MAP-SCREEN-DESCO (WS-SUB)
+               ADD 1 TO WS-SUB
+           END-IF.
+                                                                        00010470
        0410-EXIT.                                                       00010480
            EXIT.                                                        00010490
                                                                         00010500
+      *---------------------------------------------------------------*
+      *    LOOK UP THE CURRENTLY-EFFECTIVE PROGRAM_RULES ROW FOR THIS  *
+      *    SCREEN/RULE/CARRIER.  PROGRAM_ID AND CARRIER COME FROM THE  *
+      *    CALLER'S OWN COMMAREA (TC-SCREEN-NAME/TC-CARRIER) - TU003   *
+      *    HAS NO OTHER NATIVE LINK TO PROGRAM_RULES, SO THOSE TWO     *
+      *    ALREADY-RIGHT-SIZED FIELDS ARE REUSED AS THE LOOKUP KEY.    *
+      *---------------------------------------------------------------*
+       0415-GET-PROGRAM-RULE.
+
+           MOVE 'N' TO WS-RULE-FOUND-SW.
+           MOVE SPACES TO WS-RULE-DISPLAY-LINE.
+
+           EXEC SQL
+               SELECT RULE_VALUE, EFFECTIVE_DATE, TERM_DATE,
+                      RELEASE_DATE, CHG_REQUEST_ID
+                 INTO :PR-RULE-VALUE, :PR-EFFECTIVE-DATE,
+                      :PR-TERM-DATE :WS-RULE-TERM-IND,
+                      :PR-RELEASE-DATE :WS-RULE-RELEASE-IND,
+                      :PR-CHG-REQUEST-ID
+                 FROM PROGRAM_RULES
+                WHERE PROGRAM_ID  = :TC-SCREEN-NAME
+                  AND RULE        = :TUTOR-FD-SCHEMA-NAME
+                  AND CARRIER     = :TC-CARRIER
+                  AND CURRENT_IND = 'Y'
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE 'Y' TO WS-RULE-FOUND-SW
+                   IF WS-RULE-TERM-IND LESS THAN ZERO
+                       STRING 'CURRENT RULE VALUE: ' DELIMITED BY SIZE
+                           PR-RULE-VALUE DELIMITED BY SIZE
+                           '  EFF ' DELIMITED BY SIZE
+                           PR-EFFECTIVE-DATE DELIMITED BY SIZE
+                           '  TERM OPEN' DELIMITED BY SIZE
+                           INTO WS-RULE-DISPLAY-LINE
+                       END-STRING
+                   ELSE
+                       STRING 'CURRENT RULE VALUE: ' DELIMITED BY SIZE
+                           PR-RULE-VALUE DELIMITED BY SIZE
+                           '  EFF ' DELIMITED BY SIZE
+                           PR-EFFECTIVE-DATE DELIMITED BY SIZE
+                           '  TERM ' DELIMITED BY SIZE
+                           PR-TERM-DATE DELIMITED BY SIZE
+                           INTO WS-RULE-DISPLAY-LINE
+                       END-STRING
+                   END-IF
+               WHEN +100
+                   CONTINUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       0415-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      *    A RULE ROW THAT ROLLED OVER TO CURRENT_IND = 'Y' WITHIN A   *
+      *    RECENT WINDOW IS CALLED OUT ON THE HELP LINES WITH THE      *
+      *    CHG_REQUEST_ID IT WAS RELEASED UNDER, SO THE OPERATOR KNOWS *
+      *    THE BEHAVIOR THEY ARE SEEING MAY BE NEW.  THE WINDOW ITSELF *
+      *    IS A PROGRAM_RULES ROW (PROGRAM_ID 'TU003', RULE            *
+      *    'RECENTDAYS', CARRIER TC-CARRIER) SO IT CAN BE TUNED PER    *
+      *    CARRIER WITHOUT A CODE CHANGE - SAME PROGRAM_RULES-AS-      *
+      *    CONFIGURATION APPROACH CATAGE USES FOR ITS AGING THRESHOLDS *
+      *    - FALLING BACK TO WS-DEFAULT-RECENT-DAYS WHEN NONE IS SET.  *
+      *---------------------------------------------------------------*
+       0416-CHECK-RECENT-CHANGE.
+
+           MOVE 'N' TO WS-RULE-RECENT-SW.
+           MOVE SPACES TO WS-RULE-CHANGE-LINE.
+
+           IF WS-RULE-RELEASE-IND LESS THAN ZERO
+               GO TO 0416-EXIT.
+
+           MOVE WS-DEFAULT-RECENT-DAYS TO WS-RECENT-WINDOW-DAYS.
+
+           EXEC SQL
+               SELECT RULE_VALUE
+                 INTO :PR-RULE-VALUE
+                 FROM PROGRAM_RULES
+                WHERE PROGRAM_ID  = 'TU003'
+                  AND RULE        = 'RECENTDAYS'
+                  AND CARRIER     = :TC-CARRIER
+                  AND CURRENT_IND = 'Y'
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE PR-RULE-VALUE (1:5) TO WS-RECENT-WINDOW-DAYS
+           ELSE
+               MOVE WS-DEFAULT-RECENT-DAYS TO WS-RECENT-WINDOW-DAYS.
+
+           EXEC SQL
+               SELECT DAYS(CURRENT DATE) - DAYS(:PR-RELEASE-DATE)
+                 INTO :WS-RULE-DAYS-AGO
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO 0416-EXIT.
+
+           IF WS-RULE-DAYS-AGO GREATER THAN OR EQUAL TO ZERO AND
+              WS-RULE-DAYS-AGO NOT GREATER THAN WS-RECENT-WINDOW-DAYS
+               MOVE 'Y' TO WS-RULE-RECENT-SW
+               STRING 'CHANGED ' DELIMITED BY SIZE
+                   PR-RELEASE-DATE DELIMITED BY SIZE
+                   '  CHG REQ ' DELIMITED BY SIZE
+                   PR-CHG-REQUEST-ID DELIMITED BY SIZE
+                   INTO WS-RULE-CHANGE-LINE
+               END-STRING
+           END-IF.
+
+       0416-EXIT.
+           EXIT.
                                                                         00010510
        0420-SPECIAL-ALIAS.                                              00010520
       *---------------------------------------------------------------* 00010530
