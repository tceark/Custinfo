@@ -900,6 +900,7 @@ MANJU                            OR 'LD' OR 'CAM')                      00330400
                MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1                 00335800
                MOVE SPACES        TO WS-ERR-FIELD1                      00335900
                MOVE SQLCODE       TO WS-UPD-SQLCODE                     00336000
+               PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
                GO TO 0210-EXIT.                                         00336100
                                                                         00336200
            EXEC SQL FETCH AGNTCUR                                       00336300
@@ -912,6 +913,7 @@ R01142         INTO :DCLAGNTNAME:AGNTNAME-INDICATORS                    00336400
                MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1                 00337000
                MOVE SPACES        TO WS-ERR-FIELD1                      00337100
                MOVE SQLCODE       TO WS-UPD-SQLCODE                     00337200
+               PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
                GO TO 0210-EXIT.                                         00337300
                                                                         00337500
            IF IND-LAST-NAME IS NEGATIVE                                 00337600
@@ -953,6 +955,7 @@ R01142         INTO :DCLAGNTNAME:AGNTNAME-INDICATORS                    00336400
                MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1                 00341200
                MOVE SPACES        TO WS-ERR-FIELD1                      00341300
                MOVE SQLCODE       TO WS-UPD-SQLCODE                     00341400
+               PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
                GO TO 0210-EXIT.                                         00341500
                                                                         00341700
       *---------------------------------------------------------------* 00341800
@@ -972,6 +975,7 @@ R01142         INTO :DCLAGNTNAME:AGNTNAME-INDICATORS                    00336400
                MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1                 00343400
                MOVE SPACES        TO WS-ERR-FIELD1                      00343500
                MOVE SQLCODE       TO WS-UPD-SQLCODE                     00343600
+               PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
                GO TO 0210-EXIT.                                         00343700
                                                                         00343900
            EXEC SQL FETCH UPDT-AGNT-CUR                                 00344000
@@ -983,6 +987,7 @@ R01142         INTO :DCLAGNTNAME:AGNTNAME-INDICATORS                    00344100
                MOVE 'AGNT REC NOT FOUND' TO WS-UPD-SQL-ERROR-MSG        00344600
                MOVE SPACES        TO WS-ERR-FIELD1                      00344800
                MOVE SQLCODE       TO WS-UPD-SQLCODE                     00344900
+               PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
                MOVE 'NA020'  TO WS-MESSAGE-NUMBER1                      00345000
                GO TO 0210-EXIT                                          00345100
            ELSE                                                         00345200
@@ -992,6 +997,7 @@ R01142         INTO :DCLAGNTNAME:AGNTNAME-INDICATORS                    00344100
                                           WS-UPD-SQL-ERROR-MSG          00346000
                     MOVE SPACES        TO WS-ERR-FIELD1                 00346100
                     MOVE SQLCODE       TO WS-UPD-SQLCODE                00346200
+                    PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
                     MOVE 'DBERR'  TO WS-MESSAGE-NUMBER1                 00346300
                     GO TO 0210-EXIT.                                    00346400
                                                                         00346700
@@ -1077,6 +1083,7 @@ R00700        UPDATE AGNTNAME                                           00350100
               MOVE 'AGNT REC UPD ERROR' TO WS-UPD-SQL-ERROR-MSG         00355300
               MOVE SPACES        TO WS-ERR-FIELD1                       00355400
               MOVE SQLCODE       TO WS-UPD-SQLCODE                      00355500
+              PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
               MOVE 'DBERR'  TO WS-MESSAGE-NUMBER1                       00355600
               GO TO 0210-EXIT                                           00355700
            ELSE                                                         00355900
@@ -1098,6 +1105,7 @@ R00700        UPDATE AGNTNAME                                           00350100
                 MOVE 'CLOSE UPDTAGNT CUR ERR' TO WS-UPD-SQL-ERROR-MSG   00357500
                 MOVE SPACES        TO WS-ERR-FIELD1                     00357600
                 MOVE SQLCODE       TO WS-UPD-SQLCODE                    00357700
+                PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
                 MOVE 'DBERR'  TO WS-MESSAGE-NUMBER1                     00357800
                 GO TO 0210-EXIT                                         00357900
              END-IF                                                     00358000
@@ -1118,6 +1126,7 @@ R00700        UPDATE AGNTNAME                                           00350100
                MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1                 00359500
                MOVE SPACES        TO WS-ERR-FIELD1                      00359600
                MOVE SQLCODE       TO WS-UPD-SQLCODE                     00359700
+               PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
                GO TO 0220-EXIT.                                         00359800
                                                                         00359900
 KPL        EXEC SQL FETCH CASECUR                                       00360000
@@ -1157,6 +1166,7 @@ R02539       :POSTAL-CODE :IND-POSTAL-CODE                              00362800
                MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1                 00363400
                MOVE SPACES        TO WS-ERR-FIELD1                      00363500
                MOVE SQLCODE       TO WS-UPD-SQLCODE                     00363600
+               PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
                GO TO 0220-EXIT.                                         00363700
                                                                         00363800
            IF IND-LAST-NAME IS NEGATIVE                                 00363900
@@ -1208,6 +1218,7 @@ R02539         MOVE SPACES TO COUNTRY-CODE.                             00367600
                MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1                 00368500
                MOVE SPACES        TO WS-ERR-FIELD1                      00368600
                MOVE SQLCODE       TO WS-UPD-SQLCODE                     00368700
+               PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
                GO TO 0220-EXIT.                                         00368800
                                                                         00368900
       *---------------------------------------------------------------* 00369000
@@ -1225,6 +1236,7 @@ R02539         MOVE SPACES TO COUNTRY-CODE.                             00367600
                MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1                 00370200
                MOVE SPACES        TO WS-ERR-FIELD1                      00370300
                MOVE SQLCODE       TO WS-UPD-SQLCODE                     00370400
+               PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
                GO TO 0220-EXIT.                                         00370500
                                                                         00370600
            EXEC SQL FETCH UPDT-CASE-CUR                                 00370700
@@ -1269,6 +1281,7 @@ R9031A                      :WS-EMAIL-STATUS                            00374100
                   MOVE 'CASE REC NOT FOUND' TO WS-UPD-SQL-ERROR-MSG     00374700
                   MOVE SPACES        TO WS-ERR-FIELD1                   00374800
                   MOVE SQLCODE       TO WS-UPD-SQLCODE                  00374900
+                  PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
                   MOVE 'NA020'  TO WS-MESSAGE-NUMBER1                   00375000
                   GO TO 0220-EXIT                                       00375100
               ELSE                                                      00375200
@@ -1278,8 +1291,14 @@ R9031A                      :WS-EMAIL-STATUS                            00374100
                                              TO WS-UPD-SQL-ERROR-MSG    00375600
                      MOVE SPACES        TO WS-ERR-FIELD1                00375700
                      MOVE SQLCODE       TO WS-UPD-SQLCODE               00375800
+                     PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
                      MOVE 'DBERR'  TO WS-MESSAGE-NUMBER1                00375900
                      GO TO 0220-EXIT.                                   00376000
+                                                                        00376050
+           PERFORM 0215-CHECK-CONCURRENT-UPDATE THRU 0215-EXIT.
+           IF WS-UPD-SQL-ERROR = 'Y'
+               GO TO 0220-EXIT.
+
            IF IND-LAST-NAME IS NEGATIVE                                 00376100
                MOVE SPACES TO LAST-NAME.                                00376200
            IF IND-FIRST-NAME IS NEGATIVE                                00376300
@@ -1376,6 +1395,7 @@ R9031A                EMAIL_STATUS = :WS-EMAIL-STATUS                   00384800
               MOVE 'CASE REC UPD ERROR' TO WS-UPD-SQL-ERROR-MSG         00385400
               MOVE SPACES        TO WS-ERR-FIELD1                       00385500
               MOVE SQLCODE       TO WS-UPD-SQLCODE                      00385600
+              PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
               MOVE 'DBERR'  TO WS-MESSAGE-NUMBER1                       00385700
               GO TO 0220-EXIT                                           00385800
            ELSE                                                         00385900
@@ -1397,6 +1417,7 @@ R9031A                EMAIL_STATUS = :WS-EMAIL-STATUS                   00384800
                 MOVE 'CLOSE UPDTAGNT CUR ERR' TO WS-UPD-SQL-ERROR-MSG   00393200
                 MOVE SPACES        TO WS-ERR-FIELD1                     00393300
                 MOVE SQLCODE       TO WS-UPD-SQLCODE                    00393400
+                PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
                 MOVE 'DBERR'  TO WS-MESSAGE-NUMBER1                     00393500
                 GO TO 0220-EXIT                                         00393600
              END-IF                                                     00393700
@@ -1405,6 +1426,30 @@ R9031A                EMAIL_STATUS = :WS-EMAIL-STATUS                   00384800
        0220-EXIT.                                                       00394000
            EXIT.                                                        00400000
                                                                         00408500
+      *---------------------------------------------------------------*
+      *    0215-CHECK-CONCURRENT-UPDATE                                *
+      *    COMPARES THE CHANGE_DATE JUST FETCHED FROM THE LIVE CASE    *
+      *    ROW AGAINST COM-ORIG-CHANGE-DATE, THE CHANGE_DATE NA340     *
+      *    CAPTURED WHEN THE SCREEN WAS BROUGHT UP.  IF THEY DO NOT    *
+      *    MATCH, SOMEONE ELSE CHANGED THIS ROW WHILE THE OPERATOR HAD *
+      *    THE SCREEN UP - THE UPDATE IS REJECTED INSTEAD OF BLINDLY   *
+      *    OVERWRITING THE OTHER CHANGE.  A SPACE-FILLED COM-ORIG-     *
+      *    CHANGE-DATE (OLDER COMMAREA, SCREEN NEVER RELOADED) SKIPS   *
+      *    THE CHECK.                                                 *
+      *---------------------------------------------------------------*
+       0215-CHECK-CONCURRENT-UPDATE.                                    00408520
+
+           IF COM-ORIG-CHANGE-DATE NOT = SPACES
+              AND COM-ORIG-CHANGE-DATE NOT = CHANGE-DATE
+               MOVE 'Y'           TO WS-UPD-SQL-ERROR
+               MOVE 'CASE REC CHANGED - REINQUIRE' TO WS-UPD-SQL-ERROR-MSG
+               MOVE SPACES        TO WS-ERR-FIELD1
+               MOVE ZERO          TO WS-UPD-SQLCODE
+               MOVE 'NA170'       TO WS-MESSAGE-NUMBER1.
+
+       0215-EXIT.                                                       00408540
+           EXIT.                                                        00408560
+                                                                        00408580
        0230-MOVE-COMMAREA-TO-TABLE.                                     00408600
                                                                         00408700
            MOVE COM-CIM                TO IDNTITY.                      00408800
@@ -1505,6 +1550,7 @@ R02539     MOVE COM-COUNTRY-CODE       TO COUNTRY-CODE.                 00412300
                  MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1               00582214
                  MOVE SPACES        TO WS-ERR-FIELD1                    00582314
                  MOVE SQLCODE       TO WS-UPD-SQLCODE                   00582414
+                 PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
            END-IF.                                                      00582500
                                                                         00582600
        240-EXIT.                                                        00582700
@@ -1528,8 +1574,48 @@ R02539     MOVE COM-COUNTRY-CODE       TO COUNTRY-CODE.                 00412300
                  MOVE 'DBERR'       TO WS-MESSAGE-NUMBER1               00660014
                  MOVE SPACES        TO WS-ERR-FIELD1                    00670000
                  MOVE SQLCODE       TO WS-UPD-SQLCODE                   00680014
+                 PERFORM 260-XLATE-SQLCODE THRU 260-EXIT
            END-IF.                                                      00690000
                                                                         00700000
        250-EXIT.                                                        00710000
            EXIT.                                                        00720000
                                                                         00730000
+
+      *---------------------------------------------------------------*
+      *    260-XLATE-SQLCODE TRANSLATES A HANDFUL OF WELL-KNOWN DB2    *
+      *    SQLCODES INTO PLAIN-ENGLISH CASE/IDENTITY TERMS SO A        *
+      *    REJECTED UPDATE DOESN'T ALWAYS HAVE TO TURN INTO A CALL TO  *
+      *    THE DBA TEAM.  PERFORMED RIGHT AFTER WS-UPD-SQLCODE IS      *
+      *    CAPTURED - ANY SQLCODE NOT LISTED HERE LEAVES THE GENERIC   *
+      *    WS-UPD-SQL-ERROR-MSG THE CALLER ALREADY SET ALONE.          *
+      *---------------------------------------------------------------*
+       260-XLATE-SQLCODE.
+
+           EVALUATE WS-UPD-SQLCODE
+              WHEN -803
+                 MOVE 'THIS CIM/CASE NUMBER ALREADY EXISTS ON FILE'
+                                      TO WS-UPD-SQL-ERROR-MSG
+              WHEN -530
+                 MOVE 'VALUE DOES NOT MATCH A RELATED TABLE ENTRY'
+                                      TO WS-UPD-SQL-ERROR-MSG
+              WHEN -407
+                 MOVE 'A REQUIRED FIELD WAS LEFT BLANK'
+                                      TO WS-UPD-SQL-ERROR-MSG
+              WHEN -904
+                 MOVE 'REQUIRED DB2 TABLE UNAVAILABLE - RETRY LATER'
+                                      TO WS-UPD-SQL-ERROR-MSG
+              WHEN -911
+                 MOVE 'RECORD LOCKED BY ANOTHER USER - PLEASE RETRY'
+                                      TO WS-UPD-SQL-ERROR-MSG
+              WHEN -913
+                 MOVE 'RECORD LOCKED BY ANOTHER USER - PLEASE RETRY'
+                                      TO WS-UPD-SQL-ERROR-MSG
+              WHEN -204
+                 MOVE 'DATABASE TABLE NOT AVAILABLE - CALL HELP DESK'
+                                      TO WS-UPD-SQL-ERROR-MSG
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       260-EXIT.
+           EXIT.
