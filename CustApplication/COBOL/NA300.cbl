@@ -68,9 +68,18 @@
                10  WS-SQL-PARA  PIC X(30)  VALUE SPACES.                00001230
            05  WS-A                              PIC X(1) VALUE 'A'.    00001180
            05  WS-SPACES                         PIC X(5) VALUE SPACES. 00001180
+           05  WS-TERM-PREF-FOUND-SW             PIC X    VALUE 'N'.
+               88  TERM-PREF-FOUND                VALUE 'Y'.
+           COPY TERMPREF.
+                                                                        00001240
+           EXEC SQL                                                     00001240
+              INCLUDE SQLCA                                             00001240
+           END-EXEC.
                                                                         00001240
        01  TCTUAL                      PIC S9(4) COMP.                  00001250
            88  INVALID-TCTUAL              VALUE 0 THRU 135.            00001260
+                                                                        00001260
+       01  WS-CICS-USERID              PIC X(8).                        00001261
                                                                         00001270
        01  WSQ-COMMAREA.                                                00001280
            05  WSQ-CICS-COMMAREA-LENGTH COMP PIC S9(4) VALUE +600.      00001290
@@ -507,6 +516,9 @@ MANJU *    EXEC CICS ASSIGN APPLID(CAPPLID) END-EXEC.                   00004800
       *         GO TO 0160-WRONG-KEY-HIT1                               00004940
 MANJU *    END-IF.                                                      00004950
                                                                         00004960
+           IF COMM-SYSTEM-CODE NOT = SPACES AND NOT = LOW-VALUES
+               PERFORM 0155-SAVE-TERM-PREF THRU 0155-SAVE-EXIT.
+
            MOVE 'NAM0'            TO COMM-PREVIOUS-TRANID.              00004970
            MOVE '00'              TO COMM-NEXT-FUNCTION.                00004980
            MOVE ZEROES TO COMM-CURSOR-POSN COMM-MSG-COUNT               00004990
@@ -754,6 +766,16 @@ MANJU *    EXEC CICS ASSIGN TCTUALENG(TCTUAL) END-EXEC.                 00007250
            MOVE +600 TO WSQ-CICS-COMMAREA-LENGTH.                       00007470
            MOVE '00' TO WSQ-NEXT-FUNCTION.                              00007480
       *    PERFORM 0155-CHECK-FOR-EXTERNAL-CUST THRU 0155-EXIT.         00007490
+
+      *---------------------------------------------------------------*
+      *    DEFAULT THE SYSTEM/ACTION CODE BACK IN FROM THE LAST TIME  *
+      *    THIS TERMINAL SIGNED ON, SO THE USER ONLY HAS TO CONFIRM   *
+      *    RATHER THAN RE-KEY THE COMMAND LINE.                       *
+      *---------------------------------------------------------------*
+           PERFORM 0152-READ-TERM-PREF THRU 0152-EXIT.
+           IF TERM-PREF-FOUND
+               MOVE TP-SYSTEM-CODE TO WSQ-SYSTEM-CODE
+               MOVE TP-ACTION-CODE TO WSQ-ACTION-CODE.
                                                                         00007500
            EXEC CICS WRITEQ TS QUEUE  (WS-TS-QUEUE-NAME)                00007510
                                FROM   (WSQ-COMMAREA)                    00007520
@@ -788,6 +810,74 @@ MANJU *    EXEC CICS ASSIGN TCTUALENG(TCTUAL) END-EXEC.                 00007250
            DISPLAY 'WS-LINK-LENGTH:' WS-LINK-LENGTH
            MOVE WS-LINK-STORAGE TO WS-TS-QUEUE.                         00007780
                                                                         00007790
+       0152-READ-TERM-PREF.
+
+           MOVE 'N'       TO WS-TERM-PREF-FOUND-SW.
+           MOVE SPACES    TO TP-TERM-PREF-ROW.
+           MOVE EIBTRMID  TO TP-TERM-ID.
+
+           EXEC SQL
+                SELECT SYSTEM_CODE, ACTION_CODE, LOGON_ID, LAST_UPDATE
+                  INTO :TP-SYSTEM-CODE, :TP-ACTION-CODE,
+                       :TP-LOGON-ID, :TP-LAST-UPDATE
+                  FROM TERM_PREF
+                 WHERE TERM_ID = :TP-TERM-ID
+           END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE 'Y' TO WS-TERM-PREF-FOUND-SW
+           ELSE
+               IF SQLCODE NOT = +100
+                   MOVE '0152-READ-TERM-PREF' TO WS-SQL-PARA
+                   PERFORM 9999-DB2-ERRORS.
+
+       0152-EXIT.
+           EXIT.
+
+       0155-SAVE-TERM-PREF.
+
+      *---------------------------------------------------------------*
+      *    REMEMBER THE SYSTEM/ACTION CODE THAT WAS JUST CONFIRMED SO *
+      *    THIS TERMINAL DEFAULTS BACK TO IT ON THE NEXT SIGN-ON.     *
+      *    WS-DEMO-LOGONID IS ONLY SET UP ON THE SIGN-ON TASK, AND    *
+      *    THIS PARAGRAPH CAN RUN MANY TASKS LATER, SO THE LOGON ID   *
+      *    IS RE-ASSIGNED HERE RATHER THAN CARRIED IN WORKING-STORAGE.*
+      *---------------------------------------------------------------*
+           EXEC CICS ASSIGN
+               USERID (WS-CICS-USERID)
+           END-EXEC.
+
+           MOVE EIBTRMID           TO TP-TERM-ID.
+           MOVE COMM-SYSTEM-CODE   TO TP-SYSTEM-CODE.
+           MOVE COMM-ACTION-CODE   TO TP-ACTION-CODE.
+           MOVE WS-CICS-USERID     TO TP-LOGON-ID.
+           MOVE EIBDATE            TO TP-LAST-UPDATE.
+
+           EXEC SQL
+                UPDATE TERM_PREF
+                   SET SYSTEM_CODE = :TP-SYSTEM-CODE,
+                       ACTION_CODE = :TP-ACTION-CODE,
+                       LOGON_ID    = :TP-LOGON-ID,
+                       LAST_UPDATE = :TP-LAST-UPDATE
+                 WHERE TERM_ID = :TP-TERM-ID
+           END-EXEC.
+
+           IF SQLCODE = +100
+               EXEC SQL
+                    INSERT INTO TERM_PREF
+                        (TERM_ID, SYSTEM_CODE, ACTION_CODE,
+                         LOGON_ID, LAST_UPDATE)
+                    VALUES (:TP-TERM-ID, :TP-SYSTEM-CODE,
+                            :TP-ACTION-CODE, :TP-LOGON-ID,
+                            :TP-LAST-UPDATE)
+               END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE '0155-SAVE-TERM-PREF' TO WS-SQL-PARA
+               PERFORM 9999-DB2-ERRORS.
+
+       0155-SAVE-EXIT.
+           EXIT.
                                                                         00007800
                                                                         00007810
       *0155-CHECK-FOR-EXTERNAL-CUST.                                    00007820
