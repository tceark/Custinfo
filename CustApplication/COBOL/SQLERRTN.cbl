@@ -11,6 +11,7 @@
        01  WS-STUFF.                                                    00000890
            05  ERROR-STATUS                PIC S9(8) COMP VALUE +0.     00000900
            05  ERR-LEN                     PIC 9(8) COMP VALUE 78.      00000910
+           05  WS-SEND-RETRY-CNT           PIC 9(2) COMP-3 VALUE ZERO.
            05  HOLD-ERR-MESS.                                           00000920
                10  ERR-AREA-LEN              PIC 9(4) COMP VALUE 546.   00000930
                10  ERR-MESS-1                PIC X(78) VALUE SPACE.     00000940
@@ -255,6 +256,17 @@ C28489         END-EXEC                                                 00002120
            GO TO 9999-SEND-MAP.                                         00003330
                                                                         00003340
        9999-NOTOPEN.                                                    00003350
+      *---------------------------------------------------------------*
+      *    NOTOPEN CAN BE A MOMENTARY CONDITION (A QUEUE OR RESOURCE   *
+      *    BEING RECYCLED) AS EASILY AS A REAL OUTAGE.  GIVE IT A      *
+      *    COUPLE OF BOUNDED RETRIES, THE SAME WAY NA330B/NA340B       *
+      *    RETRY A -904/-911/-913 DB2 RESOURCE-UNAVAILABLE SQLCODE,    *
+      *    BEFORE FALLING THROUGH TO THE HARD ERROR MESSAGE.           *
+      *---------------------------------------------------------------*
+           ADD 1 TO WS-SEND-RETRY-CNT.                                  00003360
+           IF WS-SEND-RETRY-CNT < 3                                     00003370
+               EXEC CICS DELAY INTERVAL(000002) END-EXEC                00003371
+               GO TO 9999-SEND-MAP.                                     00003372
            MOVE 'FILE NOT OPEN, CALL HELP DESK'                         00003360
            TO MAP-MESSAGEO.                                             00003370
            GO TO 9999-SEND-MAP.                                         00003380
@@ -265,6 +277,16 @@ C28489         END-EXEC                                                 00002120
            GO TO 9999-SEND-MAP.                                         00003430
                                                                         00003440
        9999-DSIDERR.                                                    00003450
+      *---------------------------------------------------------------*
+      *    SAME BOUNDED RETRY AS 9999-NOTOPEN - A DSIDERR AGAINST A    *
+      *    RESOURCE THAT IS MOMENTARILY UNAVAILABLE (A UTILITY         *
+      *    RUNNING, A RECYCLE IN PROGRESS) IS WORTH A FEW SECONDS'     *
+      *    WAIT AND ANOTHER TRY BEFORE GIVING UP.                      *
+      *---------------------------------------------------------------*
+           ADD 1 TO WS-SEND-RETRY-CNT.                                  00003460
+           IF WS-SEND-RETRY-CNT < 3                                     00003470
+               EXEC CICS DELAY INTERVAL(000002) END-EXEC                00003471
+               GO TO 9999-SEND-MAP.                                     00003472
            MOVE 'A DSIDERR ERROR HAS OCCURRED, CALL HELP DESK'          00003460
            TO MAP-MESSAGEO.                                             00003470
            GO TO 9999-SEND-MAP.                                         00003480
