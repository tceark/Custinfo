@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RULECHG.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: RULECHG                                        *
+      *  PROGRAM TEXT:  READ-ONLY INQUIRY THAT, GIVEN A PROGRAM_ID/     *
+      *                 RULE/CARRIER, SHOWS THE PROGRAM_RULES ROW      *
+      *                 CURRENTLY IN EFFECT SIDE BY SIDE WITH THE NEXT *
+      *                 NOT-YET-CURRENT ROW QUEUED BEHIND IT (AND ITS  *
+      *                 CHG_REQUEST_ID), SO WHAT IS ABOUT TO CHANGE -  *
+      *                 AND WHEN - IS KNOWN BEFORE IT TAKES EFFECT.    *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       01  WS-RULE-TERM-IND            PIC S9(4) COMP VALUE ZERO.
+       01  WS-CURRENT-FOUND-SW         PIC X     VALUE 'N'.
+           88  CURRENT-ROW-FOUND       VALUE 'Y'.
+       01  WS-NEXT-FOUND-SW            PIC X     VALUE 'N'.
+           88  NEXT-ROW-FOUND          VALUE 'Y'.
+       01  WS-CURR-RULE-VALUE          PIC X(15) VALUE SPACES.
+       01  WS-CURR-EFF-DATE            PIC X(10) VALUE SPACES.
+       01  WS-CURR-TERM-DATE           PIC X(10) VALUE SPACES.
+       01  WS-NEXT-RULE-VALUE          PIC X(15) VALUE SPACES.
+       01  WS-NEXT-EFF-DATE            PIC X(10) VALUE SPACES.
+       01  WS-NEXT-TERM-DATE           PIC X(10) VALUE SPACES.
+       01  WS-NEXT-CHG-REQUEST-ID      PIC X(10) VALUE SPACES.
+       01  WS-REPORT-LINE1             PIC X(80) VALUE SPACES.
+       01  WS-REPORT-LINE2             PIC X(90) VALUE SPACES.
+
+           COPY PROGRULE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           TITLE 'RULECHG --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY RULECHGC.
+           TITLE 'RULECHG --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           PERFORM P100000-GET-CURRENT-ROW THRU P100000-EXIT.
+           PERFORM P200000-GET-NEXT-ROW THRU P200000-EXIT.
+           PERFORM P300000-WRITE-REPORT THRU P300000-EXIT.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'RULECHG --> GET CURRENTLY-ACTIVE ROW'.
+       P100000-GET-CURRENT-ROW SECTION.
+
+           MOVE 'N' TO RC-CURRENT-FOUND-IND.
+
+           EXEC SQL
+               SELECT RULE_VALUE, EFFECTIVE_DATE, TERM_DATE
+                 INTO :PR-RULE-VALUE, :PR-EFFECTIVE-DATE,
+                      :PR-TERM-DATE :WS-RULE-TERM-IND
+                 FROM PROGRAM_RULES
+                WHERE PROGRAM_ID  = :RC-PROGRAM-ID
+                  AND RULE        = :RC-RULE
+                  AND CARRIER     = :RC-CARRIER
+                  AND CURRENT_IND = 'Y'
+                FETCH FIRST ROW ONLY
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE 'Y' TO WS-CURRENT-FOUND-SW
+                   MOVE 'Y' TO RC-CURRENT-FOUND-IND
+                   MOVE PR-RULE-VALUE     TO WS-CURR-RULE-VALUE
+                   MOVE PR-EFFECTIVE-DATE TO WS-CURR-EFF-DATE
+                   IF WS-RULE-TERM-IND LESS THAN ZERO
+                       MOVE SPACES TO WS-CURR-TERM-DATE
+                   ELSE
+                       MOVE PR-TERM-DATE TO WS-CURR-TERM-DATE
+                   END-IF
+               WHEN +100
+                   CONTINUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'RULECHG --> GET NEXT NOT-YET-CURRENT ROW'.
+       P200000-GET-NEXT-ROW SECTION.
+
+           MOVE 'N' TO RC-NEXT-FOUND-IND.
+
+           EXEC SQL
+               SELECT RULE_VALUE, EFFECTIVE_DATE, TERM_DATE,
+                      CHG_REQUEST_ID
+                 INTO :PR-RULE-VALUE, :PR-EFFECTIVE-DATE,
+                      :PR-TERM-DATE :WS-RULE-TERM-IND,
+                      :PR-CHG-REQUEST-ID
+                 FROM PROGRAM_RULES
+                WHERE PROGRAM_ID  = :RC-PROGRAM-ID
+                  AND RULE        = :RC-RULE
+                  AND CARRIER     = :RC-CARRIER
+                  AND CURRENT_IND = 'N'
+                  AND EFFECTIVE_DATE > :WS-CURR-EFF-DATE
+                ORDER BY EFFECTIVE_DATE
+                FETCH FIRST ROW ONLY
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE 'Y' TO WS-NEXT-FOUND-SW
+                   MOVE 'Y' TO RC-NEXT-FOUND-IND
+                   MOVE PR-RULE-VALUE     TO WS-NEXT-RULE-VALUE
+                   MOVE PR-EFFECTIVE-DATE TO WS-NEXT-EFF-DATE
+                   MOVE PR-CHG-REQUEST-ID TO WS-NEXT-CHG-REQUEST-ID
+                   IF WS-RULE-TERM-IND LESS THAN ZERO
+                       MOVE SPACES TO WS-NEXT-TERM-DATE
+                   ELSE
+                       MOVE PR-TERM-DATE TO WS-NEXT-TERM-DATE
+                   END-IF
+               WHEN +100
+                   CONTINUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       P200000-EXIT.
+           EXIT.
+           TITLE 'RULECHG --> WRITE SIDE-BY-SIDE COMPARISON'.
+       P300000-WRITE-REPORT SECTION.
+
+           MOVE SPACES TO WS-REPORT-LINE1.
+           STRING RC-PROGRAM-ID DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               RC-RULE DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               RC-CARRIER DELIMITED BY SIZE
+               INTO WS-REPORT-LINE1
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('RULQ')
+                     FROM    (WS-REPORT-LINE1)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE1)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+           MOVE SPACES TO WS-REPORT-LINE1.
+           IF CURRENT-ROW-FOUND
+               STRING 'CURRENT:  VALUE ' DELIMITED BY SIZE
+                   WS-CURR-RULE-VALUE DELIMITED BY SIZE
+                   '  EFF ' DELIMITED BY SIZE
+                   WS-CURR-EFF-DATE DELIMITED BY SIZE
+                   '  TERM ' DELIMITED BY SIZE
+                   WS-CURR-TERM-DATE DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE1
+               END-STRING
+           ELSE
+               MOVE 'CURRENT:  NO ACTIVE ROW ON FILE'
+                   TO WS-REPORT-LINE1
+           END-IF.
+
+           EXEC CICS WRITEQ TD QUEUE ('RULQ')
+                     FROM    (WS-REPORT-LINE1)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE1)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+           MOVE SPACES TO WS-REPORT-LINE2.
+           IF NEXT-ROW-FOUND
+               STRING 'NEXT:     VALUE ' DELIMITED BY SIZE
+                   WS-NEXT-RULE-VALUE DELIMITED BY SIZE
+                   '  EFF ' DELIMITED BY SIZE
+                   WS-NEXT-EFF-DATE DELIMITED BY SIZE
+                   '  TERM ' DELIMITED BY SIZE
+                   WS-NEXT-TERM-DATE DELIMITED BY SIZE
+                   '  CHG REQ ' DELIMITED BY SIZE
+                   WS-NEXT-CHG-REQUEST-ID DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE2
+               END-STRING
+           ELSE
+               MOVE 'NEXT:     NOTHING QUEUED BEHIND THE CURRENT ROW'
+                   TO WS-REPORT-LINE2
+           END-IF.
+
+           EXEC CICS WRITEQ TD QUEUE ('RULQ')
+                     FROM    (WS-REPORT-LINE2)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE2)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P300000-EXIT.
+           EXIT.
