@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COVWAIT.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: COVWAIT                                        *
+      *  PROGRAM TEXT:  MAINTAINS COVERAGE_WAIT_TEMPLATE, THE DEFAULT    *
+      *                 WAIT_PERIOD KEYED ONCE PER CASE/PLAN SO ADD      *
+      *                 TRANSACTIONS FOR THAT CASE/PLAN CAN PREFILL      *
+      *                 WAIT_PERIOD ON NEW COVERAGE ROWS INSTEAD OF      *
+      *                 REKEYING THE SAME VALUE FOR EVERY EMPLOYEE.      *
+      *                 FUNCTION 'L' LOOKS UP THE TEMPLATE; FUNCTION     *
+      *                 'S' ADDS OR REPLACES IT.  THE CALLER STILL      *
+      *                 OWNS WHATEVER WAIT_PERIOD ENDS UP ON THE         *
+      *                 COVERAGE ROW - THIS PROGRAM ONLY SUPPLIES THE    *
+      *                 PREFILL VALUE, SO OVERRIDING IT FOR AN           *
+      *                 EXCEPTION IS A PLAIN OVERTYPE ON THE ADD SCREEN. *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+
+           COPY COVWAITT.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           TITLE 'COVWAIT --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY COVWAITC.
+           TITLE 'COVWAIT --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE '00' TO CW-RETURN-CODE.
+           MOVE SPACE TO CW-TEMPLATE-FOUND-IND.
+
+           EVALUATE CW-FUNCTION-CODE
+               WHEN 'L'
+                   PERFORM P100000-LOOKUP-TEMPLATE THRU P100000-EXIT
+               WHEN 'S'
+                   PERFORM P200000-SET-TEMPLATE THRU P200000-EXIT
+               WHEN OTHER
+                   MOVE '01' TO CW-RETURN-CODE
+           END-EVALUATE.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'COVWAIT --> LOOK UP THE CASE/PLAN TEMPLATE'.
+       P100000-LOOKUP-TEMPLATE SECTION.
+
+           MOVE SPACES TO CW-WAIT-PERIOD.
+           MOVE 'N' TO CW-TEMPLATE-FOUND-IND.
+
+           EXEC SQL
+               SELECT WAIT_PERIOD
+                 INTO :CW-WAIT-PERIOD
+                 FROM COVERAGE_WAIT_TEMPLATE
+                WHERE CASENAME#CIM = :CW-CASE-IDNTITY
+                  AND PLAN_CODE    = :CW-PLAN-CODE
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO CW-TEMPLATE-FOUND-IND
+           ELSE
+               MOVE SPACES TO CW-WAIT-PERIOD
+           END-IF.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'COVWAIT --> ADD OR REPLACE THE CASE/PLAN TEMPLATE'.
+       P200000-SET-TEMPLATE SECTION.
+
+           EXEC SQL
+               UPDATE COVERAGE_WAIT_TEMPLATE
+                  SET WAIT_PERIOD = :CW-WAIT-PERIOD
+                WHERE CASENAME#CIM = :CW-CASE-IDNTITY
+                  AND PLAN_CODE    = :CW-PLAN-CODE
+           END-EXEC.
+
+           IF SQLCODE = +100
+               EXEC SQL
+                   INSERT INTO COVERAGE_WAIT_TEMPLATE
+                       (CASENAME#CIM, PLAN_CODE, WAIT_PERIOD)
+                       VALUES
+                       (:CW-CASE-IDNTITY, :CW-PLAN-CODE,
+                        :CW-WAIT-PERIOD)
+               END-EXEC
+           END-IF.
+
+           IF SQLCODE NOT = ZERO
+               MOVE '96' TO CW-RETURN-CODE.
+
+       P200000-EXIT.
+           EXIT.
