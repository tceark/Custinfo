@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AUDHIST.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: AUDHIST                                        *
+      *  PROGRAM TEXT:  READ-ONLY CHANGE-HISTORY INQUIRY AGAINST THE    *
+      *                 AUDIT_COMM TABLE (THE PERSISTED FORM OF EVERY   *
+      *                 AUDCOMM BEFORE/AFTER IMAGE PASSED TO THE AUDIT  *
+      *                 PROGRAM BY NA320/NA330/NA340).  GIVEN A CASE    *
+      *                 NUMBER AND/OR AN IDENTITY NUMBER, LISTS EVERY   *
+      *                 MATCHING AUDIT_COMM ROW IN TIMESTAMP ORDER,     *
+      *                 SHOWING WHO MADE THE CHANGE, WHEN, AND WHICH    *
+      *                 DISCRETE BEFORE/AFTER FIELDS ACTUALLY MOVED -   *
+      *                 SO "WHO CHANGED THIS AND WHEN" DOESN'T NEED A   *
+      *                 SPECIAL REQUEST TO THE DBA TEAM.  THE LISTING   *
+      *                 IS WRITTEN TO THE AUDH TDQ; THE CALLER GETS     *
+      *                 BACK HOW MANY ENTRIES WERE FOUND.               *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       01  WS-HISTORY-EOF-SW            PIC X     VALUE 'N'.
+           88  HISTORY-EOF              VALUE 'Y'.
+       01  WS-HEADING-LINE              PIC X(80) VALUE SPACES.
+       01  WS-HEADER-LINE               PIC X(80) VALUE SPACES.
+       01  WS-DETAIL-LINE               PIC X(80) VALUE SPACES.
+       01  WS-EDIT-EMPNO                PIC ZZZZ9 VALUE ZERO.
+       01  WS-DETAIL-LABEL              PIC X(20) VALUE SPACES.
+       01  WS-DETAIL-PREV               PIC X(20) VALUE SPACES.
+       01  WS-DETAIL-CURR               PIC X(20) VALUE SPACES.
+       01  WS-EDIT-LIFE-AMOUNT          PIC Z(6)9 VALUE ZERO.
+       01  WS-EDIT-SALARY               PIC Z(6)9 VALUE ZERO.
+       01  WS-EDIT-AGE                  PIC ZZ9   VALUE ZERO.
+
+           COPY AUDITHST.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE AUDHSTCUR CURSOR FOR
+               SELECT
+                    AUDIT_TIMESTAMP, INITIALS, AUDIT_CODE, CARRIER,
+                    UNIQUENUM, EMPNO, AC_ID_NUMBER, AC_USER_ID,
+                    AC_SITE_CODE,
+                    AC_PREV_STATE, AC_CURR_STATE,
+                    AC_PREV_AREA, AC_CURR_AREA,
+                    AC_PREV_LEVEL, AC_CURR_LEVEL,
+                    AC_PREV_LIFE_AMOUNT, AC_CURR_LIFE_AMOUNT,
+                    AC_PREV_SALARY, AC_CURR_SALARY,
+                    AC_PREV_AGE, AC_CURR_AGE,
+                    AC_PREV_SEX, AC_CURR_SEX,
+                    AC_PREV_SMOKER, AC_CURR_SMOKER,
+                    AC_PREV_CASE_OPTION, AC_CURR_CASE_OPTION,
+                    AC_PREV_RECORD, AC_CURR_RECORD
+                 FROM AUDIT_COMM
+                WHERE (UNIQUENUM = :AH-CASE-NUMBER
+                       AND :AH-CASE-NUMBER NOT = SPACES)
+                   OR (AC_ID_NUMBER = :AH-IDNTITY-NUMBER
+                       AND :AH-IDNTITY-NUMBER NOT = SPACES)
+                ORDER BY AUDIT_TIMESTAMP
+           END-EXEC.
+
+           TITLE 'AUDHIST --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY AUDHISTC.
+           TITLE 'AUDHIST --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE ZERO TO AH-ENTRY-COUNT.
+           PERFORM P160000-WRITE-REPORT-HEADING THRU P160000-EXIT.
+
+           EXEC SQL
+               OPEN AUDHSTCUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO P000000-RETURN.
+
+           PERFORM P300000-READ-NEXT-ROW THRU P300000-EXIT
+               UNTIL HISTORY-EOF.
+
+           EXEC SQL
+               CLOSE AUDHSTCUR
+           END-EXEC.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'AUDHIST --> WRITE REPORT HEADING'.
+       P160000-WRITE-REPORT-HEADING SECTION.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'DATE/TIME     INIT AC CASE   IDNTITY  EMP'
+                   DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('AUDH')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P160000-EXIT.
+           EXIT.
+           TITLE 'AUDHIST --> FETCH AND LIST ONE AUDIT_COMM ROW'.
+       P300000-READ-NEXT-ROW SECTION.
+
+           EXEC SQL
+               FETCH AUDHSTCUR
+                 INTO :AUDIT-TIMESTAMP, :INITIALS, :AUDIT-CODE,
+                      :CARRIER, :UNIQUENUM, :EMPNO, :AC-ID-NUMBER,
+                      :AC-USER-ID, :AC-SITE-CODE,
+                      :AC-PREV-STATE, :AC-CURR-STATE,
+                      :AC-PREV-AREA, :AC-CURR-AREA,
+                      :AC-PREV-LEVEL, :AC-CURR-LEVEL,
+                      :AC-PREV-LIFE-AMOUNT, :AC-CURR-LIFE-AMOUNT,
+                      :AC-PREV-SALARY, :AC-CURR-SALARY,
+                      :AC-PREV-AGE, :AC-CURR-AGE,
+                      :AC-PREV-SEX, :AC-CURR-SEX,
+                      :AC-PREV-SMOKER, :AC-CURR-SMOKER,
+                      :AC-PREV-CASE-OPTION, :AC-CURR-CASE-OPTION,
+                      :AC-PREV-RECORD, :AC-CURR-RECORD
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-HISTORY-EOF-SW
+               GO TO P300000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-HISTORY-EOF-SW
+               GO TO P300000-EXIT.
+
+           ADD 1 TO AH-ENTRY-COUNT.
+           MOVE EMPNO TO WS-EDIT-EMPNO.
+
+           MOVE SPACES TO WS-HEADER-LINE.
+           STRING AUDIT-TIMESTAMP (1:16) DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               INITIALS          DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               AUDIT-CODE        DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               UNIQUENUM         DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               AC-ID-NUMBER      DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-EDIT-EMPNO     DELIMITED BY SIZE
+               INTO WS-HEADER-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('AUDH')
+                     FROM    (WS-HEADER-LINE)
+                     LENGTH  (LENGTH OF WS-HEADER-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+           PERFORM P500000-WRITE-CHANGED-FIELDS THRU P500000-EXIT.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'AUDHIST --> WRITE ONE LINE PER CHANGED FIELD'.
+       P500000-WRITE-CHANGED-FIELDS SECTION.
+
+           IF AC-PREV-STATE NOT = AC-CURR-STATE
+               MOVE 'STATE'           TO WS-DETAIL-LABEL
+               MOVE AC-PREV-STATE     TO WS-DETAIL-PREV
+               MOVE AC-CURR-STATE     TO WS-DETAIL-CURR
+               PERFORM P510000-WRITE-DETAIL-LINE THRU P510000-EXIT.
+
+           IF AC-PREV-AREA NOT = AC-CURR-AREA
+               MOVE 'AREA'            TO WS-DETAIL-LABEL
+               MOVE AC-PREV-AREA      TO WS-DETAIL-PREV
+               MOVE AC-CURR-AREA      TO WS-DETAIL-CURR
+               PERFORM P510000-WRITE-DETAIL-LINE THRU P510000-EXIT.
+
+           IF AC-PREV-LEVEL NOT = AC-CURR-LEVEL
+               MOVE 'LEVEL'           TO WS-DETAIL-LABEL
+               MOVE AC-PREV-LEVEL     TO WS-DETAIL-PREV
+               MOVE AC-CURR-LEVEL     TO WS-DETAIL-CURR
+               PERFORM P510000-WRITE-DETAIL-LINE THRU P510000-EXIT.
+
+           IF AC-PREV-LIFE-AMOUNT NOT = AC-CURR-LIFE-AMOUNT
+               MOVE 'LIFE AMOUNT'     TO WS-DETAIL-LABEL
+               MOVE AC-PREV-LIFE-AMOUNT TO WS-EDIT-LIFE-AMOUNT
+               MOVE WS-EDIT-LIFE-AMOUNT TO WS-DETAIL-PREV
+               MOVE AC-CURR-LIFE-AMOUNT TO WS-EDIT-LIFE-AMOUNT
+               MOVE WS-EDIT-LIFE-AMOUNT TO WS-DETAIL-CURR
+               PERFORM P510000-WRITE-DETAIL-LINE THRU P510000-EXIT.
+
+           IF AC-PREV-SALARY NOT = AC-CURR-SALARY
+               MOVE 'SALARY'          TO WS-DETAIL-LABEL
+               MOVE AC-PREV-SALARY    TO WS-EDIT-SALARY
+               MOVE WS-EDIT-SALARY    TO WS-DETAIL-PREV
+               MOVE AC-CURR-SALARY    TO WS-EDIT-SALARY
+               MOVE WS-EDIT-SALARY    TO WS-DETAIL-CURR
+               PERFORM P510000-WRITE-DETAIL-LINE THRU P510000-EXIT.
+
+           IF AC-PREV-AGE NOT = AC-CURR-AGE
+               MOVE 'AGE'             TO WS-DETAIL-LABEL
+               MOVE AC-PREV-AGE       TO WS-EDIT-AGE
+               MOVE WS-EDIT-AGE       TO WS-DETAIL-PREV
+               MOVE AC-CURR-AGE       TO WS-EDIT-AGE
+               MOVE WS-EDIT-AGE       TO WS-DETAIL-CURR
+               PERFORM P510000-WRITE-DETAIL-LINE THRU P510000-EXIT.
+
+           IF AC-PREV-SEX NOT = AC-CURR-SEX
+               MOVE 'SEX'             TO WS-DETAIL-LABEL
+               MOVE AC-PREV-SEX       TO WS-DETAIL-PREV
+               MOVE AC-CURR-SEX       TO WS-DETAIL-CURR
+               PERFORM P510000-WRITE-DETAIL-LINE THRU P510000-EXIT.
+
+           IF AC-PREV-SMOKER NOT = AC-CURR-SMOKER
+               MOVE 'SMOKER'          TO WS-DETAIL-LABEL
+               MOVE AC-PREV-SMOKER    TO WS-DETAIL-PREV
+               MOVE AC-CURR-SMOKER    TO WS-DETAIL-CURR
+               PERFORM P510000-WRITE-DETAIL-LINE THRU P510000-EXIT.
+
+           IF AC-PREV-CASE-OPTION NOT = AC-CURR-CASE-OPTION
+               MOVE 'CASE OPTION'     TO WS-DETAIL-LABEL
+               MOVE AC-PREV-CASE-OPTION TO WS-DETAIL-PREV
+               MOVE AC-CURR-CASE-OPTION TO WS-DETAIL-CURR
+               PERFORM P510000-WRITE-DETAIL-LINE THRU P510000-EXIT.
+
+           IF AC-PREV-RECORD NOT = AC-CURR-RECORD
+               MOVE 'FULL RECORD'     TO WS-DETAIL-LABEL
+               MOVE 'IMAGE'           TO WS-DETAIL-PREV
+               MOVE 'CHANGED'         TO WS-DETAIL-CURR
+               PERFORM P510000-WRITE-DETAIL-LINE THRU P510000-EXIT.
+
+       P500000-EXIT.
+           EXIT.
+           TITLE 'AUDHIST --> WRITE ONE BEFORE/AFTER DETAIL LINE'.
+       P510000-WRITE-DETAIL-LINE SECTION.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           STRING '    ' DELIMITED BY SIZE
+               WS-DETAIL-LABEL   DELIMITED BY SIZE
+               ': '              DELIMITED BY SIZE
+               WS-DETAIL-PREV    DELIMITED BY SIZE
+               ' -> '            DELIMITED BY SIZE
+               WS-DETAIL-CURR    DELIMITED BY SIZE
+               INTO WS-DETAIL-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('AUDH')
+                     FROM    (WS-DETAIL-LINE)
+                     LENGTH  (LENGTH OF WS-DETAIL-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P510000-EXIT.
+           EXIT.
