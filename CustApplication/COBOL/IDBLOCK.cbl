@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    IDBLOCK.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: IDBLOCK                                         *
+      *  PROGRAM TEXT:  CHECKS OUT IDENTITY NUMBERS FOR NA330 ADD        *
+      *                 TRANSACTIONS A BLOCK AT A TIME INSTEAD OF ONE    *
+      *                 AT A TIME, SO CONCURRENT ADDS DURING PEAK       *
+      *                 HOURS ARE NOT ALL SERIALIZED AGAINST THE SAME   *
+      *                 NEXT_IDNTITY ROW.  EACH CALLER'S IB-ALLOC-KEY    *
+      *                 (NORMALLY ITS TERMINAL ID) GETS ITS OWN CACHED   *
+      *                 BLOCK IN ID_NUM_BLOCK; NEXT_IDNTITY IS ONLY      *
+      *                 LOCKED AND ADVANCED WHEN A KEY'S BLOCK RUNS OUT, *
+      *                 AND THEN ONLY LONG ENOUGH TO CLAIM THE NEXT      *
+      *                 BLOCK OF WS-BLOCK-SIZE NUMBERS.                  *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       77  WS-TABLE-RETRY-CNT           PIC 9(2)  VALUE ZERO.
+       77  WS-BLOCK-SIZE                PIC 9(8)  VALUE 20.
+
+       01  WS-HOLD-NEXT-ID.
+           05  HOLD-NEXT-ID             PIC 9(8) VALUE ZERO.
+           05  HOLD-NEXT-ID-R  REDEFINES  HOLD-NEXT-ID
+                                         PIC X(8).
+
+       01  WS-HOLD-BLOCK-NUMS.
+           05  HOLD-CACHE-NEXT          PIC 9(8) VALUE ZERO.
+           05  HOLD-CACHE-NEXT-R REDEFINES HOLD-CACHE-NEXT
+                                         PIC X(8).
+           05  HOLD-CACHE-LAST          PIC 9(8) VALUE ZERO.
+           05  HOLD-CACHE-LAST-R REDEFINES HOLD-CACHE-LAST
+                                         PIC X(8).
+
+           COPY NEXTCIM.
+           COPY IDBLKT.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           TITLE 'IDBLOCK --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY IDBLKC.
+           TITLE 'IDBLOCK --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE '00' TO IB-RETURN-CODE.
+           MOVE ZEROS TO WS-TABLE-RETRY-CNT.
+
+           EVALUATE IB-FUNCTION-CODE
+               WHEN 'C'
+                   PERFORM P100000-CHECKOUT-ID THRU P100000-EXIT
+               WHEN OTHER
+                   MOVE '01' TO IB-RETURN-CODE
+           END-EVALUATE.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'IDBLOCK --> CHECK OUT THE NEXT IDENTITY NUMBER'.
+       P100000-CHECKOUT-ID SECTION.
+
+           EXEC SQL
+               SELECT NEXT_NUM, LAST_NUM
+                 INTO :HOLD-CACHE-NEXT-R, :HOLD-CACHE-LAST-R
+                 FROM ID_NUM_BLOCK
+                WHERE ALLOC_KEY = :IB-ALLOC-KEY
+           END-EXEC.
+
+           IF SQLCODE = ZERO AND HOLD-CACHE-NEXT NOT > HOLD-CACHE-LAST
+               MOVE HOLD-CACHE-NEXT-R TO IB-ASSIGNED-ID
+               ADD 1 TO HOLD-CACHE-NEXT
+               EXEC SQL
+                   UPDATE ID_NUM_BLOCK
+                      SET NEXT_NUM = :HOLD-CACHE-NEXT-R
+                    WHERE ALLOC_KEY = :IB-ALLOC-KEY
+               END-EXEC
+               IF SQLCODE NOT = ZERO
+                   MOVE '02' TO IB-RETURN-CODE
+                   GO TO P100000-EXIT
+               END-IF
+               GO TO P100000-EXIT.
+
+           PERFORM P200000-ALLOCATE-NEW-BLOCK THRU P200000-EXIT.
+
+       P100000-EXIT.
+           EXIT.
+           TITLE 'IDBLOCK --> CLAIM A NEW BLOCK FROM NEXT_IDNTITY'.
+       P200000-ALLOCATE-NEW-BLOCK SECTION.
+
+           EXEC SQL
+               LOCK TABLE NEXT_IDNTITY IN EXCLUSIVE MODE
+           END-EXEC.
+
+           IF SQLCODE = (-904 OR -911 OR -913) AND
+               WS-TABLE-RETRY-CNT < 10
+              ADD 1 TO WS-TABLE-RETRY-CNT
+              GO TO P200000-ALLOCATE-NEW-BLOCK.
+
+           IF SQLCODE NOT = ZERO
+              MOVE '02' TO IB-RETURN-CODE
+              GO TO P200000-EXIT.
+
+           EXEC SQL
+               SELECT NEXT_IDNTITY_NUM
+                 INTO :HOLD-NEXT-ID-R
+                 FROM NEXT_IDNTITY
+           END-EXEC.
+
+           MOVE HOLD-NEXT-ID-R TO IB-ASSIGNED-ID.
+           COMPUTE HOLD-CACHE-NEXT = HOLD-NEXT-ID + 1.
+           COMPUTE HOLD-CACHE-LAST =
+                   HOLD-NEXT-ID + WS-BLOCK-SIZE - 1.
+           COMPUTE HOLD-NEXT-ID    = HOLD-CACHE-LAST + 1.
+
+           EXEC SQL
+               UPDATE NEXT_IDNTITY
+                  SET NEXT_IDNTITY_NUM = :HOLD-NEXT-ID-R
+           END-EXEC.
+
+           EXEC SQL
+               UPDATE ID_NUM_BLOCK
+                  SET NEXT_NUM = :HOLD-CACHE-NEXT-R,
+                      LAST_NUM = :HOLD-CACHE-LAST-R
+                WHERE ALLOC_KEY = :IB-ALLOC-KEY
+           END-EXEC.
+
+           IF SQLCODE = +100
+               EXEC SQL
+                   INSERT INTO ID_NUM_BLOCK
+                       (ALLOC_KEY, NEXT_NUM, LAST_NUM)
+                       VALUES
+                       (:IB-ALLOC-KEY, :HOLD-CACHE-NEXT-R,
+                        :HOLD-CACHE-LAST-R)
+               END-EXEC
+           END-IF.
+
+       P200000-EXIT.
+           EXIT.
