@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AUDACT.
+       DATE-COMPILED.
+      *------------------------PROGRAM PURPOSE-------------------------*
+      *  PROGRAM TITLE: AUDACT                                         *
+      *  PROGRAM TEXT:  MANAGEMENT ACTIVITY REPORT THAT SCANS THE       *
+      *                 AUDIT_COMM TABLE OVER A CALLER-SUPPLIED DATE    *
+      *                 RANGE AND COUNTS ENTRIES BY AUDIT-CODE         *
+      *                 CATEGORY (USING AUDCOMM'S OWN 88-LEVEL         *
+      *                 CASE-AUDIT/CLAIM-AUDIT/EMP-AUDIT/BROKER-ADD/    *
+      *                 BROKER-UPDATE/BROKER-DELETE/LICENSE-AUDIT/      *
+      *                 LARGE-GROUP-AUDIT/BENEFIT-CHG-AUDIT/PARM-AUDIT/ *
+      *                 CG-RATE-AUDIT/EXCL-AUDIT GROUPINGS) AND LOGON   *
+      *                 ID, SO SUPERVISORS CAN SEE CHANGE-ACTIVITY      *
+      *                 PATTERNS WITHOUT TRAWLING RAW AUDIT RECORDS.    *
+      *                 THE FULL CATEGORY/USER BREAKDOWN IS WRITTEN TO  *
+      *                 THE AUDR TDQ; THE CALLER GETS BACK THE TOTALS   *
+      *                 ON THE COMMAREA.                                *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        IBM-370.
+       OBJECT-COMPUTER.        IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-CICS-RESP                PIC S9(8)          COMP.
+       77  WS-MAX-BUCKETS               PIC S9(4) COMP VALUE +100.
+       01  WS-ACTIVITY-EOF-SW          PIC X     VALUE 'N'.
+           88  ACTIVITY-EOF            VALUE 'Y'.
+       01  WS-BUCKET-FOUND-SW          PIC X     VALUE 'N'.
+           88  BUCKET-FOUND            VALUE 'Y'.
+       01  WS-BUCKET-SUB               PIC S9(4) COMP VALUE ZERO.
+       01  WS-CATEGORY-LABEL           PIC X(15) VALUE SPACES.
+       01  WS-REPORT-LINE              PIC X(80) VALUE SPACES.
+       01  WS-HEADING-LINE             PIC X(80) VALUE SPACES.
+       01  WS-EDIT-COUNT                PIC ZZZZZ9 VALUE ZERO.
+
+       01  WS-BUCKET-TABLE.
+           05  WS-BUCKET-ENTRY OCCURS 100 TIMES
+                   INDEXED BY WS-BUCKET-IDX.
+               10  WS-BUCKET-CATEGORY  PIC X(15) VALUE SPACES.
+               10  WS-BUCKET-INITIALS  PIC X(3)  VALUE SPACES.
+               10  WS-BUCKET-COUNT     PIC 9(7)  VALUE ZERO.
+
+       01  RQST-INITIALS               PIC X(3).
+       01  RQST-AUDIT-TIMESTAMP        PIC X(26).
+
+       01  AUDIT-COMM-AREA.
+           COPY AUDCOMM.
+
+           COPY AUDITHST.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL DECLARE AUDACTCUR CURSOR FOR
+               SELECT
+                    AUDIT_TIMESTAMP,
+                    INITIALS,
+                    AUDIT_CODE
+                 FROM AUDIT_COMM
+                WHERE AUDIT_TIMESTAMP >= :AA-START-DATE
+                  AND AUDIT_TIMESTAMP < :AA-END-DATE
+                ORDER BY INITIALS, AUDIT_CODE
+           END-EXEC.
+
+           TITLE 'AUDACT --> LINKAGE SECTION'.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY AUDACTC.
+           TITLE 'AUDACT --> MAINLINE LOGIC'.
+       PROCEDURE DIVISION.
+       P000000-MAINLINE SECTION.
+
+           MOVE ZERO TO AA-TOTAL-ENTRY-COUNT AA-BUCKET-COUNT.
+           MOVE ZERO TO WS-BUCKET-SUB.
+
+           PERFORM P160000-WRITE-REPORT-HEADING THRU P160000-EXIT.
+
+           EXEC SQL
+               OPEN AUDACTCUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               GO TO P000000-RETURN.
+
+           PERFORM P300000-READ-NEXT-ROW THRU P300000-EXIT
+               UNTIL ACTIVITY-EOF.
+
+           EXEC SQL
+               CLOSE AUDACTCUR
+           END-EXEC.
+
+           MOVE WS-BUCKET-SUB TO AA-BUCKET-COUNT.
+
+           PERFORM P600000-WRITE-BUCKET-LINE THRU P600000-EXIT
+               VARYING WS-BUCKET-IDX FROM 1 BY 1
+               UNTIL WS-BUCKET-IDX > WS-BUCKET-SUB.
+
+           GO TO P000000-RETURN.
+      *
+      ***** RETURN
+      *
+       P000000-RETURN.
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       P000000-EXIT.
+           EXIT.
+           TITLE 'AUDACT --> WRITE REPORT HEADING'.
+       P160000-WRITE-REPORT-HEADING SECTION.
+
+           MOVE SPACES TO WS-HEADING-LINE.
+           STRING 'CATEGORY       LOGON-ID  COUNT' DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('AUDR')
+                     FROM    (WS-HEADING-LINE)
+                     LENGTH  (LENGTH OF WS-HEADING-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P160000-EXIT.
+           EXIT.
+           TITLE 'AUDACT --> FETCH AND BUCKET ONE AUDIT_COMM ROW'.
+       P300000-READ-NEXT-ROW SECTION.
+
+           EXEC SQL
+               FETCH AUDACTCUR
+                 INTO :RQST-AUDIT-TIMESTAMP,
+                      :RQST-INITIALS,
+                      :AUDIT-CODE
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE 'Y' TO WS-ACTIVITY-EOF-SW
+               GO TO P300000-EXIT.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-ACTIVITY-EOF-SW
+               GO TO P300000-EXIT.
+
+           ADD 1 TO AA-TOTAL-ENTRY-COUNT.
+
+           PERFORM P350000-CLASSIFY-AUDIT-CODE THRU P350000-EXIT.
+           PERFORM P400000-FIND-OR-ADD-BUCKET THRU P400000-EXIT.
+           PERFORM P500000-BUCKET-THIS-ROW THRU P500000-EXIT.
+
+       P300000-EXIT.
+           EXIT.
+           TITLE 'AUDACT --> CLASSIFY AUDIT-CODE INTO A CATEGORY LABEL'.
+       P350000-CLASSIFY-AUDIT-CODE SECTION.
+
+           EVALUATE TRUE
+               WHEN BROKER-ADD
+                   MOVE 'BROKER-ADD'     TO WS-CATEGORY-LABEL
+               WHEN BROKER-UPDATE
+                   MOVE 'BROKER-UPDATE'  TO WS-CATEGORY-LABEL
+               WHEN BROKER-DELETE
+                   MOVE 'BROKER-DELETE'  TO WS-CATEGORY-LABEL
+               WHEN LARGE-GROUP-AUDIT
+                   MOVE 'LARGE-GROUP'    TO WS-CATEGORY-LABEL
+               WHEN LICENSE-AUDIT
+                   MOVE 'LICENSE'        TO WS-CATEGORY-LABEL
+               WHEN BENEFIT-CHG-AUDIT
+                   MOVE 'BENEFIT-CHG'    TO WS-CATEGORY-LABEL
+               WHEN PARM-AUDIT
+                   MOVE 'PARM'           TO WS-CATEGORY-LABEL
+               WHEN CG-RATE-AUDIT
+                   MOVE 'CG-RATE'        TO WS-CATEGORY-LABEL
+               WHEN EXCL-AUDIT
+                   MOVE 'EXCLUSION'      TO WS-CATEGORY-LABEL
+               WHEN CASE-AUDIT
+                   MOVE 'CASE'           TO WS-CATEGORY-LABEL
+               WHEN CLAIM-AUDIT
+                   MOVE 'CLAIM'          TO WS-CATEGORY-LABEL
+               WHEN EMP-AUDIT
+                   MOVE 'EMPLOYEE'       TO WS-CATEGORY-LABEL
+               WHEN OTHER
+                   MOVE 'UNCLASSIFIED'   TO WS-CATEGORY-LABEL
+           END-EVALUATE.
+
+       P350000-EXIT.
+           EXIT.
+           TITLE 'AUDACT --> FIND THIS CATEGORY/USER BUCKET, OR ADD IT'.
+       P400000-FIND-OR-ADD-BUCKET SECTION.
+
+           MOVE 'N' TO WS-BUCKET-FOUND-SW.
+           SET WS-BUCKET-IDX TO 1.
+
+           PERFORM P410000-TEST-ONE-BUCKET THRU P410000-EXIT
+               VARYING WS-BUCKET-IDX FROM 1 BY 1
+               UNTIL WS-BUCKET-IDX > WS-BUCKET-SUB
+                  OR BUCKET-FOUND.
+
+           IF BUCKET-FOUND
+               SUBTRACT 1 FROM WS-BUCKET-IDX
+               GO TO P400000-EXIT.
+
+           IF WS-BUCKET-SUB NOT < WS-MAX-BUCKETS
+               GO TO P400000-EXIT.
+
+           ADD 1 TO WS-BUCKET-SUB.
+           SET WS-BUCKET-IDX TO WS-BUCKET-SUB.
+           MOVE WS-CATEGORY-LABEL TO WS-BUCKET-CATEGORY (WS-BUCKET-IDX).
+           MOVE RQST-INITIALS     TO WS-BUCKET-INITIALS (WS-BUCKET-IDX).
+           MOVE ZERO TO WS-BUCKET-COUNT (WS-BUCKET-IDX).
+
+       P400000-EXIT.
+           EXIT.
+           TITLE 'AUDACT --> TEST A SINGLE BUCKET TABLE ENTRY'.
+       P410000-TEST-ONE-BUCKET SECTION.
+
+           IF WS-BUCKET-CATEGORY (WS-BUCKET-IDX) = WS-CATEGORY-LABEL
+              AND WS-BUCKET-INITIALS (WS-BUCKET-IDX) = RQST-INITIALS
+               MOVE 'Y' TO WS-BUCKET-FOUND-SW
+           END-IF.
+
+       P410000-EXIT.
+           EXIT.
+           TITLE 'AUDACT --> ACCUMULATE THIS ROW INTO ITS BUCKET'.
+       P500000-BUCKET-THIS-ROW SECTION.
+
+           ADD 1 TO WS-BUCKET-COUNT (WS-BUCKET-IDX).
+
+       P500000-EXIT.
+           EXIT.
+           TITLE 'AUDACT --> WRITE ONE CATEGORY/USER BREAKDOWN LINE'.
+       P600000-WRITE-BUCKET-LINE SECTION.
+
+           MOVE WS-BUCKET-COUNT (WS-BUCKET-IDX) TO WS-EDIT-COUNT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING WS-BUCKET-CATEGORY (WS-BUCKET-IDX) DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               WS-BUCKET-INITIALS (WS-BUCKET-IDX) DELIMITED BY SIZE
+               '       ' DELIMITED BY SIZE
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+
+           EXEC CICS WRITEQ TD QUEUE ('AUDR')
+                     FROM    (WS-REPORT-LINE)
+                     LENGTH  (LENGTH OF WS-REPORT-LINE)
+                     RESP    (WS-CICS-RESP)
+           END-EXEC.
+
+       P600000-EXIT.
+           EXIT.
