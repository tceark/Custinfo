@@ -0,0 +1,16 @@
+      ******************************************************************
+      * DCLGEN TABLE(COVERAGE_WAIT_TEMPLATE)                            *
+      *        LIBRARY(IBMUSER.CICS.COPY(COVWAITT))                    *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      *                                                                 *
+      * ONE ROW PER CASE/PLAN HOLDS THE WAIT_PERIOD THAT SHOULD PREFILL *
+      * ON NEW COVERAGE ROWS ADDED FOR THAT CASE/PLAN, SO IT DOES NOT   *
+      * HAVE TO BE REKEYED FOR EVERY EMPLOYEE.                          *
+      ******************************************************************
+           EXEC SQL DECLARE COVERAGE_WAIT_TEMPLATE TABLE
+           ( CASENAME#CIM        CHAR(8)  NOT NULL,
+             PLAN_CODE           CHAR(2)  NOT NULL,
+             WAIT_PERIOD         CHAR(2)  NOT NULL WITH DEFAULT
+           ) END-EXEC.
