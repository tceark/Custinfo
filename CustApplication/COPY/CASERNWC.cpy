@@ -0,0 +1,53 @@
+      ***************************************                           CASERNWC
+      *  CASE RENEWAL-REVIEW COMMUNICATION AREA                         CASERNWC
+      *  PROGRAM:         CASERNWL                                       CASERNWC
+      *  COPYBOOK NAME:   CASERNWC                                       CASERNWC
+      *  GIVEN A CASE NUMBER, CASERNWL RETURNS CASE_MASTER'S CURRENT      CASERNWC
+      *  CARRIER/RATE/PRODUCT VALUES ALONGSIDE THE SAME VALUES AS OF      CASERNWC
+      *  THE CASE'S LAST RECORDED CHANGE (RECONSTRUCTED FROM THE MOST     CASERNWC
+      *  RECENT AUDIT_COMM CASE-AUDIT ROW'S BEFORE-IMAGE), WITH A         CASERNWC
+      *  CHANGED-FLAG FOR EACH VALUE THAT CAN BE COMPARED BYTE-FOR-       CASERNWC
+      *  BYTE ACROSS THE OLD AND NEW RECORD LAYOUTS.  DATE FIELDS ARE     CASERNWC
+      *  RETURNED FOR DISPLAY ONLY - THE OLD LAYOUT'S PACKED MM/YY AND    CASERNWC
+      *  MMDDYY DATES DON'T COMPARE BYTE-FOR-BYTE AGAINST CASE_MASTER'S   CASERNWC
+      *  ISO DATES, SO THEY AREN'T FLAGGED AS CHANGED OR UNCHANGED.       CASERNWC
+      ***************************************                           CASERNWC
+           05  RNW-RENEWAL-COMM-AREA.                                   CASERNWC
+               10  RNW-CASE-NUMBER           PIC X(6)  VALUE SPACES.     CASERNWC
+               10  RNW-CURR-CARRIER-CODE     PIC X(2)  VALUE SPACES.     CASERNWC
+               10  RNW-CURR-CO-CARRIER       PIC X(2)  VALUE SPACES.     CASERNWC
+               10  RNW-CURR-RATE-AREA        PIC X(2)  VALUE SPACES.     CASERNWC
+               10  RNW-CURR-RATE-LEVEL       PIC X(2)  VALUE SPACES.     CASERNWC
+               10  RNW-CURR-PREV-CARRIER     PIC X(2)  VALUE SPACES.     CASERNWC
+               10  RNW-CURR-INCEPTION-DATE   PIC X(10) VALUE SPACES.     CASERNWC
+               10  RNW-CURR-ELIGIBLE-DATE    PIC X(10) VALUE SPACES.     CASERNWC
+               10  RNW-CURR-PREV-INCEPTION   PIC X(10) VALUE SPACES.     CASERNWC
+               10  RNW-CURR-TERM-DATE        PIC X(10) VALUE SPACES.     CASERNWC
+               10  RNW-CURR-PRODUCT-LINE     PIC X(3)  VALUE SPACES.     CASERNWC
+               10  RNW-CURR-PRODUCT-NUMBER   PIC X(4)  VALUE SPACES.     CASERNWC
+               10  RNW-CURR-LAPSE-RULE       PIC X(3)  VALUE SPACES.     CASERNWC
+               10  RNW-PRIOR-AVAIL-SW        PIC X     VALUE 'N'.        CASERNWC
+                   88  RNW-PRIOR-AVAILABLE   VALUE 'Y'.                  CASERNWC
+               10  RNW-PRIOR-AUDIT-TMSTMP    PIC X(26) VALUE SPACES.     CASERNWC
+               10  RNW-PRIOR-PREV-CARRIER    PIC X(2)  VALUE SPACES.     CASERNWC
+               10  RNW-PRIOR-INCEPTION-DATE  PIC X(6)  VALUE SPACES.     CASERNWC
+               10  RNW-PRIOR-ELIGIBLE-DATE   PIC X(4)  VALUE SPACES.     CASERNWC
+               10  RNW-PRIOR-TERM-DATE       PIC X(4)  VALUE SPACES.     CASERNWC
+               10  RNW-PRIOR-PREV-INCEPTION  PIC X(4)  VALUE SPACES.     CASERNWC
+               10  RNW-PRIOR-PRODUCT-LINE    PIC X(3)  VALUE SPACES.     CASERNWC
+               10  RNW-PRIOR-PRODUCT-NUMBER  PIC X(4)  VALUE SPACES.     CASERNWC
+               10  RNW-PRIOR-LAPSE-RULE      PIC X(3)  VALUE SPACES.     CASERNWC
+               10  RNW-CARRIER-CHANGED-SW    PIC X     VALUE 'N'.        CASERNWC
+                   88  RNW-CARRIER-CHANGED   VALUE 'Y'.                  CASERNWC
+               10  RNW-PRODLINE-CHANGED-SW   PIC X     VALUE 'N'.        CASERNWC
+                   88  RNW-PRODLINE-CHANGED  VALUE 'Y'.                  CASERNWC
+               10  RNW-PRODNUM-CHANGED-SW    PIC X     VALUE 'N'.        CASERNWC
+                   88  RNW-PRODNUM-CHANGED   VALUE 'Y'.                  CASERNWC
+               10  RNW-LAPSE-RULE-CHANGED-SW PIC X     VALUE 'N'.        CASERNWC
+                   88  RNW-LAPSE-RULE-CHANGED VALUE 'Y'.                 CASERNWC
+               10  RNW-RETURN-CODE           PIC X(2)  VALUE '00'.       CASERNWC
+      *            '00' = CASE FOUND, COMPARISON DONE                    CASERNWC
+      *                   (RNW-PRIOR-AVAIL-SW TELLS WHETHER A PRIOR       CASERNWC
+      *                   CASE-AUDIT ROW WAS ACTUALLY FOUND)              CASERNWC
+      *            '01' = CASE NOT FOUND                                  CASERNWC
+      *            '96' = SQL ERROR                                       CASERNWC
