@@ -0,0 +1,15 @@
+      ***************************************                           ADRCASSC
+      *  CASE_MASTER/AGNTNAME BACKLOG CASS ADDRESS CHECK COMMUNICATION ADRCASSC
+      *  AREA                                                           ADRCASSC
+      *  PROGRAM:         ADRCASS                                       ADRCASSC
+      *  COPYBOOK NAME:   ADRCASSC                                      ADRCASSC
+      *  RUNS EVERY AGNTNAME AND CASENAME ADDRESS THROUGH THE SAME      ADRCASSC
+      *  FINALIST CASS CHECK NA320/NA330/NA340 RUN AT DATA ENTRY TIME,  ADRCASSC
+      *  WRITES THE FAILING ADDRESSES TO THE ADRX TDQ, AND RETURNS THE  ADRCASSC
+      *  SCANNED/FAILED COUNTS FOR BOTH TABLES ON THE COMMAREA.         ADRCASSC
+      ***************************************                           ADRCASSC
+           05  AR-ADDRESS-CHECK-COMM-AREA.                              ADRCASSC
+               10  AR-AGENT-SCANNED-COUNT  PIC 9(7)  VALUE ZERO.        ADRCASSC
+               10  AR-AGENT-FAILED-COUNT   PIC 9(7)  VALUE ZERO.        ADRCASSC
+               10  AR-CASE-SCANNED-COUNT   PIC 9(7)  VALUE ZERO.        ADRCASSC
+               10  AR-CASE-FAILED-COUNT    PIC 9(7)  VALUE ZERO.        ADRCASSC
