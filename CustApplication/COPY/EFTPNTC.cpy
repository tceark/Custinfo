@@ -0,0 +1,37 @@
+      ***************************************                           EFTPNTC
+      *  EFT PRE-NOTE SUBMIT/CONFIRM COMMUNICATION AREA                 EFTPNTC
+      *  PROGRAM:         EFTPRENT                                     EFTPNTC
+      *  COPYBOOK NAME:   EFTPNTC                                      EFTPNTC
+      *  FUNCTION 'S' - SUBMIT.  CALLER PASSES THE AGENT'S IDNTITY AND  EFTPNTC
+      *  THE BANKING FIELDS JUST KEYED (TRANSIT-NUM/EFT-ACCT-NUM/       EFTPNTC
+      *  EFT-ACCT-TYPE).  EFTPRENT EDITS THE ROUTING NUMBER (NUMERIC,   EFTPNTC
+      *  9 DIGITS, PASSES THE STANDARD ABA CHECKSUM) AND, IF GOOD,      EFTPNTC
+      *  SETS AGNTNAME.EFT_STATUS TO 'P' AND QUEUES THE PRE-NOTE.  IF   EFTPNTC
+      *  THE ROUTING NUMBER IS BAD THE CALLER IS TOLD SO AT ENTRY AND   EFTPNTC
+      *  EFT_STATUS IS SET TO 'R' WITHOUT A PRE-NOTE EVER BEING SENT.   EFTPNTC
+      *  FUNCTION 'C' - CONFIRM.  CALLER PASSES THE IDNTITY AND THE     EFTPNTC
+      *  PRE-NOTE RESULT INDICATOR RETURNED BY THE EFT PROCESSOR.       EFTPNTC
+      *  EFTPRENT MOVES EFT_STATUS FROM 'P' TO EITHER 'V' (VERIFIED -   EFTPNTC
+      *  PAYMENT NOW ALLOWED) OR 'R' (REJECTED).                        EFTPNTC
+      ***************************************                           EFTPNTC
+          05  EP-PRENOTE-COMM-AREA.                                     EFTPNTC
+              10  EP-FUNCTION-CODE         PIC X(1)  VALUE 'S'.          EFTPNTC
+      *                                       S = SUBMIT PRE-NOTE        EFTPNTC
+      *                                       C = CONFIRM PRE-NOTE       EFTPNTC
+              10  EP-IDNTITY               PIC X(8)  VALUE SPACES.       EFTPNTC
+              10  EP-TRANSIT-NUM           PIC X(9)  VALUE SPACES.       EFTPNTC
+              10  EP-EFT-ACCT-NUM          PIC X(18) VALUE SPACES.       EFTPNTC
+              10  EP-EFT-ACCT-TYPE         PIC X(1)  VALUE SPACE.        EFTPNTC
+              10  EP-CONFIRM-RESULT-IND    PIC X(1)  VALUE SPACE.        EFTPNTC
+      *                                       Y = PRE-NOTE CAME BACK OK  EFTPNTC
+      *                                       N = PRE-NOTE WAS REJECTED  EFTPNTC
+              10  EP-EFT-STATUS            PIC X(1)  VALUE SPACE.        EFTPNTC
+              10  EP-REASON-CODE           PIC X(2)  VALUE SPACES.       EFTPNTC
+      *                                       00 = REQUEST PROCESSED     EFTPNTC
+      *                                       01 = AGENT NOT ON FILE     EFTPNTC
+      *                                       02 = ROUTING NUMBER FAILED EFTPNTC
+      *                                            CHECKSUM              EFTPNTC
+      *                                       03 = ROUTING NUMBER NOT    EFTPNTC
+      *                                            9 NUMERIC DIGITS      EFTPNTC
+      *                                       04 = NO PRE-NOTE PENDING   EFTPNTC
+      *                                            TO CONFIRM            EFTPNTC
