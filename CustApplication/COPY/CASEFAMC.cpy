@@ -0,0 +1,31 @@
+      ***************************************                           CASEFAMC
+      *  CASE FAMILY TREE INQUIRY COMMUNICATION AREA                     CASEFAMC
+      *  PROGRAM:         CASEFAML                                       CASEFAMC
+      *  COPYBOOK NAME:   CASEFAMC                                       CASEFAMC
+      *  CASE_MASTER HAS NO SEPARATE "PARENT CASE" FIELD - A LIST-BILL   CASEFAMC
+      *  FAMILY IS SIMPLY EVERY CASE_MASTER ROW THAT SHARES THE SAME     CASEFAMC
+      *  LIST_BILL_CIM.  THE FAMILY IS REPORTED FLAT (NO ONE ROW IS      CASEFAMC
+      *  MARKED AS THE PARENT) ALONGSIDE ANY REQUEST TABLE ROWS STILL    CASEFAMC
+      *  PENDING FOR THAT SAME CIM - THOSE REQUEST ROWS ARE THE CASES    CASEFAMC
+      *  RQ09999 HAS EXPLODED THE LIST-BILL OUT TO BUT THE BATCH BILL    CASEFAMC
+      *  RUN HASN'T PICKED UP YET.                                      CASEFAMC
+      ***************************************                           CASEFAMC
+           05  CF-FAMILY-COMM-AREA.                                     CASEFAMC
+               10  CF-CASE-NUMBER        PIC X(6)  VALUE SPACES.        CASEFAMC
+      *            INPUT - A CASE BELONGING TO THE FAMILY.  LEAVE        CASEFAMC
+      *            BLANK AND SUPPLY CF-LIST-BILL-CIM INSTEAD TO LOOK      CASEFAMC
+      *            UP A FAMILY DIRECTLY BY ITS LIST-BILL IDENTITY.        CASEFAMC
+               10  CF-LIST-BILL-CIM       PIC X(8)  VALUE SPACES.        CASEFAMC
+      *            INPUT (WHEN CF-CASE-NUMBER IS BLANK) OR OUTPUT -       CASEFAMC
+      *            RESOLVED FROM CF-CASE-NUMBER WHEN ONE WAS SUPPLIED.    CASEFAMC
+               10  CF-FAMILY-COUNT        PIC 9(5)  VALUE ZERO.          CASEFAMC
+      *            NUMBER OF CASE_MASTER ROWS SHARING THE CIM.           CASEFAMC
+               10  CF-REQUEST-COUNT       PIC 9(5)  VALUE ZERO.          CASEFAMC
+      *            NUMBER OF REQUEST TABLE ROWS STILL PENDING (NOT       CASEFAMC
+      *            YET PICKED UP BY THE BATCH BILL RUN) FOR THE CIM.     CASEFAMC
+               10  CF-RETURN-CODE         PIC X(2)  VALUE '00'.          CASEFAMC
+      *            '00' = PROCESSED OK                                  CASEFAMC
+      *            '01' = NO CASE NUMBER OR LIST-BILL CIM SUPPLIED       CASEFAMC
+      *            '02' = CASE NOT FOUND                                CASEFAMC
+      *            '03' = CASE IS NOT PART OF A LIST-BILL FAMILY         CASEFAMC
+      *            '96' = SQL ERROR                                     CASEFAMC
