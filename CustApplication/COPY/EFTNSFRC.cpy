@@ -0,0 +1,28 @@
+      ***************************************                           EFTNSFRC
+      *  EFT COLLECTION NSF-RETRY COMMUNICATION AREA                    EFTNSFRC
+      *  PROGRAM:         EFTNSFRT                                      EFTNSFRC
+      *  COPYBOOK NAME:   EFTNSFRC                                      EFTNSFRC
+      *  A CASE DRAFTED BY EFT THAT BOUNCES GOES TO ACTIVE_CODE ' 2'     EFTNSFRC
+      *  (CASE-NSF).  EFTNSFRT LISTS CASES CURRENTLY SITTING THERE,      EFTNSFRC
+      *  AND LETS A CALLER PUT ONE CASE OR EVERY ELIGIBLE CASE BACK      EFTNSFRC
+      *  INTO ACTIVE_CODE 'CM' SO THE NIGHTLY EFT DRAFT PICKS IT UP      EFTNSFRC
+      *  AGAIN, BUMPING NSF_INCR_CHKS_CNT EACH TIME.  A CASE THAT HAS    EFTNSFRC
+      *  ALREADY BOUNCED EN-MAX-RETRIES TIMES IS LEFT IN NSF STATUS      EFTNSFRC
+      *  AND RETURNED WITH EN-RETURN-CODE '03' - IT NEEDS A HUMAN TO     EFTNSFRC
+      *  SWITCH THE CASE OFF EFT RATHER THAN KEEP RETRYING A BAD DRAFT.  EFTNSFRC
+      ***************************************                           EFTNSFRC
+           05  EN-NSF-RETRY-COMM-AREA.                                  EFTNSFRC
+               10  EN-FUNCTION-CODE      PIC X(1)  VALUE 'L'.            EFTNSFRC
+      *            'L' = LIST CASES CURRENTLY IN NSF STATUS              EFTNSFRC
+      *            'R' = RETRY ONE CASE (EN-CASE-NUMBER)                 EFTNSFRC
+      *            'B' = RETRY EVERY ELIGIBLE NSF CASE                   EFTNSFRC
+               10  EN-CASE-NUMBER        PIC X(6)  VALUE SPACES.         EFTNSFRC
+               10  EN-MAX-RETRIES        PIC 9(1)  VALUE ZERO.           EFTNSFRC
+               10  EN-ROWS-FOUND         PIC 9(5)  VALUE ZERO.           EFTNSFRC
+               10  EN-ROWS-AFFECTED      PIC 9(5)  VALUE ZERO.           EFTNSFRC
+               10  EN-RETURN-CODE        PIC X(2)  VALUE '00'.           EFTNSFRC
+      *            '00' = PROCESSED OK                                   EFTNSFRC
+      *            '01' = INVALID FUNCTION CODE                         EFTNSFRC
+      *            '02' = CASE NOT FOUND IN NSF STATUS                   EFTNSFRC
+      *            '03' = RETRY LIMIT REACHED - NEEDS MANUAL REVIEW      EFTNSFRC
+      *            '96' = SQL ERROR                                      EFTNSFRC
