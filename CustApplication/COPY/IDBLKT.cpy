@@ -0,0 +1,11 @@
+      ***************************************                           IDBLKT
+      *  ID_NUM_BLOCK - PER-TERMINAL CACHE OF IDENTITY NUMBERS           IDBLKT
+      *  CHECKED OUT FROM NEXT_IDNTITY A BLOCK AT A TIME SO CONCURRENT   IDBLKT
+      *  NA330 ADD TRANSACTIONS DO NOT ALL CONTEND FOR THE SAME          IDBLKT
+      *  NEXT_IDNTITY ROW ON EVERY SINGLE ADD.                           IDBLKT
+      ***************************************                           IDBLKT
+           EXEC SQL DECLARE ID_NUM_BLOCK TABLE
+           ( ALLOC_KEY            CHAR(4)   NOT NULL,
+             NEXT_NUM              CHAR(8)   NOT NULL,
+             LAST_NUM               CHAR(8)   NOT NULL
+           ) END-EXEC.
