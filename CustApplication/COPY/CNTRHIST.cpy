@@ -0,0 +1,20 @@
+      ******************************************************************
+      * DCLGEN TABLE(EMPLOYER_CNTR_HISTORY)                             *
+      *        LIBRARY(IBMUSER.CICS.COPY(CNTRHIST))                     *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      *                                                                 *
+      * ONE ROW IS KEPT PER COVERAGE ROW PER DATE ITS EMPLOYER_CNTR_AMT *
+      * OR EMPLOYER_CNTR_RATE WAS OBSERVED TO CHANGE.  SNAP_DATE = THE  *
+      * DATE THE CHANGE WAS DETECTED, NOT THE COVERAGE EFF_DATE.        *
+      ******************************************************************
+           EXEC SQL DECLARE EMPLOYER_CNTR_HISTORY TABLE
+           ( CASENAME#CIM        CHAR(8)      NOT NULL,
+             EMPLOYEE#EMP_NUM    DECIMAL(5)   NOT NULL,
+             TYPE                CHAR(8)      NOT NULL,
+             PLAN_CODE           CHAR(2)      NOT NULL,
+             SNAP_DATE           DATE         NOT NULL,
+             EMPLOYER_CNTR_AMT   DECIMAL(7,2),
+             EMPLOYER_CNTR_RATE  DECIMAL(5,4)
+           ) END-EXEC.
