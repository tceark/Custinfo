@@ -0,0 +1,18 @@
+      ***************************************                           EDITMNTC
+      *  EDITCODE ONLINE MAINTENANCE COMMUNICATION AREA                  EDITMNTC
+      *  PROGRAM:         EDITMAIN                                       EDITMNTC
+      *  COPYBOOK NAME:   EDITMNTC                                       EDITMNTC
+      *  FUNCTION CODES MATCH SECCHECK'S OWN - I=INQUIRE, A=ADD,          EDITMNTC
+      *  U=UPDATE, D=DELETE - SO THE SAME CODE DRIVES BOTH THE           EDITMNTC
+      *  RESOURCE CHECK AND THE EDITCODE MAINTENANCE ITSELF.             EDITMNTC
+      ***************************************                           EDITMNTC
+           05  ED-MAINT-COMM-AREA.                                       EDITMNTC
+               10  ED-FUNCTION-CODE        PIC X(1)  VALUE 'I'.          EDITMNTC
+               10  ED-EDIT-CD               PIC X(5)   VALUE SPACES.     EDITMNTC
+               10  ED-EDIT-DESC             PIC X(100) VALUE SPACES.     EDITMNTC
+               10  ED-RETURN-CODE           PIC X(2)  VALUE SPACES.      EDITMNTC
+      *                                       00 = REQUEST PROCESSED      EDITMNTC
+      *                                       01 = INVALID FUNCTION CODE  EDITMNTC
+      *                                       02 = EDIT_CD NOT ON FILE    EDITMNTC
+      *                                       03 = NOT AUTHORIZED         EDITMNTC
+      *                                       04 = EDIT_CD ALREADY EXISTS EDITMNTC
