@@ -0,0 +1,22 @@
+      ***************************************                           PLANMNTC
+      *  PLANCODE ONLINE MAINTENANCE COMMUNICATION AREA                  PLANMNTC
+      *  PROGRAM:         PLANMAIN                                       PLANMNTC
+      *  COPYBOOK NAME:   PLANMNTC                                       PLANMNTC
+      *  FUNCTION CODES MATCH SECCHECK'S OWN - I=INQUIRE, A=ADD,          PLANMNTC
+      *  U=UPDATE, D=DELETE - SO THE SAME CODE DRIVES BOTH THE           PLANMNTC
+      *  RESOURCE CHECK AND THE PLANCODE MAINTENANCE ITSELF.             PLANMNTC
+      ***************************************                           PLANMNTC
+           05  PM-MAINT-COMM-AREA.                                       PLANMNTC
+               10  PM-FUNCTION-CODE        PIC X(1)  VALUE 'I'.          PLANMNTC
+               10  PM-PLAN-CODE             PIC X(2)  VALUE SPACES.      PLANMNTC
+               10  PM-CARRIER-CODE          PIC X(2)  VALUE SPACES.      PLANMNTC
+               10  PM-PRODUCT-CODE          PIC X(2)  VALUE SPACES.      PLANMNTC
+               10  PM-RATE-TABLE            PIC X(4)  VALUE SPACES.      PLANMNTC
+               10  PM-PLAN-DESC             PIC X(30) VALUE SPACES.      PLANMNTC
+               10  PM-RETURN-CODE           PIC X(2)  VALUE SPACES.      PLANMNTC
+      *                                       00 = REQUEST PROCESSED      PLANMNTC
+      *                                       01 = INVALID FUNCTION CODE  PLANMNTC
+      *                                       02 = PLAN_CODE NOT ON FILE  PLANMNTC
+      *                                       03 = NOT AUTHORIZED         PLANMNTC
+      *                                       04 = PLAN_CODE ALREADY      PLANMNTC
+      *                                            EXISTS                PLANMNTC
