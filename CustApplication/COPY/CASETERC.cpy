@@ -0,0 +1,23 @@
+      ***************************************                           CASETERC
+      *  CASE_MASTER TERMINATION-REASON REPORT COMMUNICATION AREA       CASETERC
+      *  PROGRAM:         CASETERM                                     CASETERC
+      *  COPYBOOK NAME:   CASETERC                                     CASETERC
+      *  CASETERM SCANS CASE_MASTER AND BUCKETS EVERY CASE NOT         CASETERC
+      *  CURRENTLY ACTIVE ('CM') BY ITS ACTIVE_CODE, USING THE SAME    CASETERC
+      *  TERMINATION-REASON GROUPS CASECOBQ ALREADY DEFINES FOR        CASETERC
+      *  CASE-ACTIVE-CODE.  THE CALLER GETS BACK THE COUNT CURRENTLY   CASETERC
+      *  SITTING IN EACH REASON; THE FULL BREAKDOWN, INCLUDING         CASETERC
+      *  OLDEST/NEWEST AGE-SINCE-CHANGE, IS WRITTEN TO THE CTRM TDQ.   CASETERC
+      ***************************************                           CASETERC
+           05  CT-TERM-COMM-AREA.                                      CASETERC
+               10  CT-BELOW-MIN-EMPS-COUNT  PIC 9(5)  VALUE ZERO.       CASETERC
+               10  CT-NSF-COUNT             PIC 9(5)  VALUE ZERO.       CASETERC
+               10  CT-CANCELED-REQ-COUNT    PIC 9(5)  VALUE ZERO.       CASETERC
+               10  CT-NONPAY-MIDMO-COUNT    PIC 9(5)  VALUE ZERO.       CASETERC
+               10  CT-OTHER-TERM-COUNT      PIC 9(5)  VALUE ZERO.       CASETERC
+               10  CT-CHANGED-CARR-COUNT    PIC 9(5)  VALUE ZERO.       CASETERC
+               10  CT-PSI-TERM-COUNT        PIC 9(5)  VALUE ZERO.       CASETERC
+               10  CT-CALC-NONPAY-COUNT     PIC 9(5)  VALUE ZERO.       CASETERC
+               10  CT-NEVER-INFORCE-COUNT   PIC 9(5)  VALUE ZERO.       CASETERC
+               10  CT-OTHER-STATUS-COUNT    PIC 9(5)  VALUE ZERO.       CASETERC
+               10  CT-TOTAL-NON-ACTIVE      PIC 9(6)  VALUE ZERO.       CASETERC
