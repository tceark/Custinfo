@@ -0,0 +1,21 @@
+      ***************************************                           CNTRDRFC
+      *  EMPLOYER CONTRIBUTION DRIFT INQUIRY COMMUNICATION AREA          CNTRDRFC
+      *  PROGRAM:         CNTRDRFT                                      CNTRDRFC
+      *  COPYBOOK NAME:   CNTRDRFC                                      CNTRDRFC
+      *  CALLER PASSES THE CASE TO CHECK.  CNTRDRFT WALKS THAT CASE'S    CNTRDRFC
+      *  COVERAGE ROWS THAT CARRY AN EMPLOYER CONTRIBUTION, SNAPSHOTS    CNTRDRFC
+      *  EMPLOYER_CNTR_AMT/EMPLOYER_CNTR_RATE INTO EMPLOYER_CNTR_HISTORY CNTRDRFC
+      *  WHENEVER THEY HAVE MOVED SINCE THE LAST SNAPSHOT ON FILE, AND   CNTRDRFC
+      *  FLAGS TO THE WORKLIST ANY MOVE THAT EXCEEDS THE TOLERANCE.      CNTRDRFC
+      ***************************************                           CNTRDRFC
+           05  CD-CONTRIB-COMM-AREA.                                    CNTRDRFC
+               10  CD-CASE-IDNTITY         PIC X(8)  VALUE SPACES.      CNTRDRFC
+      *                                       CASE TO CHECK - REQUIRED   CNTRDRFC
+               10  CD-AMT-TOLERANCE        PIC 9(3)V99 VALUE ZERO.      CNTRDRFC
+      *                                       CALLER-SUPPLIED $ TOLERANCE CNTRDRFC
+      *                                       ZERO MEANS USE THE DEFAULT CNTRDRFC
+               10  CD-RATE-TOLERANCE       PIC 9V9(4) VALUE ZERO.       CNTRDRFC
+      *                                       CALLER-SUPPLIED RATE-POINT CNTRDRFC
+      *                                       TOLERANCE, ZERO = DEFAULT  CNTRDRFC
+               10  CD-FLAGGED-COUNT        PIC 9(5)  VALUE ZERO.        CNTRDRFC
+               10  CD-SCANNED-COUNT        PIC 9(6)  VALUE ZERO.        CNTRDRFC
