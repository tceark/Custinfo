@@ -0,0 +1,29 @@
+      *---------------------------------------------------------------*
+      *  COPYBOOK: CASEXTR                                            *
+      *  ONE COMMA-DELIMITED EXTRACT RECORD FOR THE NA320 "SEND TO    *
+      *  EXTRACT" (PF9) INQUIRY OPTION. WRITTEN TO THE NAEX TDQ SO    *
+      *  RESULTS CAN BE PICKED UP AND OPENED DIRECTLY INSTEAD OF      *
+      *  BEING RE-KEYED FROM THE SCREEN.                              *
+      *---------------------------------------------------------------*
+       01  WS-EXTRACT-RECORD.
+           05  WSX-CIM                  PIC X(8).
+           05  FILLER                   PIC X       VALUE ','.
+           05  WSX-LAST-NAME            PIC X(20).
+           05  FILLER                   PIC X       VALUE ','.
+           05  WSX-FIRST-NAME           PIC X(15).
+           05  FILLER                   PIC X       VALUE ','.
+           05  WSX-COMPANY-NAME         PIC X(30).
+           05  FILLER                   PIC X       VALUE ','.
+           05  WSX-ADDRESS1             PIC X(30).
+           05  FILLER                   PIC X       VALUE ','.
+           05  WSX-CITY                 PIC X(30).
+           05  FILLER                   PIC X       VALUE ','.
+           05  WSX-STATE                PIC X(2).
+           05  FILLER                   PIC X       VALUE ','.
+           05  WSX-ZIP                  PIC X(5).
+           05  FILLER                   PIC X       VALUE ','.
+           05  WSX-ZIP-PLUS4            PIC X(4).
+           05  FILLER                   PIC X       VALUE ','.
+           05  WSX-CUST-TYPE            PIC X(2).
+           05  FILLER                   PIC X       VALUE ','.
+           05  WSX-RECORD-STATUS        PIC X(1).
