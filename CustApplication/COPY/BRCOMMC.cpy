@@ -0,0 +1,18 @@
+      ***************************************                           BRCOMMC
+      *  BROKER COMMISSION STATEMENT COMMUNICATION AREA                 BRCOMMC
+      *  PROGRAM:         BRCOMM                                       BRCOMMC
+      *  COPYBOOK NAME:   BRCOMMC                                      BRCOMMC
+      *  CALLER PASSES IN THE BROKER-ID TO BE STATED.  BRCOMM MATCHES   BRCOMMC
+      *  THE BROKER'S AGENCY_NUM AGAINST CASE_MASTER'S AGENT_REP_ID TO  BRCOMMC
+      *  FIND THE CASES TIED TO THAT BROKER, AND RETURNS THE STATEMENT  BRCOMMC
+      *  TOTALS BELOW.  THE CASE-BY-CASE DETAIL IS WRITTEN TO THE       BRCOMMC
+      *  BRCM TDQ.                                                      BRCOMMC
+      ***************************************                           BRCOMMC
+          05  BR-COMMISSION-COMM-AREA.                                 BRCOMMC
+              10  BC-BROKER-ID            PIC X(9)  VALUE SPACES.       BRCOMMC
+              10  BC-NOT-FOUND-IND        PIC X(1)  VALUE 'N'.          BRCOMMC
+              10  BC-CASE-COUNT           PIC 9(5)  VALUE ZERO.         BRCOMMC
+              10  BC-TOTAL-GROSS-PREMIUM  PIC S9(9)V99 COMP-3 VALUE ZERO.BRCOMMC
+              10  BC-TOTAL-GROSS-COMM     PIC S9(9)V99 COMP-3 VALUE ZERO.BRCOMMC
+              10  BC-TOTAL-VESTED-COMM    PIC S9(9)V99 COMP-3 VALUE ZERO.BRCOMMC
+              10  BC-TOTAL-NET-COMM       PIC S9(9)V99 COMP-3 VALUE ZERO.BRCOMMC
