@@ -0,0 +1,18 @@
+      ***************************************                           CATSTATC
+      *  CATMASTER UNDERWRITING PIPELINE STATUS COMMUNICATION AREA      CATSTATC
+      *  PROGRAM:         CATSTAT                                      CATSTATC
+      *  COPYBOOK NAME:   CATSTATC                                     CATSTATC
+      *  CATSTAT SCANS CATMASTER AND BUCKETS EVERY OPEN APPLICATION BY  CATSTATC
+      *  ITS FURTHEST-COMPLETED STAGE.  THE CALLER GETS BACK THE COUNT  CATSTATC
+      *  CURRENTLY SITTING IN EACH STAGE; THE FULL BREAKDOWN, INCLUDING CATSTATC
+      *  OLDEST/NEWEST AGE-IN-STAGE, IS WRITTEN TO THE CATS TDQ.        CATSTATC
+      ***************************************                           CATSTATC
+           05  CAT-STATUS-COMM-AREA.                                   CATSTATC
+               10  CS-RECEIVED-COUNT       PIC 9(5)  VALUE ZERO.        CATSTATC
+               10  CS-LICENSED-COUNT       PIC 9(5)  VALUE ZERO.        CATSTATC
+               10  CS-UNDERWRITTEN-COUNT   PIC 9(5)  VALUE ZERO.        CATSTATC
+               10  CS-VERIFIED-COUNT       PIC 9(5)  VALUE ZERO.        CATSTATC
+               10  CS-CERTIFIED-COUNT      PIC 9(5)  VALUE ZERO.        CATSTATC
+               10  CS-ISSUED-COUNT         PIC 9(5)  VALUE ZERO.        CATSTATC
+               10  CS-UNKNOWN-COUNT        PIC 9(5)  VALUE ZERO.        CATSTATC
+               10  CS-TOTAL-OPEN-COUNT     PIC 9(6)  VALUE ZERO.        CATSTATC
