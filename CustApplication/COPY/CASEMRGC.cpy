@@ -0,0 +1,26 @@
+      ***************************************                           CASEMRGC
+      *  CASE-DUPLICATE MERGE COMMUNICATION AREA                        CASEMRGC
+      *  PROGRAM:         CASEMRG                                       CASEMRGC
+      *  COPYBOOK NAME:   CASEMRGC                                      CASEMRGC
+      *  NA340 OFFERS THIS AS A GUIDED ACTION WHEN TWO CASE_MASTER       CASEMRGC
+      *  ROWS TURN OUT TO BE THE SAME EMPLOYER GROUP SET UP TWICE        CASEMRGC
+      *  (THE DUPLICATE MARKED ACTIVE_CODE ' D' - CASECOBQ'S             CASEMRGC
+      *  CASE-DUPLICATE).  CASEMRG REASSIGNS EVERY EMPLOYEE AND          CASEMRGC
+      *  COVERAGE ROW FROM THE DUPLICATE CASE'S CIM IDENTITY TO THE      CASEMRGC
+      *  SURVIVING CASE'S, WRITES AN AUDIT_COMM ENTRY RECORDING THE      CASEMRGC
+      *  MERGE, AND CLOSES THE DUPLICATE CASE OUT (ACTIVE_CODE '05').    CASEMRGC
+      ***************************************                           CASEMRGC
+           05  MRG-MERGE-COMM-AREA.                                     CASEMRGC
+               10  MRG-DUPLICATE-CASE    PIC X(6)  VALUE SPACES.         CASEMRGC
+               10  MRG-SURVIVING-CASE    PIC X(6)  VALUE SPACES.         CASEMRGC
+               10  MRG-INITIALS          PIC X(3)  VALUE SPACES.         CASEMRGC
+               10  MRG-EMP-ROWS-MOVED    PIC 9(5)  VALUE ZERO.           CASEMRGC
+               10  MRG-COV-ROWS-MOVED    PIC 9(5)  VALUE ZERO.           CASEMRGC
+               10  MRG-RETURN-CODE       PIC X(2)  VALUE '00'.           CASEMRGC
+      *            '00' = MERGED OK                                      CASEMRGC
+      *            '01' = DUPLICATE CASE NOT FOUND                       CASEMRGC
+      *            '02' = DUPLICATE CASE IS NOT MARKED ACTIVE_CODE ' D'   CASEMRGC
+      *            '03' = SURVIVING CASE NOT FOUND                       CASEMRGC
+      *            '04' = DUPLICATE AND SURVIVING CASE ARE THE SAME       CASEMRGC
+      *            '05' = EMP_NUM COLLISION BETWEEN THE TWO ROSTERS        CASEMRGC
+      *            '96' = SQL ERROR                                      CASEMRGC
