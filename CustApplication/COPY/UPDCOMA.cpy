@@ -59,6 +59,14 @@
                05 COM-COUNTRY-CODE          PIC X(03).                  00006050
                05 COM-CARRIER-CODE          PIC XX.
                05 COM-PREV-CARRIER          PIC XX.
+      *---------------------------------------------------------------*
+      *    CHANGE_DATE AS IT WAS WHEN THE SCREEN WAS FIRST BROUGHT UP *
+      *    IN NA340 - COMPARED AGAINST THE LIVE ROW IN NA340B'S       *
+      *    0215-CHECK-CONCURRENT-UPDATE BEFORE POSTING THE UPDATE, SO *
+      *    A CHANGE POSTED BY SOMEONE ELSE WHILE THIS SCREEN WAS UP   *
+      *    DOES NOT GET SILENTLY OVERWRITTEN.                        *
+      *---------------------------------------------------------------*
+               05 COM-ORIG-CHANGE-DATE      PIC X(26).
 
            02  WS-EDIT-SW                   PIC X.                      00004240
 
