@@ -0,0 +1,13 @@
+      ***************************************                           CATAGEC
+      *  CATMASTER STAGE-AGING ALERT COMMUNICATION AREA                 CATAGEC
+      *  PROGRAM:         CATAGE                                       CATAGEC
+      *  COPYBOOK NAME:   CATAGEC                                      CATAGEC
+      *  CATAGE SCANS CATMASTER FOR OPEN APPLICATIONS WHOSE CURRENT     CATAGEC
+      *  STAGE DATE IS OLDER THAN THE STAGE/CARRIER'S CONFIGURED        CATAGEC
+      *  THRESHOLD (PROGRAM_RULES PROGRAM_ID 'CATAGE', RULE = STAGE     CATAGEC
+      *  NAME, CARRIER = CAT_FIELD_FORCE, RULE_VALUE = DAYS, ZERO-      CATAGEC
+      *  FILLED IN THE FIRST 5 BYTES) AND LISTS THEM ON THE CAGE TDQ.   CATAGEC
+      ***************************************                           CATAGEC
+           05  CAT-AGE-COMM-AREA.                                      CATAGEC
+               10  CG-FLAGGED-COUNT        PIC 9(5)  VALUE ZERO.        CATAGEC
+               10  CG-APPS-SCANNED-COUNT   PIC 9(6)  VALUE ZERO.        CATAGEC
