@@ -0,0 +1,20 @@
+      *---------------------------------------------------------------*
+      *  COPYBOOK: TERMPREF                                           *
+      *  HOST VARIABLES FOR THE TERM_PREF TABLE - ONE ROW PER CICS    *
+      *  TERMINAL ID, HOLDING THE LAST SYSTEM/ACTION CODE ENTERED ON  *
+      *  THE NA300 MAIN MENU SO IT CAN DEFAULT BACK IN ON SIGN-ON.    *
+      *---------------------------------------------------------------*
+           EXEC SQL DECLARE TERM_PREF TABLE
+           ( TERM_ID             CHAR(4)      NOT NULL,
+             SYSTEM_CODE         CHAR(2)      NOT NULL,
+             ACTION_CODE         CHAR(5)      NOT NULL,
+             LOGON_ID            CHAR(8)      NOT NULL,
+             LAST_UPDATE         DECIMAL(7)   NOT NULL
+           ) END-EXEC.
+
+       01  TP-TERM-PREF-ROW.
+           05  TP-TERM-ID               PIC X(4).
+           05  TP-SYSTEM-CODE           PIC X(2).
+           05  TP-ACTION-CODE           PIC X(5).
+           05  TP-LOGON-ID              PIC X(8).
+           05  TP-LAST-UPDATE           PIC S9(7) COMP-3.
