@@ -0,0 +1,24 @@
+      ***************************************                           COVWAITC
+      *  COVERAGE WAIT-PERIOD TEMPLATE COMMUNICATION AREA                COVWAITC
+      *  PROGRAM:         COVWAIT                                        COVWAITC
+      *  COPYBOOK NAME:   COVWAITC                                       COVWAITC
+      *  FUNCTION 'L' - LOOKUP THE CASE/PLAN TEMPLATE WAIT_PERIOD SO A    COVWAITC
+      *  NEW COVERAGE ROW CAN PREFILL FROM IT.  CW-WAIT-PERIOD COMES      COVWAITC
+      *  BACK SPACES WHEN NO TEMPLATE IS ON FILE, IN WHICH CASE THE       COVWAITC
+      *  CALLER KEYS THE WAIT PERIOD AS BEFORE.                           COVWAITC
+      *  FUNCTION 'S' - SET (ADD OR REPLACE) THE TEMPLATE WAIT_PERIOD     COVWAITC
+      *  FOR A CASE/PLAN.  THE REP STILL KEYS WHATEVER WAIT_PERIOD A      COVWAITC
+      *  ROW ACTUALLY NEEDS - THE TEMPLATE ONLY SUPPLIES THE PREFILL -    COVWAITC
+      *  SO THE RARE EXCEPTION IS A SIMPLE OVERTYPE, NOT A NEW FUNCTION.  COVWAITC
+      ***************************************                           COVWAITC
+           05  CW-WAIT-TEMPLATE-COMM-AREA.                               COVWAITC
+               10  CW-FUNCTION-CODE        PIC X(1)  VALUE 'L'.          COVWAITC
+               10  CW-CASE-IDNTITY          PIC X(8)  VALUE SPACES.      COVWAITC
+               10  CW-PLAN-CODE             PIC X(2)  VALUE SPACES.      COVWAITC
+               10  CW-WAIT-PERIOD           PIC X(2)  VALUE SPACES.      COVWAITC
+               10  CW-TEMPLATE-FOUND-IND    PIC X(1)  VALUE SPACE.       COVWAITC
+      *                                       Y = TEMPLATE WAS ON FILE    COVWAITC
+      *                                       N = NO TEMPLATE ON FILE     COVWAITC
+               10  CW-RETURN-CODE           PIC X(2)  VALUE SPACES.      COVWAITC
+      *                                       00 = REQUEST PROCESSED      COVWAITC
+      *                                       01 = INVALID FUNCTION CODE  COVWAITC
