@@ -0,0 +1,45 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUDIT_COMM)
+      *        LIBRARY(IBMUSER.CICS.COPY(AUDITHST))                    *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      *                                                                 *
+      * ONE ROW IS KEPT PER AUDCOMM BEFORE/AFTER IMAGE PASSED TO THE    *
+      * AUDIT PROGRAM (SEE THE AUDCOMM COPYBOOK).  AUDIT_TIMESTAMP IS   *
+      * STAMPED BY THE WRITER AND IS NOT PART OF AUDCOMM ITSELF - IT    *
+      * IS WHAT LETS AUDHIST LIST ENTRIES IN ORDER FOR A CASE OR        *
+      * IDENTITY.  COLUMN NAMES OTHERWISE MATCH THE AUDCOMM FIELD       *
+      * NAMES THEY ARE LOADED FROM.                                     *
+      ******************************************************************
+           EXEC SQL DECLARE AUDIT_COMM TABLE
+           ( AUDIT_TIMESTAMP        TIMESTAMP     NOT NULL,
+             INITIALS               CHAR(3)       NOT NULL,
+             AUDIT_CODE             CHAR(2)       NOT NULL,
+             CARRIER                CHAR(2),
+             UNIQUENUM              CHAR(6),
+             EMPNO                  DECIMAL(5),
+             AC_ID_NUMBER           CHAR(8),
+             AC_USER_ID             CHAR(8),
+             AC_SITE_CODE           CHAR(2),
+             AC_PREV_STATE          CHAR(2),
+             AC_CURR_STATE          CHAR(2),
+             AC_PREV_AREA           CHAR(2),
+             AC_CURR_AREA           CHAR(2),
+             AC_PREV_LEVEL          CHAR(2),
+             AC_CURR_LEVEL          CHAR(2),
+             AC_PREV_LIFE_AMOUNT    DECIMAL(7),
+             AC_CURR_LIFE_AMOUNT    DECIMAL(7),
+             AC_PREV_SALARY         DECIMAL(7),
+             AC_CURR_SALARY         DECIMAL(7),
+             AC_PREV_AGE            DECIMAL(3),
+             AC_CURR_AGE            DECIMAL(3),
+             AC_PREV_SEX            CHAR(1),
+             AC_CURR_SEX            CHAR(1),
+             AC_PREV_SMOKER         CHAR(1),
+             AC_CURR_SMOKER         CHAR(1),
+             AC_PREV_CASE_OPTION    CHAR(1),
+             AC_CURR_CASE_OPTION    CHAR(1),
+             AC_PREV_RECORD         CHAR(1700),
+             AC_CURR_RECORD         CHAR(1700)
+           ) END-EXEC.
