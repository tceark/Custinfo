@@ -0,0 +1,28 @@
+      ***************************************                           LICEXPC
+      *  AGENT LICENSE-EXPIRATION LOOKAHEAD COMMUNICATION AREA          LICEXPC
+      *  PROGRAM:         LICEXPRT                                      LICEXPC
+      *  COPYBOOK NAME:   LICEXPC                                       LICEXPC
+      *  NEITHER AGNTNAME NOR AUDIT_COMM CARRIES AN ACTUAL LICENSE-      LICEXPC
+      *  EXPIRATION DATE - AGNTNAME ONLY HAS CERTIFIED_IND, AND          LICEXPC
+      *  AUDIT_COMM ONLY HAS THE TIMESTAMP OF THE LAST LICENSE-AUDIT     LICEXPC
+      *  ENTRY (AUDIT_CODE ' L' OR 'LC' - AUDCOMM'S LICENSE-AUDIT).      LICEXPC
+      *  LICEXPRT TREATS LE-RENEWAL-CYCLE-DAYS AS HOW OFTEN A LICENSE    LICEXPC
+      *  HAS TO BE RE-AUDITED AND FLAGS ANY CERTIFIED AGENT WHOSE        LICEXPC
+      *  MOST RECENT LICENSE-AUDIT ENTRY IS WITHIN LE-LOOKAHEAD-DAYS     LICEXPC
+      *  OF THAT CYCLE COMING DUE - OR WHO HAS NO LICENSE-AUDIT ENTRY    LICEXPC
+      *  AT ALL, WHICH IS TREATED AS ALREADY DUE.  THE FULL LIST GOES    LICEXPC
+      *  TO THE LICX TDQ; THE CALLER GETS BACK THE TOTALS.               LICEXPC
+      ***************************************                           LICEXPC
+           05  LE-LICENSE-COMM-AREA.                                    LICEXPC
+               10  LE-LOOKAHEAD-DAYS       PIC 9(3)  VALUE ZERO.         LICEXPC
+      *            DAYS-OUT WINDOW TO FLAG AS "COMING DUE" - DEFAULTS    LICEXPC
+      *            TO 60 WHEN LEFT ZERO.                                 LICEXPC
+               10  LE-RENEWAL-CYCLE-DAYS   PIC 9(4)  VALUE ZERO.         LICEXPC
+      *            HOW OFTEN A LICENSE MUST BE RE-AUDITED - DEFAULTS     LICEXPC
+      *            TO 730 (2 YEARS) WHEN LEFT ZERO.                      LICEXPC
+               10  LE-AGENT-COUNT          PIC 9(5)  VALUE ZERO.         LICEXPC
+               10  LE-DUE-SOON-COUNT       PIC 9(5)  VALUE ZERO.         LICEXPC
+               10  LE-NEVER-AUDITED-COUNT  PIC 9(5)  VALUE ZERO.         LICEXPC
+               10  LE-RETURN-CODE          PIC X(2)  VALUE '00'.         LICEXPC
+      *            '00' = PROCESSED OK                                   LICEXPC
+      *            '96' = SQL ERROR                                      LICEXPC
