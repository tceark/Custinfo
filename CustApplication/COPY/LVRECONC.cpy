@@ -0,0 +1,15 @@
+      ***************************************                           LVRECONC
+      *  LIFE-VOLUME RECONCILIATION ALERT COMMUNICATION AREA             LVRECONC
+      *  PROGRAM:         LVRECON                                       LVRECONC
+      *  COPYBOOK NAME:   LVRECONC                                      LVRECONC
+      *  LVRECON SCANS ACTIVE EMPLOYEE ROWS AND CROSS-CHECKS EACH        LVRECONC
+      *  MEMBER'S LIFE_VOLUME/OPTIONAL_LIFE AGAINST WHETHER AN ACTIVE    LVRECONC
+      *  'LIFE'/'LIFEOP' COVERAGE ROW IS ON FILE FOR THAT MEMBER,        LVRECONC
+      *  FLAGGING ANY MISMATCH SO BENEFITS CAN RECONCILE IT BEFORE IT    LVRECONC
+      *  SURFACES AS A CLAIM DISPUTE.  COVERAGE HAS NO STORED VOLUME     LVRECONC
+      *  AMOUNT OF ITS OWN (ONLY PREMIUM/OVERRIDE BY PLAN), SO THE TIE   LVRECONC
+      *  CHECK IS PRESENCE OF AN ACTIVE COVERAGE ROW, NOT A DOLLAR SUM.  LVRECONC
+      ***************************************                           LVRECONC
+           05  LV-RECON-COMM-AREA.                                      LVRECONC
+               10  LV-FLAGGED-COUNT        PIC 9(5)  VALUE ZERO.         LVRECONC
+               10  LV-SCANNED-COUNT        PIC 9(6)  VALUE ZERO.         LVRECONC
