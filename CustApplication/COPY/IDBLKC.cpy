@@ -0,0 +1,19 @@
+      ***************************************                           IDBLKC
+      *  IDENTITY-NUMBER BLOCK CHECKOUT COMMUNICATION AREA               IDBLKC
+      *  PROGRAM:         IDBLOCK                                        IDBLKC
+      *  COPYBOOK NAME:   IDBLKC                                         IDBLKC
+      *  FUNCTION 'C' - CHECK OUT THE NEXT IDENTITY NUMBER FOR           IDBLKC
+      *  IB-ALLOC-KEY (NORMALLY THE REQUESTING TERMINAL ID).  MOST       IDBLKC
+      *  CALLS ARE SERVED OUT OF THAT KEY'S CACHED BLOCK IN              IDBLKC
+      *  ID_NUM_BLOCK WITHOUT TOUCHING NEXT_IDNTITY AT ALL; ONLY WHEN    IDBLKC
+      *  A KEY'S BLOCK IS EXHAUSTED DOES THIS PROGRAM LOCK AND ADVANCE   IDBLKC
+      *  NEXT_IDNTITY, AND ONLY LONG ENOUGH TO HAND OUT A NEW BLOCK.     IDBLKC
+      ***************************************                           IDBLKC
+           05  IB-BLOCK-COMM-AREA.                                      IDBLKC
+               10  IB-FUNCTION-CODE        PIC X(1)  VALUE 'C'.         IDBLKC
+               10  IB-ALLOC-KEY             PIC X(4)  VALUE SPACES.     IDBLKC
+               10  IB-ASSIGNED-ID           PIC X(8)  VALUE SPACES.     IDBLKC
+               10  IB-RETURN-CODE           PIC X(2)  VALUE SPACES.     IDBLKC
+      *                                       00 = REQUEST PROCESSED      IDBLKC
+      *                                       01 = INVALID FUNCTION CODE  IDBLKC
+      *                                       02 = UNABLE TO ALLOCATE     IDBLKC
