@@ -0,0 +1,28 @@
+      *---------------------------------------------------------------*
+      *  COPYBOOK: CASEPCQ                                            *
+      *  HOST VARIABLES FOR THE CASE_PEND_CHG TABLE - ONE ROW PER     *
+      *  CASE-LEVEL CHANGE KEYED WITH A FUTURE EFFECTIVE_DATE.  THE   *
+      *  CHANGE_IMAGE COLUMN HOLDS THE FULL DCLAGNTNAME RECORD AS     *
+      *  THE OPERATOR LEFT IT, SO THE SAME UPDATE CAN BE REPLAYED     *
+      *  AGAINST CASENAME WHEN EFFECTIVE_DATE ARRIVES, THE SAME WAY   *
+      *  AC-PREV-RECORD/AC-CURR-RECORD CARRY A RECORD IMAGE FOR       *
+      *  AUDIT IN AUDCOMM.                                            *
+      *---------------------------------------------------------------*
+           EXEC SQL DECLARE CASE_PEND_CHG TABLE
+           ( IDNTITY             CHAR(8)      NOT NULL,
+             EFFECTIVE_DATE      DATE         NOT NULL,
+             QUEUED_DATE         DATE         NOT NULL,
+             QUEUED_LOGON        CHAR(8)      NOT NULL,
+             STATUS              CHAR(1)      NOT NULL,
+             CHANGE_IMAGE        CHAR(1700)   NOT NULL
+           ) END-EXEC.
+
+       01  CPQ-CASE-PEND-CHG-ROW.
+           05  CPQ-IDNTITY              PIC X(8).
+           05  CPQ-EFFECTIVE-DATE       PIC X(10).
+           05  CPQ-QUEUED-DATE          PIC X(10).
+           05  CPQ-QUEUED-LOGON         PIC X(8).
+           05  CPQ-STATUS               PIC X(1).
+               88  CPQ-PENDING                  VALUE 'P'.
+               88  CPQ-APPLIED                  VALUE 'A'.
+           05  CPQ-CHANGE-IMAGE         PIC X(1700).
