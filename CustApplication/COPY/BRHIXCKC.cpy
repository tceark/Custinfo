@@ -0,0 +1,24 @@
+      ***************************************                           BRHIXCKC
+      *  BROKER EXCHANGE-READINESS CHECK COMMUNICATION AREA             BRHIXCKC
+      *  PROGRAM:         BRHIXCK                                      BRHIXCKC
+      *  COPYBOOK NAME:   BRHIXCKC                                     BRHIXCKC
+      *  CALLER PASSES IN THE BROKER-ID BEING LINKED TO A CASE AND THAT BRHIXCKC
+      *  CASE'S KEY.  BRHIXCK DECIDES WHETHER THE CASE IS EXCHANGE      BRHIXCKC
+      *  BUSINESS (A NON-BLANK CASE_MASTER.EXCHANGE_SUBSCRIBER_ID) AND, BRHIXCKC
+      *  IF SO, WHETHER THE BROKER HAS BOTH HIX_AGENT_NUMBER AND        BRHIXCKC
+      *  AGENT_FFM_ID ON FILE.  CALLERS SUCH AS NA330/NA340 USE THIS TO BRHIXCKC
+      *  HOLD THE LINK UNTIL BOTH EXCHANGE-REQUIRED FIELDS ARE PRESENT. BRHIXCKC
+      ***************************************                           BRHIXCKC
+          05  BR-HIX-CHECK-COMM-AREA.                                  BRHIXCKC
+              10  HC-BROKER-ID             PIC X(9)  VALUE SPACES.      BRHIXCKC
+              10  HC-CASENAME-IDNTY        PIC X(8)  VALUE SPACES.      BRHIXCKC
+              10  HC-CASE-UNIQUE-NUM       PIC X(6)  VALUE SPACES.      BRHIXCKC
+              10  HC-EXCHANGE-CASE-IND     PIC X(1)  VALUE 'N'.         BRHIXCKC
+              10  HC-LINK-ALLOWED-IND      PIC X(1)  VALUE 'Y'.         BRHIXCKC
+              10  HC-REASON-CODE           PIC X(2)  VALUE SPACES.      BRHIXCKC
+      *                                       00 = LINK ALLOWED         BRHIXCKC
+      *                                       01 = BROKER NOT ON FILE   BRHIXCKC
+      *                                       02 = CASE NOT ON FILE     BRHIXCKC
+      *                                       03 = MISSING HIX NUMBER   BRHIXCKC
+      *                                       04 = MISSING FFM ID       BRHIXCKC
+      *                                       05 = MISSING BOTH         BRHIXCKC
