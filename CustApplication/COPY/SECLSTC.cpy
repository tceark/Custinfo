@@ -0,0 +1,20 @@
+      ***************************************                           SECLSTC
+      *  SECURITY LIST COMMUNICATION AREA                               SECLSTC
+      *  PROGRAM:         SECLIST                                       SECLSTC
+      *  COPYBOOK NAME:   SECLSTC                                       SECLSTC
+      *  CALLER FILLS IN THE CARRIER/SITE CODES TO BE CHECKED (THERE IS SECLSTC
+      *  NO CARRIER OR SITE MASTER TABLE IN THIS SYSTEM TO SCAN FOR "ALL SECLSTC
+      *  CODES THAT EXIST" - THE CALLER SUPPLIES THE CODES IT CARES      SECLSTC
+      *  ABOUT).  SECLIST RETURNS SECCHECK'S SEC-RETURN-CODE FOR EACH    SECLSTC
+      *  ONE AND ALSO WRITES A PLAIN-LANGUAGE LINE PER CODE TO THE SECL  SECLSTC
+      *  TDQ FOR REVIEW.                                                SECLSTC
+      ***************************************                           SECLSTC
+           05  SECURITY-LIST-COMM-AREA.                                 SECLSTC
+               10  SECL-CARRIER-COUNT     PIC S9(4)  COMP.               SECLSTC
+               10  SECL-CARRIER-ENTRY OCCURS 20 TIMES.                  SECLSTC
+                   15  SECL-CARRIER-CODE      PIC X(2)  VALUE SPACES.   SECLSTC
+                   15  SECL-CARRIER-RESULT    PIC X     VALUE SPACE.    SECLSTC
+               10  SECL-SITE-COUNT         PIC S9(4)  COMP.              SECLSTC
+               10  SECL-SITE-ENTRY OCCURS 20 TIMES.                     SECLSTC
+                   15  SECL-SITE-CODE          PIC X(2)  VALUE SPACES.  SECLSTC
+                   15  SECL-SITE-RESULT        PIC X     VALUE SPACE.   SECLSTC
