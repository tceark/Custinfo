@@ -0,0 +1,28 @@
+      ***************************************                           IDSYNCC
+      *  IDNTITY_HISTORY MONGODB_SYNC RESYNC COMMUNICATION AREA          IDSYNCC
+      *  PROGRAM:         IDSYNC                                        IDSYNCC
+      *  COPYBOOK NAME:   IDSYNCC                                       IDSYNCC
+      *  FUNCTION 'L' - LIST IDNTITY_HISTORY ROWS WHOSE MONGODB_SYNC    IDSYNCC
+      *  STILL SHOWS NOT-YET-SYNCED ('N') AND WHOSE CHANGE_DATE IS      IDSYNCC
+      *  OLDER THAN IS-AGE-THRESHOLD-DAYS - WRITTEN TO THE IDSY TDQ.    IDSYNCC
+      *  FUNCTION 'R' - FLAG ONE ROW (KEYED BY IS-IDNTITY/IS-CHANGE-    IDSYNCC
+      *  DATE) FOR RE-DELIVERY BY SETTING MONGODB_SYNC TO 'R'.          IDSYNCC
+      *  FUNCTION 'B' - FLAG EVERY ROW CURRENTLY AGED PAST THE SAME     IDSYNCC
+      *  THRESHOLD FOR RE-DELIVERY IN ONE PASS; IS-ROWS-AFFECTED        IDSYNCC
+      *  COMES BACK WITH THE NUMBER OF ROWS UPDATED.                    IDSYNCC
+      ***************************************                           IDSYNCC
+           05  ID-SYNC-COMM-AREA.                                       IDSYNCC
+               10  IS-FUNCTION-CODE        PIC X(1)  VALUE 'L'.         IDSYNCC
+      *                                      L = LIST AGED/UNSYNCED       IDSYNCC
+      *                                      R = REQUEUE ONE ROW          IDSYNCC
+      *                                      B = REQUEUE ALL AGED ROWS    IDSYNCC
+               10  IS-AGE-THRESHOLD-DAYS   PIC 9(3)  VALUE ZERO.        IDSYNCC
+               10  IS-IDNTITY              PIC X(8)  VALUE SPACES.     IDSYNCC
+               10  IS-CHANGE-DATE          PIC X(26) VALUE SPACES.     IDSYNCC
+               10  IS-ROWS-FOUND           PIC 9(5)  VALUE ZERO.        IDSYNCC
+               10  IS-ROWS-AFFECTED        PIC 9(5)  VALUE ZERO.        IDSYNCC
+               10  IS-RETURN-CODE          PIC X(2)  VALUE SPACES.     IDSYNCC
+      *                                      00 = REQUEST PROCESSED      IDSYNCC
+      *                                      01 = INVALID FUNCTION CODE  IDSYNCC
+      *                                      02 = ROW NOT FOUND/NOT 'N'  IDSYNCC
+      *                                      96 = SQL ERROR              IDSYNCC
