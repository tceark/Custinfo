@@ -0,0 +1,16 @@
+      ***************************************                           AUDACTC
+      *  AUDCOMM ACTIVITY-BY-USER MANAGEMENT REPORT COMMUNICATION AREA  AUDACTC
+      *  PROGRAM:         AUDACT                                       AUDACTC
+      *  COPYBOOK NAME:   AUDACTC                                      AUDACTC
+      *  CALLER SUPPLIES A DATE RANGE (CCYY-MM-DD).  AUDACT COUNTS      AUDACTC
+      *  AUDIT_COMM ENTRIES OVER THAT RANGE BY AUDIT-CODE CATEGORY AND  AUDACTC
+      *  LOGON ID, WRITES THE FULL BREAKDOWN TO THE AUDR TDQ, AND      AUDACTC
+      *  RETURNS THE TOTALS ON THE COMMAREA.                           AUDACTC
+      ***************************************                           AUDACTC
+           05  AA-ACTIVITY-COMM-AREA.                                  AUDACTC
+               10  AA-START-DATE           PIC X(10) VALUE SPACES.     AUDACTC
+      *                                       RANGE START - REQUIRED    AUDACTC
+               10  AA-END-DATE              PIC X(10) VALUE SPACES.     AUDACTC
+      *                                       RANGE END - REQUIRED      AUDACTC
+               10  AA-TOTAL-ENTRY-COUNT     PIC 9(7)  VALUE ZERO.       AUDACTC
+               10  AA-BUCKET-COUNT          PIC 9(4)  VALUE ZERO.       AUDACTC
