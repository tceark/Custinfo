@@ -0,0 +1,23 @@
+      ***************************************                           SECSTALC
+      *  STALE CROSS-CARRIER/SITE ACCESS AUDIT COMMUNICATION AREA        SECSTALC
+      *  PROGRAM:         SECSTALE                                      SECSTALC
+      *  COPYBOOK NAME:   SECSTALC                                      SECSTALC
+      *  SECSTALE SCANS CASE_MASTER FOR CASES WHOSE OWNING_CARRIER NO    SECSTALC
+      *  LONGER MATCHES PREV_CARRIER (THE CASE HAS MOVED CARRIERS) AND,  SECSTALC
+      *  FOR EACH ONE, CHECKS WHETHER ITS SITE HAS ALSO MOVED SINCE THE  SECSTALC
+      *  LAST AUDITED CHANGE.  SECCHECK HAS NO WAY TO ENUMERATE WHICH    SECSTALC
+      *  USER IDS RACF CURRENTLY GRANTS ACCESS TO A GIVEN CARR.CARR OR   SECSTALC
+      *  SITE.SITE RESOURCE (EXEC CICS QUERY SECURITY ONLY EVALUATES     SECSTALC
+      *  THE SIGNED-ON USER OF THE CURRENT TASK), SO THIS REPORT LISTS   SECSTALC
+      *  THE STALE RESOURCE IDS THEMSELVES - NOT USER IDS - AS           SECSTALC
+      *  CANDIDATES FOR A SECURITY ADMINISTRATOR TO PULL AGAINST RACF    SECSTALC
+      *  AND REVIEW.  DETAIL LINES GO TO THE STAL TDQ; THE CALLER GETS   SECSTALC
+      *  BACK JUST THE COUNT OF CASES FLAGGED.                           SECSTALC
+      ***************************************                           SECSTALC
+           05  SA-STALE-COMM-AREA.                                      SECSTALC
+               10  SA-CASE-COUNT           PIC 9(6)  VALUE ZERO.         SECSTALC
+      *            NUMBER OF CASES FLAGGED WITH A STALE CARRIER AND/OR   SECSTALC
+      *            SITE ACCESS RESOURCE ID (DETAIL IS ON THE STAL TDQ).  SECSTALC
+               10  SA-RETURN-CODE          PIC X(2)  VALUE '00'.         SECSTALC
+      *            '00' = PROCESSED OK                                  SECSTALC
+      *            '96' = SQL ERROR                                     SECSTALC
