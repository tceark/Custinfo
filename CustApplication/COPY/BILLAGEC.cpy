@@ -0,0 +1,14 @@
+      ***************************************                           BILLAGEC
+      *  BILLREQ REQUEST-AGING DASHBOARD COMMUNICATION AREA             BILLAGEC
+      *  PROGRAM:         BILLAGE                                      BILLAGEC
+      *  COPYBOOK NAME:   BILLAGEC                                     BILLAGEC
+      *  BILLAGE SCANS THE REQUEST TABLE AND BUCKETS EVERY ROW BY       BILLAGEC
+      *  REQUEST_TYPE/PROCESS_STATUS.  THE CALLER GETS BACK THE TOTAL   BILLAGEC
+      *  ROW COUNT, THE NUMBER OF DISTINCT BUCKETS FOUND, AND THE AGE   BILLAGEC
+      *  IN DAYS OF THE SINGLE OLDEST REQUEST ON THE TABLE.  THE FULL   BILLAGEC
+      *  BUCKET-BY-BUCKET BREAKDOWN IS WRITTEN TO THE BRAG TDQ.         BILLAGEC
+      ***************************************                           BILLAGEC
+           05  BILL-AGING-COMM-AREA.                                   BILLAGEC
+               10  BA-TOTAL-REQUEST-COUNT  PIC 9(6)  VALUE ZERO.        BILLAGEC
+               10  BA-BUCKET-COUNT         PIC 9(4)  VALUE ZERO.        BILLAGEC
+               10  BA-OLDEST-AGE-DAYS      PIC 9(5)  VALUE ZERO.        BILLAGEC
