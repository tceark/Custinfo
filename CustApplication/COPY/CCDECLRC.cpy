@@ -0,0 +1,38 @@
+      ***************************************                           CCDECLRC
+      *  CREDIT-CARD DECLINE-HANDLING COMMUNICATION AREA                CCDECLRC
+      *  PROGRAM:         CCDECLRT                                       CCDECLRC
+      *  COPYBOOK NAME:   CCDECLRC                                       CCDECLRC
+      *  CASE_MASTER HAS NO CREDIT-CARD DECLINE COUNTER THE WAY IT HAS   CCDECLRC
+      *  NSF_CHECKS_COUNT FOR EFT - SO EACH DECLINE IS LOGGED TO         CCDECLRC
+      *  AUDIT_COMM (AUDIT_CODE 'CK') AND THE RUNNING COUNT IS           CCDECLRC
+      *  RECONSTRUCTED FROM THAT HISTORY RATHER THAN KEPT ON A FIELD     CCDECLRC
+      *  OF ITS OWN.  A CASE WHOSE DECLINE COUNT REACHES CD-MAX-         CCDECLRC
+      *  DECLINES IS PUT ON HOLD UNDER ACTIVE_CODE ' 2' - CASECOBQ'S     CCDECLRC
+      *  CASE-NSF - THE SAME STATUS AN EFT DRAFT THAT BOUNCES TOO MANY   CCDECLRC
+      *  TIMES ENDS UP IN (SEE EFTNSFRT); A FAILED COLLECTION IS A       CCDECLRC
+      *  FAILED COLLECTION REGARDLESS OF WHETHER THE METHOD WAS EFT OR   CCDECLRC
+      *  A CARD.  EFTNSFRT'S OWN LISTING AND RETRY FUNCTIONS STAY        CCDECLRC
+      *  EFT-ONLY BECAUSE THEY ALSO FILTER ON EFT_FLAG = 'Y', SO THE     CCDECLRC
+      *  TWO WORKFLOWS DON'T COLLIDE ON THE SAME HELD CASE.              CCDECLRC
+      ***************************************                           CCDECLRC
+           05  CD-DECLINE-COMM-AREA.                                    CCDECLRC
+               10  CD-FUNCTION-CODE      PIC X(1)  VALUE 'L'.            CCDECLRC
+      *            'L' = LIST CASES CURRENTLY ON HOLD FOR DECLINES       CCDECLRC
+      *            'D' = RECORD ONE DECLINE (CD-CASE-NUMBER)             CCDECLRC
+      *            'C' = CLEAR ONE CASE AFTER A SUCCESSFUL COLLECTION    CCDECLRC
+               10  CD-CASE-NUMBER         PIC X(6)  VALUE SPACES.        CCDECLRC
+               10  CD-INITIALS            PIC X(3)  VALUE SPACES.        CCDECLRC
+               10  CD-MAX-DECLINES        PIC 9(1)  VALUE ZERO.          CCDECLRC
+      *            DECLINES ALLOWED BEFORE THE CASE IS PUT ON HOLD -      CCDECLRC
+      *            DEFAULTS TO 3 WHEN LEFT ZERO.                          CCDECLRC
+               10  CD-DECLINE-COUNT       PIC 9(5)  VALUE ZERO.          CCDECLRC
+               10  CD-ESCALATED-SW        PIC X     VALUE 'N'.           CCDECLRC
+                   88  CD-ESCALATED       VALUE 'Y'.                     CCDECLRC
+               10  CD-ROWS-FOUND          PIC 9(5)  VALUE ZERO.          CCDECLRC
+               10  CD-RETURN-CODE         PIC X(2)  VALUE '00'.          CCDECLRC
+      *            '00' = PROCESSED OK                                   CCDECLRC
+      *            '01' = INVALID FUNCTION CODE                          CCDECLRC
+      *            '02' = CASE NOT FOUND                                 CCDECLRC
+      *            '03' = CASE NOT BILLED BY CREDIT CARD                 CCDECLRC
+      *            '04' = CASE NOT CURRENTLY ON HOLD                     CCDECLRC
+      *            '96' = SQL ERROR                                      CCDECLRC
