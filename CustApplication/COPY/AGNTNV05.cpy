@@ -72,8 +72,15 @@
              TRANSIT_NUM                    CHAR(9),                    00007200
              EFT_ACCT_TYPE                  CHAR(1),                    00007300
              PAYEE_IND                      CHAR(1),                    00007400
-             PAYMENT_IND                    CHAR(1)                     00007500
+             PAYMENT_IND                    CHAR(1),                    00007500
+R12601       EFT_STATUS                     CHAR(1) NOT NULL WITH DEFAULT
            ) END-EXEC.                                                  00007600
+R12601******************************************************************
+R12601* EFT_STATUS: U = UNVERIFIED (DEFAULT - NO PRE-NOTE RUN YET)      *
+R12601*             P = PRE-NOTE SENT, AWAITING RESULT                  *
+R12601*             V = PRE-NOTE CAME BACK CLEAN - EFT PAYMENT ALLOWED  *
+R12601*             R = PRE-NOTE REJECTED - ROUTING/ACCOUNT NO GOOD     *
+R12601******************************************************************
       ******************************************************************00007700
       * COBOL DECLARATION FOR TABLE AGNTNV05                           *00007800
       ******************************************************************00007900
@@ -152,8 +159,9 @@
            10 EFT-ACCT-TYPE        PIC X(1).                            00015200
            10 PAYEE-IND            PIC X(1).                            00015300
            10 PAYMENT-IND          PIC X(1).                            00015400
+R12601     10 EFT-STATUS           PIC X(1).
       ******************************************************************00015500
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 74      *00015600
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 75      *00015600
       ******************************************************************00015700
       *---------------------------------------------------------------* 00015800
       * INDICATOR VARIABLES ARE USED TO CHECK FOR NULL VALUES. IF A   * 00015900
@@ -163,7 +171,7 @@
       * UNPREDICTABLE OR WRONG RESULTS.                               * 00016300
       *---------------------------------------------------------------* 00016400
        01  AGNTNAME-INDICATOR-AREA.                                     00016500
-           10 AGNTNAME-INDICATORS  PIC S9(4) COMP OCCURS 74 TIMES.      00016600
+           10 AGNTNAME-INDICATORS  PIC S9(4) COMP OCCURS 75 TIMES.      00016600
        01  AGNTNAME-NULL-INDS REDEFINES AGNTNAME-INDICATOR-AREA.        00016700
            10 IND-IDNTITY                   PIC S9(4) COMP.             00016800
            10 IND-LAST-NAME                 PIC S9(4) COMP.             00016900
@@ -239,6 +247,7 @@
            10 IND-EFT-ACCT-TYPE             PIC S9(4) COMP.             00023900
            10 IND-PAYEE-IND                 PIC S9(4) COMP.             00024000
            10 IND-PAYMENT-IND               PIC S9(4) COMP.             00024100
+R12601     10 IND-EFT-STATUS                PIC S9(4) COMP.
       ******************************************************************00024200
       * FIELD PREFIXED COBOL DECLARATION FOR AGNTNAME.                 *00024300
       ******************************************************************00024400
@@ -317,3 +326,4 @@
            10 WR-EFT-ACCT-TYPE             PIC X(01).                   00031700
            10 WR-PAYEE-IND                 PIC X(01).                   00031800
            10 WR-PAYMENT-IND               PIC X(01).                   00031900
+R12601     10 WR-EFT-STATUS                PIC X(01).
