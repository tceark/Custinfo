@@ -0,0 +1,17 @@
+      ***************************************                           AUDHISTC
+      *  AUDCOMM CHANGE-HISTORY INQUIRY COMMUNICATION AREA              AUDHISTC
+      *  PROGRAM:         AUDHIST                                      AUDHISTC
+      *  COPYBOOK NAME:   AUDHISTC                                     AUDHISTC
+      *  CALLER SUPPLIES A CASE NUMBER AND/OR AN IDENTITY NUMBER.       AUDHISTC
+      *  AUDHIST LISTS THE AUDIT_COMM ENTRIES FOR IT, OLDEST FIRST,     AUDHISTC
+      *  SHOWING WHO CHANGED WHAT AND WHEN, TO THE AUDH TDQ.  THE       AUDHISTC
+      *  CALLER GETS BACK HOW MANY ENTRIES WERE FOUND AND WRITTEN.      AUDHISTC
+      ***************************************                           AUDHISTC
+           05  AH-HISTORY-COMM-AREA.                                   AUDHISTC
+               10  AH-CASE-NUMBER          PIC X(6)  VALUE SPACES.     AUDHISTC
+      *                                       CASE TO LIST - OPTIONAL   AUDHISTC
+               10  AH-IDNTITY-NUMBER        PIC X(8)  VALUE SPACES.     AUDHISTC
+      *                                       IDENTITY TO LIST - EITHER AUDHISTC
+      *                                       THIS OR AH-CASE-NUMBER    AUDHISTC
+      *                                       (OR BOTH) MUST BE SET     AUDHISTC
+               10  AH-ENTRY-COUNT          PIC 9(5)  VALUE ZERO.       AUDHISTC
