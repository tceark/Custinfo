@@ -0,0 +1,16 @@
+      ***************************************                           CASESITC
+      *  CASE_MASTER ADMIN-SITE ROLLUP COMMUNICATION AREA               CASESITC
+      *  PROGRAM:         CASESITE                                      CASESITC
+      *  COPYBOOK NAME:   CASESITC                                      CASESITC
+      *  CASESITE SCANS CASE_MASTER AND BUCKETS EVERY CASE BY ITS        CASESITC
+      *  ADMIN_SITE_CODE, THE ONLY SITE/REGION CODE CASE_MASTER          CASESITC
+      *  ACTUALLY CARRIES ON DB2 (CASECOBQ'S OLDER CASE-MKT-CODE HAS     CASESITC
+      *  NO SQL-QUERYABLE COUNTERPART).  THE CALLER GETS BACK THE        CASESITC
+      *  TOTAL CASE COUNT, THE NUMBER OF DISTINCT SITES FOUND, AND THE   CASESITC
+      *  AGE IN DAYS OF THE SINGLE OLDEST CHANGE ON THE TABLE.  THE      CASESITC
+      *  FULL SITE-BY-SITE BREAKDOWN IS WRITTEN TO THE CAST TDQ.         CASESITC
+      ***************************************                           CASESITC
+           05  CST-SITE-COMM-AREA.                                      CASESITC
+               10  CST-TOTAL-CASE-COUNT    PIC 9(6)  VALUE ZERO.         CASESITC
+               10  CST-SITE-COUNT          PIC 9(4)  VALUE ZERO.         CASESITC
+               10  CST-OLDEST-AGE-DAYS     PIC 9(5)  VALUE ZERO.         CASESITC
