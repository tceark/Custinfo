@@ -0,0 +1,31 @@
+      ******************************************************************
+      * DCLGEN TABLE(PLANCODE)                                         *
+      *        LIBRARY(IBMUSER.TEST.COPY(PLANCODE))                    *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * PLANCODE IS THE MASTER LIST OF VALID COVERAGE.PLAN_CODE        *
+      * VALUES AND WHAT EACH ONE MAPS TO - OWNING CARRIER, PRODUCT,    *
+      * AND RATE TABLE.  PREVIOUSLY DBA-MAINTAINED ONLY; PLANMAIN NOW  *
+      * MAINTAINS IT ONLINE THE SAME WAY EDITMAIN MAINTAINS EDITCODE.  *
+      ******************************************************************
+           EXEC SQL DECLARE PLANCODE TABLE
+           ( PLAN_CODE                      CHAR(2) NOT NULL,
+             CARRIER_CODE                   CHAR(2) NOT NULL,
+             PRODUCT_CODE                   CHAR(2) NOT NULL,
+             RATE_TABLE                     CHAR(4) NOT NULL,
+             PLAN_DESC                      CHAR(30) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PLANCODE                           *
+      ******************************************************************
+       01  DCLPLANCODE.
+           10 PLAN-CODE            PIC X(2).
+           10 CARRIER-CODE         PIC X(2).
+           10 PRODUCT-CODE         PIC X(2).
+           10 RATE-TABLE           PIC X(4).
+           10 PLAN-DESC            PIC X(30).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
