@@ -0,0 +1,45 @@
+      ***************************************                           SCZBULKC
+      *  STATE_COUNTY_ZIP BULK REFRESH COMMUNICATION AREA                SCZBULKC
+      *  PROGRAM:         SCZBULK                                        SCZBULKC
+      *  COPYBOOK NAME:   SCZBULKC                                       SCZBULKC
+      *  FUNCTION 'S' - STAGE ONE CHANGE ROW.  THE ROW IS WRITTEN TO     SCZBULKC
+      *  THE CALLER'S STAGING TS QUEUE AND THE ITEM NUMBER IT LANDED ON  SCZBULKC
+      *  IS HANDED BACK SO THE CALLER CAN BUILD A FILE OF CHANGES ONE    SCZBULKC
+      *  ROW AT A TIME BEFORE ANY OF THEM ARE APPLIED.                   SCZBULKC
+      *  FUNCTION 'D' - DIFF ONE STAGED ITEM AGAINST THE CURRENT         SCZBULKC
+      *  STATE_COUNTY_ZIP ROW.  RETURNS THE CURRENT VALUES ALONGSIDE     SCZBULKC
+      *  THE STAGED VALUES AND A CHANGED INDICATOR, FOR PREVIEW.         SCZBULKC
+      *  FUNCTION 'A' - APPLY ONE STAGED ITEM.  RE-DIFFS BEFORE          SCZBULKC
+      *  UPDATING (OR ADDING, WHEN THE KEY IS NEW) AND STAMPS            SCZBULKC
+      *  REVISED_DATE/LOGIN_ID, THEN REMOVES THE ITEM FROM STAGING.      SCZBULKC
+      *  FUNCTION 'P' - PURGE THE ENTIRE STAGING QUEUE WHEN THE BATCH    SCZBULKC
+      *  IS COMPLETE OR ABANDONED.                                       SCZBULKC
+      ***************************************                           SCZBULKC
+           05  SB-BULK-COMM-AREA.                                       SCZBULKC
+               10  SB-FUNCTION-CODE         PIC X(1)  VALUE 'S'.         SCZBULKC
+               10  SB-BATCH-ID              PIC X(8)  VALUE SPACES.     SCZBULKC
+               10  SB-ITEM-NUMBER           PIC S9(4) VALUE ZERO COMP.  SCZBULKC
+               10  SB-LOGON-ID              PIC X(8)  VALUE SPACES.     SCZBULKC
+               10  SB-STAGED-ROW.                                       SCZBULKC
+                   15  SB-STATE-CD          PIC X(2)  VALUE SPACES.     SCZBULKC
+                   15  SB-STATE-NUMBER      PIC X(2)  VALUE SPACES.     SCZBULKC
+                   15  SB-COUNTY-NUMBER     PIC X(3)  VALUE SPACES.     SCZBULKC
+                   15  SB-ZIP-CODE          PIC X(5)  VALUE SPACES.     SCZBULKC
+                   15  SB-COUNTY            PIC X(30) VALUE SPACES.     SCZBULKC
+                   15  SB-CITY-NAME         PIC X(30) VALUE SPACES.     SCZBULKC
+                   15  SB-ADDRESS-TYPE      PIC X(1)  VALUE SPACES.     SCZBULKC
+                   15  SB-AREA-CODE         PIC X(3)  VALUE SPACES.     SCZBULKC
+               10  SB-CURRENT-ROW.                                       SCZBULKC
+                   15  SB-CUR-COUNTY        PIC X(30) VALUE SPACES.     SCZBULKC
+                   15  SB-CUR-CITY-NAME     PIC X(30) VALUE SPACES.     SCZBULKC
+               10  SB-ROW-FOUND-IND         PIC X(1)  VALUE SPACE.      SCZBULKC
+      *                                       Y = ROW ALREADY ON FILE    SCZBULKC
+      *                                       N = NEW STATE/COUNTY/ZIP   SCZBULKC
+               10  SB-ROW-CHANGED-IND       PIC X(1)  VALUE SPACE.      SCZBULKC
+      *                                       Y = STAGED DIFFERS         SCZBULKC
+      *                                       N = STAGED MATCHES CURRENT SCZBULKC
+               10  SB-RETURN-CODE           PIC X(2)  VALUE SPACES.     SCZBULKC
+      *                                       00 = REQUEST PROCESSED      SCZBULKC
+      *                                       01 = INVALID FUNCTION CODE  SCZBULKC
+      *                                       02 = ITEM NOT ON STAGING Q  SCZBULKC
+      *                                       96 = SQL ERROR              SCZBULKC
