@@ -0,0 +1,16 @@
+      ***************************************                           EMPAGEC
+      *  EMPLOYEE BIRTHDAY-THRESHOLD ALERT COMMUNICATION AREA            EMPAGEC
+      *  PROGRAM:         EMPAGE                                        EMPAGEC
+      *  COPYBOOK NAME:   EMPAGEC                                       EMPAGEC
+      *  EMPAGE SCANS ACTIVE EMPLOYEE ROWS FOR ANYONE WHOSE NEXT         EMPAGEC
+      *  BIRTHDAY LANDS ON ONE OF THE AGE_60/65/70/75 THRESHOLDS WITHIN  EMPAGEC
+      *  THE CALLER'S LOOKAHEAD WINDOW AND LISTS THEM, GROUPED BY CASE,  EMPAGEC
+      *  ON THE EAGE TDQ SO BENEFITS COORDINATION CAN REACH OUT BEFORE   EMPAGEC
+      *  THE BIRTHDAY INSTEAD OF AFTER.                                  EMPAGEC
+      ***************************************                           EMPAGEC
+           05  EMP-AGE-COMM-AREA.                                       EMPAGEC
+               10  EA-LOOKAHEAD-DAYS       PIC 9(3)  VALUE ZERO.         EMPAGEC
+      *                                       CALLER-SUPPLIED WINDOW,    EMPAGEC
+      *                                       ZERO MEANS USE THE DEFAULT EMPAGEC
+               10  EA-FLAGGED-COUNT        PIC 9(5)  VALUE ZERO.         EMPAGEC
+               10  EA-SCANNED-COUNT        PIC 9(6)  VALUE ZERO.         EMPAGEC
