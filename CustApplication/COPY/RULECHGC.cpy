@@ -0,0 +1,15 @@
+      ***************************************                           RULECHGC
+      *  PROGRAM_RULES CHANGE-IMPACT COMMUNICATION AREA                 RULECHGC
+      *  PROGRAM:         RULECHG                                      RULECHGC
+      *  COPYBOOK NAME:   RULECHGC                                     RULECHGC
+      *  CALLER FILLS IN THE PROGRAM_ID/RULE/CARRIER TO BE INQUIRED    RULECHGC
+      *  ON.  RULECHG RETURNS WHETHER A CURRENTLY-ACTIVE ROW AND/OR A  RULECHGC
+      *  NEXT NOT-YET-CURRENT ROW WERE FOUND AND ALSO WRITES A SIDE-   RULECHGC
+      *  BY-SIDE COMPARISON LINE PAIR TO THE RULQ TDQ FOR REVIEW.      RULECHGC
+      ***************************************                           RULECHGC
+           05  RULE-CHANGE-COMM-AREA.                                  RULECHGC
+               10  RC-PROGRAM-ID           PIC X(8)  VALUE SPACES.     RULECHGC
+               10  RC-RULE                 PIC X(15) VALUE SPACES.     RULECHGC
+               10  RC-CARRIER              PIC X(2)  VALUE SPACES.     RULECHGC
+               10  RC-CURRENT-FOUND-IND    PIC X     VALUE SPACE.      RULECHGC
+               10  RC-NEXT-FOUND-IND       PIC X     VALUE SPACE.      RULECHGC
